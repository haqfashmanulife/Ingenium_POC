@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  ZCSRODLG                                         **
+      **  REMARKS:  RECORD FOR THE OUTBOUND XML DOCUMENT LOG (ODLG).  *
+      **            WRITTEN BY XSDU2558 FOR EVERY OUTBOUND DOCUMENT   *
+      **            IT GENERATES, CARRYING THE DOCUMENT ID, TARGET    *
+      **            SYSTEM AND THE DOCS/DBRL DOCUMENT STRUCTURE ID IN  *
+      **            EFFECT AT GENERATION TIME, SO A MALFORMED-        *
+      **            DOCUMENT COMPLAINT FROM A PARTNER CAN BE TRACED    *
+      **            BACK TO THE STRUCTURE DEFINITION THAT BUILT IT.    *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51145**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RODLG-SEQ-REC-INFO.
+           05  RODLG-DOC-ID                 PIC X(30).
+           05  RODLG-PFC-XTRNL-SYS-ID       PIC X(10).
+           05  RODLG-DOCSTC-ID              PIC X(08).
+           05  RODLG-GEN-DT                 PIC X(10).
+           05  RODLG-GEN-TIME               PIC X(08).
