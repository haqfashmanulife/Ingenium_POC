@@ -0,0 +1,33 @@
+      *****************************************************************
+      **  MEMBER :  CCWLWFHR                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQWFHR, THE ONLINE  **
+      **            INQUIRE/CORRECT PROGRAM FOR THE WORK FLOW         **
+      **            HITACHI ERROR RESUBMISSION CONTROL TABLE (WFHR).  **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+S51141**  09AUG26  CTS    ADDED LWFHR-RETRN-ALREADY FOR AN ENTRY NOT  **
+S51141**           IN PENDING STATUS                                  **
+      *****************************************************************
+
+       01  LWFHR-PARM-INFO.
+           05  LWFHR-FUNCTION-CD             PIC X(01).
+               88  LWFHR-FUNCTION-INQUIRE           VALUE 'I'.
+               88  LWFHR-FUNCTION-CORRECT           VALUE 'C'.
+           05  LWFHR-STCKR-ID                PIC X(11).
+           05  LWFHR-POL-ID                  PIC X(07).
+           05  LWFHR-AGT-ID                  PIC X(06).
+           05  LWFHR-BR-ID                   PIC X(03).
+           05  LWFHR-SO-ID                   PIC X(03).
+           05  LWFHR-CORR-STCKR-ID           PIC X(11).
+           05  LWFHR-STATUS-CD               PIC X(01).
+           05  LWFHR-LOAD-DT                 PIC X(10).
+           05  LWFHR-CORR-DT                 PIC X(10).
+           05  LWFHR-CORR-USER-ID            PIC X(08).
+           05  LWFHR-RESUB-DT                PIC X(10).
+           05  LWFHR-RETRN-CD                PIC X(02).
+               88  LWFHR-RETRN-OK                  VALUE '00'.
+               88  LWFHR-RETRN-NOTFND              VALUE '23'.
+S51141         88  LWFHR-RETRN-ALREADY             VALUE '04'.
+               88  LWFHR-RETRN-ERROR               VALUE '99'.
