@@ -0,0 +1,32 @@
+      *****************************************************************
+      **  MEMBER :  CCWLETOT                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQETOT, THE ONLINE  **
+      **            CMBE REMEDIATION SUMMARY INQUIRY.  SUPPORTS AN   **
+      **            INQUIRE BY POLICY AND A BROWSE BY SERVICING      **
+      **            BRANCH (ONE ROW RETURNED PER CALL, POSITIONED    **
+      **            AFTER LETOT-POL-ID SO THE CALLER CAN PAGE).      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51110**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LETOT-PARM-INFO.
+           05  LETOT-FUNCTION-CD             PIC X(02).
+               88  LETOT-FUNCTION-INQUIRE            VALUE '01'.
+               88  LETOT-FUNCTION-BROWSE-BR          VALUE '02'.
+           05  LETOT-POL-ID                  PIC X(10).
+           05  LETOT-SERV-BR-ID              PIC X(05).
+           05  LETOT-POL-TYP                 PIC X(02).
+           05  LETOT-POL-STAT                PIC X(01).
+           05  LETOT-ISS-DT                  PIC X(10).
+           05  LETOT-CEASE-DT                PIC X(10).
+           05  LETOT-CMB-ERR-AMT             PIC 9(13).
+           05  LETOT-CMB-NEW-AMT             PIC 9(13).
+           05  LETOT-CMB-OTSTD-AMT           PIC S9(13).
+           05  LETOT-CVG-CNT                 PIC 9(03).
+           05  LETOT-LAST-CORR-DT            PIC X(10).
+           05  LETOT-RETRN-CD                PIC X(02).
+               88  LETOT-RETRN-OK                     VALUE '00'.
+               88  LETOT-RETRN-NOTFND                 VALUE '01'.
+               88  LETOT-RETRN-ERROR                  VALUE '99'.
