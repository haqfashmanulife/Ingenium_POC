@@ -0,0 +1,14 @@
+      *****************************************************************
+      **  MEMBER :  CCWWDMAR                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE DMAR     **
+      **            AUDIT REPORT EXTRACT                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51102**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WDMAR-SEQ-IO-WORK-AREA.
+           05  WDMAR-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'DMAR'.
+           05  WDMAR-SEQ-FILE-STATUS            PIC X(02).
