@@ -0,0 +1,29 @@
+      *****************************************************************
+      **  MEMBER :  CCFWCVGH                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE PERMANENT COVERAGE-  **
+      **            AMOUNT CORRECTION HISTORY FILE (SEE CCFHCVGH).    **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51114**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  CVGH-HIST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RCVGH-HIST-REC.
+           05  RCVGH-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RCVGH-CVG-NUM                PIC X(02).
+           05  FILLER                       PIC X(01).
+           05  RCVGH-CRRCTN-FIELD-ID        PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RCVGH-OLD-VALUE              PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RCVGH-NEW-VALUE              PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RCVGH-SRCE-PGM               PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RCVGH-RUN-DT                 PIC X(10).
