@@ -0,0 +1,33 @@
+      *****************************************************************
+      **  MEMBER :  CCFWFCOR                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE PERMANENT GENERIC    **
+      **            FIELD-INITIALIZATION/CORRECTION HISTORY FILE      **
+      **            (SEE CCFHFCOR). UNLIKE THE POLICY-KEYED HISTORY   **
+      **            LEDGERS (E.G. CCFWCMBH/CCFWCVGH) THIS ONE CARRIES **
+      **            ITS OWN TABLE NAME SINCE ANY UHCO/CVG TABLE'S     **
+      **            KEY CAN BE LOGGED HERE.                           **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51115**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  FCOR-HIST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RFCOR-HIST-REC.
+           05  RFCOR-TABLE-NAME             PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RFCOR-KEY-VALUE              PIC X(24).
+           05  FILLER                       PIC X(01).
+           05  RFCOR-FIELD-ID               PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RFCOR-OLD-VALUE              PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RFCOR-NEW-VALUE              PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RFCOR-SRCE-PGM               PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RFCOR-RUN-DT                 PIC X(10).
