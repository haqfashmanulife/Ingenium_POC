@@ -0,0 +1,48 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0307                                         **
+      **  REMARKS:  COMMON ROUTINE TO QUEUE ONE ROW ON THE APOLOGY-  **
+      **            LETTER CONTROL FILE (LTRC, SEE CCFHLTRC), CALLED **
+      **            BY EVERY PROGRAM THAT PRODUCES AN APOLOGY-LETTER **
+      **            EXTRACT (ZSBMCMBK/CMBL/3931) SO A REPRINT CAN BE **
+      **            ACTIONED ONLINE (SSRQLTRC) INSTEAD OF RE-RUNNING **
+      **            THE ORIGINAL BATCH EXTRACT.  A ROW ALREADY ON    **
+      **            THE FILE (E.G. FROM A PRIOR RUN) IS LEFT ALONE   **
+      **            SO A RERUN CANNOT UNDO AN OPERATOR'S PRINTED/    **
+      **            REPRINTED/SUPPRESSED STATUS.                     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0307-1000-QUEUE-LETTER.
+      *------------------------------
+
+           MOVE L0307-POL-ID              TO WLTRC-POL-ID.
+           MOVE L0307-LTR-TYP             TO WLTRC-LTR-TYP.
+           SET  WLTRC-STAT-QUEUED         TO TRUE.
+           MOVE L0307-RUN-DT              TO WLTRC-QUEUE-DT.
+           MOVE L0307-RUN-DT              TO WLTRC-LAST-STAT-DT.
+           MOVE 0                         TO WLTRC-REPRINT-CNT.
+           MOVE SPACES                    TO WLTRC-LAST-CHG-USER-ID.
+
+           MOVE '00'                      TO WLTRC-SEQ-FILE-STATUS.
+           WRITE WLTRC-REC-INFO
+               INVALID KEY
+                   MOVE '22'                TO WLTRC-SEQ-FILE-STATUS
+           END-WRITE.
+
+           IF  WLTRC-IO-OK OR WLTRC-IO-DUPLICATE
+               SET L0307-RETRN-OK          TO TRUE
+           ELSE
+               MOVE WLTRC-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME
+               MOVE WLTRC-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                   TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               SET L0307-RETRN-ERROR       TO TRUE
+           END-IF.
+
+       0307-1000-QUEUE-LETTER-X.
+           EXIT.
