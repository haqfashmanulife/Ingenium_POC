@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCWWETOT                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE CMBE-    **
+      **            TOTALS-BY-POLICY MASTER (ETOT).                  **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51110**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WETOTM-SEQ-IO-WORK-AREA.
+           05  WETOTM-SEQ-FILE-NAME             PIC X(05)
+                                                VALUE 'ETOTM'.
+           05  WETOTM-SEQ-FILE-STATUS           PIC X(02).
+               88  WETOTM-IO-OK                       VALUE '00'.
+               88  WETOTM-IO-NOTFND                   VALUE '23'.
