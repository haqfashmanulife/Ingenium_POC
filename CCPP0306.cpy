@@ -0,0 +1,96 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0306                                         **
+      **  REMARKS:  COMMON ROUTINE TO SCAN PHST FOR ACTIVITY THAT    **
+      **            WOULD BLOCK A CMB UNDO (ZSBMCMBU) FOR A SINGLE   **
+      **            POLICY AND UNDO DATE.  THIS IS THE SAME PHST     **
+      **            BLOCKING SCAN ZSBMCMBM/CMBN/CMBP/CMBS/CMBX EACH  **
+      **            PERFORM AGAINST A WHOLE INPUT FILE, PULLED OUT   **
+      **            SO IT CAN ALSO BE DRIVEN ONLINE FOR ONE POLICY   **
+      **            (SEE SSRQCMBU) BEFORE A BATCH UNDO IS SUBMITTED. **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51109**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0306-1000-CHECK-PHST-BLOCK.
+      *------------------------------
+
+           SET  L0306-BLOCK-NOT-FOUND     TO TRUE.
+           MOVE ZERO                      TO L0306-BLOCK-CNT.
+           MOVE SPACES                    TO L0306-BLOCK-ACTV-TYP
+                                             L0306-BLOCK-EFF-DT
+                                             L0306-BLOCK-CVG-NUM.
+
+           MOVE L0306-POL-ID              TO WPHST-POL-ID.
+           MOVE WWKDT-HIGH-DT             TO L1660-INTERNAL-DATE.
+           PERFORM 1660-2000-CONVERT-INT-TO-INV
+               THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE ZEROES                    TO WPHST-PCHST-SEQ-NUM.
+           MOVE L1660-INVERTED-DATE       TO WPHST-PCHST-EFF-IDT-NUM.
+           MOVE WPHST-KEY                 TO WPHST-ENDBR-KEY.
+           MOVE L0306-UNDO-DT             TO L1660-INTERNAL-DATE.
+           PERFORM 1660-2000-CONVERT-INT-TO-INV
+               THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE L1660-INVERTED-DATE  TO WPHST-ENDBR-PCHST-EFF-IDT-NUM.
+           MOVE 999                  TO WPHST-ENDBR-PCHST-SEQ-NUM.
+
+           PERFORM  PHST-1000-BROWSE
+               THRU PHST-1000-BROWSE-X.
+
+           IF WPHST-IO-OK
+               PERFORM  0306-2000-FIND-BLOCK
+                   THRU 0306-2000-FIND-BLOCK-X
+                   UNTIL NOT WPHST-IO-OK
+               PERFORM  PHST-3000-END-BROWSE
+                   THRU PHST-3000-END-BROWSE-X
+           END-IF.
+
+           IF  L0306-BLOCK-FOUND
+               SET L0306-RETRN-BLOCKED    TO TRUE
+           ELSE
+               SET L0306-RETRN-OK         TO TRUE
+           END-IF.
+
+       0306-1000-CHECK-PHST-BLOCK-X.
+           EXIT.
+
+      *------------------------
+       0306-2000-FIND-BLOCK.
+      *------------------------
+
+           PERFORM  PHST-2000-READ-NEXT
+               THRU PHST-2000-READ-NEXT-X.
+           IF NOT WPHST-IO-OK
+               GO TO 0306-2000-FIND-BLOCK-X
+           END-IF.
+
+           IF RPHST-PCHST-STAT-ERROR
+           OR RPHST-PCHST-STAT-HISTORY
+               GO TO 0306-2000-FIND-BLOCK-X
+           END-IF.
+
+           MOVE RPHST-POL-ACTV-TYP-ID     TO W0306-PHST-ACTV-CD.
+           IF NOT W0306-PHST-PROC-ACTV
+               GO TO 0306-2000-FIND-BLOCK-X
+           END-IF.
+
+           IF  RPHST-POL-ACTV-TYP-ID = '3003'
+               IF  RPHST-PCHST-OLD-VALU-TXT = 'PCC'  OR 'E'
+                                         OR = 'PEC'  OR 'H'
+                                         OR = 'PCR'
+                   GO TO 0306-2000-FIND-BLOCK-X
+               END-IF
+           END-IF.
+
+           ADD +1                         TO L0306-BLOCK-CNT.
+           SET L0306-BLOCK-FOUND          TO TRUE.
+           IF  L0306-BLOCK-CNT = 1
+               MOVE RPHST-POL-ACTV-TYP-ID  TO L0306-BLOCK-ACTV-TYP
+               MOVE RPHST-PCHST-EFF-DT     TO L0306-BLOCK-EFF-DT
+               MOVE RPHST-CVG-NUM          TO L0306-BLOCK-CVG-NUM
+           END-IF.
+
+       0306-2000-FIND-BLOCK-X.
+           EXIT.
