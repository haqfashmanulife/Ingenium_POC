@@ -0,0 +1,37 @@
+      *****************************************************************
+      **  MEMBER :  SCPPFMIN                                         **
+      **  REMARKS:  COMMON ROUTINE TO GET THE MINIMUM VALUE          **
+      **            THRESHOLD OVERRIDE FOR A FUND/CURRENCY FROM THE  **
+      **            FMIN TABLE, MAINTAINED ONLINE BY SSRQFMIN.  THE  **
+      **            CALLING PROGRAM SUPPLIES THE LOOKUP KEY IN       **
+      **            WFMIN-KEY AND CHECKS WFMIN-IO-OK/WFMIN-IO-NOTFND **
+      **            ON RETURN - WHEN NOT FOUND, THE CALLER'S OWN     **
+      **            DEFAULT THRESHOLD APPLIES UNCHANGED.             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------
+       FMIN-1000-GET-THRESHOLD.
+      *------------------------
+
+           OPEN INPUT FMIN-FILE.
+           IF WFMIN-SEQ-FILE-STATUS NOT = '00'
+               GO TO FMIN-1000-GET-THRESHOLD-X
+           END-IF.
+
+           READ FMIN-FILE
+               INVALID KEY
+                   MOVE '23' TO WFMIN-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WFMIN-IO-OK
+               MOVE WFMIN-REC-INFO          TO RFMIN-REC-INFO
+           END-IF.
+
+           CLOSE FMIN-FILE.
+
+       FMIN-1000-GET-THRESHOLD-X.
+           EXIT.
