@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCFHCRRQ                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE CREDIT CARD VALIDATION **
+      **            RETRY QUEUE, WRITTEN BY ZSBM9C91 AND READ BY      **
+      **            ZSBM9C92 ON THE NEXT RUN.                         **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT CRRQ-QUEUE-FILE ASSIGN TO ZSCRRQ
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WCRRQ-SEQ-FILE-STATUS.
