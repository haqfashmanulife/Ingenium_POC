@@ -0,0 +1,33 @@
+      *****************************************************************
+      **  MEMBER :  CCFWLTRC                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE SHARED APOLOGY-     **
+      **            LETTER CONTROL FILE (LTRC, SEE CCFHLTRC).  ONE   **
+      **            ROW PER POLICY/LETTER-TYPE.  WLTRC-STAT-CD IS    **
+      **            QUEUED UNTIL AN OPERATOR CONFIRMS THE LETTER WAS **
+      **            PRINTED, REPRINTED OR SHOULD BE SUPPRESSED (SEE  **
+      **            SSRQLTRC).                                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  LTR-CNTL-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WLTRC-REC-INFO.
+           05  WLTRC-KEY.
+               10  WLTRC-POL-ID              PIC X(10).
+               10  WLTRC-LTR-TYP             PIC X(04).
+                   88  WLTRC-LTR-TYP-CMBK           VALUE 'CMBK'.
+                   88  WLTRC-LTR-TYP-CMBL           VALUE 'CMBL'.
+                   88  WLTRC-LTR-TYP-3931           VALUE '3931'.
+           05  WLTRC-STAT-CD                 PIC X(01).
+               88  WLTRC-STAT-QUEUED                VALUE 'Q'.
+               88  WLTRC-STAT-PRINTED               VALUE 'P'.
+               88  WLTRC-STAT-REPRINTED             VALUE 'R'.
+               88  WLTRC-STAT-SUPPRESSED            VALUE 'S'.
+           05  WLTRC-QUEUE-DT                PIC X(10).
+           05  WLTRC-LAST-STAT-DT            PIC X(10).
+           05  WLTRC-REPRINT-CNT             PIC 9(03).
+           05  WLTRC-LAST-CHG-USER-ID        PIC X(08).
