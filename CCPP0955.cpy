@@ -0,0 +1,96 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0955                                         **
+      **  REMARKS:  COMMON ROUTINE TO EDIT A CLIENT NAME FIELD FOR   **
+      **            LEADING SPACES AND EXCESS (TRAILING) EMBEDDED    **
+      **            SPACES BEFORE THE FIELD IS STORED.  ANY PROGRAM  **
+      **            THAT KEYS OR MAINTAINS A CLIENT NAME (ONLINE OR  **
+      **            BATCH) SHOULD CALL THIS ROUTINE SO THE SAME BAD  **
+      **            DATA ZSBMCLNM ONCE HAD TO CLEAN UP IN BULK       **
+      **            CANNOT BE KEYED IN AGAIN.                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51123**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0955-1000-EDIT-TRIM-NM.
+      *------------------------------
+
+           MOVE SPACES                    TO L0955-NM-OUT.
+           SET  L0955-RETRN-OK            TO TRUE.
+           MOVE ZERO                      TO L0955-FIRST-SUB
+                                              L0955-LAST-SUB
+                                              L0955-SPACE-CT.
+
+           IF  L0955-NM-IN = SPACES
+               GO TO 0955-1000-EDIT-TRIM-NM-X
+           END-IF.
+
+           MOVE L0955-NM-IN               TO L0955-NM-OUT.
+
+           PERFORM  0955-1100-SCAN-FIRST-NONBLANK
+               THRU 0955-1100-SCAN-FIRST-NONBLANK-X
+               VARYING L0955-WORK-SUB FROM 1 BY 1
+               UNTIL   L0955-WORK-SUB > 25
+               OR      L0955-NM-BYTE (L0955-WORK-SUB) NOT = SPACE.
+
+           MOVE L0955-WORK-SUB            TO L0955-FIRST-SUB.
+
+           IF  L0955-FIRST-SUB > 1
+      *LEADING SPACE(S) FOUND IN FRONT OF THE ACTUAL NAME DATA
+               SET  L0955-RETRN-ERROR     TO TRUE
+               GO TO 0955-1000-EDIT-TRIM-NM-X
+           END-IF.
+
+           PERFORM  0955-1150-SCAN-LAST-NONBLANK
+               THRU 0955-1150-SCAN-LAST-NONBLANK-X
+               VARYING L0955-WORK-SUB FROM 25 BY -1
+               UNTIL   L0955-WORK-SUB < 1
+               OR      L0955-NM-BYTE (L0955-WORK-SUB) NOT = SPACE.
+
+           MOVE L0955-WORK-SUB            TO L0955-LAST-SUB.
+
+      *CHECK FOR TWO OR MORE CONSECUTIVE (TRAILING) SPACES LEFT
+      * BETWEEN THE FIRST AND LAST BYTES OF ACTUAL NAME DATA
+           PERFORM  0955-1200-CHECK-EMBED-BLANK
+               THRU 0955-1200-CHECK-EMBED-BLANK-X
+               VARYING L0955-WORK-SUB FROM L0955-FIRST-SUB BY 1
+               UNTIL   L0955-WORK-SUB > L0955-LAST-SUB.
+
+       0955-1000-EDIT-TRIM-NM-X.
+           EXIT.
+
+      *------------------------------
+       0955-1100-SCAN-FIRST-NONBLANK.
+      *------------------------------
+
+           CONTINUE.
+
+       0955-1100-SCAN-FIRST-NONBLANK-X.
+           EXIT.
+
+      *------------------------------
+       0955-1150-SCAN-LAST-NONBLANK.
+      *------------------------------
+
+           CONTINUE.
+
+       0955-1150-SCAN-LAST-NONBLANK-X.
+           EXIT.
+
+      *------------------------------
+       0955-1200-CHECK-EMBED-BLANK.
+      *------------------------------
+
+           IF  L0955-NM-BYTE (L0955-WORK-SUB) = SPACE
+               ADD  1                     TO L0955-SPACE-CT
+           ELSE
+               IF  L0955-SPACE-CT > 1
+                   SET  L0955-RETRN-ERROR TO TRUE
+               END-IF
+               MOVE ZERO                  TO L0955-SPACE-CT
+           END-IF.
+
+       0955-1200-CHECK-EMBED-BLANK-X.
+           EXIT.
