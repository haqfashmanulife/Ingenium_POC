@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  SCFWFMIN                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE FUND MINIMUM VALUE  **
+      **            THRESHOLD TABLE (FMIN).  RFMIN-REC-INFO (SEE     **
+      **            SCFRFMIN) IS THE SAME LAYOUT, USED AS A WORK     **
+      **            COPY BY CALLERS, PER THE SHOP'S READ/WRITE       **
+      **            COPYBOOK CONVENTION.                              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  FMIN-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WFMIN-REC-INFO.
+           05  WFMIN-KEY.
+               10  WFMIN-FUND-CD             PIC X(04).
+               10  WFMIN-CRCY-CD             PIC X(02).
+           05  WFMIN-MIN-VALUE-AMT           PIC S9(11)V99.
+           05  WFMIN-EFF-DT                  PIC X(10).
+           05  WFMIN-LAST-CHG-DT             PIC X(10).
+           05  WFMIN-LAST-CHG-USER-ID        PIC X(08).
