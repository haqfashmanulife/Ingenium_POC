@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCFHCRRN                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE NEXT-GENERATION CREDIT **
+      **            CARD VALIDATION RETRY QUEUE, WRITTEN BY ZSBM9C92  **
+      **            FOR ENTRIES STILL WITHIN THEIR RETRY BUDGET.      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT CRRN-QUEUE-FILE ASSIGN TO ZSCRRN
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WCRRN-SEQ-FILE-STATUS.
