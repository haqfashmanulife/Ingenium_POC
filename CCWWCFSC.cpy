@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCWWCFSC                                         **
+      **  REMARKS:  I/O STATUS WORK AREA FOR THE CFSA/CFSB EXTRACT    **
+      **            CONTROL-TOTAL COMPANION FILE (SEE CCFHCFSC).      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51124**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WCFSC-SEQ-IO-WORK-AREA.
+           05  WCFSC-SEQ-FILE-NAME               PIC X(04)
+                                                 VALUE 'CFSC'.
+           05  WCFSC-SEQ-FILE-STATUS             PIC X(02).
+               88  WCFSC-SEQ-IO-OK                     VALUE '00'.
