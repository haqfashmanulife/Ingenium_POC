@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCFRWFHR                                         **
+      **  REMARKS:  READ RECORD LAYOUT FOR THE WORK FLOW HITACHI     **
+      **            ERROR RESUBMISSION CONTROL TABLE (WFHR).  SEE    **
+      **            CCFWWFHR FOR THE MASTER DEFINITION.              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RWFHR-REC-INFO.
+           05  RWFHR-KEY.
+               10  RWFHR-STCKR-ID             PIC X(11).
+               10  RWFHR-POL-ID               PIC X(07).
+           05  RWFHR-AGT-ID                   PIC X(06).
+           05  RWFHR-BR-ID                    PIC X(03).
+           05  RWFHR-SO-ID                    PIC X(03).
+           05  RWFHR-CORR-STCKR-ID            PIC X(11).
+           05  RWFHR-STATUS-CD                PIC X(01).
+               88  RWFHR-STATUS-PENDING             VALUE 'P'.
+               88  RWFHR-STATUS-READY               VALUE 'R'.
+               88  RWFHR-STATUS-RESUBMITTED         VALUE 'S'.
+           05  RWFHR-LOAD-DT                  PIC X(10).
+           05  RWFHR-CORR-DT                  PIC X(10).
+           05  RWFHR-CORR-USER-ID             PIC X(08).
+           05  RWFHR-RESUB-DT                 PIC X(10).
