@@ -0,0 +1,32 @@
+      *****************************************************************
+      **  MEMBER :  CCFWCRRN                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE NEXT-GENERATION      **
+      **            CREDIT CARD VALIDATION RETRY QUEUE (SEE           **
+      **            CCFHCRRN).                                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  CRRN-QUEUE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RCRRN-SEQ-REC-INFO.
+           05  RCRRN-APP-FORM-ID             PIC X(15).
+           05  FILLER                        PIC X(01).
+           05  RCRRN-OLD-CARD-NUM            PIC X(16).
+           05  FILLER                        PIC X(01).
+           05  RCRRN-OLD-CARD-CO-CD          PIC X(07).
+           05  FILLER                        PIC X(01).
+           05  RCRRN-VALID-RSLT-CD           PIC X(01).
+           05  FILLER                        PIC X(01).
+           05  RCRRN-QUEUE-CREAT-DT          PIC X(10).
+           05  FILLER                        PIC X(01).
+           05  RCRRN-RETRY-CNT               PIC 9(03).
+           05  FILLER                        PIC X(01).
+           05  RCRRN-STAT-CD                 PIC X(01).
+               88  RCRRN-STAT-PENDING              VALUE 'P'.
+               88  RCRRN-STAT-ESCALATED            VALUE 'E'.
