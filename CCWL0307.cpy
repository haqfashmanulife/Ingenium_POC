@@ -0,0 +1,19 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0307                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0307-1000-QUEUE-      **
+      **            LETTER (SEE CCPP0307), THE COMMON ROUTINE THAT   **
+      **            QUEUES ONE ROW ON THE APOLOGY-LETTER CONTROL     **
+      **            FILE (LTRC).                                     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0307-PARM-INFO.
+           05  L0307-POL-ID                  PIC X(10).
+           05  L0307-LTR-TYP                 PIC X(04).
+           05  L0307-RUN-DT                  PIC X(10).
+           05  L0307-RETRN-CD                PIC X(02).
+               88  L0307-RETRN-OK                    VALUE '00'.
+               88  L0307-RETRN-ERROR                 VALUE '99'.
