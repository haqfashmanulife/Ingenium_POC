@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCFHFCOR                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE PERMANENT GENERIC      **
+      **            FIELD-INITIALIZATION/CORRECTION HISTORY FILE.     **
+      **            ANY ONE-SHOT UHCO/CVG FIELD-REPAIR PROGRAM CAN    **
+      **            CALL 0309-1000-WRITE-FCOR-HIST TO LOG A ROW HERE  **
+      **            RATHER THAN OVERWRITING A FIELD WITH NO RECORD OF **
+      **            ITS PRIOR STATE.                                  **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51115**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT FCOR-HIST-FILE ASSIGN TO ZSFCOR
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WFCOR-SEQ-FILE-STATUS.
