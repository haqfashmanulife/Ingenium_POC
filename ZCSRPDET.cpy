@@ -0,0 +1,28 @@
+      *****************************************************************
+      **  MEMBER :  ZCSRPDET                                         **
+      **  REMARKS:  RECORD FOR THE PREMIUMS DUE AND ADVANCE DETAIL    **
+      **            TRANSACTION EXTRACT.  WRITTEN BY VSBM1200 FOR     *
+      **            EVERY PREMIUM DUE/ADVANCE RECORD IT PROCESSES,    *
+      **            SO VSBM1210 CAN PRODUCE A BRANCH OR POLICY-RANGE  *
+      **            DRILL-DOWN OF THE INDIVIDUAL TRANSACTIONS THAT    *
+      **            ROLL UP TO THE SUMMARY REPORT'S TOTALS.           *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51150**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RPDET-SEQ-REC-INFO.
+           05  RPDET-BRANCH-CODE            PIC X(05).
+           05  RPDET-POLICY-NUMBER          PIC X(10).
+           05  RPDET-TRAILER-NUM            PIC 9(02).
+           05  RPDET-LOB                    PIC X(01).
+           05  RPDET-PAR                    PIC X(01).
+           05  RPDET-MODX                   PIC X(02).
+           05  RPDET-ISSUE-DATE             PIC X(10).
+           05  RPDET-PAID-TO-DATE           PIC X(10).
+           05  RPDET-ADJUSTED-DATE          PIC X(10).
+           05  RPDET-DUE-1ST                PIC X(11).
+           05  RPDET-DUE-REN                PIC X(11).
+           05  RPDET-ADV-1ST                PIC X(11).
+           05  RPDET-ADV-REN                PIC X(11).
