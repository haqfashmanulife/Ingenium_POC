@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCFHCMBH                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE PERMANENT CMB         **
+      **            (COLLECTION METHOD) CORRECTION HISTORY FILE,     **
+      **            KEYED BY POLICY, WRITTEN BY EVERY PROGRAM IN THE **
+      **            CMB BAD-BONUS-CODE CORRECTION CHAIN.             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT CMBH-HIST-FILE ASSIGN TO ZSCMBH
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WCMBH-SEQ-FILE-STATUS.
