@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0306                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0306-1000-CHECK-PHST- **
+      **            BLOCK (SEE CCPP0306), THE COMMON ROUTINE THAT    **
+      **            SCANS PHST FOR ACTIVITY THAT WOULD BLOCK A CMB   **
+      **            UNDO (ZSBMCMBU) FOR ONE POLICY/UNDO DATE.        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51109**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0306-PARM-INFO.
+           05  L0306-POL-ID                  PIC X(10).
+           05  L0306-UNDO-DT                 PIC X(10).
+           05  L0306-BLOCK-SW                PIC X(01).
+               88  L0306-BLOCK-FOUND                 VALUE 'Y'.
+               88  L0306-BLOCK-NOT-FOUND             VALUE 'N'.
+           05  L0306-BLOCK-CNT               PIC S9(03) COMP-3.
+           05  L0306-BLOCK-ACTV-TYP          PIC X(04).
+           05  L0306-BLOCK-EFF-DT            PIC X(10).
+           05  L0306-BLOCK-CVG-NUM           PIC X(02).
+           05  L0306-RETRN-CD                PIC X(02).
+               88  L0306-RETRN-OK                    VALUE '00'.
+               88  L0306-RETRN-BLOCKED               VALUE '01'.
+               88  L0306-RETRN-ERROR                 VALUE '99'.
