@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCWW0306                                         **
+      **  REMARKS:  WORKING-STORAGE FOR 0306-1000-CHECK-PHST-BLOCK   **
+      **            (SEE CCPP0306).  THE PROC-ACTV LIST IS THE SAME  **
+      **            SET OF PHST ACTIVITY TYPES ZSBMCMBM/CMBN/CMBP/   **
+      **            CMBS/CMBX EACH SCAN FOR BEFORE FLAGGING A POLICY **
+      **            AS NOT SAFE TO UNDO.                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51109**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  W0306-WORK-AREA.
+           05  W0306-PHST-ACTV-CD        PIC X(04).
+               88  W0306-PHST-PROC-ACTV      VALUES
+                   '3003' '4001' '1003' '1011' '2010' '4009'.
