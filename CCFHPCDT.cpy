@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCFHPCDT                                         *
+      **  REMARKS:  SELECT FOR THE PASSWORD-CHANGE-DATE MASTER, ONE   *
+      **            ROW PER USER SECURITY RECORD, CARRYING THE DATE   *
+      **            THIS SHOP'S OWN AGING JOB LAST SAW THAT USER'S    *
+      **            PASSWORD CHANGE SO IT CAN TELL WHEN IT HAS AGED   *
+      **            PAST THE CONTROL-CARD LIMIT.                      *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51121**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT PCDT-MASTR-FILE ASSIGN TO ZSPCDTM
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WPCDTM-USER-ID
+                  FILE STATUS    IS WPCDTM-SEQ-FILE-STATUS.
