@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCFWAQH                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE IMMEDIATE ANNUITY   **
+      **            QUOTE HISTORY FILE (SEE CCFHAQH).                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51151**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  AQH-HIST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RAQH-HIST-REC.
+           05  RAQH-POL-ID                  PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RAQH-QUOTE-DT                PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RAQH-RATE-BASIS              PIC X(06).
+           05  FILLER                       PIC X(01).
+           05  RAQH-ANNUITY-AMT             PIC X(11).
+           05  FILLER                       PIC X(01).
+           05  RAQH-SRCE-PGM                PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RAQH-RUN-DT                  PIC X(10).
