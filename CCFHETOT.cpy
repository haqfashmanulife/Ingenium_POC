@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  CCFHETOT                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE CMBE-TOTALS-BY-POLICY **
+      **            MASTER (ETOT), REBUILT EACH RUN BY ZSBMETOT AND  **
+      **            READ ONLINE BY SSRQETOT.  KEYED BY POLICY, WITH  **
+      **            A DUPLICATE-ALLOWED ALTERNATE KEY ON SERVICING   **
+      **            BRANCH SO A BRANCH'S OUTSTANDING POLICIES CAN BE **
+      **            BROWSED.                                         **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51110**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT ETOT-MASTR-FILE ASSIGN TO ZSETOTM
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WETOTM-POL-ID
+                  ALTERNATE RECORD KEY IS WETOTM-SERV-BR-ID
+                                 WITH DUPLICATES
+                  FILE STATUS    IS WETOTM-SEQ-FILE-STATUS.
