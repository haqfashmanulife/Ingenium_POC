@@ -0,0 +1,33 @@
+      *****************************************************************
+      **  MEMBER :  CCWLDSTR                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQDSTR, THE ONLINE  **
+      **            DISASTER TRANSFER-SLIP STATUS INQUIRY.  SUPPORTS **
+      **            AN INQUIRE FOR THE CURRENT (MOST RECENT) SLIP    **
+      **            STATUS AND A BROWSE OF PRIOR SLIP GENERATIONS    **
+      **            FOR A POLICY, MOST RECENT FIRST (ONE ROW         **
+      **            RETURNED PER CALL, POSITIONED AFTER              **
+      **            LDSTR-SLIP-GEN-DT/-SLIP-SEQ-NUM SO THE CALLER    **
+      **            CAN PAGE).                                       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51138**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LDSTR-PARM-INFO.
+           05  LDSTR-FUNCTION-CD             PIC X(02).
+               88  LDSTR-FUNCTION-INQUIRE            VALUE '01'.
+               88  LDSTR-FUNCTION-BROWSE             VALUE '02'.
+           05  LDSTR-POL-ID                  PIC X(10).
+           05  LDSTR-SLIP-GEN-DT             PIC X(10).
+           05  LDSTR-SLIP-SEQ-NUM            PIC 9(05).
+           05  LDSTR-SLIP-STAT-CD            PIC X(01).
+               88  LDSTR-SLIP-STAT-GENERATED         VALUE 'G'.
+               88  LDSTR-SLIP-STAT-MAILED            VALUE 'M'.
+               88  LDSTR-SLIP-STAT-RETURNED          VALUE 'R'.
+               88  LDSTR-SLIP-STAT-REISSUED          VALUE 'I'.
+           05  LDSTR-SLIP-STAT-DT            PIC X(10).
+           05  LDSTR-RETRN-CD                PIC X(02).
+               88  LDSTR-RETRN-OK                     VALUE '00'.
+               88  LDSTR-RETRN-NOTFND                 VALUE '01'.
+               88  LDSTR-RETRN-ERROR                  VALUE '99'.
