@@ -0,0 +1,26 @@
+      *****************************************************************
+      **  MEMBER :  CCWLTXCR                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQTXCR, THE ONLINE   **
+      **            TAX-CERTIFICATE REPRINT TRANSACTION.  TAKES A    **
+      **            POLICY NUMBER AND TAX YEAR, LOCATES THE MATCHING **
+      **            DETAIL RECORD ON EITHER THE CTCD OR THE NCTD TAX **
+      **            CERTIFICATE EXTRACT (ZSRQCTCD/ZSRQNCTD), AND     **
+      **            QUEUES IT FOR REPRINT WITHOUT A FULL BATCH RERUN.**
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51135**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LTXCR-PARM-INFO.
+           05  LTXCR-FUNCTION-CD             PIC X(02).
+               88  LTXCR-FUNCTION-REPRINT            VALUE '01'.
+           05  LTXCR-POL-ID                  PIC X(10).
+           05  LTXCR-TAX-YR                  PIC 9(04).
+           05  LTXCR-CERT-TYP-CD             PIC X(01).
+               88  LTXCR-CERT-TYP-CTCD               VALUE 'C'.
+               88  LTXCR-CERT-TYP-NCTD               VALUE 'N'.
+           05  LTXCR-RETRN-CD                PIC X(02).
+               88  LTXCR-RETRN-OK                     VALUE '00'.
+               88  LTXCR-RETRN-NOTFND                 VALUE '01'.
+               88  LTXCR-RETRN-ERROR                  VALUE '99'.
