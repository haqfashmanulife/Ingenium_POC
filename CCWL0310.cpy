@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0310                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0310-1000-WRITE-INF-  **
+      **            HIST (SEE CCPP0310), THE COMMON ROUTINE THAT     **
+      **            WRITES ONE ROW TO THE TVI INSURANCE-FEE          **
+      **            CALCULATION HISTORY FILE.                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51142**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0310-PARM-INFO.
+           05  L0310-POL-ID                  PIC X(10).
+           05  L0310-CVG-NUM                 PIC X(02).
+           05  L0310-CVG-FACE-AMT            PIC X(11).
+           05  L0310-CVG-MPREM-AMT           PIC X(11).
+           05  L0310-CALC-FEE-AMT            PIC X(11).
+           05  L0310-SRCE-PGM                PIC X(08).
+           05  L0310-RUN-DT                  PIC X(10).
+           05  L0310-RUN-TIME                PIC X(08).
+           05  L0310-RETRN-CD                PIC X(02).
+               88  L0310-RETRN-OK                    VALUE '00'.
+               88  L0310-RETRN-ERROR                 VALUE '99'.
