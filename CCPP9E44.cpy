@@ -12,6 +12,9 @@ S29763**  20JUN24  CTS    FIX FOR JIRA NO UDS3-29763                 **
 S30686**  19JUL24  CTS    FIX FOR ROUNDING ISSUE IN INT VALUE        **
 S50077**  09MAY25  CTS    FIX FOR JIRA NO UDS3-50077                 **
 S50514**  09AUG25  CTS    FIX FOR JIRA NO UDS3-50514                 **
+S51102**  09AUG26  CTS    DEFERRED MAT AUDIT RPT - LOG EVERY DEFR    **
+S51102**                  MAT PAYMENT AND THE 31-DAY CAPITALIZATION  **
+S51102**                  DECISION FOR THE 0304 EXTRACT              **
       *****************************************************************
 
       *-------------------
@@ -57,7 +60,12 @@ S50514**  09AUG25  CTS    FIX FOR JIRA NO UDS3-50514                 **
       *--------------------------
       **IF PAYMENT IS REQUESTED WITHIN ONE MONTH FROM DEFERMENT START DATE
       **THEN NO INTEREST CAPITALIZATION WILL BE DONE.
-            
+
+S51102*W9E44-INT-CAPTLZD-SW (88 W9E44-INT-CAPTLZD / W9E44-INT-CAPTLZD-
+S51102*SKIPPED) IS CARRIED IN W9E44-WORK-AREA ALONGSIDE
+S51102*W9E44-SVNG-CVG-SW.
+S51102     SET W9E44-INT-CAPTLZD          TO TRUE.
+
 UY3066*CHECK FOR SAVING RIDER
 UY3066
 UY3066     SET W9E44-SVNG-CVG-NO               TO TRUE.
@@ -92,10 +100,12 @@ UY3066     END-IF.
                
                COMPUTE L9E44-REMIT-AMT = L9E44-MAT-DEFR-AMT
                                        + L9E44-MAT-DEFR-INT-AMT
-               
-               GO TO 9E44-1100-DEF-MAT-DETAILS-X    
-               
-           END-IF. 
+
+S51102         SET W9E44-INT-CAPTLZD-SKIPPED TO TRUE
+
+               GO TO 9E44-1100-DEF-MAT-DETAILS-X
+
+           END-IF.
 
            MOVE RPOL-MAT-DEFR-INT-DT    TO L1680-INTERNAL-1.
            MOVE ZEROES                  TO L1680-NUMBER-OF-DAYS.
@@ -477,8 +487,15 @@ PNR011**GENERATE THE PRTX ENTRIES**
 PNR011     PERFORM  9E44-1206-GENERATE-PRTX
 PNR011         THRU 9E44-1206-GENERATE-PRTX-X.
 PNR011
-PNR011   
-      
+PNR011
+
+S51102**LOG THE DEFERRED MATURITY / INTEREST CAPITALIZATION DECISION**
+S51102     PERFORM  9E44-2129-WRITE-DMAR-AUDIT
+S51102         THRU 9E44-2129-WRITE-DMAR-AUDIT-X.
+S51102     IF  L9E44-RETRN-ERROR
+S51102         GO TO 9E44-2100-DEF-MAT-PMT-PRCES-X
+S51102     END-IF.
+
       *SET BELOW TPOL FIELDS TO ZERO ONCE PAYMENT IS DONE
            MOVE ZEROES                      TO RPOL-MAT-DEFR-AMT.
            MOVE ZEROES                      TO RPOL-MAT-DEFR-INT-AMT.
@@ -493,7 +510,51 @@ PNR011
 
        9E44-2100-DEF-MAT-PMT-PRCES-X.
            EXIT.
-      
+      /
+S51102*------------------------------
+S51102 9E44-2129-WRITE-DMAR-AUDIT.
+S51102*------------------------------
+S51102**WRITES ONE ROW TO THE DEFERRED MATURITY AUDIT REPORT (0304
+S51102**EXTRACT) FOR EVERY DEFERRED MATURITY PAYMENT PROCESSED, SO
+S51102**FINANCE CAN SEE WHAT WAS PAID, WHETHER THE 31-DAY RULE
+S51102**SKIPPED INTEREST CAPITALIZATION, AND WHETHER A MATURED
+S51102**SAVINGS RIDER (WCVGS-CVG-INS-TYP-TRAD-SVNG) DROVE THE PAYMENT.
+S51102
+S51102     PERFORM  0304-1000-BUILD-PARM-INFO
+S51102         THRU 0304-1000-BUILD-PARM-INFO-X.
+S51102
+S51102     MOVE RPOL-POL-ID                 TO L0304-POL-ID.
+S51102     MOVE RPOL-SBSDRY-CO-ID           TO L0304-SBSDRY-CO-ID.
+S51102     MOVE W9E44-CVG-NUM               TO L0304-CVG-NUM.
+S51102     MOVE L9E44-EFF-DT                TO L0304-EFF-DT.
+S51102     MOVE L9E44-MAT-DEFR-AMT          TO L0304-MAT-DEFR-AMT.
+S51102     MOVE L9E44-MAT-DEFR-INT-AMT      TO L0304-MAT-DEFR-INT-AMT.
+S51102     MOVE L9E44-REMIT-AMT             TO L0304-REMIT-AMT.
+S51102
+S51102     IF  W9E44-SVNG-CVG-YES
+S51102         SET L0304-SVNG-CVG-YES       TO TRUE
+S51102         MOVE W9E44-SVNG-CVG-NUM      TO L0304-SVNG-CVG-NUM
+S51102     ELSE
+S51102         SET L0304-SVNG-CVG-NO        TO TRUE
+S51102         MOVE ZEROES                  TO L0304-SVNG-CVG-NUM
+S51102     END-IF.
+S51102
+S51102     IF  W9E44-INT-CAPTLZD-SKIPPED
+S51102         SET L0304-INT-CAPTLZD-SKIPPED TO TRUE
+S51102     ELSE
+S51102         SET L0304-INT-CAPTLZD        TO TRUE
+S51102     END-IF.
+S51102
+S51102     PERFORM  0304-1000-WRITE-DMAR-TRAN
+S51102         THRU 0304-1000-WRITE-DMAR-TRAN-X.
+S51102
+S51102     IF  NOT L0304-RETRN-OK
+S51102         SET L9E44-RETRN-ERROR        TO TRUE
+S51102     END-IF.
+S51102
+S51102 9E44-2129-WRITE-DMAR-AUDIT-X.
+S51102     EXIT.
+      /
       *------------------------
        9E44-2125-FBNK-CREATION.
       *------------------------
