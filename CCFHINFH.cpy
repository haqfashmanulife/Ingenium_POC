@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCFHINFH                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE PERMANENT TVI          **
+      **            INSURANCE-FEE CALCULATION HISTORY FILE,          **
+      **            WRITTEN BY SSRUINF EVERY TIME IT CALCULATES       **
+      **            THE INSURANCE FEE FOR A COVERAGE.                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51142**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT INFH-HIST-FILE ASSIGN TO ZSINFH
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WINFH-SEQ-FILE-STATUS.
