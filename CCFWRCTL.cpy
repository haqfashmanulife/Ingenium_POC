@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCFWRCTL                                         **
+      **  REMARKS:  FD/RECORD FOR THE RUN-CONTROL MASTER (SEE         *
+      **            CCFHRCTL).                                        *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51118**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  RCTL-MASTR-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WRCTLM-REC-INFO.
+           05  WRCTLM-JOB-ID                 PIC X(08).
+           05  WRCTLM-LAST-RUN-DT            PIC X(10).
