@@ -0,0 +1,31 @@
+      *****************************************************************
+      **  MEMBER :  CCWLPPIH                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQPDFU, THE ONLINE  **
+      **            PROPORTIONAL-PREMIUM INDICATOR INQUIRY.          **
+      **            SUPPORTS AN INQUIRE BY POLICY AND A BROWSE BY    **
+      **            THE DATE THE INDICATOR WAS LAST SET (ONE ROW     **
+      **            RETURNED PER CALL, POSITIONED AFTER LPPIH-POL-ID **
+      **            SO THE CALLER CAN PAGE THROUGH A DATE RANGE).    **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51116**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LPPIH-PARM-INFO.
+           05  LPPIH-FUNCTION-CD             PIC X(02).
+               88  LPPIH-FUNCTION-INQUIRE            VALUE '01'.
+               88  LPPIH-FUNCTION-BROWSE-DT          VALUE '02'.
+               88  LPPIH-FUNCTION-WRITE              VALUE '03'.
+           05  LPPIH-POL-ID                  PIC X(10).
+           05  LPPIH-PROPORTN-PREM-CD        PIC X(01).
+               88  LPPIH-PROPORTN-PREM-YES           VALUE 'Y'.
+               88  LPPIH-PROPORTN-PREM-NO            VALUE 'N'.
+           05  LPPIH-LAST-SET-DT             PIC X(10).
+           05  LPPIH-LAST-SET-JOB-ID         PIC X(08).
+           05  LPPIH-FROM-DT                 PIC X(10).
+           05  LPPIH-TO-DT                   PIC X(10).
+           05  LPPIH-RETRN-CD                PIC X(02).
+               88  LPPIH-RETRN-OK                     VALUE '00'.
+               88  LPPIH-RETRN-NOTFND                 VALUE '23'.
+               88  LPPIH-RETRN-ERROR                  VALUE '99'.
