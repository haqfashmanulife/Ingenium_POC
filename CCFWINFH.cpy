@@ -0,0 +1,32 @@
+      *****************************************************************
+      **  MEMBER :  CCFWINFH                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE PERMANENT TVI        **
+      **            INSURANCE-FEE CALCULATION HISTORY FILE (SEE      **
+      **            CCFHINFH).                                       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51142**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  INFH-HIST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RINFH-HIST-REC.
+           05  RINFH-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RINFH-CVG-NUM                PIC X(02).
+           05  FILLER                       PIC X(01).
+           05  RINFH-CVG-FACE-AMT           PIC X(11).
+           05  FILLER                       PIC X(01).
+           05  RINFH-CVG-MPREM-AMT          PIC X(11).
+           05  FILLER                       PIC X(01).
+           05  RINFH-CALC-FEE-AMT           PIC X(11).
+           05  FILLER                       PIC X(01).
+           05  RINFH-SRCE-PGM               PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RINFH-RUN-DT                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RINFH-RUN-TIME               PIC X(08).
