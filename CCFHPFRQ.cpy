@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCFHPFRQ                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE PATHFINDER CONNECTOR  **
+      **            RETRY QUEUE (PFRQ).  LOADED BY XSDU0013 WHEN A   **
+      **            SEND TO THE PFC LISTENER FAILS AFTER ITS IN-LINE **
+      **            RETRY, AND DRAINED WITH BACKOFF BY ZSBMPFRQ.     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51144**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT PFRQ-FILE ASSIGN TO ZSPFRQ
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WPFRQ-QUEUE-ID
+                  FILE STATUS    IS WPFRQ-SEQ-FILE-STATUS.
