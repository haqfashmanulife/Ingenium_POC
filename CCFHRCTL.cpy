@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCFHRCTL                                         **
+      **  REMARKS:  SELECT FOR THE RUN-CONTROL MASTER, ONE ROW PER    *
+      **            JOB, CARRYING THE DATE OF THAT JOB'S LAST         *
+      **            SUCCESSFUL RUN SO A DELTA EXTRACT CAN TELL WHAT   *
+      **            CHANGED SINCE THEN.                               *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51118**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT RCTL-MASTR-FILE ASSIGN TO ZSRCTLM
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WRCTLM-JOB-ID
+                  FILE STATUS    IS WRCTLM-SEQ-FILE-STATUS.
