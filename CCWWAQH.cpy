@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCWWAQH                                         **
+      **  REMARKS:  WORKING-STORAGE I/O AREA FOR THE IMMEDIATE       **
+      **            ANNUITY QUOTE HISTORY FILE (SEE CCFHAQH).        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51151**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WAQH-SEQ-IO-WORK-AREA.
+           05  WAQH-SEQ-FILE-NAME               PIC X(04)
+                                                VALUE 'AQH '.
+           05  WAQH-SEQ-FILE-STATUS             PIC X(02).
+           05  WAQH-FILE-OPENED-SW              PIC X(01) VALUE 'N'.
+               88  WAQH-FILE-OPENED                        VALUE 'Y'.
+               88  WAQH-FILE-NOT-OPENED                    VALUE 'N'.
