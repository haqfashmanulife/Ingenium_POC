@@ -0,0 +1,19 @@
+      *****************************************************************
+      **  MEMBER :  CCFWPCDT                                         *
+      **  REMARKS:  FD/RECORD FOR THE PASSWORD-CHANGE-DATE MASTER     *
+      **            (SEE CCFHPCDT).                                   *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51121**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  PCDT-MASTR-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WPCDTM-REC-INFO.
+           05  WPCDTM-USER-ID                PIC X(08).
+           05  WPCDTM-LAST-CHG-DT             PIC X(10).
+           05  WPCDTM-FRCE-CHG-SW             PIC X(01).
+               88  WPCDTM-FRCE-CHG-YES               VALUE 'Y'.
+               88  WPCDTM-FRCE-CHG-NO                VALUE 'N'.
