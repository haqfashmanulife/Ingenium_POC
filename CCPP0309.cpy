@@ -0,0 +1,43 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0309                                         **
+      **  REMARKS:  COMMON ROUTINE TO APPEND ONE ROW TO THE          **
+      **            PERMANENT GENERIC FIELD-INITIALIZATION/          **
+      **            CORRECTION HISTORY FILE.  ANY ONE-SHOT UHCO/CVG   **
+      **            FIELD-REPAIR PROGRAM CAN CALL THIS SO AUDIT HAS   **
+      **            ONE PLACE TO LOOK ACROSS ALL SUCH CORRECTIONS     **
+      **            INSTEAD OF TRUSTING THAT EACH ONE-SHOT PROGRAM    **
+      **            WAS RUN EXACTLY ONCE AND CORRECTLY.               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51115**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0309-1000-WRITE-FCOR-HIST.
+      *------------------------------
+
+           MOVE L0309-TABLE-NAME          TO RFCOR-TABLE-NAME.
+           MOVE L0309-KEY-VALUE           TO RFCOR-KEY-VALUE.
+           MOVE L0309-FIELD-ID            TO RFCOR-FIELD-ID.
+           MOVE L0309-OLD-VALUE           TO RFCOR-OLD-VALUE.
+           MOVE L0309-NEW-VALUE           TO RFCOR-NEW-VALUE.
+           MOVE L0309-SRCE-PGM            TO RFCOR-SRCE-PGM.
+           MOVE L0309-RUN-DT              TO RFCOR-RUN-DT.
+
+           MOVE ZERO                      TO WFCOR-SEQ-FILE-STATUS.
+           WRITE RFCOR-HIST-REC.
+
+           IF  WFCOR-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WFCOR-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME
+               MOVE WFCOR-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                   TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               SET L0309-RETRN-ERROR       TO TRUE
+           ELSE
+               SET L0309-RETRN-OK          TO TRUE
+           END-IF.
+
+       0309-1000-WRITE-FCOR-HIST-X.
+           EXIT.
