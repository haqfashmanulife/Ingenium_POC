@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  SCWWFMIN                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE FUND     **
+      **            MINIMUM VALUE THRESHOLD TABLE (FMIN).             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WFMIN-SEQ-IO-WORK-AREA.
+           05  WFMIN-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'FMIN'.
+           05  WFMIN-SEQ-FILE-STATUS            PIC X(02).
+               88  WFMIN-IO-OK                        VALUE '00'.
+               88  WFMIN-IO-NOTFND                    VALUE '23'.
