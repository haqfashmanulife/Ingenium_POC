@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER :  CCFWPPIH                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE PROPORTIONAL-       **
+      **            PREMIUM INDICATOR HISTORY MASTER (PPIH, SEE      **
+      **            CCFHPPIH).  ONE ROW PER POLICY ZSBMPDFU HAS EVER **
+      **            EXAMINED - WPPIHM-PROPORTN-PREM-CD RECORDS       **
+      **            WHETHER THE INDICATOR WAS SET OR SKIPPED, AND    **
+      **            WPPIHM-LAST-SET-DT/WPPIHM-LAST-SET-JOB-ID RECORD **
+      **            WHEN AND BY WHICH RUN.                           **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51116**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  PPIH-MASTR-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WPPIHM-REC-INFO.
+           05  WPPIHM-POL-ID                 PIC X(10).
+           05  WPPIHM-PROPORTN-PREM-CD       PIC X(01).
+               88  WPPIHM-PROPORTN-PREM-YES         VALUE 'Y'.
+               88  WPPIHM-PROPORTN-PREM-NO          VALUE 'N'.
+           05  WPPIHM-LAST-SET-DT            PIC X(10).
+           05  WPPIHM-LAST-SET-JOB-ID        PIC X(08).
