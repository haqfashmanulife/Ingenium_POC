@@ -0,0 +1,20 @@
+      *****************************************************************
+      **  MEMBER :  SCFRFMIN                                         **
+      **  REMARKS:  READ RECORD LAYOUT FOR THE FUND MINIMUM VALUE    **
+      **            THRESHOLD TABLE (FMIN), KEYED BY FUND CODE AND   **
+      **            CURRENCY.  REPLACES THE HARDCODED THRESHOLD      **
+      **            FORMERLY CODED IN SSRC7010/SCPP7010.             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RFMIN-REC-INFO.
+           05  RFMIN-KEY.
+               10  RFMIN-FUND-CD             PIC X(04).
+               10  RFMIN-CRCY-CD             PIC X(02).
+           05  RFMIN-MIN-VALUE-AMT           PIC S9(11)V99.
+           05  RFMIN-EFF-DT                  PIC X(10).
+           05  RFMIN-LAST-CHG-DT             PIC X(10).
+           05  RFMIN-LAST-CHG-USER-ID        PIC X(08).
