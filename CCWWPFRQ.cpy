@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCWWPFRQ                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE           **
+      **            PATHFINDER CONNECTOR RETRY QUEUE (PFRQ).          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51144**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WPFRQ-SEQ-IO-WORK-AREA.
+           05  WPFRQ-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'PFRQ'.
+           05  WPFRQ-SEQ-FILE-STATUS            PIC X(02).
+               88  WPFRQ-IO-OK                        VALUE '00'.
+               88  WPFRQ-IO-NOTFND                    VALUE '23'.
+               88  WPFRQ-IO-DUPLICATE                 VALUE '22'.
