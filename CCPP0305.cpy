@@ -0,0 +1,42 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0305                                         **
+      **  REMARKS:  COMMON ROUTINE TO APPEND ONE ROW TO THE          **
+      **            PERMANENT CMB (COLLECTION METHOD) CORRECTION     **
+      **            HISTORY FILE.  CALLED BY EVERY PROGRAM IN THE    **
+      **            CMB BAD-BONUS-CODE CORRECTION CHAIN (ZSBMCMBE/   **
+      **            CMBC/CMBF/CMBK/CMBL/CMBZ AND THE ZSBMCMBD        **
+      **            DRIVER) SO THAT ALL CORRECTIONS ACROSS THE CHAIN **
+      **            SHARE ONE AUDIT TRAIL.                            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0305-1000-WRITE-CMB-HIST.
+      *------------------------------
+
+           MOVE L0305-POL-ID              TO RCMBH-POL-ID.
+           MOVE L0305-CRRCTN-FIELD-ID     TO RCMBH-CRRCTN-FIELD-ID.
+           MOVE L0305-OLD-VALUE           TO RCMBH-OLD-VALUE.
+           MOVE L0305-NEW-VALUE           TO RCMBH-NEW-VALUE.
+           MOVE L0305-SRCE-PGM            TO RCMBH-SRCE-PGM.
+           MOVE L0305-RUN-DT              TO RCMBH-RUN-DT.
+
+           MOVE ZERO                      TO WCMBH-SEQ-FILE-STATUS.
+           WRITE RCMBH-HIST-REC.
+
+           IF  WCMBH-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WCMBH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME
+               MOVE WCMBH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                   TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               SET L0305-RETRN-ERROR       TO TRUE
+           ELSE
+               SET L0305-RETRN-OK          TO TRUE
+           END-IF.
+
+       0305-1000-WRITE-CMB-HIST-X.
+           EXIT.
