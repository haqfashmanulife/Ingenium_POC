@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  CCFHPPIH                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE PROPORTIONAL-PREMIUM  **
+      **            INDICATOR HISTORY MASTER (PPIH), WRITTEN BY      **
+      **            ZSBMPDFU EVERY TIME IT SETS OR CLEARS A POLICY'S **
+      **            PROPORTIONAL-PREMIUM INDICATOR AND READ ONLINE   **
+      **            BY SSRQPDFU.  KEYED BY POLICY, WITH A DUPLICATE- **
+      **            ALLOWED ALTERNATE KEY ON THE DATE LAST SET SO A  **
+      **            BATCH RUN'S POLICIES CAN BE BROWSED BY DATE      **
+      **            RANGE.                                           **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51116**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT PPIH-MASTR-FILE ASSIGN TO ZSPPIHM
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WPPIHM-POL-ID
+                  ALTERNATE RECORD KEY IS WPPIHM-LAST-SET-DT
+                                 WITH DUPLICATES
+                  FILE STATUS    IS WPPIHM-SEQ-FILE-STATUS.
