@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  CCFWCFSC                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE CFSA/CFSB EXTRACT    **
+      **            CONTROL-TOTAL COMPANION FILE (SEE CCFHCFSC).      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51124**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  CFSC-CTL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RCFSC-SEQ-REC-INFO.
+           05  RCFSC-PGM-ID                  PIC X(08).
+           05  FILLER                        PIC X(01).
+           05  RCFSC-DATA-TYP                 PIC 9(01).
+           05  FILLER                        PIC X(01).
+           05  RCFSC-REC-TOT-CNT              PIC 9(07).
