@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCWWPPIH                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE          **
+      **            PROPORTIONAL-PREMIUM INDICATOR HISTORY MASTER    **
+      **            (PPIH).                                          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51116**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WPPIHM-SEQ-IO-WORK-AREA.
+           05  WPPIHM-SEQ-FILE-NAME             PIC X(05)
+                                                VALUE 'PPIHM'.
+           05  WPPIHM-SEQ-FILE-STATUS           PIC X(02).
+               88  WPPIHM-IO-OK                       VALUE '00'.
+               88  WPPIHM-IO-NOTFND                   VALUE '23'.
+               88  WPPIHM-IO-DUPLICATE                VALUE '22'.
