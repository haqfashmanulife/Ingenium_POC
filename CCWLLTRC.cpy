@@ -0,0 +1,35 @@
+      *****************************************************************
+      **  MEMBER :  CCWLLTRC                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQLTRC, THE ONLINE  **
+      **            APOLOGY-LETTER STATUS/REPRINT TRANSACTION.       **
+      **            SUPPORTS AN INQUIRE AND A STATUS CHANGE (PRINT,  **
+      **            REPRINT OR SUPPRESS) OF ONE ROW ON THE SHARED    **
+      **            APOLOGY-LETTER CONTROL FILE (LTRC), KEYED BY     **
+      **            POLICY AND LETTER TYPE.                          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LLTRC-PARM-INFO.
+           05  LLTRC-FUNCTION-CD             PIC X(02).
+               88  LLTRC-FUNCTION-INQUIRE            VALUE '01'.
+               88  LLTRC-FUNCTION-PRINT              VALUE '02'.
+               88  LLTRC-FUNCTION-REPRINT            VALUE '03'.
+               88  LLTRC-FUNCTION-SUPPRESS           VALUE '04'.
+           05  LLTRC-POL-ID                  PIC X(10).
+           05  LLTRC-LTR-TYP                 PIC X(04).
+           05  LLTRC-STAT-CD                 PIC X(01).
+               88  LLTRC-STAT-QUEUED                 VALUE 'Q'.
+               88  LLTRC-STAT-PRINTED                VALUE 'P'.
+               88  LLTRC-STAT-REPRINTED              VALUE 'R'.
+               88  LLTRC-STAT-SUPPRESSED             VALUE 'S'.
+           05  LLTRC-QUEUE-DT                PIC X(10).
+           05  LLTRC-LAST-STAT-DT            PIC X(10).
+           05  LLTRC-REPRINT-CNT             PIC 9(03).
+           05  LLTRC-LAST-CHG-USER-ID        PIC X(08).
+           05  LLTRC-RETRN-CD                PIC X(02).
+               88  LLTRC-RETRN-OK                     VALUE '00'.
+               88  LLTRC-RETRN-NOTFND                 VALUE '23'.
+               88  LLTRC-RETRN-ERROR                  VALUE '99'.
