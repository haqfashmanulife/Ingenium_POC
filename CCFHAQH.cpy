@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCFHAQH                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE IMMEDIATE ANNUITY     **
+      **            QUOTE HISTORY FILE, WRITTEN BY VSRA1050 FOR      **
+      **            EVERY QUOTE IT CALCULATES.                       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51151**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT AQH-HIST-FILE ASSIGN TO ZSAQH
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WAQH-SEQ-FILE-STATUS.
