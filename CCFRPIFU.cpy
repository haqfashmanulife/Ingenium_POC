@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCFRPIFU                                         **
+      **  REMARKS:  WORKING-STORAGE COPY OF THE PIRA FOLLOW-UP       **
+      **            TRACKING TABLE (PIFU) RECORD LAYOUT (SEE         **
+      **            CCFWPIFU).  ZSBMCOIA BUILDS THE ROW FOR A NEWLY  **
+      **            FLAGGED POLICY/COVERAGE HERE BEFORE CALLING      **
+      **            PIFU-1000-WRITE, AND SSRQPIFU RECEIVES A FOUND    **
+      **            ROW HERE BEFORE MOVING IT OUT TO ITS CALLER.     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RPIFU-SEQ-REC-INFO.
+           05  RPIFU-POL-ID                        PIC X(10).
+           05  RPIFU-CVG-NUM                       PIC X(02).
+           05  RPIFU-PLAN-ID                       PIC X(06).
+           05  RPIFU-MTHV-DT                        PIC X(10).
+           05  RPIFU-FLAG-DT                        PIC X(10).
+           05  RPIFU-DISP-CD                        PIC X(01).
+               88  RPIFU-DISP-PENDING                      VALUE 'P'.
+               88  RPIFU-DISP-APPLIED                      VALUE 'A'.
+               88  RPIFU-DISP-CONTACTED                    VALUE 'C'.
+               88  RPIFU-DISP-DECLINED                     VALUE 'D'.
+           05  RPIFU-DISP-DT                        PIC X(10).
+           05  RPIFU-DISP-USER-ID                   PIC X(08).
