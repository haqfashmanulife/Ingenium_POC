@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCWWCRRQ                                         **
+      **  REMARKS:  I/O STATUS WORK AREA FOR THE CREDIT CARD          **
+      **            VALIDATION RETRY QUEUE (SEE CCFHCRRQ).            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WCRRQ-SEQ-IO-WORK-AREA.
+           05  WCRRQ-SEQ-FILE-NAME               PIC X(04)
+                                                 VALUE 'CRRQ'.
+           05  WCRRQ-SEQ-FILE-STATUS             PIC X(02).
+               88  WCRRQ-SEQ-IO-OK                     VALUE '00'.
+               88  WCRRQ-SEQ-IO-EOF                     VALUE '10'.
