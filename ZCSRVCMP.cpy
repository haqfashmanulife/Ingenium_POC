@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  ZCSRVCMP                                         **
+      **  REMARKS:  RECORD FOR THE VALUATION EXTRACT PARALLEL-RUN    **
+      **            COMPARISON FEED.  WRITTEN BY VSBM1000 FOR EVERY  *
+      **            COVERAGE VALUATION RECORD IT BUILDS, CARRYING    *
+      **            THE GROSS/NET CASH-FLOW VALUES (R2000-CF-GROSS-  *
+      **            CASH-VAL/R2000-CF-NET-CASH-VAL) SO A LATER RUN   *
+      **            OF THIS SAME EXTRACT CAN BE COMPARED AGAINST IT  *
+      **            BY VSBM1010.                                     *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51148**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RVCMP-SEQ-REC-INFO.
+           05  RVCMP-POL-ID                 PIC X(10).
+           05  RVCMP-CVG-NUM                PIC 9(02).
+           05  RVCMP-VALN-LBL-CD            PIC X(06).
+           05  RVCMP-GROSS-CASH-VAL         PIC X(11).
+           05  RVCMP-NET-CASH-VAL           PIC X(11).
+           05  RVCMP-RUN-DT                 PIC X(10).
