@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCFWCMBH                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE PERMANENT CMB       **
+      **            CORRECTION HISTORY FILE (SEE CCFHCMBH).          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  CMBH-HIST-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RCMBH-HIST-REC.
+           05  RCMBH-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RCMBH-CRRCTN-FIELD-ID        PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RCMBH-OLD-VALUE              PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RCMBH-NEW-VALUE              PIC X(15).
+           05  FILLER                       PIC X(01).
+           05  RCMBH-SRCE-PGM               PIC X(08).
+           05  FILLER                       PIC X(01).
+           05  RCMBH-RUN-DT                 PIC X(10).
