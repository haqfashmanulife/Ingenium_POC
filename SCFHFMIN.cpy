@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  SCFHFMIN                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE FUND MINIMUM VALUE    **
+      **            THRESHOLD TABLE (FMIN).  MAINTAINED ONLINE BY    **
+      **            SSRQFMIN, READ BY SCPPFMIN.                      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT FMIN-FILE ASSIGN TO ZSFMIN
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WFMIN-KEY
+                  FILE STATUS    IS WFMIN-SEQ-FILE-STATUS.
