@@ -0,0 +1,29 @@
+      *****************************************************************
+      **  MEMBER :  CCWL9C18                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQ9C18, THE ONLINE  **
+      **            SA-RIDER CDSA WITHDRAWAL INQUIRY.  SUPPORTS AN   **
+      **            INQUIRE FOR THE CURRENT CDSA BALANCE AND A       **
+      **            BROWSE OF WITHDRAWAL POSTINGS FOR A POLICY, MOST **
+      **            RECENT FIRST (ONE ROW RETURNED PER CALL,         **
+      **            POSITIONED AFTER L9C18-CDA-EFF-DT/-CDA-SEQ-NUM   **
+      **            SO THE CALLER CAN PAGE).                         **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51134**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L9C18-PARM-INFO.
+           05  L9C18-FUNCTION-CD             PIC X(02).
+               88  L9C18-FUNCTION-INQUIRE            VALUE '01'.
+               88  L9C18-FUNCTION-BROWSE             VALUE '02'.
+           05  L9C18-POL-ID                  PIC X(10).
+           05  L9C18-CDA-EFF-DT              PIC X(10).
+           05  L9C18-CDA-SEQ-NUM             PIC 9(05).
+           05  L9C18-CDA-TOT-TRXN-AMT        PIC S9(13)V99.
+           05  L9C18-CDA-STAT-CD             PIC X(01).
+               88  L9C18-CDA-STAT-ACTIVE             VALUE '1'.
+           05  L9C18-RETRN-CD                PIC X(02).
+               88  L9C18-RETRN-OK                     VALUE '00'.
+               88  L9C18-RETRN-NOTFND                 VALUE '01'.
+               88  L9C18-RETRN-ERROR                  VALUE '99'.
