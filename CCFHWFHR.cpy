@@ -0,0 +1,19 @@
+      *****************************************************************
+      **  MEMBER :  CCFHWFHR                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE WORK FLOW HITACHI     **
+      **            ERROR RESUBMISSION CONTROL TABLE (WFHR).  LOADED **
+      **            FROM THE ZSRQWFHE ERROR EXTRACT BY ZSBMWFHL,      **
+      **            MAINTAINED ONLINE BY SSRQWFHR, AND DRAINED BACK   **
+      **            INTO THE WORK FLOW IMAGING EXTRACT STREAM BY      **
+      **            ZSBMWFHR.                                         **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT WFHR-FILE ASSIGN TO ZSWFHR
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WWFHR-KEY
+                  FILE STATUS    IS WWFHR-SEQ-FILE-STATUS.
