@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCWLFMIN                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQFMIN, THE ONLINE  **
+      **            MAINTENANCE PROGRAM FOR THE FUND MINIMUM VALUE   **
+      **            THRESHOLD TABLE (FMIN).                          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LFMIN-PARM-INFO.
+           05  LFMIN-FUNCTION-CD             PIC X(01).
+               88  LFMIN-FUNCTION-INQUIRE          VALUE 'I'.
+               88  LFMIN-FUNCTION-ADD              VALUE 'A'.
+               88  LFMIN-FUNCTION-CHANGE           VALUE 'C'.
+               88  LFMIN-FUNCTION-DELETE           VALUE 'D'.
+           05  LFMIN-FUND-CD                 PIC X(04).
+           05  LFMIN-CRCY-CD                 PIC X(02).
+           05  LFMIN-MIN-VALUE-AMT           PIC S9(11)V99.
+           05  LFMIN-EFF-DT                  PIC X(10).
+           05  LFMIN-LAST-CHG-USER-ID        PIC X(08).
+           05  LFMIN-RETRN-CD                PIC X(02).
+               88  LFMIN-RETRN-OK                   VALUE '00'.
+               88  LFMIN-RETRN-NOTFND               VALUE '23'.
+               88  LFMIN-RETRN-DUPLICATE            VALUE '22'.
+               88  LFMIN-RETRN-ERROR                VALUE '99'.
