@@ -0,0 +1,38 @@
+      *****************************************************************
+      **  MEMBER :  CCFWPFRQ                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE PATHFINDER         **
+      **            CONNECTOR RETRY QUEUE (PFRQ), KEYED BY THE       **
+      **            QUEUE-ENTRY ID ASSIGNED AT ENQUEUE TIME.         **
+      **            WPFRQ-SKIP-CTR IMPLEMENTS THE RETRY BACKOFF -    **
+      **            ZSBMPFRQ COUNTS IT DOWN ONE DRAIN RUN AT A TIME   **
+      **            AND ONLY ATTEMPTS A RESEND ONCE IT REACHES ZERO,  **
+      **            SO AN ENTRY WAITS LONGER BETWEEN ATTEMPTS EACH    **
+      **            TIME IT FAILS AGAIN.  RPFRQ-REC-INFO (SEE         **
+      **            CCFRPFRQ) IS THE SAME LAYOUT, USED AS A WORK      **
+      **            COPY BY CALLERS, PER THE SHOP'S READ/WRITE        **
+      **            COPYBOOK CONVENTION.                              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51144**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  PFRQ-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WPFRQ-REC-INFO.
+           05  WPFRQ-QUEUE-ID.
+               10  WPFRQ-ENQ-DT               PIC X(10).
+               10  WPFRQ-ENQ-TIME             PIC X(08).
+               10  WPFRQ-ENQ-SEQ-SFX          PIC 9(04).
+           05  WPFRQ-PFC-SRVR-NM              PIC X(20).
+           05  WPFRQ-PFC-SRVR-PORT-NUM        PIC 9(05).
+           05  WPFRQ-PFC-CHAR-SET-CD          PIC X(01).
+           05  WPFRQ-SEND-DATA-LEN            PIC 9(05).
+           05  WPFRQ-SEND-DATA-TXT            PIC X(2048).
+           05  WPFRQ-STATUS-CD                PIC X(01).
+               88  WPFRQ-STATUS-PENDING              VALUE 'P'.
+               88  WPFRQ-STATUS-FAILED               VALUE 'F'.
+           05  WPFRQ-RETRY-CTR                PIC 9(03).
+           05  WPFRQ-SKIP-CTR                 PIC 9(03).
+           05  WPFRQ-LAST-ERROR-CD            PIC X(02).
