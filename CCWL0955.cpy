@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0955                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0955-1000-EDIT-TRIM-  **
+      **            NM (SEE CCPP0955), THE COMMON ROUTINE THAT       **
+      **            EDITS A CLIENT NAME FIELD FOR LEADING SPACES     **
+      **            AND EXCESS (TRAILING) EMBEDDED SPACES.           **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51123**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0955-PARM-INFO.
+           05  L0955-NM-IN                   PIC X(25).
+           05  L0955-NM-OUT                  PIC X(25).
+           05  L0955-NM-TABLE  REDEFINES  L0955-NM-OUT.
+               10  L0955-NM-BYTE             PIC X(01) OCCURS 25 TIMES.
+           05  L0955-FIRST-SUB               PIC 9(02) COMP.
+           05  L0955-LAST-SUB                PIC 9(02) COMP.
+           05  L0955-WORK-SUB                PIC 9(02) COMP.
+           05  L0955-SPACE-CT                PIC 9(02) COMP.
+           05  L0955-RETRN-CD                PIC X(02).
+               88  L0955-RETRN-OK                    VALUE '00'.
+               88  L0955-RETRN-ERROR                 VALUE '99'.
