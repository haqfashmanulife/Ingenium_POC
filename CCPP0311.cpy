@@ -0,0 +1,50 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0311                                         **
+      **  REMARKS:  COMMON ROUTINE TO APPEND ONE ROW TO THE          **
+      **            IMMEDIATE ANNUITY QUOTE HISTORY FILE.  CALLED     **
+      **            BY VSRA1050 FOR EVERY QUOTE IT CALCULATES SO THE  **
+      **            ORIGINAL QUOTE AND ITS ASSUMPTIONS ARE NOT LOST   **
+      **            WHEN THE POLICY IS LATER REVALUED.                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51151**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0311-1000-WRITE-AQH-HIST.
+      *------------------------------
+
+           IF  WAQH-FILE-NOT-OPENED
+               MOVE ZERO                   TO WAQH-SEQ-FILE-STATUS
+               OPEN EXTEND AQH-HIST-FILE
+               IF  WAQH-SEQ-FILE-STATUS = '05' OR '35'
+                   MOVE ZERO                TO WAQH-SEQ-FILE-STATUS
+                   OPEN OUTPUT AQH-HIST-FILE
+               END-IF
+               SET WAQH-FILE-OPENED         TO TRUE
+           END-IF.
+
+           MOVE L0311-POL-ID              TO RAQH-POL-ID.
+           MOVE L0311-QUOTE-DT            TO RAQH-QUOTE-DT.
+           MOVE L0311-RATE-BASIS          TO RAQH-RATE-BASIS.
+           MOVE L0311-ANNUITY-AMT         TO RAQH-ANNUITY-AMT.
+           MOVE L0311-SRCE-PGM            TO RAQH-SRCE-PGM.
+           MOVE L0311-RUN-DT              TO RAQH-RUN-DT.
+
+           MOVE ZERO                      TO WAQH-SEQ-FILE-STATUS.
+           WRITE RAQH-HIST-REC.
+
+           IF  WAQH-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WAQH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME
+               MOVE WAQH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                   TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               SET L0311-RETRN-ERROR       TO TRUE
+           ELSE
+               SET L0311-RETRN-OK          TO TRUE
+           END-IF.
+
+       0311-1000-WRITE-AQH-HIST-X.
+           EXIT.
