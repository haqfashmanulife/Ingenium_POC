@@ -0,0 +1,31 @@
+      *****************************************************************
+      **  MEMBER :  CCFWCRRQ                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE CREDIT CARD          **
+      **            VALIDATION RETRY QUEUE (SEE CCFHCRRQ).            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  CRRQ-QUEUE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RCRRQ-SEQ-REC-INFO.
+           05  RCRRQ-APP-FORM-ID             PIC X(15).
+           05  FILLER                        PIC X(01).
+           05  RCRRQ-OLD-CARD-NUM            PIC X(16).
+           05  FILLER                        PIC X(01).
+           05  RCRRQ-OLD-CARD-CO-CD          PIC X(07).
+           05  FILLER                        PIC X(01).
+           05  RCRRQ-VALID-RSLT-CD           PIC X(01).
+           05  FILLER                        PIC X(01).
+           05  RCRRQ-QUEUE-CREAT-DT          PIC X(10).
+           05  FILLER                        PIC X(01).
+           05  RCRRQ-RETRY-CNT               PIC 9(03).
+           05  FILLER                        PIC X(01).
+           05  RCRRQ-STAT-CD                 PIC X(01).
+               88  RCRRQ-STAT-PENDING              VALUE 'P'.
+               88  RCRRQ-STAT-ESCALATED            VALUE 'E'.
