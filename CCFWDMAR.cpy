@@ -0,0 +1,40 @@
+      *****************************************************************
+      **  MEMBER :  CCFWDMAR                                         **
+      **  REMARKS:  FD AND RECORD LAYOUT FOR THE DEFERRED MATURITY   **
+      **            INTEREST CAPITALIZATION AUDIT REPORT (DMAR)      **
+      **            EXTRACT PRODUCED BY CCPP0304 / CCPP9E44          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51102**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  DMAR-TRAN-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  DMAR-TRAN-REC.
+           05  RDMAR-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RDMAR-SBSDRY-CO-ID           PIC X(03).
+           05  FILLER                       PIC X(01).
+           05  RDMAR-CVG-NUM                PIC 9(03).
+           05  FILLER                       PIC X(01).
+           05  RDMAR-EFF-DT                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RDMAR-MAT-DEFR-AMT           PIC S9(11)V99.
+           05  FILLER                       PIC X(01).
+           05  RDMAR-MAT-DEFR-INT-AMT       PIC S9(11)V99.
+           05  FILLER                       PIC X(01).
+           05  RDMAR-REMIT-AMT              PIC S9(11)V99.
+           05  FILLER                       PIC X(01).
+      *    'Y' = PAYMENT WAS DRIVEN BY A MATURED SAVINGS RIDER
+      *    (WCVGS-CVG-INS-TYP-TRAD-SVNG), 'N' = BASE COVERAGE ONLY.
+           05  RDMAR-SVNG-CVG-SW            PIC X(01).
+           05  FILLER                       PIC X(01).
+           05  RDMAR-SVNG-CVG-NUM           PIC 9(03).
+           05  FILLER                       PIC X(01).
+      *    'C' = INTEREST WAS CAPITALIZED, 'S' = SKIPPED UNDER THE
+      *    31-DAY RULE (1680-2000-COMP-DAYS-BETWEEN <= 31 DAYS).
+           05  RDMAR-INT-CAPTLZD-SW         PIC X(01).
