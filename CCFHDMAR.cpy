@@ -0,0 +1,14 @@
+      *****************************************************************
+      **  MEMBER :  CCFHDMAR                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE DEFERRED MATURITY     **
+      **            INTEREST CAPITALIZATION AUDIT REPORT (DMAR)      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51102**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT DMAR-TRAN-FILE ASSIGN TO ZSDMAR
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WDMAR-SEQ-FILE-STATUS.
