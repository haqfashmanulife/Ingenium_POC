@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCFHLTRC                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE SHARED APOLOGY-LETTER **
+      **            CONTROL FILE (LTRC), KEYED BY POLICY AND LETTER  **
+      **            TYPE.  QUEUED BY EVERY PROGRAM THAT PRODUCES AN  **
+      **            APOLOGY-LETTER EXTRACT (ZSBMCMBK/CMBL/3931) AND  **
+      **            MAINTAINED ONLINE BY SSRQLTRC FOR REPRINTS.      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT LTR-CNTL-FILE ASSIGN TO ZSLTRC
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WLTRC-KEY
+                  FILE STATUS    IS WLTRC-SEQ-FILE-STATUS.
