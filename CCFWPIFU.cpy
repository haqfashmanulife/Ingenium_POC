@@ -0,0 +1,30 @@
+      *****************************************************************
+      **  MEMBER :  CCFWPIFU                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE PIRA FOLLOW-UP      **
+      **            TRACKING TABLE (PIFU).  RPIFU-SEQ-REC-INFO (SEE  **
+      **            CCFRPIFU) IS THE SAME LAYOUT, USED AS A WORK     **
+      **            COPY BY CALLERS, PER THE SHOP'S READ/WRITE       **
+      **            COPYBOOK CONVENTION.                              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           FD  PIFU-FILE
+               LABEL RECORDS ARE STANDARD.
+
+           01  WPIFU-SEQ-REC-INFO.
+               05  WPIFU-KEY.
+                   10  WPIFU-POL-ID               PIC X(10).
+                   10  WPIFU-CVG-NUM               PIC X(02).
+               05  WPIFU-PLAN-ID                  PIC X(06).
+               05  WPIFU-MTHV-DT                   PIC X(10).
+               05  WPIFU-FLAG-DT                   PIC X(10).
+               05  WPIFU-DISP-CD                   PIC X(01).
+                   88  WPIFU-DISP-PENDING                 VALUE 'P'.
+                   88  WPIFU-DISP-APPLIED                 VALUE 'A'.
+                   88  WPIFU-DISP-CONTACTED               VALUE 'C'.
+                   88  WPIFU-DISP-DECLINED                VALUE 'D'.
+               05  WPIFU-DISP-DT                   PIC X(10).
+               05  WPIFU-DISP-USER-ID              PIC X(08).
