@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCWWINFH                                         **
+      **  REMARKS:  WORKING-STORAGE I/O AREA FOR THE PERMANENT TVI    **
+      **            INSURANCE-FEE CALCULATION HISTORY FILE (SEE      **
+      **            CCFHINFH).                                       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51142**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WINFH-SEQ-IO-WORK-AREA.
+           05  WINFH-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'INFH'.
+           05  WINFH-SEQ-FILE-STATUS            PIC X(02).
