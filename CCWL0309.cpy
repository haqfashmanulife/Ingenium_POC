@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0309                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0309-1000-WRITE-FCOR- **
+      **            HIST (SEE CCPP0309), THE COMMON ROUTINE THAT      **
+      **            WRITES ONE ROW TO THE GENERIC FIELD-              **
+      **            INITIALIZATION/CORRECTION HISTORY FILE.           **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51115**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0309-PARM-INFO.
+           05  L0309-TABLE-NAME              PIC X(08).
+           05  L0309-KEY-VALUE               PIC X(24).
+           05  L0309-FIELD-ID                PIC X(15).
+           05  L0309-OLD-VALUE               PIC X(15).
+           05  L0309-NEW-VALUE               PIC X(15).
+           05  L0309-SRCE-PGM                PIC X(08).
+           05  L0309-RUN-DT                  PIC X(10).
+           05  L0309-RETRN-CD                PIC X(02).
+               88  L0309-RETRN-OK                    VALUE '00'.
+               88  L0309-RETRN-ERROR                 VALUE '99'.
