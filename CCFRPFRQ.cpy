@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCFRPFRQ                                         **
+      **  REMARKS:  READ RECORD LAYOUT FOR THE PATHFINDER CONNECTOR  **
+      **            RETRY QUEUE (PFRQ).  SEE CCFWPFRQ FOR THE        **
+      **            MASTER DEFINITION.                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51144**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RPFRQ-REC-INFO.
+           05  RPFRQ-QUEUE-ID.
+               10  RPFRQ-ENQ-DT               PIC X(10).
+               10  RPFRQ-ENQ-TIME             PIC X(08).
+               10  RPFRQ-ENQ-SEQ-SFX          PIC 9(04).
+           05  RPFRQ-PFC-SRVR-NM              PIC X(20).
+           05  RPFRQ-PFC-SRVR-PORT-NUM        PIC 9(05).
+           05  RPFRQ-PFC-CHAR-SET-CD          PIC X(01).
+           05  RPFRQ-SEND-DATA-LEN            PIC 9(05).
+           05  RPFRQ-SEND-DATA-TXT            PIC X(2048).
+           05  RPFRQ-STATUS-CD                PIC X(01).
+               88  RPFRQ-STATUS-PENDING              VALUE 'P'.
+               88  RPFRQ-STATUS-FAILED               VALUE 'F'.
+           05  RPFRQ-RETRY-CTR                PIC 9(03).
+           05  RPFRQ-SKIP-CTR                 PIC 9(03).
+           05  RPFRQ-LAST-ERROR-CD            PIC X(02).
