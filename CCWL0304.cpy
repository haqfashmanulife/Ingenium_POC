@@ -0,0 +1,30 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0304                                         **
+      **  REMARKS:  LINKAGE/PARAMETER AREA FOR THE DMAR AUDIT REPORT **
+      **            COMMON ROUTINES (CCPP0304)                       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51102**  09AUG26  CTS    INITIAL VERSION                            **
+S51102**  09AUG26  CTS    L0304-RETRN-CD WIDENED TO PIC X(02) '00'/   **
+S51102**           '99' TO MATCH THE SIBLING PARM COPYBOOKS          **
+      *****************************************************************
+
+       01  L0304-PARM-INFO.
+           05  L0304-POL-ID                 PIC X(10).
+           05  L0304-SBSDRY-CO-ID           PIC X(03).
+           05  L0304-CVG-NUM                PIC 9(03).
+           05  L0304-EFF-DT                 PIC X(10).
+           05  L0304-MAT-DEFR-AMT           PIC S9(11)V99.
+           05  L0304-MAT-DEFR-INT-AMT       PIC S9(11)V99.
+           05  L0304-REMIT-AMT              PIC S9(11)V99.
+           05  L0304-SVNG-CVG-SW            PIC X(01).
+               88  L0304-SVNG-CVG-YES                 VALUE 'Y'.
+               88  L0304-SVNG-CVG-NO                   VALUE 'N'.
+           05  L0304-SVNG-CVG-NUM           PIC 9(03).
+           05  L0304-INT-CAPTLZD-SW         PIC X(01).
+               88  L0304-INT-CAPTLZD                   VALUE 'C'.
+               88  L0304-INT-CAPTLZD-SKIPPED           VALUE 'S'.
+S51102     05  L0304-RETRN-CD               PIC X(02).
+S51102         88  L0304-RETRN-OK                       VALUE '00'.
+S51102         88  L0304-RETRN-ERROR                    VALUE '99'.
