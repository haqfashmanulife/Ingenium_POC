@@ -0,0 +1,36 @@
+      *****************************************************************
+      **  MEMBER :  CCFWDSTS                                         **
+      **  REMARKS:  FD AND RECORD FOR THE DISASTER TRANSFER-SLIP     **
+      **            STATUS HISTORY (SEE CCFHDSTS).  RDSTS-SEQ-REC-   **
+      **            INFO IS THE BUSINESS-FIELD VIEW WRITTEN/READ BY  **
+      **            CALLERS.  WDSTS-KEY REDEFINES THE SAME RECORD TO **
+      **            EXPOSE JUST THE KEY PORTION (POLICY, INVERTED    **
+      **            GENERATION DATE, SEQUENCE NUMBER) FOR START AND  **
+      **            KEY-RANGE COMPARE, FOLLOWING THE RECORD-KEY      **
+      **            CLAUSE IN CCFHDSTS.                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51138**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  DSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  RDSTS-SEQ-REC-INFO.
+           05  RDSTS-POL-ID                  PIC X(10).
+           05  RDSTS-SLIP-GEN-IDT-NUM        PIC 9(08).
+           05  RDSTS-SLIP-SEQ-NUM            PIC 9(05).
+           05  RDSTS-SLIP-STAT-CD            PIC X(01).
+               88  RDSTS-SLIP-STAT-GENERATED         VALUE 'G'.
+               88  RDSTS-SLIP-STAT-MAILED            VALUE 'M'.
+               88  RDSTS-SLIP-STAT-RETURNED          VALUE 'R'.
+               88  RDSTS-SLIP-STAT-REISSUED          VALUE 'I'.
+           05  RDSTS-SLIP-GEN-DT              PIC X(10).
+           05  RDSTS-SLIP-STAT-DT             PIC X(10).
+
+       01  WDSTS-KEY REDEFINES RDSTS-SEQ-REC-INFO.
+           05  WDSTS-POL-ID                  PIC X(10).
+           05  WDSTS-SLIP-GEN-IDT-NUM        PIC 9(08).
+           05  WDSTS-SLIP-SEQ-NUM            PIC 9(05).
+           05  FILLER                        PIC X(21).
