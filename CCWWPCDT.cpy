@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCWWPCDT                                         *
+      **  REMARKS:  I/O STATUS WORK AREA FOR THE PASSWORD-CHANGE-DATE *
+      **            MASTER (SEE CCFHPCDT).                            *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51121**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WPCDTM-SEQ-IO-WORK-AREA.
+           05  WPCDTM-SEQ-FILE-NAME              PIC X(05)
+                                                 VALUE 'PCDTM'.
+           05  WPCDTM-SEQ-FILE-STATUS            PIC X(02).
+               88  WPCDTM-IO-OK                        VALUE '00'.
+               88  WPCDTM-IO-NOTFND                    VALUE '23'.
