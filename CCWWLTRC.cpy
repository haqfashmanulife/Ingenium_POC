@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCWWLTRC                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE SHARED   **
+      **            APOLOGY-LETTER CONTROL FILE (LTRC).              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WLTRC-SEQ-IO-WORK-AREA.
+           05  WLTRC-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'LTRC'.
+           05  WLTRC-SEQ-FILE-STATUS            PIC X(02).
+               88  WLTRC-IO-OK                        VALUE '00'.
+               88  WLTRC-IO-NOTFND                    VALUE '23'.
+               88  WLTRC-IO-DUPLICATE                 VALUE '22'.
