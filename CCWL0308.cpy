@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0308                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0308-1000-WRITE-CVG-  **
+      **            HIST (SEE CCPP0308), THE COMMON ROUTINE THAT      **
+      **            WRITES ONE ROW TO THE COVERAGE-AMOUNT CORRECTION  **
+      **            HISTORY FILE.                                     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51114**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0308-PARM-INFO.
+           05  L0308-POL-ID                  PIC X(10).
+           05  L0308-CVG-NUM                 PIC X(02).
+           05  L0308-CRRCTN-FIELD-ID         PIC X(15).
+           05  L0308-OLD-VALUE               PIC X(15).
+           05  L0308-NEW-VALUE               PIC X(15).
+           05  L0308-SRCE-PGM                PIC X(08).
+           05  L0308-RUN-DT                  PIC X(10).
+           05  L0308-RETRN-CD                PIC X(02).
+               88  L0308-RETRN-OK                    VALUE '00'.
+               88  L0308-RETRN-ERROR                 VALUE '99'.
