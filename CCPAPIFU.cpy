@@ -0,0 +1,64 @@
+      *****************************************************************
+      **  MEMBER :  CCPAPIFU                                         **
+      **  REMARKS:  COMMON ROUTINE TO WRITE ONE ROW TO THE PIRA      **
+      **            FOLLOW-UP TRACKING TABLE (PIFU).  CALLED BY      **
+      **            ZSBMCOIA EVERY TIME IT FLAGS A POLICY/COVERAGE   **
+      **            FOR A PIRA ADDED FOLLOWING THE FIRST ANNIVERSARY **
+      **            AFTER A BAD-COLLECTION-METHOD UNDO, SO SSRQPIFU  **
+      **            HAS A ROW TO REPORT AND LATER RECORD A           **
+      **            DISPOSITION AGAINST.  OPENS AND CLOSES THE TABLE **
+      **            ON ITS OWN SINCE ZSBMCOIA HAS NO OPEN/CLOSE OF    **
+      **            ITS OWN FOR IT.                                  **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------
+       PIFU-1000-WRITE.
+      *------------------------
+
+           MOVE '00'                     TO WPIFU-SEQ-FILE-STATUS.
+           OPEN I-O PIFU-FILE.
+           IF  WPIFU-SEQ-FILE-STATUS = '35'
+               MOVE '00'                 TO WPIFU-SEQ-FILE-STATUS
+               OPEN OUTPUT PIFU-FILE
+               CLOSE PIFU-FILE
+               MOVE '00'                 TO WPIFU-SEQ-FILE-STATUS
+               OPEN I-O PIFU-FILE
+           END-IF.
+
+           IF  WPIFU-SEQ-FILE-STATUS NOT = '00'
+               MOVE WPIFU-SEQ-FILE-NAME   TO WGLOB-TABLE-NAME
+               MOVE WPIFU-SEQ-FILE-STATUS TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'OP'                  TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               GO TO PIFU-1000-WRITE-X
+           END-IF.
+
+           SET WPIFU-FILE-IS-OPEN         TO TRUE.
+
+           MOVE RPIFU-SEQ-REC-INFO        TO WPIFU-SEQ-REC-INFO.
+
+           WRITE WPIFU-SEQ-REC-INFO
+               INVALID KEY
+                   MOVE '22'               TO WPIFU-SEQ-FILE-STATUS
+           END-WRITE.
+
+           IF  WPIFU-SEQ-FILE-STATUS NOT = '00'
+               MOVE WPIFU-SEQ-FILE-NAME   TO WGLOB-TABLE-NAME
+               MOVE WPIFU-SEQ-FILE-STATUS TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                  TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+           END-IF.
+
+           IF  WPIFU-FILE-IS-OPEN
+               CLOSE PIFU-FILE
+               SET WPIFU-FILE-IS-CLOSED   TO TRUE
+           END-IF.
+
+       PIFU-1000-WRITE-X.
+           EXIT.
