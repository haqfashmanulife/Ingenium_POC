@@ -0,0 +1,31 @@
+      *****************************************************************
+      **  MEMBER :  ZCSRWFCN                                         **
+      **  REMARKS:  RECORD FOR THE CONSOLIDATED WORKFLOW IMAGING      *
+      **            EXTRACT.  ONE COMMON RECORD FORMAT COVERING THE   *
+      **            FILE-GEAR (WFFG), HITACHI (WFHI), DAILY BASIC     *
+      **            POLICY INFO (WFIA) AND RESUBMITTED HITACHI ERROR  *
+      **            (WFRS) EXTRACTS, TAGGED WITH THE SOURCE SYSTEM    *
+      **            THAT PRODUCED EACH ROW.                          *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51119**  09AUG26  CTS    INITIAL VERSION                            **
+S51141**  09AUG26  CTS    ADDED WFRS SOURCE FOR RESUBMITTED ENTRIES  **
+      *****************************************************************
+
+       01  RWFCN-SEQ-REC-INFO.
+           05  RWFCN-SRC-SYS-CD             PIC X(04).
+               88  RWFCN-SRC-SYS-WFFG             VALUE 'WFFG'.
+               88  RWFCN-SRC-SYS-WFHI             VALUE 'WFHI'.
+               88  RWFCN-SRC-SYS-WFIA             VALUE 'WFIA'.
+               88  RWFCN-SRC-SYS-WFRS             VALUE 'WFRS'.
+           05  RWFCN-POL-ID                 PIC X(07).
+           05  RWFCN-CLM-ID                 PIC X(07).
+           05  RWFCN-STCKR-ID               PIC X(11).
+           05  RWFCN-CLI-ID                 PIC X(10).
+           05  RWFCN-CLI-NM                 PIC X(50).
+           05  RWFCN-CLI-BTH-DT             PIC X(08).
+           05  RWFCN-CLI-SEX-CD             PIC X(01).
+           05  RWFCN-AGT-ID                 PIC X(06).
+           05  RWFCN-BR-ID                  PIC X(03).
+           05  RWFCN-SO-ID                  PIC X(03).
