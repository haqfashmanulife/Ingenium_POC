@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCWWFCOR                                         **
+      **  REMARKS:  WORKING-STORAGE I/O AREA FOR THE PERMANENT        **
+      **            GENERIC FIELD-INITIALIZATION/CORRECTION HISTORY   **
+      **            FILE (SEE CCFHFCOR).                              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51115**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WFCOR-SEQ-IO-WORK-AREA.
+           05  WFCOR-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'FCOR'.
+           05  WFCOR-SEQ-FILE-STATUS            PIC X(02).
