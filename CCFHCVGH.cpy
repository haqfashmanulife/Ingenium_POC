@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCFHCVGH                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE PERMANENT COVERAGE-   **
+      **            AMOUNT CORRECTION HISTORY FILE, WRITTEN BY EVERY **
+      **            ONE-SHOT PROGRAM THAT ZAPS A CVG/UHCO AMOUNT     **
+      **            FIELD (E.G. ZSBMMP7O).                            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51114**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT CVGH-HIST-FILE ASSIGN TO ZSCVGH
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WCVGH-SEQ-FILE-STATUS.
