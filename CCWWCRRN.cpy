@@ -0,0 +1,17 @@
+      *****************************************************************
+      **  MEMBER :  CCWWCRRN                                         **
+      **  REMARKS:  I/O STATUS WORK AREA FOR THE NEXT-GENERATION      **
+      **            CREDIT CARD VALIDATION RETRY QUEUE (SEE           **
+      **            CCFHCRRN).                                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WCRRN-SEQ-IO-WORK-AREA.
+           05  WCRRN-SEQ-FILE-NAME               PIC X(04)
+                                                 VALUE 'CRRN'.
+           05  WCRRN-SEQ-FILE-STATUS             PIC X(02).
+               88  WCRRN-SEQ-IO-OK                     VALUE '00'.
+               88  WCRRN-SEQ-IO-EOF                     VALUE '10'.
