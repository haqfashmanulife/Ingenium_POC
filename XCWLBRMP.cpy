@@ -0,0 +1,21 @@
+      *****************************************************************
+      **  MEMBER :  XCWLBRMP                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR XSDUBRMP, THE GENERIC **
+      **            BRANCH-REMAP LOOKUP UTILITY.  THE CALLER SUPPLIES**
+      **            THE TTAB TABLE-TYPE-ID SET UP FOR ITS BRANCH     **
+      **            REORGANIZATION (E.G. 'FIIBA') AND THE OLD BRANCH **
+      **            ID, AND GETS BACK THE NEW BRANCH ID FROM THE     **
+      **            CROSSWALK.                                       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51117**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LBRMP-PARM-INFO.
+           05  LBRMP-TABLE-TYP-ID            PIC X(05).
+           05  LBRMP-OLD-BR-ID               PIC X(03).
+           05  LBRMP-NEW-BR-ID               PIC X(03).
+           05  LBRMP-RETRN-CD                PIC X(02).
+               88  LBRMP-RETRN-OK                     VALUE '00'.
+               88  LBRMP-RETRN-NOTFND                 VALUE '23'.
