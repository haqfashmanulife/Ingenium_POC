@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCFHCFSC                                         **
+      **  REMARKS:  FILE-CONTROL ENTRY FOR THE CFSA/CFSB EXTRACT      **
+      **            CONTROL-TOTAL COMPANION FILE, ONE RECORD PER RUN, **
+      **            SO THE RECEIVING SYSTEM CAN BALANCE THE DETAIL    **
+      **            RECORD COUNT ON THE MAIN EXTRACT WITHOUT A        **
+      **            TRAILER ROW MIXED INTO THAT EXTRACT'S OWN FIXED   **
+      **            RECORD LAYOUT.                                    **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51124**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT CFSC-CTL-FILE ASSIGN TO ZSCFSC
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WCFSC-SEQ-FILE-STATUS.
