@@ -0,0 +1,14 @@
+      *****************************************************************
+      **  MEMBER :  CCWWCMBH                                         **
+      **  REMARKS:  WORKING-STORAGE I/O AREA FOR THE PERMANENT CMB   **
+      **            CORRECTION HISTORY FILE (SEE CCFHCMBH).          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WCMBH-SEQ-IO-WORK-AREA.
+           05  WCMBH-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'CMBH'.
+           05  WCMBH-SEQ-FILE-STATUS            PIC X(02).
