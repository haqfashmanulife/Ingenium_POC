@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  CCWWDSTS                                         **
+      **  REMARKS:  I/O STATUS AND END-BROWSE KEY WORK AREA FOR THE  **
+      **            DISASTER TRANSFER-SLIP STATUS HISTORY (DSTS).    **
+      **            WDSTS-ENDBR-KEY HOLDS THE UPPER KEY BOUND FOR A   **
+      **            BROWSE, THE SAME END-BROWSE IDIOM THE CDSA        **
+      **            WITHDRAWAL HISTORY USES.                          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51138**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WDSTS-SEQ-IO-WORK-AREA.
+           05  WDSTS-ENDBR-KEY.
+               10  WDSTS-ENDBR-POL-ID             PIC X(10).
+               10  WDSTS-ENDBR-SLIP-GEN-IDT-NUM   PIC 9(08).
+               10  WDSTS-ENDBR-SLIP-SEQ-NUM       PIC 9(05).
+           05  WDSTS-SEQ-FILE-NAME               PIC X(04)
+                                                VALUE 'DSTS'.
+           05  WDSTS-SEQ-FILE-STATUS             PIC X(02).
+               88  WDSTS-IO-OK                         VALUE '00'.
+               88  WDSTS-IO-EOF                        VALUE '10'.
+               88  WDSTS-IO-NOTFND                      VALUE '23'.
