@@ -0,0 +1,42 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0308                                         **
+      **  REMARKS:  COMMON ROUTINE TO APPEND ONE ROW TO THE          **
+      **            PERMANENT COVERAGE-AMOUNT CORRECTION HISTORY     **
+      **            FILE.  CALLED BY ONE-SHOT PROGRAMS THAT ZAP A     **
+      **            CVG/UHCO AMOUNT FIELD (E.G. ZSBMMP7O) SO THE      **
+      **            ORIGINAL VALUE IS NOT LOST WHEN THE FIELD IS      **
+      **            CORRECTED.                                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51114**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0308-1000-WRITE-CVG-HIST.
+      *------------------------------
+
+           MOVE L0308-POL-ID              TO RCVGH-POL-ID.
+           MOVE L0308-CVG-NUM             TO RCVGH-CVG-NUM.
+           MOVE L0308-CRRCTN-FIELD-ID     TO RCVGH-CRRCTN-FIELD-ID.
+           MOVE L0308-OLD-VALUE           TO RCVGH-OLD-VALUE.
+           MOVE L0308-NEW-VALUE           TO RCVGH-NEW-VALUE.
+           MOVE L0308-SRCE-PGM            TO RCVGH-SRCE-PGM.
+           MOVE L0308-RUN-DT              TO RCVGH-RUN-DT.
+
+           MOVE ZERO                      TO WCVGH-SEQ-FILE-STATUS.
+           WRITE RCVGH-HIST-REC.
+
+           IF  WCVGH-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WCVGH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME
+               MOVE WCVGH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                   TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               SET L0308-RETRN-ERROR       TO TRUE
+           ELSE
+               SET L0308-RETRN-OK          TO TRUE
+           END-IF.
+
+       0308-1000-WRITE-CVG-HIST-X.
+           EXIT.
