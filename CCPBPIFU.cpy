@@ -0,0 +1,67 @@
+      *****************************************************************
+      **  MEMBER :  CCPBPIFU                                         **
+      **  REMARKS:  COMMON ROUTINES TO READ AND REWRITE ONE ROW ON   **
+      **            THE PIRA FOLLOW-UP TRACKING TABLE (PIFU).        **
+      **            CALLED BY SSRQPIFU TO LOOK UP THE CURRENT        **
+      **            DISPOSITION FOR A FLAGGED POLICY/COVERAGE AND TO **
+      **            RECORD A NEW ONE.  THE CALLER SUPPLIES THE       **
+      **            LOOKUP KEY IN WPIFU-POL-ID/WPIFU-CVG-NUM AND      **
+      **            CHECKS WPIFU-IO-OK ON RETURN.  EACH ROUTINE OPENS **
+      **            AND CLOSES THE TABLE ON ITS OWN SINCE SSRQPIFU   **
+      **            HAS NO OPEN/CLOSE OF ITS OWN FOR IT.              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------
+       PIFU-1000-READ.
+      *------------------------
+
+           MOVE '00'                      TO WPIFU-SEQ-FILE-STATUS.
+           OPEN INPUT PIFU-FILE.
+
+           IF  WPIFU-SEQ-FILE-STATUS = '00'
+               SET WPIFU-FILE-IS-OPEN      TO TRUE
+               READ PIFU-FILE
+                   INVALID KEY
+                       MOVE '23'            TO WPIFU-SEQ-FILE-STATUS
+               END-READ
+           END-IF.
+
+           IF  WPIFU-IO-OK
+               MOVE WPIFU-SEQ-REC-INFO      TO RPIFU-SEQ-REC-INFO
+           END-IF.
+
+           IF  WPIFU-FILE-IS-OPEN
+               CLOSE PIFU-FILE
+               SET WPIFU-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       PIFU-1000-READ-X.
+           EXIT.
+
+      *------------------------
+       PIFU-2000-REWRITE.
+      *------------------------
+
+           MOVE '00'                      TO WPIFU-SEQ-FILE-STATUS.
+           OPEN I-O PIFU-FILE.
+
+           IF  WPIFU-SEQ-FILE-STATUS = '00'
+               SET WPIFU-FILE-IS-OPEN       TO TRUE
+               MOVE RPIFU-SEQ-REC-INFO      TO WPIFU-SEQ-REC-INFO
+               REWRITE WPIFU-SEQ-REC-INFO
+                   INVALID KEY
+                       MOVE '99'             TO WPIFU-SEQ-FILE-STATUS
+               END-REWRITE
+           END-IF.
+
+           IF  WPIFU-FILE-IS-OPEN
+               CLOSE PIFU-FILE
+               SET WPIFU-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       PIFU-2000-REWRITE-X.
+           EXIT.
