@@ -0,0 +1,74 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0304                                         **
+      **  REMARKS:  DEFERRED MATURITY INTEREST CAPITALIZATION AUDIT  **
+      **            REPORT (DMAR) - COMMON BUILD/WRITE ROUTINES      **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51102**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+      *  CALLED BY ANY PROGRAM THAT NEEDS TO RECORD A DEFERRED        *
+      *  MATURITY PAYMENT DECISION TO THE DMAR EXTRACT (DMAR-TRAN-REC,*
+      *  DEFINED IN COPY CCFWDMAR / CCFRDMAR IN THE HOST PROGRAM'S    *
+      *  FILE SECTION).  CALLERS PERFORM 0304-1000-BUILD-PARM-INFO TO *
+      *  CLEAR THE LINKAGE AREA, MOVE THEIR VALUES INTO L0304-*, THEN *
+      *  PERFORM 0304-1000-WRITE-DMAR-TRAN.                          *
+      *****************************************************************
+
+      *------------------------------
+       0304-1000-BUILD-PARM-INFO.
+      *------------------------------
+
+           INITIALIZE L0304-PARM-INFO.
+           SET  L0304-RETRN-OK              TO TRUE.
+
+       0304-1000-BUILD-PARM-INFO-X.
+           EXIT.
+      /
+      *------------------------------
+       0304-1000-WRITE-DMAR-TRAN.
+      *------------------------------
+
+           MOVE SPACES                      TO WDMAR-SEQ-FILE-STATUS.
+
+           MOVE SPACES                      TO DMAR-TRAN-REC.
+           MOVE L0304-POL-ID                TO RDMAR-POL-ID.
+           MOVE L0304-SBSDRY-CO-ID          TO RDMAR-SBSDRY-CO-ID.
+           MOVE L0304-CVG-NUM               TO RDMAR-CVG-NUM.
+           MOVE L0304-EFF-DT                TO RDMAR-EFF-DT.
+           MOVE L0304-MAT-DEFR-AMT          TO RDMAR-MAT-DEFR-AMT.
+           MOVE L0304-MAT-DEFR-INT-AMT      TO RDMAR-MAT-DEFR-INT-AMT.
+           MOVE L0304-REMIT-AMT             TO RDMAR-REMIT-AMT.
+
+           IF  L0304-SVNG-CVG-YES
+               MOVE 'Y'                     TO RDMAR-SVNG-CVG-SW
+               MOVE L0304-SVNG-CVG-NUM      TO RDMAR-SVNG-CVG-NUM
+           ELSE
+               MOVE 'N'                     TO RDMAR-SVNG-CVG-SW
+               MOVE ZEROES                  TO RDMAR-SVNG-CVG-NUM
+           END-IF.
+
+           IF  L0304-INT-CAPTLZD-SKIPPED
+               MOVE 'S'                     TO RDMAR-INT-CAPTLZD-SW
+           ELSE
+               MOVE 'C'                     TO RDMAR-INT-CAPTLZD-SW
+           END-IF.
+
+           WRITE DMAR-TRAN-REC.
+
+           IF  WDMAR-SEQ-FILE-STATUS NOT = ZERO
+               SET  L0304-RETRN-ERROR       TO TRUE
+               MOVE WDMAR-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+               MOVE WDMAR-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                    TO WGLOB-IO-COMMAND
+               PERFORM  0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+           END-IF.
+
+       0304-1000-WRITE-DMAR-TRAN-X.
+           EXIT.
+      *****************************************************************
+      **                 END OF COPYBOOK CCPP0304                    **
+      *****************************************************************
