@@ -0,0 +1,15 @@
+      *****************************************************************
+      **  MEMBER :  CCWWCVGH                                         **
+      **  REMARKS:  WORKING-STORAGE I/O AREA FOR THE PERMANENT        **
+      **            COVERAGE-AMOUNT CORRECTION HISTORY FILE (SEE      **
+      **            CCFHCVGH).                                        **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51114**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WCVGH-SEQ-IO-WORK-AREA.
+           05  WCVGH-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'CVGH'.
+           05  WCVGH-SEQ-FILE-STATUS            PIC X(02).
