@@ -0,0 +1,85 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQCMBU.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQCMBU                                         **
+      **  REMARKS:  ONLINE PRE-CHECK FOR THE CMB UNDO PROCESS         **
+      **            (ZSBMCMBU).  GIVEN A SINGLE POLICY NUMBER AND     **
+      **            UNDO DATE, SCANS PHST FOR ACTIVITY THAT WOULD     **
+      **            BLOCK THE UNDO, USING THE SAME BLOCKING SCAN      **
+      **            ZSBMCMBM/CMBN/CMBP/CMBS/CMBX EACH RUN AGAINST A   **
+      **            WHOLE BATCH INPUT FILE (SEE CCPP0306), SO A       **
+      **            PROCESSOR CAN CHECK ONE POLICY BEFORE COMMITTING  **
+      **            TO A BATCH UNDO RUN.  INQUIRY ONLY - NO UPDATE.   **
+      **                                                             **
+      **  DOMAIN :  CP                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51109**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQCMBU'.
+
+       COPY SQLCA.
+
+       COPY XCWWWKDT.
+
+       COPY CCFWPHST.
+       COPY CCFRPHST.
+
+       COPY CCWW0306.
+
+       COPY XCWL1660.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWL0306.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 L0306-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0306-1000-CHECK-PHST-BLOCK
+              THRU 0306-1000-CHECK-PHST-BLOCK-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *******  I/O ROUTINES
+
+       COPY CCPBPHST.
+
+      ******   LINKAGE ROUTINES
+
+       COPY XCPL1660.
+
+       COPY CCPP0306.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQCMBU                     **
+      *****************************************************************
