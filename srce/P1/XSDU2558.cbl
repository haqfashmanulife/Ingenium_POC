@@ -45,6 +45,9 @@
       **  RELEASE   DESCRIPTION                                      **
       **                                                             **
 MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
+S51145**  09AUG26   S51145 - LOG EVERY OUTBOUND DOCUMENT GENERATED TO **
+S51145**            THE NEW ODLG FILE (DOC ID, TARGET SYSTEM, DOCSTC  **
+S51145**            ID, GENERATION TIMESTAMP)                        **
       *****************************************************************
       /
       *--------------------
@@ -107,6 +110,10 @@ MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
       
        COPY XCFWTOKN.
        COPY XCFRTOKN.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY ODLG
+                               ==':ID:'==  BY =='ODLG'==.
+       COPY ZCSRODLG.
       /
       ****************************************************************
       *  CALLED MODULE PARAMETER INFORMATION                         *
@@ -164,6 +171,9 @@ MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
            MOVE L2558-DOCW-PGM-ID           TO LTOKN-DOCW-PGM-ID.
            PERFORM  WSIN-1000-CHECK-WS
                THRU WSIN-1000-CHECK-WS-X.
+
+           PERFORM  ODLG-3000-OPEN-OUTPUT
+               THRU ODLG-3000-OPEN-OUTPUT-X.
       
            IF  WGLOB-ENVRMNT-GUI
            AND WWSIN-FIRST-TIME-IN
@@ -185,8 +195,11 @@ MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
                                             TO TRUE
       
            END-EVALUATE.
-      
-      
+
+           PERFORM  ODLG-4000-CLOSE
+               THRU ODLG-4000-CLOSE-X.
+
+
        0000-MAINLINE-X.
            GOBACK.
       
@@ -377,7 +390,10 @@ MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
                SET L2558-RETRN-ERROR        TO TRUE
                GO TO 1000-WRIT-DOC-XML-X
            END-IF.
-               
+
+           PERFORM  1600-LOG-DOC
+               THRU 1600-LOG-DOC-X.
+
        1000-WRIT-DOC-XML-X.
            EXIT.
            
@@ -855,6 +871,29 @@ MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
        1500-READ-DTOK-X.
            EXIT.
       /
+      *--------------
+       1600-LOG-DOC.
+      *--------------
+
+      * RECORD WHAT WAS JUST GENERATED - THE DOCUMENT, ITS TARGET
+      * SYSTEM AND THE DOCS/DBRL STRUCTURE VERSION IN EFFECT - SO A
+      * PARTNER'S MALFORMED-DOCUMENT COMPLAINT CAN BE TRACED BACK TO
+      * THE STRUCTURE DEFINITION THAT BUILT IT
+
+           INITIALIZE RODLG-SEQ-REC-INFO.
+
+           MOVE L2558-DOC-ID                TO RODLG-DOC-ID.
+           MOVE L2558-PFC-XTRNL-SYS-ID      TO RODLG-PFC-XTRNL-SYS-ID.
+           MOVE RDOCM-DOCSTC-ID             TO RODLG-DOCSTC-ID.
+           MOVE WGLOB-CRNT-DT               TO RODLG-GEN-DT.
+           MOVE WGLOB-SYSTEM-TIME           TO RODLG-GEN-TIME.
+
+           PERFORM  ODLG-1000-WRITE
+               THRU ODLG-1000-WRITE-X.
+
+       1600-LOG-DOC-X.
+           EXIT.
+      /
       ****************************************************************
       *  PROCESSING COPYBOOKS                                        *
       ****************************************************************
