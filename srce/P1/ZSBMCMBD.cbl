@@ -0,0 +1,134 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  ZSBMCMBD.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  ZSBMCMBD                                         **
+      **  REMARKS:  SINGLE DRIVER FOR THE CMB (COLLECTION METHOD     **
+      **            BONUS CODE) CORRECTION CHAIN.  RUNS THE COMPARE, **
+      **            CALCULATE, RESCAN, APOLOGY-LETTER-EXTRACT AND    **
+      **            CORRECTION STEPS IN THE ORDER THEY WERE ALWAYS   **
+      **            RUN AS SEPARATE JOB STEPS (ZSBMCMBE, ZSBMCMBC,   **
+      **            ZSBMCMBF, ZSBMCMBK, ZSBMCMBL, ZSBMCMBZ) SO THE    **
+      **            WHOLE CHAIN CAN BE KICKED OFF FROM ONE STEP.      **
+      **            EVERY CORRECTION MADE ANYWHERE IN THE CHAIN IS   **
+      **            STILL LOGGED TO THE PERMANENT CMB CORRECTION     **
+      **            HISTORY FILE BY THE PROGRAM THAT MAKES IT (SEE   **
+      **            CCFHCMBH/0305-1000-WRITE-CMB-HIST IN ZSBMCMBZ).  **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+
+      *****************
+       DATA DIVISION.
+      *****************
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------
+      *  NAMES OF THE PROGRAMS THAT MAKE UP THE CHAIN, IN RUN ORDER.
+      *----------------------------------------------------------------
+       01  WCMBD-CHAIN-PGM-NAMES.
+           05  WCMBD-CMBE-PGM            PIC X(08) VALUE 'ZSBMCMBE'.
+           05  WCMBD-CMBC-PGM            PIC X(08) VALUE 'ZSBMCMBC'.
+           05  WCMBD-CMBF-PGM            PIC X(08) VALUE 'ZSBMCMBF'.
+           05  WCMBD-CMBK-PGM            PIC X(08) VALUE 'ZSBMCMBK'.
+           05  WCMBD-CMBL-PGM            PIC X(08) VALUE 'ZSBMCMBL'.
+           05  WCMBD-CMBZ-PGM            PIC X(08) VALUE 'ZSBMCMBZ'.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 1000-RUN-CMBE
+              THRU 1000-RUN-CMBE-X.
+
+           PERFORM 2000-RUN-CMBC
+              THRU 2000-RUN-CMBC-X.
+
+           PERFORM 3000-RUN-CMBF
+              THRU 3000-RUN-CMBF-X.
+
+           PERFORM 4000-RUN-CMBK
+              THRU 4000-RUN-CMBK-X.
+
+           PERFORM 5000-RUN-CMBL
+              THRU 5000-RUN-CMBL-X.
+
+           PERFORM 6000-RUN-CMBZ
+              THRU 6000-RUN-CMBZ-X.
+
+       0000-MAINLINE-X.
+           GOBACK.
+
+      *------------------
+      *  COMPARE STEP.
+      *------------------
+       1000-RUN-CMBE.
+
+           CALL WCMBD-CMBE-PGM.
+
+       1000-RUN-CMBE-X.
+           EXIT.
+
+      *------------------
+      *  CALCULATE STEP.
+      *------------------
+       2000-RUN-CMBC.
+
+           CALL WCMBD-CMBC-PGM.
+
+       2000-RUN-CMBC-X.
+           EXIT.
+
+      *------------------
+      *  RESCAN STEP.
+      *------------------
+       3000-RUN-CMBF.
+
+           CALL WCMBD-CMBF-PGM.
+
+       3000-RUN-CMBF-X.
+           EXIT.
+
+      *-----------------------------
+      *  APOLOGY LETTER EXTRACT (K).
+      *-----------------------------
+       4000-RUN-CMBK.
+
+           CALL WCMBD-CMBK-PGM.
+
+       4000-RUN-CMBK-X.
+           EXIT.
+
+      *-----------------------------
+      *  APOLOGY LETTER EXTRACT (L).
+      *-----------------------------
+       5000-RUN-CMBL.
+
+           CALL WCMBD-CMBL-PGM.
+
+       5000-RUN-CMBL-X.
+           EXIT.
+
+      *------------------
+      *  CORRECTION STEP.
+      *------------------
+       6000-RUN-CMBZ.
+
+           CALL WCMBD-CMBZ-PGM.
+
+       6000-RUN-CMBZ-X.
+           EXIT.
