@@ -0,0 +1,209 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQWFHR.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQWFHR                                         **
+      **  REMARKS:  ONLINE INQUIRE/CORRECT PROGRAM FOR THE WORK FLOW **
+      **            HITACHI ERROR RESUBMISSION CONTROL TABLE (WFHR). **
+      **            AN OPERATOR INQUIRES ON A DUPLICATE-STICKER WFHE **
+      **            ERROR ROW LOADED BY ZSBMWFHL AND SUPPLIES A      **
+      **            CORRECTED STICKER ID, WHICH FLAGS THE ENTRY      **
+      **            READY FOR ZSBMWFHR TO RE-FEED BACK INTO THE      **
+      **            WORK FLOW IMAGING EXTRACT STREAM.  DOES NOT      **
+      **            TOUCH THE ORIGINAL WFHE EXTRACT.                 **
+      **                                                             **
+      **  DOMAIN :  AC                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHWFHR.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY CCFWWFHR.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQWFHR'.
+
+       COPY SQLCA.
+
+       COPY CCFRWFHR.
+
+       COPY CCWWWFHR.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-FILE-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                   VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLWFHR.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LWFHR-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILE
+              THRU 0100-OPEN-FILE-X.
+
+           IF  LWFHR-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE
+                  THRU 1000-INQUIRE-X
+           ELSE
+           IF  LWFHR-FUNCTION-CORRECT
+               PERFORM 2000-CORRECT
+                  THRU 2000-CORRECT-X
+           ELSE
+               SET LWFHR-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILE
+              THRU 9999-CLOSE-FILE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *------------------
+       0100-OPEN-FILE.
+      *------------------
+
+           MOVE '00'                  TO WWFHR-SEQ-FILE-STATUS.
+           OPEN I-O WFHR-FILE.
+           IF  WWFHR-SEQ-FILE-STATUS = '35'
+               MOVE '00'               TO WWFHR-SEQ-FILE-STATUS
+               OPEN OUTPUT WFHR-FILE
+               CLOSE WFHR-FILE
+               OPEN I-O WFHR-FILE
+           END-IF.
+           IF  WWFHR-IO-OK
+               SET WS-FILE-IS-OPEN     TO TRUE
+           END-IF.
+
+       0100-OPEN-FILE-X.
+           EXIT.
+
+      *----------------
+       1000-INQUIRE.
+      *----------------
+
+           MOVE LWFHR-STCKR-ID         TO WWFHR-STCKR-ID.
+           MOVE LWFHR-POL-ID           TO WWFHR-POL-ID.
+
+           READ WFHR-FILE
+               INVALID KEY
+                   MOVE '23'            TO WWFHR-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WWFHR-IO-OK
+               MOVE WWFHR-AGT-ID             TO LWFHR-AGT-ID
+               MOVE WWFHR-BR-ID              TO LWFHR-BR-ID
+               MOVE WWFHR-SO-ID              TO LWFHR-SO-ID
+               MOVE WWFHR-CORR-STCKR-ID      TO LWFHR-CORR-STCKR-ID
+               MOVE WWFHR-STATUS-CD          TO LWFHR-STATUS-CD
+               MOVE WWFHR-LOAD-DT            TO LWFHR-LOAD-DT
+               MOVE WWFHR-CORR-DT            TO LWFHR-CORR-DT
+               MOVE WWFHR-CORR-USER-ID       TO LWFHR-CORR-USER-ID
+               MOVE WWFHR-RESUB-DT           TO LWFHR-RESUB-DT
+               SET LWFHR-RETRN-OK            TO TRUE
+           ELSE
+           IF  WWFHR-IO-NOTFND
+               SET LWFHR-RETRN-NOTFND        TO TRUE
+           ELSE
+               SET LWFHR-RETRN-ERROR         TO TRUE
+           END-IF.
+
+       1000-INQUIRE-X.
+           EXIT.
+
+      *----------------
+       2000-CORRECT.
+      *----------------
+
+           MOVE LWFHR-STCKR-ID         TO WWFHR-STCKR-ID.
+           MOVE LWFHR-POL-ID           TO WWFHR-POL-ID.
+
+           READ WFHR-FILE
+               INVALID KEY
+                   MOVE '23'            TO WWFHR-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WWFHR-IO-NOTFND
+               SET LWFHR-RETRN-NOTFND       TO TRUE
+               GO TO 2000-CORRECT-X
+           END-IF.
+
+           IF  NOT WWFHR-IO-OK
+               SET LWFHR-RETRN-ERROR        TO TRUE
+               GO TO 2000-CORRECT-X
+           END-IF.
+
+S51141     IF  NOT WWFHR-STATUS-PENDING
+S51141         SET LWFHR-RETRN-ALREADY      TO TRUE
+S51141         GO TO 2000-CORRECT-X
+S51141     END-IF.
+
+           MOVE LWFHR-CORR-STCKR-ID    TO WWFHR-CORR-STCKR-ID.
+           MOVE LWFHR-CORR-USER-ID     TO WWFHR-CORR-USER-ID.
+           MOVE WGLOB-CRNT-DT          TO WWFHR-CORR-DT.
+           SET  WWFHR-STATUS-READY     TO TRUE.
+
+           REWRITE WWFHR-REC-INFO
+               INVALID KEY
+                   MOVE '99'           TO WWFHR-SEQ-FILE-STATUS
+           END-REWRITE.
+
+           IF  WWFHR-IO-OK
+               SET LWFHR-RETRN-OK           TO TRUE
+           ELSE
+               SET LWFHR-RETRN-ERROR        TO TRUE
+           END-IF.
+
+       2000-CORRECT-X.
+           EXIT.
+
+      *------------------
+       9999-CLOSE-FILE.
+      *------------------
+
+           IF  WS-FILE-IS-OPEN
+               CLOSE WFHR-FILE
+           END-IF.
+
+       9999-CLOSE-FILE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQWFHR                     **
+      *****************************************************************
