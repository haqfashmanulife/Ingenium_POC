@@ -12,7 +12,17 @@
       **            FILE TO BE USED IN A USER SPREADSHEET FOR APOLOGY**         
       **            LETTERS. THE OLD AND NEW CMB AMOUNTS ARE TAKEN   **         
       **            FROM THE CMBF INPUT FILE (NSBMCMBF GETS THEM FROM**         
-      **            CFLW RECORDS.                                    **         
+      **            CFLW RECORDS.                                    **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    GOBACK REPLACES STOP RUN SO THIS PROGRAM   **
+S51108**                  CAN BE CALLED FROM THE ZSBMCMBD DRIVER     **
+S51111**  09AUG26  CTS    EACH POLICY WRITTEN TO CMBK-DATA-FILE IS   **
+S51111**                  NOW ALSO QUEUED ON THE SHARED APOLOGY-     **
+S51111**                  LETTER CONTROL FILE (LTR-CNTL-FILE, SEE    **
+S51111**                  CCFHLTRC/0307-1000-QUEUE-LETTER) SO A      **
+S51111**                  REPRINT CAN BE ACTIONED ONLINE             **
       *****************************************************************
 
       **********************
@@ -31,6 +41,8 @@
                   ORGANIZATION   IS LINE SEQUENTIAL
                   ACCESS         IS SEQUENTIAL
                   FILE STATUS    IS WCMBK-SEQ-FILE-STATUS.
+      /
+           COPY CCFHLTRC.
       /
        DATA DIVISION.
        FILE SECTION.
@@ -119,7 +131,9 @@
            05  FILLER                    PIC X(01).
            05  RCMBK-GRACE-DT            PIC X(10).
            05  FILLER                    PIC X(01).                             
-           05  RCMBK-PREM-AMT            PIC 9(13).                             
+           05  RCMBK-PREM-AMT            PIC 9(13).
+      /
+       COPY CCFWLTRC.
       /
        WORKING-STORAGE SECTION.
 
@@ -241,6 +255,9 @@ P01213 COPY CCFRCLIC.
        COPY XCWLDTLK.
        COPY XCSWOCF.
        COPY XCSROCF.
+
+       COPY CCWWLTRC.
+       COPY CCWL0307.
       /
       ********************
        PROCEDURE DIVISION.
@@ -264,7 +281,7 @@ P01213 COPY CCFRCLIC.
               THRU 9999-CLOSE-FILES-X.
 
        0000-MAINLINE-X.
-           STOP RUN.
+           GOBACK.
 
       *----------------
        0100-OPEN-FILES.
@@ -287,8 +304,21 @@ P01213 COPY CCFRCLIC.
            OPEN INPUT CMBF-DATA-FILE.
 
            IF WCMBF-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9600-HANDLE-ERROR                                         
-                 THRU 9600-HANDLE-ERROR-X                                       
+              PERFORM 9600-HANDLE-ERROR
+                 THRU 9600-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WLTRC-SEQ-FILE-STATUS.
+           OPEN I-O LTR-CNTL-FILE.
+           IF  WLTRC-SEQ-FILE-STATUS = '35'
+               MOVE '00'                TO WLTRC-SEQ-FILE-STATUS
+               OPEN OUTPUT LTR-CNTL-FILE
+               CLOSE LTR-CNTL-FILE
+               OPEN I-O LTR-CNTL-FILE
+           END-IF.
+           IF NOT WLTRC-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
            END-IF.
 
        0100-OPEN-FILES-X.
@@ -659,10 +689,16 @@ P01213
            WRITE RCMBK-SEQ-REC-INFO.
 
            IF WCMBK-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
            END-IF.
 
+           MOVE RCMBK-POL-ID           TO L0307-POL-ID.
+           MOVE 'CMBK'                 TO L0307-LTR-TYP.
+           MOVE WGLOB-CRNT-DT          TO L0307-RUN-DT.
+           PERFORM 0307-1000-QUEUE-LETTER
+              THRU 0307-1000-QUEUE-LETTER-X.
+
        9400-CMBK-WRITE-X.
            EXIT.
 
@@ -712,7 +748,19 @@ P01213
            PERFORM 0030-3000-QSAM-ERROR
               THRU 0030-3000-QSAM-ERROR-X.
 
-       9700-HANDLE-ERROR-X.                                                     
+       9700-HANDLE-ERROR-X.
+           EXIT.
+
+      *-----------------------
+       9750-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WLTRC-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WLTRC-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9750-HANDLE-ERROR-X.
            EXIT.
 
       *-----------------
@@ -724,8 +772,8 @@ P01213
            CLOSE CMBF-DATA-FILE.
 
            IF WCMBF-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9600-HANDLE-ERROR                                         
-                 THRU 9600-HANDLE-ERROR-X                                       
+              PERFORM 9600-HANDLE-ERROR
+                 THRU 9600-HANDLE-ERROR-X
            END-IF.
 
            MOVE ZERO                   TO WCMBK-SEQ-IO-STATUS.
@@ -733,8 +781,15 @@ P01213
            CLOSE CMBK-DATA-FILE.
 
            IF WCMBK-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WLTRC-SEQ-FILE-STATUS.
+           CLOSE LTR-CNTL-FILE.
+           IF NOT WLTRC-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
            END-IF.
 
            PERFORM OCF-4000-CLOSE
@@ -749,6 +804,7 @@ P01213
  
        COPY CCPPMIDT.
        COPY NCPPCVGS.
+       COPY CCPP0307.
  
       *******  I/O ROUTINES
 
