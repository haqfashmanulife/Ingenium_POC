@@ -22,6 +22,8 @@
 MP771D**  16JUN20  CTS    INITIAL DRAFT                              **
 125793**  31JUL20  CTS    CHANGES FOR THE PROCESS DATE CALCULATION   **
 UYS001**  01MAR21  CTS    CHANGES DONE FOR ETAB                      **
+S51137**  09AUG26  CTS    ROUTE NOTICE TO EMAIL QUEUE WHEN CLIENT    **
+S51137**           HAS ELECTRONIC DELIVERY CONSENT                  **
       *****************************************************************
       **********************
        ENVIRONMENT DIVISION.
@@ -146,6 +148,9 @@ UYS001**  01MAR21  CTS    CHANGES DONE FOR ETAB                      **
               88 WS-POL-PREM-APPR-NO           VALUE 'N'.
            05 WS-PRCS-RSLT-CD                  PIC X(01).
               88 WS-PRCS-RSLT                  VALUE '1'.
+           05 WS-DELIV-CHANNEL-CD              PIC X(01).
+              88 WS-DELIV-CHANNEL-EMAIL        VALUE 'E'.
+              88 WS-DELIV-CHANNEL-PRINT        VALUE 'P'.
            05 WS-POL-PRCES-DT.
               10  WS-POL-PRCES-DT-YY           PIC X(04).
               10  FILLER                       PIC X(01) VALUE '-'.
@@ -241,6 +246,7 @@ UYS001 COPY XCWL1660.
        COPY XCWL0290.
        COPY XCWL0289.
        COPY CCWL0951.
+S51137 COPY CCWL2430.
        COPY CCFRTRNS.
        COPY CCFWTRNS.
 
@@ -259,6 +265,9 @@ UYS001 COPY XCWL1660.
        COPY CCFRPOL.
        COPY CCFWBAC.
        COPY CCFRBAC.
+      /
+       COPY CCFWCLI.
+       COPY CCFRCLI.
       /
        COPY CCFHPOL.
        COPY CCFREDIT.
@@ -280,6 +289,10 @@ UYS001 COPY CCFWETAB.
        COPY XCSWSEQ  REPLACING ==:ID:==  BY DPCI
                                ==':ID:'==  BY =='DPCI'==.
        COPY ZCSRDPCI.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY DCEM
+                               ==':ID:'==  BY =='DCEM'==.
+       COPY ZCSRDCEM.
       /
        COPY XCSWSEQ  REPLACING ==:ID:==  BY BCF
                                ==':ID:'==  BY =='BCF'==.
@@ -334,6 +347,9 @@ UYS001 COPY CCFWETAB.
            PERFORM  DPCI-1000-OPEN-INPUT
                THRU DPCI-1000-OPEN-INPUT-X.
 
+           PERFORM  DCEM-3000-OPEN-OUTPUT
+               THRU DCEM-3000-OPEN-OUTPUT-X.
+
            PERFORM  PRT9-3000-OPEN-OUTPUT
                THRU PRT9-3000-OPEN-OUTPUT-X.
 
@@ -681,12 +697,17 @@ UYS001 COPY CCFWETAB.
                    THRU 3100-GET-RECORD-DETAILS-X
            END-IF.
 
-           MOVE SPACES                      TO RPRT9-SEQ-REC-INFO.
-           MOVE ZEROS                       TO WPRT9-NUMBER-LINES.
-           MOVE WS-DETAIL2-REC-INFO         TO RPRT9-SEQ-REC-INFO.
+           IF  WS-DELIV-CHANNEL-EMAIL
+               PERFORM  3200-WRITE-EMAIL-QUEUE
+                   THRU 3200-WRITE-EMAIL-QUEUE-X
+           ELSE
+               MOVE SPACES                  TO RPRT9-SEQ-REC-INFO
+               MOVE ZEROS                   TO WPRT9-NUMBER-LINES
+               MOVE WS-DETAIL2-REC-INFO     TO RPRT9-SEQ-REC-INFO
 
-           PERFORM  PRT9-1000-WRITE
-               THRU PRT9-1000-WRITE-X.
+               PERFORM  PRT9-1000-WRITE
+                   THRU PRT9-1000-WRITE-X
+           END-IF.
 
       *   INPUT FILE READ
 
@@ -723,6 +744,9 @@ UYS001 COPY CCFWETAB.
                GO TO  3100-GET-RECORD-DETAILS-X
            END-IF.
 
+           PERFORM  3110-CHECK-DELIV-CHANNEL
+               THRU 3110-CHECK-DELIV-CHANNEL-X.
+
       *    MSGS: NOW PROCESSING POLICY(@1)
 
            MOVE 'ZSDPCO0004'                TO WGLOB-MSG-REF-INFO.
@@ -829,6 +853,40 @@ UYS001 COPY CCFWETAB.
        3100-GET-RECORD-DETAILS-X.
            EXIT.
       /
+      *---------------------------
+       3110-CHECK-DELIV-CHANNEL.
+      *---------------------------
+
+      *    DEFAULT IS PRINT-AND-MAIL.  A CLIENT WITH AN E-MAIL
+      *    ADDRESS ON FILE WHO HAS CONSENTED TO ELECTRONIC DELIVERY
+      *    GETS THE NOTICE E-MAILED INSTEAD, VIA THE DCEM QUEUE.
+
+           SET WS-DELIV-CHANNEL-PRINT       TO TRUE.
+
+S51137     PERFORM  2430-1000-BUILD-PARM-INFO
+S51137         THRU 2430-1000-BUILD-PARM-INFO-X.
+
+S51137     MOVE RPOL-POL-ID                 TO L2430-POL-ID.
+
+S51137     PERFORM  2430-3100-GET-PRIM-INSRD
+S51137         THRU 2430-3100-GET-PRIM-INSRD-X.
+
+S51137     IF  L2430-RETRN-OK
+S51137         MOVE L2430-CLI-ID            TO WCLI-CLI-ID
+
+S51137         PERFORM  CLI-1000-READ
+S51137             THRU CLI-1000-READ-X
+
+S51137         IF  WCLI-IO-OK
+S51137         AND RCLI-CWS-EMAIL-ADDR-TXT NOT = SPACES
+S51137         AND RCLI-ELEC-DELIV-CNSNT-YES
+S51137             SET WS-DELIV-CHANNEL-EMAIL    TO TRUE
+S51137         END-IF
+S51137     END-IF.
+
+       3110-CHECK-DELIV-CHANNEL-X.
+           EXIT.
+      /
       *-------------------
        3120-GET-DEP-DTLS.
       *-------------------
@@ -886,6 +944,27 @@ UYS001 COPY CCFWETAB.
        3120-GET-DEP-DTLS-X.
            EXIT.
       /
+      *-----------------------
+       3200-WRITE-EMAIL-QUEUE.
+      *-----------------------
+
+           INITIALIZE RDCEM-SEQ-REC-INFO.
+
+           MOVE WS-DTLS2-POL-ID             TO RDCEM-POL-ID.
+S51137     MOVE WCLI-CLI-ID                 TO RDCEM-CLI-ID.
+           MOVE RCLI-CWS-EMAIL-ADDR-TXT     TO RDCEM-EMAIL-ADDR-TXT.
+           MOVE WS-DTLS2-PMT-DUE-MO         TO RDCEM-PMT-DUE-MO.
+           MOVE WS-DTLS2-SHRT-PREM-AMT      TO RDCEM-SHRT-PREM-AMT.
+           MOVE WS-DTLS2-NO-OF-DEP          TO RDCEM-NO-OF-DEP.
+           MOVE WS-DTLS2-CLM-PMT-DUE        TO RDCEM-WIRE-XFER-DUE-DT.
+           MOVE WS-DTLS2-REMARKS            TO RDCEM-REMARKS.
+
+           PERFORM  DCEM-1000-WRITE
+               THRU DCEM-1000-WRITE-X.
+
+       3200-WRITE-EMAIL-QUEUE-X.
+           EXIT.
+      /
 
       *--------------
        9900-FINALIZE.
@@ -907,6 +986,9 @@ UYS001 COPY CCFWETAB.
            PERFORM  DPCI-4000-CLOSE
                THRU DPCI-4000-CLOSE-X.
 
+           PERFORM  DCEM-4000-CLOSE
+               THRU DCEM-4000-CLOSE-X.
+
            PERFORM  PRT9-4000-CLOSE
                THRU PRT9-4000-CLOSE-X.
 
@@ -930,6 +1012,9 @@ UYS001 COPY CCFWETAB.
        COPY XCPS2490.
        COPY XCPL2490.
       /
+S51137 COPY CCPS2430.
+S51137 COPY CCPL2430.
+      /
        COPY CCPL0951.
        COPY CCPL0010.
        COPY CCPS0010.
@@ -964,6 +1049,7 @@ UYS001 COPY CCPBETAB.
        COPY CCPNMAST.
       /
        COPY CCPNPOL.
+       COPY CCPNCLI.
        COPY NCPNTTAB.
        COPY CCPNDH.
        COPY CCPBDH.
@@ -999,6 +1085,13 @@ UYS001 COPY CCPBETAB.
        COPY XCSASEQ  REPLACING ==:ID:==  BY DPCI.
        COPY XCSNSEQ  REPLACING ==:ID:==  BY DPCI.
 
+      /
+       COPY XCSLFILE REPLACING ==:ID:==  BY DCEM
+                               ==':PGM:'== BY =='ZSRQDCEM'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY DCEM.
+       COPY XCSASEQ  REPLACING ==:ID:==  BY DCEM.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY DCEM.
+
       /
       ****************************************************************
       *    ERROR HANDLING ROUTINES                                   *
