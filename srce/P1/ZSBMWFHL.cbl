@@ -0,0 +1,325 @@
+      *****************************************************************
+      **  MEMBER : ZSBMWFHL                                          **
+      **  REMARKS: LOADER FOR THE WORK FLOW HITACHI ERROR            **
+      **           RESUBMISSION CONTROL TABLE (WFHR).  READS THE     **
+      **           WFHE DUPLICATE-STICKER ERROR EXTRACT ZSBMWFHI     **
+      **           PRODUCES AND, FOR EVERY ROW NOT ALREADY ON WFHR,   **
+      **           ADDS A PENDING CONTROL ENTRY SO SSRQWFHR CAN       **
+      **           PRESENT IT TO AN OPERATOR FOR CORRECTION.  ROWS    **
+      **           ALREADY ON WFHR (CORRECTED OR RESUBMITTED) ARE     **
+      **           LEFT UNTOUCHED SO A RERUN OF THIS LOADER DOES NOT  **
+      **           UNDO COMPLETED WORK.                               **
+      **                                                             **
+      **  DOMAIN :  AC                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMWFHL.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           COPY CCFHWFHR.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY CCFWWFHR.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMWFHL'.
+
+       COPY SQLCA.
+
+       COPY CCFRWFHR.
+
+       COPY CCWWWFHR.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-WFHE-RECORDS          PIC S9(07) COMP-3 VALUE +0.
+           05  WS-WFHR-ADDED-RECORDS    PIC S9(07) COMP-3 VALUE +0.
+           05  WS-WFHR-SKIPPED-RECORDS  PIC S9(07) COMP-3 VALUE +0.
+
+      *
+       COPY XCWWWKDT.
+
+       COPY XCWWTIME.
+
+       COPY XCWTFCMD.
+
+       COPY CCWWCCC.
+
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFHE
+                               ==':ID:'==  BY =='WFHE'==.
+       COPY ZCSRWFHE.
+
+       COPY CCFRMAST.
+       COPY CCFWMAST.
+
+      *****************************************************************
+      *  CALL MODULE PARAMETER INFORMATION                            *
+      *****************************************************************
+
+       COPY XCWL0040.
+
+       COPY CCWL0950.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-PROCESS-WFHE
+               THRU 3000-PROCESS-WFHE-X
+               UNTIL WWFHE-SEQ-IO-EOF.
+
+           PERFORM  9000-PRINT-SUMMARY
+               THRU 9000-PRINT-SUMMARY-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  WFHE-1000-OPEN-INPUT
+               THRU WFHE-1000-OPEN-INPUT-X.
+
+           MOVE ZERO                        TO WWFHR-SEQ-FILE-STATUS.
+           OPEN I-O WFHR-FILE.
+           IF  WWFHR-SEQ-FILE-STATUS = '35'
+               MOVE ZERO                    TO WWFHR-SEQ-FILE-STATUS
+               OPEN OUTPUT WFHR-FILE
+               CLOSE WFHR-FILE
+               OPEN I-O WFHR-FILE
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+
+           MOVE SPACES                      TO WGLOB-COMPANY-CODE.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           MOVE WGLOB-COMPANY-CODE          TO WMAST-CO-ID.
+
+           PERFORM  MAST-1000-READ
+               THRU MAST-1000-READ-X.
+
+           IF  WMAST-IO-OK
+               MOVE RMAST-APPL-CTL-PRCES-DT TO WGLOB-PROCESS-DATE
+                                                WGLOB-CRNT-DT
+           END-IF.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           INITIALIZE WS-REPORT-TOTALS.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       3000-PROCESS-WFHE.
+      *---------------------
+
+           PERFORM  WFHE-1000-READ
+               THRU WFHE-1000-READ-X.
+
+           IF  WWFHE-SEQ-IO-EOF
+               GO TO 3000-PROCESS-WFHE-X
+           END-IF.
+
+           ADD +1                           TO WS-WFHE-RECORDS.
+
+           MOVE RWFHE-STCKR-ID              TO WWFHR-STCKR-ID.
+           MOVE RWFHE-POL-ID                TO WWFHR-POL-ID.
+
+           READ WFHR-FILE
+               INVALID KEY
+                   MOVE '23'                TO WWFHR-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WWFHR-IO-NOTFND
+               PERFORM  3100-ADD-WFHR-ENTRY
+                   THRU 3100-ADD-WFHR-ENTRY-X
+           ELSE
+               ADD +1                       TO WS-WFHR-SKIPPED-RECORDS
+           END-IF.
+
+       3000-PROCESS-WFHE-X.
+           EXIT.
+      /
+      *---------------------------
+       3100-ADD-WFHR-ENTRY.
+      *---------------------------
+
+           INITIALIZE WWFHR-REC-INFO.
+
+           MOVE RWFHE-STCKR-ID              TO WWFHR-STCKR-ID.
+           MOVE RWFHE-POL-ID                TO WWFHR-POL-ID.
+           MOVE RWFHE-AGT-ID                TO WWFHR-AGT-ID.
+           MOVE RWFHE-BR-ID                 TO WWFHR-BR-ID.
+           MOVE RWFHE-SO-ID                 TO WWFHR-SO-ID.
+           SET  WWFHR-STATUS-PENDING        TO TRUE.
+           MOVE WGLOB-CRNT-DT               TO WWFHR-LOAD-DT.
+
+           WRITE WWFHR-REC-INFO.
+
+           IF  WWFHR-IO-OK
+               ADD +1                       TO WS-WFHR-ADDED-RECORDS
+           END-IF.
+
+       3100-ADD-WFHR-ENTRY-X.
+           EXIT.
+      /
+      *----------------------
+       9000-PRINT-SUMMARY.
+      *----------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF WFHE ERROR RECORDS READ.............. @1'
+           MOVE 'ZSLWFH0001'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WFHE-RECORDS             TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF NEW WFHR CONTROL ENTRIES ADDED........ @1'
+           MOVE 'ZSLWFH0002'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WFHR-ADDED-RECORDS       TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF RECORDS ALREADY ON WFHR (SKIPPED)...... @1'
+           MOVE 'ZSLWFH0003'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WFHR-SKIPPED-RECORDS     TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9000-PRINT-SUMMARY-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  WFHE-4000-CLOSE
+               THRU WFHE-4000-CLOSE-X.
+
+           CLOSE WFHR-FILE.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+
+       COPY CCPPCCC.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+
+       COPY XCPL0040.
+
+       COPY XCPL0260.
+
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      *  FILE I/O PROCESS MODULE                                      *
+      *****************************************************************
+
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+
+       COPY CCPNMAST.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY WFHE
+                               ==':PGM:'== BY =='ZSRQWFHE'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY WFHE.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY WFHE.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMWFHL                     **
+      *****************************************************************
