@@ -18,6 +18,8 @@
 006002**  15DEC99  60     NEW IN 6.0 TO LOAD DATAMODEL DMAV & DMAD   **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
 P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
+S51147**  09AUG26  CTS    ADD SOURCE/TARGET ROW COUNT AND CONTENT     **
+S51147**           CHECKSUM RECONCILIATION AT END OF RUN             **
       *****************************************************************
       /
       **********************
@@ -77,6 +79,14 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
                                                        VALUE ZERO.
            05  WS-TOTAL-LANG-CNT            PIC S9(04) COMP
                                                        VALUE ZERO.
+           05  WS-EXPECT-LANDED-CNT         PIC S9(11) COMP
+                                                       VALUE ZERO.
+           05  WS-SRC-CONTENT-CHECKSUM      PIC S9(11) COMP
+                                                       VALUE ZERO.
+           05  WS-TGT-CONTENT-CHECKSUM      PIC S9(11) COMP
+                                                       VALUE ZERO.
+           05  WS-RECON-SPACE-CTR           PIC S9(04) COMP
+                                                       VALUE ZERO.
 
 
        01  WS-SWITCHES.
@@ -279,6 +289,9 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM 8000-PRINT-STATISTICS
               THRU 8000-PRINT-STATISTICS-X.
 
+           PERFORM 8100-PRINT-RECONCILIATION
+              THRU 8100-PRINT-RECONCILIATION-X.
+
        2000-PROCESS-DATAMODEL-X.
            EXIT.
 
@@ -286,6 +299,9 @@ P02229         THRU 0035-1000-COMMIT-X.
        3000-PROCESS-3635-FILE.
       ************************
 
+           PERFORM 3050-ACCUM-SRC-CHECKSUM
+              THRU 3050-ACCUM-SRC-CHECKSUM-X.
+
            MOVE R3635-DM-AV-TBL-CD        TO WS-WORK-STRING.
            INSPECT WS-WORK-STRING
                REPLACING ALL WS-UNDERSCORE
@@ -322,6 +338,9 @@ P02229         THRU 0035-1000-COMMIT-X.
                PERFORM DMAV-2000-REWRITE
                   THRU DMAV-2000-REWRITE-X
 
+               PERFORM 3150-ACCUM-TGT-CHECKSUM
+                  THRU 3150-ACCUM-TGT-CHECKSUM-X
+
                SET WS-DMAV-FOUND          TO TRUE
 
            END-IF.
@@ -365,6 +384,9 @@ P02229         THRU 0035-1000-COMMIT-X.
 
            ADD 1                         TO WS-DMAV-CREATE-CNT.
 
+           PERFORM 3150-ACCUM-TGT-CHECKSUM
+              THRU 3150-ACCUM-TGT-CHECKSUM-X.
+
       * MSG : DATA MODEL ATTRIBUTE @1 VALUE @2 ADDED TO THE DATABASE;
       *       REVIEW DMAD TABLE DESCRIPTIONS FOR ALL LANGUAGES.
            MOVE 'XS36350016'             TO WGLOB-MSG-REF-INFO.
@@ -387,6 +409,68 @@ P02229         THRU 0035-1000-COMMIT-X.
 
        3100-CREATE-NEW-DMAV-X.
            EXIT.
+      /
+      *************************
+       3050-ACCUM-SRC-CHECKSUM.
+      *************************
+
+      *  CONTENT CONTROL TOTAL FOR THIS SOURCE ROW - NUMBER OF NON-
+      *  BLANK CHARACTERS IN ITS KEY AND DESCRIPTION FIELDS, ADDED
+      *  INTO A RUNNING TOTAL FOR THE WHOLE RUN.  COMPARED AGAINST
+      *  THE SAME TOTAL TAKEN FROM WHAT LANDED ON DMAV (SEE 3150) SO
+      *  A ROW THAT WAS DROPPED, DUPLICATED OR TRUNCATED ON THE WAY
+      *  INTO THE TABLE SHOWS UP AS A RECONCILIATION MISMATCH.
+
+           MOVE ZERO                     TO WS-RECON-SPACE-CTR.
+           INSPECT R3635-DM-AV-TBL-CD
+               TALLYING WS-RECON-SPACE-CTR FOR ALL SPACE.
+           ADD LENGTH OF R3635-DM-AV-TBL-CD TO WS-SRC-CONTENT-CHECKSUM.
+           SUBTRACT WS-RECON-SPACE-CTR  FROM WS-SRC-CONTENT-CHECKSUM.
+
+           MOVE ZERO                     TO WS-RECON-SPACE-CTR.
+           INSPECT R3635-DM-AV-CD
+               TALLYING WS-RECON-SPACE-CTR FOR ALL SPACE.
+           ADD LENGTH OF R3635-DM-AV-CD      TO WS-SRC-CONTENT-CHECKSUM.
+           SUBTRACT WS-RECON-SPACE-CTR  FROM WS-SRC-CONTENT-CHECKSUM.
+
+           MOVE ZERO                     TO WS-RECON-SPACE-CTR.
+           INSPECT R3635-DM-AV-MODEL-TXT
+               TALLYING WS-RECON-SPACE-CTR FOR ALL SPACE.
+           ADD LENGTH OF R3635-DM-AV-MODEL-TXT
+                                         TO WS-SRC-CONTENT-CHECKSUM.
+           SUBTRACT WS-RECON-SPACE-CTR  FROM WS-SRC-CONTENT-CHECKSUM.
+
+       3050-ACCUM-SRC-CHECKSUM-X.
+           EXIT.
+      /
+      *************************
+       3150-ACCUM-TGT-CHECKSUM.
+      *************************
+
+      *  SAME CONTENT CONTROL TOTAL AS 3050, TAKEN FROM WHAT WAS
+      *  ACTUALLY WRITTEN/REWRITTEN TO DMAV FOR THIS ROW.
+
+           MOVE ZERO                     TO WS-RECON-SPACE-CTR.
+           INSPECT RDMAV-DM-AV-TBL-CD
+               TALLYING WS-RECON-SPACE-CTR FOR ALL SPACE.
+           ADD LENGTH OF RDMAV-DM-AV-TBL-CD TO WS-TGT-CONTENT-CHECKSUM.
+           SUBTRACT WS-RECON-SPACE-CTR  FROM WS-TGT-CONTENT-CHECKSUM.
+
+           MOVE ZERO                     TO WS-RECON-SPACE-CTR.
+           INSPECT RDMAV-DM-AV-CD
+               TALLYING WS-RECON-SPACE-CTR FOR ALL SPACE.
+           ADD LENGTH OF RDMAV-DM-AV-CD      TO WS-TGT-CONTENT-CHECKSUM.
+           SUBTRACT WS-RECON-SPACE-CTR  FROM WS-TGT-CONTENT-CHECKSUM.
+
+           MOVE ZERO                     TO WS-RECON-SPACE-CTR.
+           INSPECT RDMAV-DM-AV-MODEL-TXT
+               TALLYING WS-RECON-SPACE-CTR FOR ALL SPACE.
+           ADD LENGTH OF RDMAV-DM-AV-MODEL-TXT
+                                         TO WS-TGT-CONTENT-CHECKSUM.
+           SUBTRACT WS-RECON-SPACE-CTR  FROM WS-TGT-CONTENT-CHECKSUM.
+
+       3150-ACCUM-TGT-CHECKSUM-X.
+           EXIT.
 
       *************************
        3200-LOOP-THRU-LANGUAGE.
@@ -770,6 +854,49 @@ P02229         THRU 0035-1000-COMMIT-X.
        8000-PRINT-STATISTICS-X.
            EXIT.
       /
+      ****************************
+       8100-PRINT-RECONCILIATION.
+      ****************************
+
+      *  SOURCE/TARGET ROW COUNT AND CONTENT RECONCILIATION FOR THIS
+      *  RUN.  WS-3635-INPUT-CNT HAS ALREADY BEEN DECREMENTED FOR THE
+      *  PRIMING READ BY 8000-PRINT-STATISTICS ABOVE, SO IT NOW HOLDS
+      *  THE TRUE SOURCE ROW COUNT.
+
+           ADD WS-DMAV-CREATE-CNT TO WS-EXPECT-LANDED-CNT.
+           ADD WS-DMAV-UPDATE-CNT TO WS-EXPECT-LANDED-CNT.
+
+           IF WS-EXPECT-LANDED-CNT = WS-3635-INPUT-CNT
+      * MESSAGE (I) DMAV ROW COUNT RECONCILES - @1 SOURCE @2 LANDED
+               MOVE 'XS36350017' TO WGLOB-MSG-REF-INFO
+           ELSE
+      * MESSAGE (W) DMAV ROW COUNT MISMATCH - @1 SOURCE @2 LANDED
+               MOVE 'XS36350018' TO WGLOB-MSG-REF-INFO
+           END-IF.
+           MOVE WS-3635-INPUT-CNT     TO WS-DISP-NUM.
+           MOVE WS-DISP-NUM           TO WGLOB-MSG-PARM (1).
+           MOVE WS-EXPECT-LANDED-CNT  TO WS-DISP-NUM.
+           MOVE WS-DISP-NUM           TO WGLOB-MSG-PARM (2).
+           PERFORM 0260-1000-GENERATE-MESSAGE
+              THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           IF WS-SRC-CONTENT-CHECKSUM = WS-TGT-CONTENT-CHECKSUM
+      * MESSAGE (I) DMAV CONTENT CHECKSUM RECONCILES - @1 SRC @2 TGT
+               MOVE 'XS36350019' TO WGLOB-MSG-REF-INFO
+           ELSE
+      * MESSAGE (W) DMAV CONTENT CHECKSUM MISMATCH - @1 SRC @2 TGT
+               MOVE 'XS36350020' TO WGLOB-MSG-REF-INFO
+           END-IF.
+           MOVE WS-SRC-CONTENT-CHECKSUM  TO WS-DISP-NUM.
+           MOVE WS-DISP-NUM              TO WGLOB-MSG-PARM (1).
+           MOVE WS-TGT-CONTENT-CHECKSUM  TO WS-DISP-NUM.
+           MOVE WS-DISP-NUM              TO WGLOB-MSG-PARM (2).
+           PERFORM 0260-1000-GENERATE-MESSAGE
+              THRU 0260-1000-GENERATE-MESSAGE-X.
+
+       8100-PRINT-RECONCILIATION-X.
+           EXIT.
+      /
       *****************
        9999-CLOSE-FILES.
       *****************
