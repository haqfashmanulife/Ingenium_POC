@@ -17,6 +17,11 @@
       **                                                             **
 UYS104**  12DEC21  CTS    ONE SHOT JOB TO SET PROPORTIONAL PREM IND  **
 UD1185**  15MAR21  CTS    FIX FOR RIDER SURRENDER ISSUE              **
+S51116**  09AUG26  CTS    EVERY POLICY EXAMINED NOW WRITES A ROW TO  **
+S51116**                  THE NEW PROPORTIONAL-PREMIUM INDICATOR     **
+S51116**                  HISTORY MASTER (PPIH/CCFHPPIH) SO SSRQPDFU **
+S51116**                  CAN ANSWER "WHY IS THIS POLICY'S PREMIUM   **
+S51116**                  PROPORTIONAL" ONLINE                       **
       *****************************************************************
       /
       **********************
@@ -94,9 +99,14 @@ UD1185**  15MAR21  CTS    FIX FOR RIDER SURRENDER ISSUE              **
       * CALLED MODULE PARAMETER INFORMATION
       ***********************************************************
        01 WGLOB-GLOBAL-AREA.
-          COPY XCWWGLOB.      
+          COPY XCWWGLOB.
       /
-       LINKAGE SECTION.      
+      *  PARM AREA FOR THE CALL TO ZSRQPPIH, WHICH APPENDS ONE ROW TO
+      *  THE PROPORTIONAL-PREMIUM INDICATOR HISTORY MASTER (PPIH) SO
+      *  SSRQPDFU CAN INQUIRE IT ONLINE (SEE 3600-WRITE-PPIH-HIST)
+       COPY CCWLPPIH.
+      /
+       LINKAGE SECTION.
       /
        PROCEDURE DIVISION.
       
@@ -296,8 +306,10 @@ UD1185     MOVE 'UYS104'                   TO WGLOB-USER-ID.
               MOVE RPDFU-POL-ID            TO WGLOB-MSG-PARM (1)
               PERFORM  0260-1000-GENERATE-MESSAGE
                   THRU 0260-1000-GENERATE-MESSAGE-X
+              PERFORM  3600-WRITE-PPIH-HIST
+                  THRU 3600-WRITE-PPIH-HIST-X
            END-IF.
-      
+
            PERFORM  PHST-3000-END-BROWSE
                THRU PHST-3000-END-BROWSE-X.
 
@@ -335,7 +347,27 @@ UD1185     OR RPHST-PCHST-STAT-CD = 'O'
 
       
        3500-FIND-PHST-X.
-          EXIT. 
+          EXIT.
+      *----------------------
+       3600-WRITE-PPIH-HIST.
+      *----------------------
+
+           MOVE RPDFU-POL-ID                TO LPPIH-POL-ID.
+           IF WS-ACTV-FOUND-YES
+              SET LPPIH-PROPORTN-PREM-YES   TO TRUE
+           ELSE
+              SET LPPIH-PROPORTN-PREM-NO    TO TRUE
+           END-IF.
+           MOVE WGLOB-CRNT-DT                TO LPPIH-LAST-SET-DT.
+           MOVE WPGWS-CRNT-PGM-ID            TO LPPIH-LAST-SET-JOB-ID.
+           SET LPPIH-FUNCTION-WRITE          TO TRUE.
+
+           CALL 'ZSRQPPIH' USING WGLOB-GLOBAL-AREA
+                                 LPPIH-PARM-INFO.
+
+       3600-WRITE-PPIH-HIST-X.
+           EXIT.
+
       *-----------------
        4000-CLOSE-FILES.
       *-----------------
