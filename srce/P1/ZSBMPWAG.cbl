@@ -0,0 +1,405 @@
+      *****************************************************************
+      **  MEMBER :  ZSBMPWAG                                         **
+      **  REMARKS:  THIS RECURRING BATCH JOB ENFORCES THE SHOP'S     **
+      **            PASSWORD-AGE POLICY AGAINST THE USER SECURITY    **
+      **            TABLE.  IT USES THE PASSWORD-CHANGE DATE THAT IS **
+      **            MAINTAINED ALONGSIDE THE ENCRYPTED PASSWORD       **
+      **            HISTORY (SEE ZSBMPWEN) TO FLAG, OR FORCE-EXPIRE, **
+      **            ANY USER SECURITY RECORD WHOSE CURRENT PASSWORD   **
+      **            IS OLDER THAN THE NUMBER OF DAYS ALLOWED BY THE   **
+      **            CONTROL CARD.  RUN AS OFTEN AS THE SHOP LIKES --  **
+      **            UNLIKE ZSBMPWEN THIS PROGRAM IS SAFE TO RERUN.    **
+      **                                                             **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51121**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.    ZSBMPWAG.
+
+       COPY XCWWCRHT.
+      /
+       ENVIRONMENT DIVISION.
+      *************************
+
+       CONFIGURATION SECTION.
+      /
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+S51121     COPY CCFHPCDT.
+      /
+       DATA DIVISION.
+
+       FILE SECTION.
+
+S51121     COPY CCFWPCDT.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMPWAG'.
+
+       COPY SQLCA.
+
+       01  WS-CONTROL-CARD.
+           05  WS-CTL-EDIT-ONLY             PIC X(10).
+               88  WS-CTL-EDIT-TEXT         VALUE 'EDIT ONLY='.
+           05  WS-CTL-EDIT-SW               PIC X(01).
+               88 EDIT-ONLY                 VALUE 'Y'.
+               88 EDIT-ONLY-NO              VALUE 'N'.
+           05  FILLER                       PIC X(01).
+           05  WS-CTL-PSWD-AGE-TEXT         PIC X(10).
+               88  WS-CTL-PSWD-AGE-TEXT-OK  VALUE 'PSWD AGE='.
+           05  WS-CTL-PSWD-AGE-DAYS         PIC 9(03).
+
+S51121 COPY CCWWPCDT.
+
+       01  WS-HEADING-LINE.
+           05  FILLER     VALUE SPACES      PIC X(20).
+           05  FILLER                       PIC X(30)
+                   VALUE 'PASSWORD AGING ENFORCEMENT'.
+           05  FILLER                       PIC X(13)
+                   VALUE ' AUDIT REPORT'.
+
+       01  WS-USERID-PRINT-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(08)
+                          VALUE 'USERID: '.
+           05  WS-USER-ID                   PIC X(08).
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(17)
+                          VALUE 'PSWD CHANGE DATE: '.
+           05  WS-PSWD-CHG-DT               PIC X(08).
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  WS-PSWD-STATUS-MSG           PIC X(30).
+
+       01  WS-RECS-PRCES-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(30)
+           VALUE 'TOTAL USEC RECORDS PROCESSED: '.
+           05  WS-USEC-REC-PRCES-CTR        PIC 9(6)  VALUE ZERO.
+
+       01  WS-RECS-FLAGGED-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(30)
+           VALUE 'TOTAL USEC RECORDS EXPIRED:   '.
+           05  WS-USEC-REC-EXPD-CTR         PIC 9(6)  VALUE ZERO.
+
+       01  WS-EOJ-LINE.
+           05  FILLER     VALUE SPACES      PIC X(45).
+           05  FILLER                       PIC X(21)
+                   VALUE '*** END OF REPORT ***'.
+
+      /
+       COPY XCWL0035.
+
+       COPY CCWL0010.
+       COPY CCWL0950.
+      /
+       COPY XCFWUSEC.
+       COPY XCFRUSEC.
+      /
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY XCWL0040.
+      /
+       COPY XCWL1680.
+      /
+       COPY XCWWWKDT.
+      /
+       COPY CCWWCCC.
+      /
+       PROCEDURE DIVISION.
+      *************************
+
+      *----------------
+       0000-MAIN-LINE.
+      *----------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  1000-PROCESS-RECORDS
+               THRU 1000-PROCESS-RECORDS-X.
+
+           PERFORM  8000-PRINT-STATS
+               THRU 8000-PRINT-STATS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+S51121     MOVE '00'                   TO WPCDTM-SEQ-FILE-STATUS.
+S51121     OPEN I-O PCDT-MASTR-FILE.
+S51121     IF  WPCDTM-SEQ-FILE-STATUS = '35'
+S51121         MOVE '00'                TO WPCDTM-SEQ-FILE-STATUS
+S51121         OPEN OUTPUT PCDT-MASTR-FILE
+S51121         CLOSE PCDT-MASTR-FILE
+S51121         OPEN I-O PCDT-MASTR-FILE
+S51121     END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZEROS TO WS-USEC-REC-PRCES-CTR.
+           MOVE ZEROS TO WS-USEC-REC-EXPD-CTR.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE 'ZSBMPWAG'         TO WGLOB-USER-ID.
+           MOVE 'INGENIUM'         TO L0040-SYSTEM-ID.
+           MOVE L0950-COMPANY-NAME TO L0040-COMPANY-NAME.
+           MOVE ZERO               TO L0040-ERROR-CNT.
+           MOVE SPACES             TO L0040-PROGRAM-DESC.
+           MOVE SPACES             TO L0040-HDG-LINE-3.
+           MOVE WS-HEADING-LINE    TO L0040-HDG-LINE-3.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO  TO WS-CONTROL-CARD
+           END-IF.
+
+           IF  WS-CTL-PSWD-AGE-DAYS = ZERO
+               MOVE 90              TO WS-CTL-PSWD-AGE-DAYS
+           END-IF.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+
+      /
+      *----------------------
+       1000-PROCESS-RECORDS.
+      *----------------------
+
+           MOVE LOW-VALUES    TO WUSEC-KEY.
+           MOVE HIGH-VALUES   TO WUSEC-ENDBR-KEY.
+
+           PERFORM  USEC-1000-BROWSE
+               THRU USEC-1000-BROWSE-X.
+
+           PERFORM  USEC-2000-READ-NEXT
+               THRU USEC-2000-READ-NEXT-X.
+
+           PERFORM  2000-PROCESS-USEC-REC
+               THRU 2000-PROCESS-USEC-REC-X
+               UNTIL WUSEC-IO-EOF
+                  OR WUSEC-IO-NOT-FOUND.
+
+           PERFORM  USEC-3000-END-BROWSE
+               THRU USEC-3000-END-BROWSE-X.
+
+       1000-PROCESS-RECORDS-X.
+           EXIT.
+
+      /
+      *-----------------------
+       2000-PROCESS-USEC-REC.
+      *-----------------------
+
+           ADD 1 TO WS-USEC-REC-PRCES-CTR.
+
+           PERFORM  3000-CHECK-PSWD-AGE
+               THRU 3000-CHECK-PSWD-AGE-X.
+
+           PERFORM  USEC-2000-READ-NEXT
+               THRU USEC-2000-READ-NEXT-X.
+
+       2000-PROCESS-USEC-REC-X.
+           EXIT.
+
+      /
+      *-----------------------
+       3000-CHECK-PSWD-AGE.
+      *-----------------------
+
+      *
+      *  USEC CARRIES NO CONFIRMED PASSWORD-CHANGE-DATE FIELD OF ITS
+      *  OWN, SO THIS JOB KEEPS ITS OWN WATERMARK PER USER (PCDTM).
+      *  THE FIRST TIME A USER IS SEEN THERE IS NO HISTORY TO AGE, SO
+      *  THE WATERMARK IS SEEDED TO TODAY, THE SAME "FIRST RUN SEEDS
+      *  THE WATERMARK" APPROACH ZSBMSVAG USES FOR ITS OWN RCTL ROW.
+      *
+S51121     MOVE LOW-VALUES             TO WPCDTM-USER-ID.
+S51121     MOVE RUSEC-USER-ID          TO WPCDTM-USER-ID.
+
+S51121     READ PCDT-MASTR-FILE
+S51121         INVALID KEY
+S51121             MOVE '23'               TO WPCDTM-SEQ-FILE-STATUS
+S51121     END-READ.
+
+S51121     IF  NOT WPCDTM-IO-OK
+S51121         MOVE WGLOB-PROCESS-DATE     TO WPCDTM-LAST-CHG-DT
+S51121         SET WPCDTM-FRCE-CHG-NO      TO TRUE
+S51121         WRITE WPCDTM-REC-INFO
+S51121             INVALID KEY
+S51121                 MOVE '99'               TO WPCDTM-SEQ-FILE-STATUS
+S51121         END-WRITE
+S51121         GO TO 3000-CHECK-PSWD-AGE-X
+S51121     END-IF.
+
+S51121     MOVE WPCDTM-LAST-CHG-DT TO L1680-INTERNAL-1.
+           MOVE ZERO               TO L1680-NUMBER-OF-YEARS.
+           MOVE ZERO               TO L1680-NUMBER-OF-MONTHS.
+           MOVE WS-CTL-PSWD-AGE-DAYS
+                                   TO L1680-NUMBER-OF-DAYS.
+           PERFORM  1680-3000-ADD-Y-M-D-TO-DATE
+               THRU 1680-3000-ADD-Y-M-D-TO-DATE-X.
+
+           IF  WGLOB-PROCESS-DATE NOT > L1680-INTERNAL-2
+               GO TO 3000-CHECK-PSWD-AGE-X
+           END-IF.
+
+           ADD 1                       TO WS-USEC-REC-EXPD-CTR.
+
+           IF  NOT EDIT-ONLY
+S51121         MOVE WGLOB-PROCESS-DATE     TO WPCDTM-LAST-CHG-DT
+S51121         SET  WPCDTM-FRCE-CHG-YES    TO TRUE
+S51121         REWRITE WPCDTM-REC-INFO
+S51121             INVALID KEY
+S51121                 MOVE '99'               TO WPCDTM-SEQ-FILE-STATUS
+S51121         END-REWRITE
+           END-IF.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE RUSEC-USER-ID           TO WS-USER-ID.
+S51121     MOVE WPCDTM-LAST-CHG-DT      TO WS-PSWD-CHG-DT.
+           IF  EDIT-ONLY
+               MOVE 'PASSWORD EXPIRED - FLAGGED ONLY'
+                                        TO WS-PSWD-STATUS-MSG
+           ELSE
+               MOVE 'PASSWORD EXPIRED - FORCE CHANGE'
+                                        TO WS-PSWD-STATUS-MSG
+           END-IF.
+           MOVE WS-USERID-PRINT-LINE    TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3000-CHECK-PSWD-AGE-X.
+           EXIT.
+
+      /
+      *------------------
+       8000-PRINT-STATS.
+      *------------------
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-RECS-PRCES-LINE      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-RECS-FLAGGED-LINE    TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-EOJ-LINE             TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       8000-PRINT-STATS-X.
+           EXIT.
+
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+S51121     CLOSE PCDT-MASTR-FILE.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+
+      /
+       COPY XCPL0035.
+
+       COPY XCPBUSEC.
+       COPY XCPNUSEC.
+       COPY XCPUUSEC.
+       COPY XCPAUSEC.
+      /
+       COPY CCPL0010.
+       COPY CCPS0010.
+       COPY CCPL0950.
+       COPY CCPS0950.
+       COPY CCPPCCC.
+      /
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      /
+       COPY XCPL0040.
+      /
+       COPY XCPL0260.
+      /
+       COPY XCPL1680.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMPWAG                     **
+      *****************************************************************
