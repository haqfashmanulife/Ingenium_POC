@@ -0,0 +1,228 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQLTRC.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQLTRC                                         **
+      **  REMARKS:  ONLINE APOLOGY-LETTER STATUS/REPRINT TRANSACTION.**
+      **            ZSBMCMBK, ZSBMCMBL AND ZSBM3931 EACH QUEUE A ROW **
+      **            ON THE SHARED APOLOGY-LETTER CONTROL FILE        **
+      **            (LTR-CNTL-FILE, SEE CCFHLTRC) WHEN THEY WRITE A  **
+      **            POLICY TO THEIR OWN APOLOGY-LETTER EXTRACT.      **
+      **            THIS PROGRAM INQUIRES THAT ROW BY POLICY AND     **
+      **            LETTER TYPE, AND LETS AN OPERATOR CONFIRM A      **
+      **            LETTER WAS PRINTED, REQUEST A REPRINT OR         **
+      **            SUPPRESS IT - WITHOUT RE-RUNNING THE ORIGINAL    **
+      **            BATCH EXTRACT.                                    **
+      **                                                             **
+      **  DOMAIN :  CP                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51111**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHLTRC.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY CCFWLTRC.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQLTRC'.
+
+       COPY SQLCA.
+
+       COPY CCWWLTRC.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-FILE-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                   VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLLTRC.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LLTRC-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILE
+              THRU 0100-OPEN-FILE-X.
+
+           IF  LLTRC-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE
+                  THRU 1000-INQUIRE-X
+           ELSE
+           IF  LLTRC-FUNCTION-PRINT
+               PERFORM 2000-CHANGE-STATUS
+                  THRU 2000-CHANGE-STATUS-X
+           ELSE
+           IF  LLTRC-FUNCTION-REPRINT
+               PERFORM 2000-CHANGE-STATUS
+                  THRU 2000-CHANGE-STATUS-X
+           ELSE
+           IF  LLTRC-FUNCTION-SUPPRESS
+               PERFORM 2000-CHANGE-STATUS
+                  THRU 2000-CHANGE-STATUS-X
+           ELSE
+               SET LLTRC-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILE
+              THRU 9999-CLOSE-FILE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *------------------
+       0100-OPEN-FILE.
+      *------------------
+
+           MOVE '00'                  TO WLTRC-SEQ-FILE-STATUS.
+           OPEN I-O LTR-CNTL-FILE.
+           IF  WLTRC-SEQ-FILE-STATUS = '35'
+               MOVE '00'               TO WLTRC-SEQ-FILE-STATUS
+               OPEN OUTPUT LTR-CNTL-FILE
+               CLOSE LTR-CNTL-FILE
+               OPEN I-O LTR-CNTL-FILE
+           END-IF.
+           IF  WLTRC-IO-OK
+               SET WS-FILE-IS-OPEN    TO TRUE
+           END-IF.
+
+       0100-OPEN-FILE-X.
+           EXIT.
+
+      *----------------
+       1000-INQUIRE.
+      *----------------
+
+           MOVE LLTRC-POL-ID           TO WLTRC-POL-ID.
+           MOVE LLTRC-LTR-TYP          TO WLTRC-LTR-TYP.
+
+           READ LTR-CNTL-FILE
+               INVALID KEY
+                   MOVE '23'            TO WLTRC-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WLTRC-IO-OK
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LLTRC-RETRN-OK            TO TRUE
+           ELSE
+           IF  WLTRC-IO-NOTFND
+               SET LLTRC-RETRN-NOTFND        TO TRUE
+           ELSE
+               SET LLTRC-RETRN-ERROR         TO TRUE
+           END-IF.
+
+       1000-INQUIRE-X.
+           EXIT.
+
+      *----------------------
+       1100-MOVE-REC-TO-PARM.
+      *----------------------
+
+           MOVE WLTRC-POL-ID           TO LLTRC-POL-ID.
+           MOVE WLTRC-LTR-TYP          TO LLTRC-LTR-TYP.
+           MOVE WLTRC-STAT-CD          TO LLTRC-STAT-CD.
+           MOVE WLTRC-QUEUE-DT         TO LLTRC-QUEUE-DT.
+           MOVE WLTRC-LAST-STAT-DT     TO LLTRC-LAST-STAT-DT.
+           MOVE WLTRC-REPRINT-CNT      TO LLTRC-REPRINT-CNT.
+           MOVE WLTRC-LAST-CHG-USER-ID TO LLTRC-LAST-CHG-USER-ID.
+
+       1100-MOVE-REC-TO-PARM-X.
+           EXIT.
+
+      *----------------------
+       2000-CHANGE-STATUS.
+      *----------------------
+
+      *
+      *  A LETTER MUST HAVE BEEN QUEUED BY ITS ORIGINATING BATCH
+      *  EXTRACT BEFORE ITS STATUS CAN BE CHANGED HERE.
+      *
+           MOVE LLTRC-POL-ID           TO WLTRC-POL-ID.
+           MOVE LLTRC-LTR-TYP          TO WLTRC-LTR-TYP.
+
+           READ LTR-CNTL-FILE
+               INVALID KEY
+                   MOVE '23'            TO WLTRC-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WLTRC-IO-OK
+               IF  LLTRC-FUNCTION-PRINT
+                   SET WLTRC-STAT-PRINTED       TO TRUE
+               ELSE
+               IF  LLTRC-FUNCTION-REPRINT
+                   SET WLTRC-STAT-REPRINTED     TO TRUE
+                   ADD 1                        TO WLTRC-REPRINT-CNT
+               ELSE
+                   SET WLTRC-STAT-SUPPRESSED    TO TRUE
+               END-IF
+               END-IF
+               MOVE LLTRC-LAST-STAT-DT      TO WLTRC-LAST-STAT-DT
+               MOVE LLTRC-LAST-CHG-USER-ID  TO WLTRC-LAST-CHG-USER-ID
+               REWRITE WLTRC-REC-INFO
+                   INVALID KEY
+                       MOVE '99'             TO WLTRC-SEQ-FILE-STATUS
+               END-REWRITE
+           END-IF.
+
+           IF  WLTRC-IO-OK
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LLTRC-RETRN-OK           TO TRUE
+           ELSE
+           IF  WLTRC-IO-NOTFND
+               SET LLTRC-RETRN-NOTFND       TO TRUE
+           ELSE
+               SET LLTRC-RETRN-ERROR        TO TRUE
+           END-IF.
+
+       2000-CHANGE-STATUS-X.
+           EXIT.
+
+      *------------------
+       9999-CLOSE-FILE.
+      *------------------
+
+           IF  WS-FILE-IS-OPEN
+               CLOSE LTR-CNTL-FILE
+               SET WS-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       9999-CLOSE-FILE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQLTRC                     **
+      *****************************************************************
