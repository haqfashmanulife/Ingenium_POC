@@ -0,0 +1,580 @@
+*****************************************************************
+      **  MEMBER :  ZSBM9B60                                         **
+      **  REMARKS:  BUILDS A SINGLE CLIENT-INTERACTION EXTRACT BY     **
+      **            MERGING THE FOUR CLIENT-RELATIONSHIP/VISIT       **
+      **            EXTRACTS READ BY ZSRQ9B56 (FMLY), ZSRQ9B57       **
+      **            (PROS), ZSRQ9B58 (CUSTOMER VISIT) AND ZSRQ9B59   **
+      **            (PROSPECT VISIT).  EACH SOURCE IS ALREADY IN     **
+      **            ASCENDING CLIENT NUMBER SEQUENCE (SEE ZSBM123A'S **
+      **            OWN USE OF ZSRQ9B56/ZSRQ9B57), SO THE FOUR ARE   **
+      **            MERGED IN CLIENT NUMBER ORDER AND EACH SOURCE    **
+      **            RECORD IS PASSED THROUGH UNCHANGED, TAGGED WITH  **
+      **            A RECORD-TYPE DISCRIMINATOR, ONTO ONE OUTPUT     **
+      **            FILE SO A DOWNSTREAM CRM OR MARKETING FEED HAS   **
+      **            ONE CLIENT-INTERACTION HISTORY FILE TO READ      **
+      **            INSTEAD OF FOUR SEPARATELY-SHAPED ONES.          **
+      **                                                             **
+      **  DOMAIN :  CL                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51133**  09AUG26  CTS    CREATED                                    **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.      ZSBM9B60.
+
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT O9B60-DATA-FILE ASSIGN TO ZSO9B60
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WO9B60-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       FD  O9B60-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+      *
+      * RECORD LENGTH = 50
+      *
+       01  RO9B60-SEQ-REC-INFO.
+           05  RO9B60-CLI-ID             PIC X(10).
+           05  RO9B60-DEL1               PIC X(01).
+           05  RO9B60-REC-TYP-CD         PIC X(01).
+               88  RO9B60-REC-TYP-FMLY-REL      VALUE '1'.
+               88  RO9B60-REC-TYP-PROS-STAT     VALUE '2'.
+               88  RO9B60-REC-TYP-CUST-VISIT    VALUE '3'.
+               88  RO9B60-REC-TYP-PROS-VISIT    VALUE '4'.
+           05  RO9B60-DEL2               PIC X(01).
+           05  RO9B60-FMLY-REL-CD        PIC X(02).
+           05  RO9B60-DEL3               PIC X(01).
+           05  RO9B60-PROS-STAT-CD       PIC X(02).
+           05  RO9B60-DEL4               PIC X(01).
+           05  RO9B60-VISIT-DT           PIC X(10).
+           05  RO9B60-DEL5               PIC X(01).
+           05  RO9B60-VISIT-TYP-CD       PIC X(02).
+           05  F                         PIC X(17).
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM9B60'.
+
+       COPY SQLCA.
+
+       01  WO9B60-SEQ-IO-WORK-AREA.
+           05  WO9B60-SEQ-FILE-NAME             PIC X(04)
+                                                VALUE 'O9B6'.
+           05  WO9B60-SEQ-IO-COMMAND            PIC X(02).
+           05  WO9B60-SEQ-FILE-STATUS           PIC X(02).
+           05  WO9B60-SEQ-IO-STATUS             PIC 9(01).
+               88  WO9B60-SEQ-IO-OK             VALUE 0.
+               88  WO9B60-SEQ-IO-ERROR          VALUE 9.
+
+       01  WS-MISC.
+           05  WS-9B56-CNT                     PIC 9(07) VALUE ZERO.
+           05  WS-9B57-CNT                     PIC 9(07) VALUE ZERO.
+           05  WS-9B58-CNT                     PIC 9(07) VALUE ZERO.
+           05  WS-9B59-CNT                     PIC 9(07) VALUE ZERO.
+           05  WS-O9B60-CNT                    PIC 9(07) VALUE ZERO.
+           05  WS-DEL                          PIC X(01) VALUE ','.
+
+      *
+      * EFFECTIVE MERGE KEY PER SOURCE - HIGH-VALUES ONCE A SOURCE
+      * HITS END OF FILE SO IT DROPS OUT OF THE MERGE COMPARISON
+      *
+           05  WS-9B56-EFF-KEY                 PIC X(10).
+           05  WS-9B57-EFF-KEY                 PIC X(10).
+           05  WS-9B58-EFF-KEY                 PIC X(10).
+           05  WS-9B59-EFF-KEY                 PIC X(10).
+           05  WS-CURR-KEY                     PIC X(10).
+
+       COPY XCWTFCMD.
+      /
+      ***************************************************************
+      *    CALLED MODULE PARAMETER INFORMATION
+      ***************************************************************
+
+       COPY XCWL0040.
+
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+       COPY XCWLDTLK.
+
+       COPY XCWL0035.
+
+       COPY CCWL0010.
+
+       COPY CCWL0950.
+
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+
+      *
+      * FAMILY (FMLY) RELATIONSHIP EXTRACT -- READ VIA THE GENERIC
+      * SEQUENTIAL FILE I/O SUBPROGRAM ZSRQ9B56
+      *
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY 9B56
+                               ==':ID:'==  BY =='9B56'==.
+       COPY ZCSR9B56.
+
+      *
+      * PROSPECT (PROS) RELATIONSHIP EXTRACT -- READ VIA THE GENERIC
+      * SEQUENTIAL FILE I/O SUBPROGRAM ZSRQ9B57
+      *
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY 9B57
+                               ==':ID:'==  BY =='9B57'==.
+       COPY ZCSR9B57.
+
+      *
+      * CUSTOMER VISIT EXTRACT -- READ VIA THE GENERIC SEQUENTIAL
+      * FILE I/O SUBPROGRAM ZSRQ9B58
+      *
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY 9B58
+                               ==':ID:'==  BY =='9B58'==.
+       COPY ZCSR9B58.
+
+      *
+      * PROSPECT VISIT EXTRACT -- READ VIA THE GENERIC SEQUENTIAL
+      * FILE I/O SUBPROGRAM ZSRQ9B59
+      *
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY 9B59
+                               ==':ID:'==  BY =='9B59'==.
+       COPY ZCSR9B59.
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       PROCEDURE DIVISION.
+      *************************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  1000-INITIALIZE
+               THRU 1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-MERGE
+               THRU 2000-PROCESS-MERGE-X
+               UNTIL WS-CURR-KEY = HIGH-VALUES.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           MOVE ZERO                   TO WO9B60-SEQ-IO-STATUS.
+
+           OPEN OUTPUT O9B60-DATA-FILE.
+
+           IF  WO9B60-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM 9710-HANDLE-O9B60-ERROR
+                  THRU 9710-HANDLE-O9B60-ERROR-X
+           END-IF.
+
+           PERFORM  9B56-1000-OPEN-INPUT
+               THRU 9B56-1000-OPEN-INPUT-X.
+
+           PERFORM  9B57-1000-OPEN-INPUT
+               THRU 9B57-1000-OPEN-INPUT-X.
+
+           PERFORM  9B58-1000-OPEN-INPUT
+               THRU 9B58-1000-OPEN-INPUT-X.
+
+           PERFORM  9B59-1000-OPEN-INPUT
+               THRU 9B59-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       1000-INITIALIZE.
+      *----------------
+
+           MOVE 'CP'                        TO WGLOB-COMPANY-CODE.
+
+           MOVE WPGWS-CRNT-PGM-ID           TO WGLOB-MAIN-PGM-ID
+                                               WGLOB-CRNT-PGM-ID.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+      *** GET THE SYSTEM ID ***
+           MOVE 'XS00000145'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+
+      *** GET THE PROGRAM DESCRIPTION ***
+           MOVE 'ZS9B600001'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-PROGRAM-DESC.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           PERFORM  9B56-1000-READ
+               THRU 9B56-1000-READ-X.
+
+           PERFORM  9B57-1000-READ
+               THRU 9B57-1000-READ-X.
+
+           PERFORM  9B58-1000-READ
+               THRU 9B58-1000-READ-X.
+
+           PERFORM  9B59-1000-READ
+               THRU 9B59-1000-READ-X.
+
+           PERFORM  2900-SET-EFF-KEYS
+               THRU 2900-SET-EFF-KEYS-X.
+
+       1000-INITIALIZE-X.
+           EXIT.
+      /
+      *-------------------
+       2000-PROCESS-MERGE.
+      *-------------------
+      ****************************************************************
+      * WRITES ONE SOURCE RECORD PER PASS - WHICHEVER SOURCE(S) ARE  *
+      * CURRENTLY POSITIONED AT THE LOWEST CLIENT NUMBER - SO TWO    *
+      * SOURCES SHARING THE SAME CLIENT NUMBER PRODUCE TWO SEPARATE  *
+      * OUTPUT RECORDS, ONE PER RECORD-TYPE.                         *
+      ****************************************************************
+
+           IF  WS-9B56-EFF-KEY = WS-CURR-KEY
+               PERFORM  2100-WRITE-FMLY-REC
+                   THRU 2100-WRITE-FMLY-REC-X
+               PERFORM  9B56-1000-READ
+                   THRU 9B56-1000-READ-X
+           END-IF.
+
+           IF  WS-9B57-EFF-KEY = WS-CURR-KEY
+               PERFORM  2200-WRITE-PROS-REC
+                   THRU 2200-WRITE-PROS-REC-X
+               PERFORM  9B57-1000-READ
+                   THRU 9B57-1000-READ-X
+           END-IF.
+
+           IF  WS-9B58-EFF-KEY = WS-CURR-KEY
+               PERFORM  2300-WRITE-CUST-VISIT-REC
+                   THRU 2300-WRITE-CUST-VISIT-REC-X
+               PERFORM  9B58-1000-READ
+                   THRU 9B58-1000-READ-X
+           END-IF.
+
+           IF  WS-9B59-EFF-KEY = WS-CURR-KEY
+               PERFORM  2400-WRITE-PROS-VISIT-REC
+                   THRU 2400-WRITE-PROS-VISIT-REC-X
+               PERFORM  9B59-1000-READ
+                   THRU 9B59-1000-READ-X
+           END-IF.
+
+           PERFORM  2900-SET-EFF-KEYS
+               THRU 2900-SET-EFF-KEYS-X.
+
+       2000-PROCESS-MERGE-X.
+           EXIT.
+      /
+      *-------------------
+       2100-WRITE-FMLY-REC.
+      *-------------------
+
+           ADD  1                           TO WS-9B56-CNT.
+
+           MOVE R9B56-CLI-ID                TO RO9B60-CLI-ID.
+           SET  RO9B60-REC-TYP-FMLY-REL     TO TRUE.
+           MOVE R9B56-FMLY-REL-CD           TO RO9B60-FMLY-REL-CD.
+
+           PERFORM  2500-WRITE-EXTRACT
+               THRU 2500-WRITE-EXTRACT-X.
+
+       2100-WRITE-FMLY-REC-X.
+           EXIT.
+      /
+      *-------------------
+       2200-WRITE-PROS-REC.
+      *-------------------
+
+           ADD  1                           TO WS-9B57-CNT.
+
+           MOVE R9B57-CLI-ID                TO RO9B60-CLI-ID.
+           SET  RO9B60-REC-TYP-PROS-STAT    TO TRUE.
+           MOVE R9B57-PROS-STAT-CD          TO RO9B60-PROS-STAT-CD.
+
+           PERFORM  2500-WRITE-EXTRACT
+               THRU 2500-WRITE-EXTRACT-X.
+
+       2200-WRITE-PROS-REC-X.
+           EXIT.
+      /
+      *-------------------------
+       2300-WRITE-CUST-VISIT-REC.
+      *-------------------------
+
+           ADD  1                           TO WS-9B58-CNT.
+
+           MOVE R9B58-CLI-ID                TO RO9B60-CLI-ID.
+           SET  RO9B60-REC-TYP-CUST-VISIT   TO TRUE.
+           MOVE R9B58-VISIT-DT              TO RO9B60-VISIT-DT.
+           MOVE R9B58-VISIT-TYP-CD          TO RO9B60-VISIT-TYP-CD.
+
+           PERFORM  2500-WRITE-EXTRACT
+               THRU 2500-WRITE-EXTRACT-X.
+
+       2300-WRITE-CUST-VISIT-REC-X.
+           EXIT.
+      /
+      *-------------------------
+       2400-WRITE-PROS-VISIT-REC.
+      *-------------------------
+
+           ADD  1                           TO WS-9B59-CNT.
+
+           MOVE R9B59-CLI-ID                TO RO9B60-CLI-ID.
+           SET  RO9B60-REC-TYP-PROS-VISIT   TO TRUE.
+           MOVE R9B59-VISIT-DT              TO RO9B60-VISIT-DT.
+           MOVE R9B59-VISIT-TYP-CD          TO RO9B60-VISIT-TYP-CD.
+
+           PERFORM  2500-WRITE-EXTRACT
+               THRU 2500-WRITE-EXTRACT-X.
+
+       2400-WRITE-PROS-VISIT-REC-X.
+           EXIT.
+      /
+      *-------------------
+       2500-WRITE-EXTRACT.
+      *-------------------
+
+           MOVE WS-DEL                      TO RO9B60-DEL1
+                                               RO9B60-DEL2
+                                               RO9B60-DEL3
+                                               RO9B60-DEL4
+                                               RO9B60-DEL5.
+
+           MOVE ZERO                        TO WO9B60-SEQ-IO-STATUS.
+
+           WRITE RO9B60-SEQ-REC-INFO.
+
+           IF  WO9B60-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM 9710-HANDLE-O9B60-ERROR
+                  THRU 9710-HANDLE-O9B60-ERROR-X
+           END-IF.
+
+           ADD  1                           TO WS-O9B60-CNT.
+
+           INITIALIZE RO9B60-SEQ-REC-INFO.
+
+       2500-WRITE-EXTRACT-X.
+           EXIT.
+      /
+      *------------------
+       2900-SET-EFF-KEYS.
+      *------------------
+
+           IF  W9B56-SEQ-IO-EOF
+               MOVE HIGH-VALUES              TO WS-9B56-EFF-KEY
+           ELSE
+               MOVE R9B56-CLI-ID             TO WS-9B56-EFF-KEY
+           END-IF.
+
+           IF  W9B57-SEQ-IO-EOF
+               MOVE HIGH-VALUES              TO WS-9B57-EFF-KEY
+           ELSE
+               MOVE R9B57-CLI-ID             TO WS-9B57-EFF-KEY
+           END-IF.
+
+           IF  W9B58-SEQ-IO-EOF
+               MOVE HIGH-VALUES              TO WS-9B58-EFF-KEY
+           ELSE
+               MOVE R9B58-CLI-ID             TO WS-9B58-EFF-KEY
+           END-IF.
+
+           IF  W9B59-SEQ-IO-EOF
+               MOVE HIGH-VALUES              TO WS-9B59-EFF-KEY
+           ELSE
+               MOVE R9B59-CLI-ID             TO WS-9B59-EFF-KEY
+           END-IF.
+
+           MOVE WS-9B56-EFF-KEY              TO WS-CURR-KEY.
+
+           IF  WS-9B57-EFF-KEY < WS-CURR-KEY
+               MOVE WS-9B57-EFF-KEY          TO WS-CURR-KEY
+           END-IF.
+
+           IF  WS-9B58-EFF-KEY < WS-CURR-KEY
+               MOVE WS-9B58-EFF-KEY          TO WS-CURR-KEY
+           END-IF.
+
+           IF  WS-9B59-EFF-KEY < WS-CURR-KEY
+               MOVE WS-9B59-EFF-KEY          TO WS-CURR-KEY
+           END-IF.
+
+       2900-SET-EFF-KEYS-X.
+           EXIT.
+      /
+      *-------------------------
+       9710-HANDLE-O9B60-ERROR.
+      *-------------------------
+
+           MOVE WO9B60-SEQ-FILE-NAME        TO WGLOB-TABLE-NAME.
+           MOVE WO9B60-SEQ-FILE-STATUS      TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WO9B60-SEQ-IO-COMMAND       TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9710-HANDLE-O9B60-ERROR-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           MOVE WS-9B56-CNT                 TO  WGLOB-MSG-PARM (1).
+           MOVE 'ZS9B600002'                TO  WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-9B57-CNT                 TO  WGLOB-MSG-PARM (1).
+           MOVE 'ZS9B600003'                TO  WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-9B58-CNT                 TO  WGLOB-MSG-PARM (1).
+           MOVE 'ZS9B600004'                TO  WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-9B59-CNT                 TO  WGLOB-MSG-PARM (1).
+           MOVE 'ZS9B600005'                TO  WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-O9B60-CNT                TO  WGLOB-MSG-PARM (1).
+           MOVE 'ZS9B600006'                TO  WGLOB-MSG-REF-INFO.
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  9B56-4000-CLOSE
+               THRU 9B56-4000-CLOSE-X.
+
+           PERFORM  9B57-4000-CLOSE
+               THRU 9B57-4000-CLOSE-X.
+
+           PERFORM  9B58-4000-CLOSE
+               THRU 9B58-4000-CLOSE-X.
+
+           PERFORM  9B59-4000-CLOSE
+               THRU 9B59-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           MOVE ZERO                        TO WO9B60-SEQ-IO-STATUS.
+
+           CLOSE O9B60-DATA-FILE.
+
+           IF  WO9B60-SEQ-FILE-STATUS  NOT = ZERO
+               PERFORM 9710-HANDLE-O9B60-ERROR
+                  THRU 9710-HANDLE-O9B60-ERROR-X
+           END-IF.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      ***************************************************************
+      *    PROCESSING COPYBOOKS
+      ***************************************************************
+
+       COPY XCPL0040.
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+       COPY XCPL0035.
+       COPY CCPS0010.
+       COPY CCPL0010.
+       COPY CCPS0950.
+       COPY CCPL0950.
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+       COPY XCPL0260.
+       COPY XCPL0030.
+
+      *
+      * FAMILY / PROSPECT / VISIT EXTRACT FILE I/O
+      *
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9B56
+                               ==':PGM:'== BY =='ZSRQ9B56'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9B56.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY 9B56.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9B57
+                               ==':PGM:'== BY =='ZSRQ9B57'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9B57.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY 9B57.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9B58
+                               ==':PGM:'== BY =='ZSRQ9B58'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9B58.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY 9B58.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9B59
+                               ==':PGM:'== BY =='ZSRQ9B59'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9B59.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY 9B59.
+
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM9B60                     **
+      *****************************************************************
