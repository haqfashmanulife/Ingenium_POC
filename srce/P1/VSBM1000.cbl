@@ -39,6 +39,9 @@
 015543**  15DEC99  60     CODE CLEANUP                               **
 017205**  09FEB01  612J   REPORT TRANSLATION                         **
 P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
+S51148**  09AUG26  CTS    WRITE A VCMP COMPARISON RECORD FOR EVERY    **
+S51148**           COVERAGE VALUATION RECORD EXTRACTED, FOR USE BY    **
+S51148**           VSBM1010'S PARALLEL-RUN COMPARISON REPORT          **
       *****************************************************************
       /
       **********************
@@ -77,6 +80,10 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
        COPY XCWTFCMD.
       /
        COPY CCWWCCC.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY VCMP
+                               ==':ID:'==  BY =='VCMP'==.
+       COPY ZCSRVCMP.
       /
        01  MISC-WORK-AREA.
            03  WS-EXTRACT-WRITE-IND      PIC X     VALUE  'N'.
@@ -446,6 +453,9 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  2000-3000-OPEN-OUTPUT
                THRU 2000-3000-OPEN-OUTPUT-X.
 
+           PERFORM  VCMP-3000-OPEN-OUTPUT
+               THRU VCMP-3000-OPEN-OUTPUT-X.
+
            PERFORM  PRT1-3000-OPEN-OUTPUT
                THRU PRT1-3000-OPEN-OUTPUT-X.
 
@@ -2401,12 +2411,39 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  2000-1000-WRITE
                THRU 2000-1000-WRITE-X.
 
+           PERFORM  4050-WRITE-VCMP-EXTRACT
+               THRU 4050-WRITE-VCMP-EXTRACT-X.
+
 010311*    MOVE 'Y'               TO WS-EXTRACT-WRITE-IND.
 010311     SET EXTRACT-WRITTEN    TO TRUE.
 
        4000-WRITE-VALUATION-EXTRACT-X.
            EXIT.
       /
+      *-----------------------------
+       4050-WRITE-VCMP-EXTRACT.
+      *-----------------------------
+
+      *  A COMPACT COMPANION RECORD FOR EVERY VALUATION EXTRACT RECORD
+      *  WRITTEN ABOVE, CARRYING JUST THE POLICY/COVERAGE KEY, THE
+      *  VALUATION LABEL AND THE GROSS/NET CASH-FLOW VALUES (THE
+      *  CLOSEST THING TO A HELD RESERVE AMOUNT THIS EXTRACT CARRIES),
+      *  SO VSBM1010 CAN COMPARE THIS RUN AGAINST ANOTHER RUN'S VCMP
+      *  FILE WITHOUT HAVING TO PARSE THE FULL VALUATION EXTRACT.
+
+           MOVE R2000-PO-POLICY-NUMBER   TO RVCMP-POL-ID.
+           MOVE R2000-CO-COVERAGE-NUMBER TO RVCMP-CVG-NUM.
+           MOVE R2000-VALN-LABEL         TO RVCMP-VALN-LBL-CD.
+           MOVE R2000-CF-GROSS-CASH-VAL  TO RVCMP-GROSS-CASH-VAL.
+           MOVE R2000-CF-NET-CASH-VAL    TO RVCMP-NET-CASH-VAL.
+           MOVE EXT-DATE                 TO RVCMP-RUN-DT.
+
+           PERFORM  VCMP-1000-WRITE
+               THRU VCMP-1000-WRITE-X.
+
+       4050-WRITE-VCMP-EXTRACT-X.
+           EXIT.
+      /
       *-----------------
        5000-POLICY-READ.
       *-----------------
@@ -2879,6 +2916,9 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  2000-4000-CLOSE
                THRU 2000-4000-CLOSE-X.
 
+           PERFORM  VCMP-4000-CLOSE
+               THRU VCMP-4000-CLOSE-X.
+
            PERFORM  POLQ-4000-CLOSE
                THRU POLQ-4000-CLOSE-X.
 
