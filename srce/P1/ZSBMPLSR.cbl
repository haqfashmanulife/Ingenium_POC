@@ -8,8 +8,16 @@
       **  DATE     AUTH   DESCRIPTION                                **
       **                                                             **
 R15776**  02OCT10  CTS    INITIAL VERSION                            **
+S51112**  09AUG26  CTS    ADDED A CONTROL-CARD DRY-RUN SWITCH.  WHEN  **
+S51112**                  SET, EACH POLICY IS STILL RUN THROUGH       **
+S51112**                  9B44-2000-REINST-PLS BUT POL-2000-REWRITE/  **
+S51112**                  CVGR-1000-REWRITE-CVGS-ARRAY ARE SKIPPED,   **
+S51112**                  AND A PASS/FAIL LINE PLUS A SUMMARY COUNT   **
+S51112**                  ARE WRITTEN TO THE REPORT INSTEAD, SO       **
+S51112**                  EXCEPTIONS CAN BE CLEANED UP BEFORE THE     **
+S51112**                  REAL RUN                                    **
       *****************************************************************
-      
+
       *************************
        IDENTIFICATION DIVISION.
       *************************
@@ -44,14 +52,27 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
        
            05  WS-USER-R15776                        PIC X(08)
                                                      VALUE 'R15776'.
-           05  I                 PIC S9(04) COMP.                                       
+           05  I                 PIC S9(04) COMP.
+           05  WS-PASS-CNT       PIC 9(08) VALUE ZERO.
+           05  WS-FAIL-CNT       PIC 9(08) VALUE ZERO.
        01  WS-MSGS-TXT                               PIC X(80).
                88  WS-MSGS-ZSPLSR0001                    VALUE
               'ONE-TIME TRANSITION JOB WHICH POST LAPS SURR REVRS'.
                88  WS-MSGS-ZSPLSR0002                    VALUE
               'NO RECORDS TO PROCESS'.
                88  WS-MSGS-ZSPLSR0003                    VALUE
-              'PROCESSING POLICY NO '. 
+              'PROCESSING POLICY NO '.
+               88  WS-MSGS-ZSPLSR0004                    VALUE
+              'DRY RUN MODE - NO REVERSALS WILL BE WRITTEN'.
+
+      *  CONTROL CARD - 'Y' RUNS THIS PROGRAM AS A REPORT-ONLY DRY
+      *  RUN; DEFAULTS TO 'N' (A REAL REVERSAL RUN) WHEN NOT SUPPLIED.
+       01  WS-CONTROL-CARD.
+           05  WS-CTL-DRY-RUN-SW         PIC X(01).
+               88  WS-CTL-DRY-RUN-YES              VALUE 'Y'.
+               88  WS-CTL-DRY-RUN-NO                VALUE 'N'.
+
+       01  WS-DRY-RUN-LINE                          PIC X(80).
       /
       *****************************************************************
       *  I/O COPYBOOKS                                                *
@@ -133,8 +154,13 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
       
            PERFORM  2000-PRCES-INPUT-RECORDS
                THRU 2000-PRCES-INPUT-RECORDS-X
-               UNTIL WPLSR-SEQ-IO-EOF.    
-                     
+               UNTIL WPLSR-SEQ-IO-EOF.
+
+           IF  WS-CTL-DRY-RUN-YES
+               PERFORM  8000-WRITE-DRY-RUN-SUMMARY
+                   THRU 8000-WRITE-DRY-RUN-SUMMARY-X
+           END-IF.
+
            PERFORM  9999-CLOSE-FILES
                THRU 9999-CLOSE-FILES-X.
       
@@ -177,7 +203,18 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
       
            PERFORM  0010-1000-INIT-DEFAULT
                THRU 0010-1000-INIT-DEFAULT-X.
-      
+
+S51112     PERFORM  BCF-1000-READ
+S51112         THRU BCF-1000-READ-X.
+
+S51112     IF  WBCF-SEQ-IO-OK
+S51112         MOVE RBCF-SEQ-REC-INFO       TO WS-CONTROL-CARD
+S51112     END-IF.
+
+           IF  WS-CTL-DRY-RUN-SW = SPACES
+               MOVE 'N'                     TO WS-CTL-DRY-RUN-SW
+           END-IF.
+
            PERFORM  0950-0000-INIT-PARM-INFO
                THRU 0950-0000-INIT-PARM-INFO-X.
       
@@ -204,7 +241,16 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
                THRU 0040-1000-INIT-TITLE-X.
       
            MOVE WS-USER-R15776              TO WGLOB-USER-ID.
-      
+
+           IF  WS-CTL-DRY-RUN-YES
+      *MSG: DRY RUN MODE - NO REVERSALS WILL BE WRITTEN
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZSPLSR0004      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+           END-IF.
+
            PERFORM  PLSR-1000-READ
                THRU PLSR-1000-READ-X.
       
@@ -273,7 +319,13 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
       
            PERFORM  9B44-2000-REINST-PLS
                THRU 9B44-2000-REINST-PLS-X.
-      
+
+           IF  WS-CTL-DRY-RUN-YES
+               PERFORM  3100-REPORT-DRY-RUN-RESULT
+                   THRU 3100-REPORT-DRY-RUN-RESULT-X
+               PERFORM  POL-3000-UNLOCK
+                   THRU POL-3000-UNLOCK-X
+           ELSE
            IF  L9B44-RETRN-OK
                PERFORM  POL-2000-REWRITE
                    THRU POL-2000-REWRITE-X
@@ -281,7 +333,7 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
                    THRU CVGR-1000-REWRITE-CVGS-ARRAY-X
 
                MOVE RPOL-POL-ID                 TO WPOL-POL-ID
-      
+
                PERFORM  POL-1000-READ-FOR-UPDATE
                    THRU POL-1000-READ-FOR-UPDATE-X
                MOVE '2020-08-31'         TO RPOL-VCF-LAST-UPDT-DT
@@ -290,16 +342,73 @@ R15776**  02OCT10  CTS    INITIAL VERSION                            **
            ELSE
                PERFORM  POL-3000-UNLOCK
                    THRU POL-3000-UNLOCK-X
+           END-IF
            END-IF.
-      
-         
+
+
        3000-PROCESS-PLSR-REC-X.
            EXIT.
       /
+      *---------------------------
+       3100-REPORT-DRY-RUN-RESULT.
+      *---------------------------
+
+           MOVE SPACES                     TO WS-DRY-RUN-LINE.
+
+           IF  L9B44-RETRN-OK
+               ADD 1                          TO WS-PASS-CNT
+               STRING RPOL-POL-ID              DELIMITED BY SIZE
+                      '  DRY RUN - REVERSAL WOULD SUCCEED'
+                                               DELIMITED BY SIZE
+                 INTO WS-DRY-RUN-LINE
+               END-STRING
+           ELSE
+               ADD 1                          TO WS-FAIL-CNT
+               STRING RPOL-POL-ID              DELIMITED BY SIZE
+                      '  DRY RUN - REVERSAL WOULD FAIL DOWNSTREAM EDIT'
+                                               DELIMITED BY SIZE
+                 INTO WS-DRY-RUN-LINE
+               END-STRING
+           END-IF.
+
+           MOVE WS-DRY-RUN-LINE             TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3100-REPORT-DRY-RUN-RESULT-X.
+           EXIT.
+      /
+      *---------------------------
+       8000-WRITE-DRY-RUN-SUMMARY.
+      *---------------------------
+
+           MOVE SPACES                     TO WS-DRY-RUN-LINE.
+           STRING 'DRY RUN - POLICIES THAT WOULD SUCCEED: '
+                                            DELIMITED BY SIZE
+                  WS-PASS-CNT               DELIMITED BY SIZE
+             INTO WS-DRY-RUN-LINE
+           END-STRING.
+           MOVE WS-DRY-RUN-LINE             TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                     TO WS-DRY-RUN-LINE.
+           STRING 'DRY RUN - POLICIES THAT WOULD FAIL EDIT: '
+                                            DELIMITED BY SIZE
+                  WS-FAIL-CNT               DELIMITED BY SIZE
+             INTO WS-DRY-RUN-LINE
+           END-STRING.
+           MOVE WS-DRY-RUN-LINE             TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       8000-WRITE-DRY-RUN-SUMMARY-X.
+           EXIT.
+      /
       *-----------------
        9999-CLOSE-FILES.
       *-----------------
-      
+
            PERFORM  PLSR-4000-CLOSE
                THRU PLSR-4000-CLOSE-X.
                
