@@ -16,6 +16,13 @@ RPL009** 10FEB08   CTS    CHANGES MADE TO OVERRIDE THE RENEWAL FIELDS**
 RPL009**                  AS PART OF RENEWALS-LIMITED PAY            **
 RPL009**                  MOVE '1' TO OVERRIDE BENEFIT DAYS FOR ADULT**
 RPL009**                  DISEASE RIDER INSTEAD OF SPACES            **
+S51113**  09AUG26  CTS    WHEN AN ELIGIBLE COVERAGE'S PLAN ID HAS NO **
+S51113**                  MATCHING RENW SUBTABLE ENTRY IN 3000-      **
+S51113**                  REWRITE-COVERAGE, WRITE AN EXCEPTION LINE  **
+S51113**                  TO THE REPORT INSTEAD OF SILENTLY SKIPPING **
+S51113**                  IT, SO THE RENEWAL PROJECT TEAM GETS A     **
+S51113**                  WORKLIST OF COVERAGES THE MASS UPDATE      **
+S51113**                  COULD NOT APPLY                            **
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -111,6 +118,28 @@ RPL009**                  DISEASE RIDER INSTEAD OF SPACES            **
                                             VALUE ' OV STBL4: '.
            05  WS-CVGP-OV-STBL-4-CD         PIC X(2).
 
+       01  WS-EXCP-PRINT-LINE.
+           05  FILLER                       PIC X(11)
+                                            VALUE 'EXCEPTION: '.
+           05  FILLER                       PIC X(08)
+                                            VALUE 'POLICY: '.
+           05  WS-EXCP-POL-ID               PIC X(10).
+           05  FILLER                       PIC X(10)
+                                            VALUE ' CVG NUM: '.
+           05  WS-EXCP-CVG-NUM              PIC X(02).
+           05  FILLER                       PIC X(10)
+                                            VALUE ' PLAN ID: '.
+           05  WS-EXCP-PLAN-ID              PIC X(06).
+           05  FILLER                       PIC X(09)
+                                            VALUE ' REASON: '.
+           05  WS-EXCP-REASON               PIC X(40).
+
+       01  WS-EXCP-CNT-LINE.
+           05  FILLER                       PIC X(40)
+               VALUE 'TOTAL EXCEPTIONS WRITTEN                '.
+           05  WS-EXCP-CNT                  PIC 9(6)  VALUE ZERO.
+           05  FILLER                       PIC X(86) VALUE SPACE.
+
        01  WS-MISC-WORK-AREA.
            05  WS-CVG                       PIC 9(03) VALUE ZERO.
            05  WS-CVG-STBL-1-CD             PIC X(02).
@@ -593,6 +622,10 @@ AIF058          MOVE '70300' TO WCVGS-CVG-RENW-PLAN-ID   (WS-CVG)
                 ADD 1 TO WS-46100-CNT
 
            WHEN OTHER
+                MOVE 'NO MATCHING RENW SUBTABLE ENTRY'
+                                              TO WS-EXCP-REASON
+                PERFORM 3100-WRITE-EXCEPTION
+                   THRU 3100-WRITE-EXCEPTION-X
                 GO TO 3000-REWRITE-COVERAGE-X
 
            END-EVALUATE.
@@ -643,6 +676,24 @@ AIF058          MOVE '70300' TO WCVGS-CVG-RENW-PLAN-ID   (WS-CVG)
        3000-REWRITE-COVERAGE-X.
            EXIT.
       /
+      *----------------------
+       3100-WRITE-EXCEPTION.
+      *----------------------
+
+           ADD 1                             TO WS-EXCP-CNT.
+
+           MOVE SPACES                       TO L0040-INPUT-LINE.
+           MOVE RPOL-POL-ID                  TO WS-EXCP-POL-ID.
+           MOVE WCVGS-CVG-SEQ-NUM (WS-CVG)   TO WS-EXCP-CVG-NUM.
+           MOVE WCVGS-PLAN-ID (WS-CVG)       TO WS-EXCP-PLAN-ID.
+           MOVE WS-EXCP-PRINT-LINE           TO L0040-INPUT-LINE.
+
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3100-WRITE-EXCEPTION-X.
+           EXIT.
+      /
       *----------------------
        8000-PRINT-STATS.
       *----------------------
@@ -807,6 +858,11 @@ AIF058          MOVE '70300' TO WCVGS-CVG-RENW-PLAN-ID   (WS-CVG)
            PERFORM  0040-3000-WRITE-OTHER
                THRU 0040-3000-WRITE-OTHER-X.
 
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-EXCP-CNT-LINE        TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
            MOVE SPACES                  TO L0040-INPUT-LINE.
            PERFORM  0040-3000-WRITE-OTHER
                THRU 0040-3000-WRITE-OTHER-X.
