@@ -0,0 +1,331 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.    ZSBM998E.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  ZSBM998E                                         **
+      **  REMARKS:  RECURRING REPORT THAT SCANS TREIN FOR TREATIES   **
+      **            EXPIRING WITHIN THE NEXT N DAYS, WHERE N IS      **
+      **            SUPPLIED ON THE CONTROL CARD, AND LISTS EACH     **
+      **            AFFECTED RECORD'S PROCESS DATE AND EXPIRY DATE   **
+      **            SO REINSURANCE ADMINISTRATION GETS ADVANCE       **
+      **            NOTICE OF AN EXPIRING TREATY.  SEE ZSBM998D FOR  **
+      **            THE EXPIRY DATE DERIVATION LOGIC THIS REPORT IS  **
+      **            BASED ON.                                       **
+      **                                                             **
+      **  DOMAIN :  AG                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE      AUTH.  DESCRIPTION                               **
+      **                                                             **
+S51130**  09AUG26   CTS    CREATED                                   **
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+      *************************
+
+       CONFIGURATION SECTION.
+      /
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM998E'.
+
+       COPY SQLCA.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-TREIN-REC-SCAN-CTR        PIC 9(6)  VALUE ZERO.
+           05  WS-TREIN-REC-XPRG-CTR        PIC 9(6)  VALUE ZERO.
+
+       01  CONTROL-RECORD.
+           05  CONTROL-CARD-ID              PIC X(06).
+           05  FILLER                       PIC X(01).
+           05  NBR-OF-DAYS                  PIC 9(03).
+
+      /
+       COPY XCWL0035.
+
+       COPY CCWL0010.
+      /
+       COPY CCFWREIN.
+       COPY CCFRREIN.
+      /
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY XCWL0040.
+       COPY NCWL0960.
+      /
+       COPY XCWL1670.
+       COPY XCWL1640.
+       COPY XCWL1680.
+      /
+       COPY XCWLDTLK.
+      /
+       COPY XCWWWKDT.
+       COPY NCWWPARM.
+      /
+       COPY CCWWCCC.
+      /
+       COPY CCWLPGA.
+      /
+       PROCEDURE DIVISION.
+      *************************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  1000-PROCESS-REQUEST
+               THRU 1000-PROCESS-REQUEST-X.
+
+           PERFORM  5000-PRINT-GRAND-TOTALS
+               THRU 5000-PRINT-GRAND-TOTALS-X
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE WPGWS-CRNT-PGM-ID           TO L0960-PROGRAM-ID.
+           MOVE SPACES                      TO L0960-COMPANY-CODE.
+
+           PERFORM  0960-2000-INIT-DEFAULT
+               THRU 0960-2000-INIT-DEFAULT-X.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO       TO CONTROL-RECORD
+           ELSE
+      *MSG: CONTROL CARD FILE EMPTY, NO PROCESSING DONE
+               MOVE 'XS00000151'            TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 0200-INITIALIZE-X
+           END-IF.
+
+           IF  NBR-OF-DAYS = ZERO
+               MOVE 30                      TO NBR-OF-DAYS
+           END-IF.
+
+           MOVE L0960-COMPANY-NAME          TO L0040-COMPANY-NAME.
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+      * SET UP THE TITLE/HEADING LINES
+      * GET THE SYSTEM ID
+      *
+           MOVE 'XS00000145'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+      *
+      * GET THE PROGRAM DESCRIPTION
+      *
+           MOVE 'ZS998E0001'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-PROGRAM-DESC.
+      *
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       1000-PROCESS-REQUEST.
+      *---------------------
+
+           MOVE LOW-VALUES                  TO WREIN-KEY.
+           MOVE HIGH-VALUES                 TO WREIN-ENDBR-KEY.
+           MOVE WWKDT-LOW-DT                TO WREIN-PRCES-DT.
+           MOVE WWKDT-HIGH-DT               TO WREIN-ENDBR-PRCES-DT.
+
+           PERFORM  REIN-1000-BROWSE
+               THRU REIN-1000-BROWSE-X.
+
+           PERFORM  REIN-2000-READ-NEXT
+               THRU REIN-2000-READ-NEXT-X.
+
+           PERFORM  2000-PROCESS-REIN-REC
+               THRU 2000-PROCESS-REIN-REC-X
+               UNTIL NOT WREIN-IO-OK.
+
+           PERFORM  REIN-3000-END-BROWSE
+               THRU REIN-3000-END-BROWSE-X.
+
+       1000-PROCESS-REQUEST-X.
+           EXIT.
+
+      /
+      *-----------------------
+       2000-PROCESS-REIN-REC.
+      *-----------------------
+
+           ADD  1                           TO WS-TREIN-REC-SCAN-CTR.
+
+           IF  RREIN-REINST-XPRY-DT = WWKDT-ZERO-DT
+               PERFORM  REIN-2000-READ-NEXT
+                   THRU REIN-2000-READ-NEXT-X
+               GO TO 2000-PROCESS-REIN-REC-X
+           END-IF.
+
+           MOVE WGLOB-PROCESS-DATE          TO L1680-INTERNAL-1.
+           MOVE RREIN-REINST-XPRY-DT        TO L1680-INTERNAL-2.
+
+           PERFORM  1680-2000-COMP-DAYS-BETWEEN
+               THRU 1680-2000-COMP-DAYS-BETWEEN-X.
+
+           IF  L1680-TOTAL-DAYS < ZERO
+           OR  L1680-TOTAL-DAYS > NBR-OF-DAYS
+               PERFORM  REIN-2000-READ-NEXT
+                   THRU REIN-2000-READ-NEXT-X
+               GO TO 2000-PROCESS-REIN-REC-X
+           END-IF.
+
+           ADD  1                           TO WS-TREIN-REC-XPRG-CTR.
+
+           PERFORM  2100-WRITE-EXPIRY-LINE
+               THRU 2100-WRITE-EXPIRY-LINE-X.
+
+           PERFORM  REIN-2000-READ-NEXT
+               THRU REIN-2000-READ-NEXT-X.
+
+       2000-PROCESS-REIN-REC-X.
+           EXIT.
+
+      /
+      *--------------------------
+       2100-WRITE-EXPIRY-LINE.
+      *--------------------------
+
+      *MSG: TREATY PROCESS DATE @1 EXPIRES @2 (@3 DAYS)
+           MOVE WREIN-PRCES-DT              TO WGLOB-MSG-PARM (1).
+           MOVE RREIN-REINST-XPRY-DT        TO WGLOB-MSG-PARM (2).
+           MOVE L1680-TOTAL-DAYS            TO WGLOB-MSG-PARM (3).
+           MOVE 'ZS998E0002'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       2100-WRITE-EXPIRY-LINE-X.
+           EXIT.
+
+      /
+      *-----------------------
+       5000-PRINT-GRAND-TOTALS.
+      *-----------------------
+
+      * TOTAL NO OF TREIN RECORDS SCANNED: @1
+           MOVE WS-TREIN-REC-SCAN-CTR       TO WGLOB-MSG-PARM (1).
+           MOVE 'ZS998E0003'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      * TOTAL NO OF TREIN RECORDS EXPIRING WITHIN @1 DAYS: @2
+           MOVE NBR-OF-DAYS                 TO WGLOB-MSG-PARM (1).
+           MOVE WS-TREIN-REC-XPRG-CTR       TO WGLOB-MSG-PARM (2).
+           MOVE 'ZS998E0004'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       5000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *------------------
+       9999-CLOSE-FILES.
+      *------------------
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+       COPY XCPL0035.
+      /
+       COPY CCPBREIN.
+       COPY CCPNREIN.
+      /
+       COPY CCPL0010.
+       COPY CCPS0010.
+       COPY CCPPCCC.
+      /
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      /
+       COPY XCPL0040.
+      /
+       COPY XCPL0260.
+       COPY NCPL0960.
+      /
+       COPY XCPL1640.
+       COPY XCPL1680.
+      /
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM998E                     **
+      *****************************************************************
