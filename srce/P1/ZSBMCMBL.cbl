@@ -9,7 +9,17 @@
       **  MEMBER :  ZSBMCMBL                                         **         
       **  REMARKS:  THIS WILL READ IN AN INPUT FILE OF BAD COLLECTION**
       **            METHOD POLICIES FROM ZSBMCMBT. IT WILL OUTPUT A  **
-      **            FILE TO BE USED IN CREATING APOLOGY LETTERS.     **         
+      **            FILE TO BE USED IN CREATING APOLOGY LETTERS.     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    GOBACK REPLACES STOP RUN SO THIS PROGRAM   **
+S51108**                  CAN BE CALLED FROM THE ZSBMCMBD DRIVER     **
+S51111**  09AUG26  CTS    EACH POLICY WRITTEN TO CMBL-DATA-FILE IS   **
+S51111**                  NOW ALSO QUEUED ON THE SHARED APOLOGY-     **
+S51111**                  LETTER CONTROL FILE (LTR-CNTL-FILE, SEE    **
+S51111**                  CCFHLTRC/0307-1000-QUEUE-LETTER) SO A      **
+S51111**                  REPRINT CAN BE ACTIONED ONLINE             **
       *****************************************************************
 
       **********************
@@ -28,6 +38,8 @@
                   ORGANIZATION   IS LINE SEQUENTIAL
                   ACCESS         IS SEQUENTIAL
                   FILE STATUS    IS WCMBL-SEQ-FILE-STATUS.
+      /
+           COPY CCFHLTRC.
       /
        DATA DIVISION.
        FILE SECTION.
@@ -122,7 +134,9 @@
            05  FILLER                    PIC X(01).
            05  RCMBL-GRACE-DT            PIC X(10).
            05  FILLER                    PIC X(01).                             
-           05  RCMBL-PREM-AMT            PIC 9(13).                             
+           05  RCMBL-PREM-AMT            PIC 9(13).
+      /
+       COPY CCFWLTRC.
       /
        WORKING-STORAGE SECTION.
 
@@ -251,6 +265,9 @@ P01213 COPY CCFRCLIC.
        COPY XCWLDTLK.
        COPY XCSWOCF.
        COPY XCSROCF.
+
+       COPY CCWWLTRC.
+       COPY CCWL0307.
       /
       ********************
        PROCEDURE DIVISION.
@@ -274,7 +291,7 @@ P01213 COPY CCFRCLIC.
               THRU 9999-CLOSE-FILES-X.
 
        0000-MAINLINE-X.
-           STOP RUN.
+           GOBACK.
 
       *----------------
        0100-OPEN-FILES.
@@ -297,8 +314,21 @@ P01213 COPY CCFRCLIC.
            OPEN INPUT CMBT-DATA-FILE.
 
            IF WCMBT-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9600-HANDLE-ERROR                                         
-                 THRU 9600-HANDLE-ERROR-X                                       
+              PERFORM 9600-HANDLE-ERROR
+                 THRU 9600-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WLTRC-SEQ-FILE-STATUS.
+           OPEN I-O LTR-CNTL-FILE.
+           IF  WLTRC-SEQ-FILE-STATUS = '35'
+               MOVE '00'                TO WLTRC-SEQ-FILE-STATUS
+               OPEN OUTPUT LTR-CNTL-FILE
+               CLOSE LTR-CNTL-FILE
+               OPEN I-O LTR-CNTL-FILE
+           END-IF.
+           IF NOT WLTRC-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
            END-IF.
 
        0100-OPEN-FILES-X.
@@ -704,10 +734,16 @@ P01213
            WRITE RCMBL-SEQ-REC-INFO.
 
            IF WCMBL-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
            END-IF.
 
+           MOVE RCMBL-POL-ID           TO L0307-POL-ID.
+           MOVE 'CMBL'                 TO L0307-LTR-TYP.
+           MOVE WGLOB-CRNT-DT          TO L0307-RUN-DT.
+           PERFORM 0307-1000-QUEUE-LETTER
+              THRU 0307-1000-QUEUE-LETTER-X.
+
        9400-CMBL-WRITE-X.
            EXIT.
 
@@ -757,7 +793,19 @@ P01213
            PERFORM 0030-3000-QSAM-ERROR
               THRU 0030-3000-QSAM-ERROR-X.
 
-       9700-HANDLE-ERROR-X.                                                     
+       9700-HANDLE-ERROR-X.
+           EXIT.
+
+      *-----------------------
+       9750-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WLTRC-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WLTRC-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9750-HANDLE-ERROR-X.
            EXIT.
 
       *-----------------
@@ -769,8 +817,8 @@ P01213
            CLOSE CMBT-DATA-FILE.
 
            IF WCMBT-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9600-HANDLE-ERROR                                         
-                 THRU 9600-HANDLE-ERROR-X                                       
+              PERFORM 9600-HANDLE-ERROR
+                 THRU 9600-HANDLE-ERROR-X
            END-IF.
 
            MOVE ZERO                   TO WCMBL-SEQ-IO-STATUS.
@@ -778,8 +826,15 @@ P01213
            CLOSE CMBL-DATA-FILE.
 
            IF WCMBL-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WLTRC-SEQ-FILE-STATUS.
+           CLOSE LTR-CNTL-FILE.
+           IF NOT WLTRC-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
            END-IF.
 
            PERFORM OCF-4000-CLOSE
@@ -794,6 +849,7 @@ P01213
  
        COPY CCPPMIDT.
        COPY NCPPCVGS.
+       COPY CCPP0307.
  
       *******  I/O ROUTINES
 
