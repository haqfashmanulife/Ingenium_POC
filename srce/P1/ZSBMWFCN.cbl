@@ -0,0 +1,494 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMWFCN.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER : ZSBMWFCN                                          **
+      **  REMARKS: CONSOLIDATED WORK FLOW IMAGING EXTRACT.  MERGES    **
+      **           THE FILE-GEAR (WFFG), HITACHI (WFHI), DAILY        **
+      **           BASIC POLICY INFO (WFIA) AND RESUBMITTED           **
+      **           HITACHI ERROR (WFRS) WORKFLOW IMAGING EXTRACTS     **
+      **           INTO A SINGLE OUTPUT FILE, ONE COMMON RECORD       **
+      **           FORMAT TAGGED WITH THE SOURCE SYSTEM THAT          **
+      **           PRODUCED EACH ROW, SO THE IMAGING TEAM CAN         **
+      **           PROCESS A DAY'S ACTIVITY FROM ONE FILE INSTEAD     **
+      **           OF SEVERAL.  RUN AFTER ZSBMWFFG, ZSBMWFHI,         **
+      **           ZSBMWFIA AND ZSBMWFHR HAVE PRODUCED THEIR          **
+      **           NORMAL EXTRACTS.                                  **
+      **                                                             **
+      **  DOMAIN :  AC                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51119**  09AUG26  CTS    CONSOLIDATED WORK FLOW IMAGING EXTRACT      **
+S51141**  09AUG26  CTS    ADDED WFRS RESUBMISSION SOURCE EXTRACT      **
+      *****************************************************************
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+      /
+       INPUT-OUTPUT SECTION.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMWFCN'.
+
+       COPY SQLCA.
+
+       01  WS-PGM-WORK-AREA.
+
+           05  WS-COUNTERS.
+               10  WS-WFFG-REC-CTR          PIC 9(10).
+               10  WS-WFHI-REC-CTR          PIC 9(10).
+               10  WS-WFIA-REC-CTR          PIC 9(10).
+               10  WS-WFRS-REC-CTR          PIC 9(10).
+               10  WS-OUTPUT-REC-CTR        PIC 9(10).
+
+       01  WS-ERROR-CTR-LINE.
+           05  WS-ERROR-CTR-LABEL           PIC X(40).
+           05  FILLER                       PIC X(01).
+           05  WS-ERROR-CTR-NUM             PIC 9(10).
+           05  FILLER                       PIC X(82).
+      /
+      *****************************************************************
+      *     COMMON COPYBOOKS                                          *
+      *****************************************************************
+      /
+       COPY XCWL0035.
+      /
+       COPY CCWWCCC.
+      /
+       COPY CCWWINDX.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY XCWWWKDT.
+      /
+      *****************************************************************
+      *     I/O COPYBOOKS                                             *
+      *****************************************************************
+      /
+      * SEQUENTIAL IO
+       COPY XCSWPRT  REPLACING ==:ID:==  BY OCF
+                               ==':ID:'==  BY =='OCF'==.
+       COPY XCSROCF.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY BCF
+                               ==':ID:'==  BY =='BCF'==.
+       COPY XCSRBCF.
+
+      * SOURCE EXTRACTS (READ - EACH IS PRODUCED BY ITS OWN PROGRAM)
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFFG
+                               ==':ID:'==  BY =='WFFG'==.
+       COPY ZCSRWFFG.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFHI
+                               ==':ID:'==  BY =='WFHI'==.
+       COPY ZCSRWFHI.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFIA
+                               ==':ID:'==  BY =='WFIA'==.
+       COPY ZCSRWFIA.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFRS
+                               ==':ID:'==  BY =='WFRS'==.
+       COPY ZCSRWFRS.
+
+      * CONSOLIDATED OUTPUT
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFCN
+                               ==':ID:'==  BY =='WFCN'==.
+       COPY ZCSRWFCN.
+      /
+      *****************************************************************
+      *     CALLED MODULES                                            *
+      *****************************************************************
+       COPY CCWL0010.
+      /
+       COPY CCWL0950.
+      /
+       COPY XCWL0040.
+      /
+       COPY XCWL0290.
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  1000-INITIALIZE
+               THRU 1000-INITIALIZE-X.
+
+           PERFORM  2000-MERGE-WFFG-RECS
+               THRU 2000-MERGE-WFFG-RECS-X.
+
+           PERFORM  3000-MERGE-WFHI-RECS
+               THRU 3000-MERGE-WFHI-RECS-X.
+
+           PERFORM  4000-MERGE-WFIA-RECS
+               THRU 4000-MERGE-WFIA-RECS-X.
+
+           PERFORM  5000-MERGE-WFRS-RECS
+               THRU 5000-MERGE-WFRS-RECS-X.
+
+           PERFORM  9000-FINALIZE
+               THRU 9000-FINALIZE-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       1000-INITIALIZE.
+      *----------------
+
+           PERFORM  1100-OPEN-FILES
+               THRU 1100-OPEN-FILES-X.
+
+      *GET PROGRAM ID AND COMPANY CODE FROM BCF
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+      *GET COMPANY NAME FROM PCOM
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+      * GET THE SYSTEM ID ***
+           MOVE 'XS00000145'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+      *GET THE PROGRAM DESCRIPTION - CONSOLIDATED WORK FLOW EXTRACT
+           MOVE 'CONSOLIDATED WORK FLOW IMAGING EXTRACT'
+                                            TO L0040-PROGRAM-DESC.
+
+      *GET THE TEXT "RUN MESSAGES"
+           MOVE 'XS00000153'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-HDG-LINE-3.
+
+      *WRITE THE DETAILS TO OCF FILE
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           INITIALIZE WS-COUNTERS.
+
+       1000-INITIALIZE-X.
+           EXIT.
+      /
+      *----------------
+       1100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           PERFORM  WFFG-1000-OPEN-INPUT
+               THRU WFFG-1000-OPEN-INPUT-X.
+
+           PERFORM  WFHI-1000-OPEN-INPUT
+               THRU WFHI-1000-OPEN-INPUT-X.
+
+           PERFORM  WFIA-1000-OPEN-INPUT
+               THRU WFIA-1000-OPEN-INPUT-X.
+
+           PERFORM  WFRS-1000-OPEN-INPUT
+               THRU WFRS-1000-OPEN-INPUT-X.
+
+           PERFORM  WFCN-3000-OPEN-OUTPUT
+               THRU WFCN-3000-OPEN-OUTPUT-X.
+
+       1100-OPEN-FILES-X.
+           EXIT.
+      /
+      *-------------------------
+       2000-MERGE-WFFG-RECS.
+      *-------------------------
+
+           PERFORM  WFFG-1000-READ
+               THRU WFFG-1000-READ-X.
+
+           PERFORM  2010-WRITE-WFFG-CONSOL-REC
+               THRU 2010-WRITE-WFFG-CONSOL-REC-X
+                   UNTIL WFFG-SEQ-IO-EOF.
+
+       2000-MERGE-WFFG-RECS-X.
+           EXIT.
+      /
+      *-------------------------------
+       2010-WRITE-WFFG-CONSOL-REC.
+      *-------------------------------
+
+           INITIALIZE RWFCN-SEQ-REC-INFO.
+
+           SET  RWFCN-SRC-SYS-WFFG        TO TRUE.
+
+           MOVE RWFFG-CLM-ID              TO RWFCN-CLM-ID.
+           MOVE RWFFG-CLI-GIV-SUR-NM      TO RWFCN-CLI-NM.
+           MOVE RWFFG-CLI-BTH-DT          TO RWFCN-CLI-BTH-DT.
+           MOVE RWFFG-CLI-SEX-CD          TO RWFCN-CLI-SEX-CD.
+           MOVE RWFFG-AGT-ID              TO RWFCN-AGT-ID.
+           MOVE RWFFG-BR-ID               TO RWFCN-BR-ID.
+           MOVE RWFFG-SO-ID               TO RWFCN-SO-ID.
+
+           PERFORM  WFCN-1000-WRITE
+               THRU WFCN-1000-WRITE-X.
+
+           ADD +1                         TO WS-WFFG-REC-CTR
+                                             WS-OUTPUT-REC-CTR.
+
+           PERFORM  WFFG-1000-READ
+               THRU WFFG-1000-READ-X.
+
+       2010-WRITE-WFFG-CONSOL-REC-X.
+           EXIT.
+      /
+      *-------------------------
+       3000-MERGE-WFHI-RECS.
+      *-------------------------
+
+           PERFORM  WFHI-1000-READ
+               THRU WFHI-1000-READ-X.
+
+           PERFORM  3010-WRITE-WFHI-CONSOL-REC
+               THRU 3010-WRITE-WFHI-CONSOL-REC-X
+                   UNTIL WFHI-SEQ-IO-EOF.
+
+       3000-MERGE-WFHI-RECS-X.
+           EXIT.
+      /
+      *-------------------------------
+       3010-WRITE-WFHI-CONSOL-REC.
+      *-------------------------------
+
+           INITIALIZE RWFCN-SEQ-REC-INFO.
+
+           SET  RWFCN-SRC-SYS-WFHI        TO TRUE.
+
+           MOVE RWFHI-STCKR-ID            TO RWFCN-STCKR-ID.
+           MOVE RWFHI-POL-ID              TO RWFCN-POL-ID.
+           MOVE RWFHI-AGT-ID              TO RWFCN-AGT-ID.
+           MOVE RWFHI-BR-ID               TO RWFCN-BR-ID.
+           MOVE RWFHI-SO-ID               TO RWFCN-SO-ID.
+
+           PERFORM  WFCN-1000-WRITE
+               THRU WFCN-1000-WRITE-X.
+
+           ADD +1                         TO WS-WFHI-REC-CTR
+                                             WS-OUTPUT-REC-CTR.
+
+           PERFORM  WFHI-1000-READ
+               THRU WFHI-1000-READ-X.
+
+       3010-WRITE-WFHI-CONSOL-REC-X.
+           EXIT.
+      /
+      *-------------------------
+       4000-MERGE-WFIA-RECS.
+      *-------------------------
+
+           PERFORM  WFIA-1000-READ
+               THRU WFIA-1000-READ-X.
+
+           PERFORM  4010-WRITE-WFIA-CONSOL-REC
+               THRU 4010-WRITE-WFIA-CONSOL-REC-X
+                   UNTIL WFIA-SEQ-IO-EOF.
+
+       4000-MERGE-WFIA-RECS-X.
+           EXIT.
+      /
+      *-------------------------------
+       4010-WRITE-WFIA-CONSOL-REC.
+      *-------------------------------
+
+           INITIALIZE RWFCN-SEQ-REC-INFO.
+
+           SET  RWFCN-SRC-SYS-WFIA        TO TRUE.
+
+           MOVE RWFIA-POL-ID              TO RWFCN-POL-ID.
+           MOVE RWFIA-INSRD-STCKR-ID      TO RWFCN-STCKR-ID.
+           MOVE RWFIA-INSRD-CLI-ID        TO RWFCN-CLI-ID.
+           MOVE RWFIA-INSRD-CLI-NM-KANA   TO RWFCN-CLI-NM.
+           MOVE RWFIA-INSRD-BTH-DT        TO RWFCN-CLI-BTH-DT.
+           MOVE RWFIA-INSRD-SEX-CD        TO RWFCN-CLI-SEX-CD.
+           MOVE RWFIA-SERV-AGT-ID         TO RWFCN-AGT-ID.
+           MOVE RWFIA-SERV-BR-ID          TO RWFCN-BR-ID.
+           MOVE RWFIA-SERV-SO-ID          TO RWFCN-SO-ID.
+
+           PERFORM  WFCN-1000-WRITE
+               THRU WFCN-1000-WRITE-X.
+
+           ADD +1                         TO WS-WFIA-REC-CTR
+                                             WS-OUTPUT-REC-CTR.
+
+           PERFORM  WFIA-1000-READ
+               THRU WFIA-1000-READ-X.
+
+       4010-WRITE-WFIA-CONSOL-REC-X.
+           EXIT.
+      /
+      *-------------------------
+       5000-MERGE-WFRS-RECS.
+      *-------------------------
+
+           PERFORM  WFRS-1000-READ
+               THRU WFRS-1000-READ-X.
+
+           PERFORM  5010-WRITE-WFRS-CONSOL-REC
+               THRU 5010-WRITE-WFRS-CONSOL-REC-X
+                   UNTIL WFRS-SEQ-IO-EOF.
+
+       5000-MERGE-WFRS-RECS-X.
+           EXIT.
+      /
+      *-------------------------------
+       5010-WRITE-WFRS-CONSOL-REC.
+      *-------------------------------
+
+           INITIALIZE RWFCN-SEQ-REC-INFO.
+
+           SET  RWFCN-SRC-SYS-WFRS        TO TRUE.
+
+           MOVE RWFRS-STCKR-ID            TO RWFCN-STCKR-ID.
+           MOVE RWFRS-POL-ID              TO RWFCN-POL-ID.
+           MOVE RWFRS-AGT-ID              TO RWFCN-AGT-ID.
+           MOVE RWFRS-BR-ID               TO RWFCN-BR-ID.
+           MOVE RWFRS-SO-ID               TO RWFCN-SO-ID.
+
+           PERFORM  WFCN-1000-WRITE
+               THRU WFCN-1000-WRITE-X.
+
+           ADD +1                         TO WS-WFRS-REC-CTR
+                                             WS-OUTPUT-REC-CTR.
+
+           PERFORM  WFRS-1000-READ
+               THRU WFRS-1000-READ-X.
+
+       5010-WRITE-WFRS-CONSOL-REC-X.
+           EXIT.
+      /
+      *--------------
+       9000-FINALIZE.
+      *--------------
+
+           PERFORM  9100-PRINT-TOTALS
+               THRU 9100-PRINT-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+       9000-FINALIZE-X.
+           EXIT.
+      /
+      *------------------
+       9100-PRINT-TOTALS.
+      *------------------
+
+      *MSG : WFFG RECORDS MERGED INTO OUTPUT---->
+           MOVE SPACES                      TO WS-ERROR-CTR-LINE.
+           MOVE 'WFFG RECORDS MERGED INTO OUTPUT'
+                                            TO WS-ERROR-CTR-LABEL.
+           MOVE WS-WFFG-REC-CTR             TO WS-ERROR-CTR-NUM.
+           MOVE WS-ERROR-CTR-LINE           TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      *MSG : WFHI RECORDS MERGED INTO OUTPUT---->
+           MOVE SPACES                      TO WS-ERROR-CTR-LINE.
+           MOVE 'WFHI RECORDS MERGED INTO OUTPUT'
+                                            TO WS-ERROR-CTR-LABEL.
+           MOVE WS-WFHI-REC-CTR             TO WS-ERROR-CTR-NUM.
+           MOVE WS-ERROR-CTR-LINE           TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      *MSG : WFIA RECORDS MERGED INTO OUTPUT---->
+           MOVE SPACES                      TO WS-ERROR-CTR-LINE.
+           MOVE 'WFIA RECORDS MERGED INTO OUTPUT'
+                                            TO WS-ERROR-CTR-LABEL.
+           MOVE WS-WFIA-REC-CTR             TO WS-ERROR-CTR-NUM.
+           MOVE WS-ERROR-CTR-LINE           TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      *MSG : WFRS RECORDS MERGED INTO OUTPUT---->
+           MOVE SPACES                      TO WS-ERROR-CTR-LINE.
+           MOVE 'WFRS RECORDS MERGED INTO OUTPUT'
+                                            TO WS-ERROR-CTR-LABEL.
+           MOVE WS-WFRS-REC-CTR             TO WS-ERROR-CTR-NUM.
+           MOVE WS-ERROR-CTR-LINE           TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      *MSG : TOTAL RECORDS WRITTEN TO OUTPUT---->
+           MOVE SPACES                      TO WS-ERROR-CTR-LINE.
+           MOVE 'TOTAL RECORDS WRITTEN TO OUTPUT'
+                                            TO WS-ERROR-CTR-LABEL.
+           MOVE WS-OUTPUT-REC-CTR           TO WS-ERROR-CTR-NUM.
+           MOVE WS-ERROR-CTR-LINE           TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9100-PRINT-TOTALS-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  WFFG-4000-CLOSE
+               THRU WFFG-4000-CLOSE-X.
+
+           PERFORM  WFHI-4000-CLOSE
+               THRU WFHI-4000-CLOSE-X.
+
+           PERFORM  WFIA-4000-CLOSE
+               THRU WFIA-4000-CLOSE-X.
+
+           PERFORM  WFRS-4000-CLOSE
+               THRU WFRS-4000-CLOSE-X.
+
+           PERFORM  WFCN-4000-CLOSE
+               THRU WFCN-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
