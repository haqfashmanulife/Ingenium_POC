@@ -0,0 +1,519 @@
+      *****************************************************************
+      **  MEMBER :  ZSBM9A53                                         **
+      **  REMARKS:  GENERALIZED, PARAMETER-DRIVEN PHST BACKFILL      **
+      **            UTILITY.  READS AN INPUT POLICY LIST AND CREATES **
+      **            A PHST ACTIVITY ENTRY FOR EACH POLICY, USING THE **
+      **            TARGET ACTIVITY CODE AND EFFECTIVE-DATE SOURCE   **
+      **            SUPPLIED ON THE CONTROL CARD.  THE OLD/NEW PCHST **
+      **            VALUE TEXT FOR THE ACTIVITY IS CARRIED THROUGH   **
+      **            FROM THE INPUT RECORD AS-IS, SINCE ITS LAYOUT IS **
+      **            SPECIFIC TO THE TARGET ACTIVITY CODE.  REPLACES  **
+      **            THE FAMILY OF ONE-SHOT, ACTIVITY-SPECIFIC PHST   **
+      **            BACKFILL PROGRAMS (E.G. ZSBM9A47, ZSBM9A52) -    **
+      **            THE NEXT MISSED-ACTIVITY BACKFILL IS A NEW INPUT **
+      **            EXTRACT AND CONTROL CARD, NOT A NEW PROGRAM.     **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      **  CLASS  :  BC                                               **
+      *****************************************************************
+      **  DATE     AUTH   DESCRIPTION                                **
+      **                                                             **
+S51131**  09AUG26  CTS    CREATED                                    **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBM9A53.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM9A53'.
+      /
+       COPY SQLCA.
+      /
+       01  WS-PGM-WORK-AREA.
+           05  WS-DFLT-AUDIT-USER-ID                 PIC X(08)
+                                                     VALUE 'PHSTBKFL'.
+           05  WS-SEQ-NUM                            PIC 9(03)
+                                                     VALUE 998.
+           05  WS-INPUT-POL-COUNT                    PIC 9(08) VALUE 0.
+           05  WS-PHST-CREAT-COUNT                   PIC 9(08) VALUE 0.
+           05  WS-EFF-DT.
+               10  WS-EFF-DT-YYYY                    PIC 9(04).
+               10  WS-EFF-DT-MM                      PIC 9(02).
+               10  WS-EFF-DT-DD                      PIC 9(02).
+           05  WS-MSGS-TXT                           PIC X(80).
+               88  WS-MSGS-ZS9A530001                VALUE
+               'GENERALIZED PHST ACTIVITY BACKFILL UTILITY'.
+               88  WS-MSGS-ZS9A530002                VALUE
+               'NO RECORDS TO PROCESS'.
+               88  WS-MSGS-ZS9A530003                VALUE
+               'PROCESSING POLICY NO '.
+               88  WS-MSGS-ZS9A530004                VALUE
+               'CONTROL CARD FILE EMPTY, NO PROCESSING DONE'.
+               88  WS-MSGS-ZS9A530005                VALUE
+               'TARGET ACTIVITY CODE NOT SUPPLIED ON CONTROL CARD'.
+               88  WS-MSGS-ZS9A530006                VALUE
+               'POLICY NOT FOUND...SKIPPED'.
+               88  WS-MSGS-ZS9A530007                VALUE
+               'ERROR WHILE BROWSING POLICY CHANGE HISTORY'.
+               88  WS-MSGS-ZS9A530008                VALUE
+               'ERROR WHILE WRITING POLICY CHANGE HISTORY'.
+               88  WS-MSGS-ZS9A530009                VALUE
+               '# OF INPUT POLICIES PROCESSED: '.
+               88  WS-MSGS-ZS9A530010                VALUE
+               '# OF PHST ACTIVITIES CREATED: '.
+      /
+      * CONTROL CARD SUPPLIES THE TARGET ACTIVITY CODE AND THE
+      * EFFECTIVE-DATE SOURCE - THE ONLY TWO POINTS THAT VARIED
+      * FROM ONE ONE-SHOT BACKFILL PROGRAM TO THE NEXT.
+       01  CONTROL-RECORD.
+           05  CONTROL-CARD-ID                       PIC X(06).
+           05  FILLER                                PIC X(01).
+           05  TARGET-ACTV-TYP-ID                    PIC X(04).
+           05  FILLER                                PIC X(01).
+           05  EFF-DT-SRC-IND                        PIC X(01).
+               88  EFF-DT-SRC-INPUT                  VALUE 'I'.
+               88  EFF-DT-SRC-POL-ISS                VALUE 'P'.
+           05  FILLER                                PIC X(01).
+           05  AUDIT-USER-ID                         PIC X(08).
+      /
+      * FOR INPUT FILE REC LAYOUT
+       01  WS-INPUT-REC-INFO                         PIC X(100).
+       01  WS-INPUT-REC-INFO-R                       REDEFINES
+           WS-INPUT-REC-INFO.
+           05  FILLER                                PIC X(01).
+           05  WS-POL-ID                             PIC X(10).
+           05  FILLER                                PIC X(03).
+           05  WS-CVG-NUM                            PIC 9(03).
+           05  FILLER                                PIC X(03).
+           05  WS-INPUT-EFF-DT.
+               10  WS-INPUT-EFF-DT-YYYY              PIC 9(04).
+               10  FILLER                            PIC X(01).
+               10  WS-INPUT-EFF-DT-MM                PIC 9(02).
+               10  FILLER                            PIC X(01).
+               10  WS-INPUT-EFF-DT-DD                PIC 9(02).
+           05  FILLER                                PIC X(03).
+           05  WS-OLD-VALU-TXT                       PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  WS-NEW-VALU-TXT                       PIC X(30).
+           05  FILLER                                PIC X(35).
+      /
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+       COPY CCFRPHST.
+       COPY CCFWPHST.
+      /
+       COPY CCFWPOL.
+       COPY CCFRPOL.
+      /
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:==    BY    9A53
+                               ==':ID:'==  BY =='9A53'==.
+      /
+      *CODE EQUIVALENT OF COPYBOOK ZCSR9A53
+       01 R9A53-SEQ-REC-INFO                   PIC X(100).
+      /
+      *****************************************************************
+      *  CALL MODULE PARAMETER INFORMATION                            *
+      *****************************************************************
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY CCWL0010.
+      /
+       COPY CCWL0950.
+      /
+       COPY XCWL0035.
+      /
+       COPY XCWL0040.
+      /
+       COPY XCWL1660.
+      /
+       COPY XCWLDTLK.
+      /
+       COPY XCWTFCMD.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      /
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  1000-INITIALIZE
+               THRU 1000-INITIALIZE-X.
+
+           PERFORM  2000-PRCES-INPUT-RECORDS
+               THRU 2000-PRCES-INPUT-RECORDS-X
+               UNTIL W9A53-SEQ-IO-EOF.
+
+           PERFORM  3000-DISPLAY-TOTALS
+               THRU 3000-DISPLAY-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           PERFORM  9A53-1000-OPEN-INPUT
+               THRU 9A53-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       1000-INITIALIZE.
+      *----------------
+
+           MOVE 'CP'                        TO WGLOB-COMPANY-CODE.
+
+           MOVE WPGWS-CRNT-PGM-ID           TO WGLOB-MAIN-PGM-ID
+                                               WGLOB-CRNT-PGM-ID.
+
+           PERFORM  0010-0000-INIT-PARM-INFO
+               THRU 0010-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0010-1000-INIT-DEFAULT
+               THRU 0010-1000-INIT-DEFAULT-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+      ***  GET THE SYSTEM ID ***
+           MOVE 'XS00000145'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+
+      *** GET THE PROGRAM DESCRIPTION ***
+           SET  WS-MSGS-ZS9A530001          TO TRUE.
+           MOVE WS-MSGS-TXT                 TO L0040-PROGRAM-DESC.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO       TO CONTROL-RECORD
+           ELSE
+      *MSG: CONTROL CARD FILE EMPTY, NO PROCESSING DONE
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A530004      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+               SET  W9A53-SEQ-IO-EOF        TO TRUE
+               GO TO 1000-INITIALIZE-X
+           END-IF.
+
+           IF  TARGET-ACTV-TYP-ID = SPACES OR ZEROES
+      *MSG: TARGET ACTIVITY CODE NOT SUPPLIED ON CONTROL CARD
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A530005      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+               SET  W9A53-SEQ-IO-EOF        TO TRUE
+               GO TO 1000-INITIALIZE-X
+           END-IF.
+
+           IF  AUDIT-USER-ID = SPACES
+               MOVE WS-DFLT-AUDIT-USER-ID   TO AUDIT-USER-ID
+           END-IF.
+
+           MOVE AUDIT-USER-ID               TO WGLOB-USER-ID.
+
+           INITIALIZE WS-INPUT-POL-COUNT
+                      WS-PHST-CREAT-COUNT.
+
+           PERFORM  9A53-1000-READ
+               THRU 9A53-1000-READ-X.
+
+           IF  NOT W9A53-SEQ-IO-OK
+      *MSG: NO RECORDS TO PROCESS
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A530002      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+           END-IF.
+
+       1000-INITIALIZE-X.
+           EXIT.
+      /
+      *-------------------------
+       2000-PRCES-INPUT-RECORDS.
+      *-------------------------
+
+           INITIALIZE WS-INPUT-REC-INFO.
+           MOVE R9A53-SEQ-REC-INFO          TO WS-INPUT-REC-INFO.
+           ADD +1                           TO WS-INPUT-POL-COUNT.
+
+      *MSG: PROCESSING POLICY NO @1
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS9A530003          TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-POL-ID                 INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           PERFORM  2100-CREAT-ACTV
+               THRU 2100-CREAT-ACTV-X.
+
+           PERFORM  9A53-1000-READ
+               THRU 9A53-1000-READ-X.
+
+       2000-PRCES-INPUT-RECORDS-X.
+           EXIT.
+      /
+      *-----------------
+       2100-CREAT-ACTV.
+      *-----------------
+
+           IF  EFF-DT-SRC-POL-ISS
+               MOVE WS-POL-ID               TO WPOL-POL-ID
+               PERFORM  POL-1000-READ
+                   THRU POL-1000-READ-X
+               IF  NOT WPOL-IO-OK
+      *MSG: POLICY NOT FOUND...SKIPPED
+                   MOVE SPACES              TO L0040-INPUT-LINE
+                   SET  WS-MSGS-ZS9A530006  TO TRUE
+                   MOVE WS-MSGS-TXT         TO L0040-INPUT-LINE
+                   PERFORM  0040-3000-WRITE-OTHER
+                       THRU 0040-3000-WRITE-OTHER-X
+                   GO TO 2100-CREAT-ACTV-X
+               END-IF
+               MOVE RPOL-POL-ISS-EFF-DT     TO WS-EFF-DT
+           ELSE
+               MOVE WS-INPUT-EFF-DT         TO WS-EFF-DT
+           END-IF.
+
+      * BROWSE & FETCH LATEST RECORD IN PHST TABLE ON EFF-DT
+           MOVE LOW-VALUES                  TO WPHST-KEY.
+           MOVE HIGH-VALUES                 TO WPHST-ENDBR-KEY.
+           MOVE WS-POL-ID                   TO WPHST-POL-ID.
+           MOVE WS-EFF-DT                   TO L1660-INTERNAL-DATE.
+           PERFORM  1660-2000-CONVERT-INT-TO-INV
+               THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE L1660-INVERTED-DATE         TO WPHST-PCHST-EFF-IDT-NUM.
+           MOVE 000                         TO WPHST-PCHST-SEQ-NUM.
+           MOVE WPHST-KEY                   TO WPHST-ENDBR-KEY.
+           MOVE 9999999                     TO
+                                        WPHST-ENDBR-PCHST-EFF-IDT-NUM.
+           MOVE 999                         TO
+                                            WPHST-ENDBR-PCHST-SEQ-NUM.
+
+           PERFORM  PHST-1000-BROWSE
+               THRU PHST-1000-BROWSE-X.
+
+           IF  NOT WPHST-IO-OK
+      *MSG: ERROR WHILE BROWSING POLICY CHANGE HISTORY
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A530007      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+               GO TO 2100-CREAT-ACTV-X
+           END-IF.
+
+           PERFORM  PHST-2000-READ-NEXT
+               THRU PHST-2000-READ-NEXT-X.
+
+      * IDENTIFY SEQ-NUM FOR THE NEW ACTIVITY
+           IF  WPHST-IO-EOF
+               MOVE WS-SEQ-NUM              TO WPHST-PCHST-SEQ-NUM
+           ELSE
+               COMPUTE WPHST-PCHST-SEQ-NUM = RPHST-PCHST-SEQ-NUM
+                                           - 1
+           END-IF.
+
+           PERFORM  PHST-3000-END-BROWSE
+               THRU PHST-3000-END-BROWSE-X.
+
+      * CREATE THE TARGET ACTIVITY IN PHST
+           PERFORM  PHST-1000-CREATE
+               THRU PHST-1000-CREATE-X.
+
+           PERFORM  2200-MOVE-PHST-VALUES
+               THRU 2200-MOVE-PHST-VALUES-X.
+
+           PERFORM  PHST-1000-WRITE
+               THRU PHST-1000-WRITE-X.
+
+           IF  WPHST-IO-OK
+               ADD +1                       TO WS-PHST-CREAT-COUNT
+           ELSE
+      *MSG: ERROR WHILE WRITING POLICY CHANGE HISTORY
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A530008      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+           END-IF.
+
+       2100-CREAT-ACTV-X.
+           EXIT.
+      /
+      *----------------------
+       2200-MOVE-PHST-VALUES.
+      *----------------------
+
+           MOVE WS-EFF-DT                   TO RPHST-PCHST-EFF-DT
+                                               RPHST-PREV-PRCES-DT.
+           MOVE WS-CVG-NUM                  TO RPHST-CVG-NUM.
+           SET  RPHST-PCHST-STAT-ACTIVE     TO TRUE.
+           MOVE TARGET-ACTV-TYP-ID          TO RPHST-POL-ACTV-TYP-ID.
+
+      * PHST OLD/NEW VALUE TEXT IS SUPPLIED BY THE INPUT EXTRACT,
+      * SINCE ITS FIELD LAYOUT IS SPECIFIC TO THE TARGET ACTIVITY.
+           MOVE WS-OLD-VALU-TXT             TO
+                                            RPHST-PCHST-OLD-VALU-TXT.
+           MOVE WS-NEW-VALU-TXT             TO
+                                            RPHST-PCHST-NEW-VALU-TXT.
+
+       2200-MOVE-PHST-VALUES-X.
+           EXIT.
+      /
+      *--------------------
+       3000-DISPLAY-TOTALS.
+      *--------------------
+
+      * # OF INPUT POLICIES PROCESSED: @1
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS9A530009          TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-INPUT-POL-COUNT        INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      * # OF PHST ACTIVITIES CREATED: @1
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS9A530010          TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-PHST-CREAT-COUNT       INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3000-DISPLAY-TOTALS-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  9A53-4000-CLOSE
+               THRU 9A53-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *               I/O PROCESSING COPYBOOKS                        *
+      *****************************************************************
+       COPY CCPAPHST.
+       COPY CCPBPHST.
+       COPY CCPCPHST.
+      /
+       COPY CCPNPOL.
+      /
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      /
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9A53
+                               ==':PGM:'== BY =='ZSRQ9A53'==.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY  ==9A53==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9A53.
+      /
+      *****************************************************************
+      *  LINKAGE PROCESSING COPYBOOKS                                 *
+      *****************************************************************
+       COPY CCPL0010.
+       COPY CCPS0010.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+      /
+       COPY XCPL0030.
+      /
+       COPY XCPL0035.
+      /
+       COPY XCPL0040.
+      /
+       COPY XCPL0260.
+      /
+       COPY XCPL1660.
+      /
+      *****************************************************************
+      *                END OF PROGRAM ZSBM9A53                        *
+      *****************************************************************
