@@ -11,6 +11,13 @@
       **            AND DATES AND WILL UNDO THE POLICY BACK TO THE   **
       **            UNDO DATE                                        **
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51120**  09AUG26  CTS    WIRED THE REDO STEP BACK IN, GATED ON THE   **
+S51120**                  NEW RULST-APRV-IND SO A POLICY IS ONLY      **
+S51120**                  AUTOMATICALLY REDONE WHEN THE OPERATOR HAS  **
+S51120**                  APPROVED THAT ROW ON THE ZSBMULST EXTRACT.  **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -45,7 +52,9 @@
            05  FILLER                    PIC X(01).                             
            05  RULST-REDO-DT             PIC X(10).                             
            05  FILLER                    PIC X(01).                             
-           05  RULST-REDO-ANNV-IND       PIC X(01).                             
+           05  RULST-REDO-ANNV-IND       PIC X(01).
+           05  FILLER                    PIC X(01).
+S51120     05  RULST-APRV-IND            PIC X(01).
       /
        WORKING-STORAGE SECTION.
 
@@ -113,7 +122,7 @@
        COPY CCWLPGA.
        COPY CCWL0010.
        COPY CCWL4750.
-      *COPY CCWL0201.
+S51120 COPY CCWL0201.
        COPY XCWL0035.
        COPY XCWL0040.
        COPY XCWL1670.
@@ -253,23 +262,6 @@
                    THRU 0040-3000-WRITE-OTHER-X                                 
            END-IF.
 
-      *    IF L4750-RETRN-OK                                                    
-      *        MOVE RULST-REDO-DT  TO L0201-EFF-DT                              
-      *
-      *        PERFORM  0201-1000-AUTO-PROCESSING                               
-      *            THRU 0201-1000-AUTO-PROCESSING-X                             
-      *
-      *        IF L0201-RETRN-ERROR                                             
-      *            MOVE SPACES                   TO WS-OUTPUT-LINE              
-      *            MOVE RULST-POL-ID             TO WS-OUTPUT-POL-ID            
-      *            MOVE 'REDO FAILED'                                           
-      *                                          TO WS-OUTPUT-MESSAGE           
-      *            MOVE WS-OUTPUT-LINE           TO L0040-INPUT-LINE            
-      *            PERFORM  0040-3000-WRITE-OTHER                               
-      *                THRU 0040-3000-WRITE-OTHER-X                             
-      *        END-IF                                                           
-      *    END-IF.
-       
            IF  RPOL-REC-INFO   NOT = HPOL-REC-INFO
            OR  WCVGS-WORK-AREA NOT = HCVGS-WORK-AREA
                MOVE WGLOB-PROCESS-DATE TO RPOL-PREV-FILE-MAINT-DT
@@ -279,11 +271,36 @@
                PERFORM  POL-3000-UNLOCK
                    THRU POL-3000-UNLOCK-X
            END-IF.
-       
+
            PERFORM  0035-1000-COMMIT
                THRU 0035-1000-COMMIT-X.
-       
-       2000-PROCESS-IN-RECS-X.                                                  
+
+S51120     IF L4750-RETRN-OK
+S51120         IF RULST-APRV-IND = 'Y'
+S51120             MOVE RULST-REDO-DT  TO L0201-EFF-DT
+S51120             PERFORM  0201-1000-AUTO-PROCESSING
+S51120                 THRU 0201-1000-AUTO-PROCESSING-X
+S51120             IF NOT L0201-RETRN-OK
+S51120                 MOVE SPACES                   TO WS-OUTPUT-LINE
+S51120                 MOVE RULST-POL-ID             TO WS-OUTPUT-POL-ID
+S51120                 MOVE 'REDO FAILED'
+S51120                                           TO WS-OUTPUT-MESSAGE
+S51120                 MOVE WS-OUTPUT-LINE           TO L0040-INPUT-LINE
+S51120                 PERFORM  0040-3000-WRITE-OTHER
+S51120                     THRU 0040-3000-WRITE-OTHER-X
+S51120             END-IF
+S51120         ELSE
+S51120             MOVE SPACES                   TO WS-OUTPUT-LINE
+S51120             MOVE RULST-POL-ID             TO WS-OUTPUT-POL-ID
+S51120             MOVE 'REDO SKIPPED - NOT APPROVED'
+S51120                                           TO WS-OUTPUT-MESSAGE
+S51120             MOVE WS-OUTPUT-LINE           TO L0040-INPUT-LINE
+S51120             PERFORM  0040-3000-WRITE-OTHER
+S51120                 THRU 0040-3000-WRITE-OTHER-X
+S51120         END-IF
+S51120     END-IF.
+
+       2000-PROCESS-IN-RECS-X.
            EXIT.
 
       *------------------------
@@ -395,6 +412,8 @@
        COPY CCPS4750.
        COPY CCPL4750.
 
+S51120 COPY CCPL0201.
+
       *COPY CCPS4800.
       *COPY CCPL4800.
 
