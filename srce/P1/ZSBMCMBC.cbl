@@ -14,6 +14,8 @@
       **  DATE     AUTH.  DESCRIPTION                                **
       **                                                             **
 EN0121**  28JUN10  CTS    RETROFIT FOR EN8983 CHANGES                **
+S51108**  09AUG26  CTS    GOBACK REPLACES STOP RUN SO THIS PROGRAM   **
+S51108**                  CAN BE CALLED FROM THE ZSBMCMBD DRIVER     **
       *****************************************************************
 
 
@@ -246,7 +248,7 @@ EN0121**  28JUN10  CTS    RETROFIT FOR EN8983 CHANGES                **
               THRU 9999-CLOSE-FILES-X.
 
        0000-MAINLINE-X.
-           STOP RUN.
+           GOBACK.
 
       *----------------
        0100-OPEN-FILES.
