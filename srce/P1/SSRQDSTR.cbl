@@ -0,0 +1,324 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQDSTR.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQDSTR                                         **
+      **  REMARKS:  ONLINE DISASTER TRANSFER-SLIP STATUS INQUIRY.     **
+      **            ZSBMDSTR RECORDS A ROW ON THE DSTS TABLE EACH     **
+      **            TIME IT GENERATES A TRANSFER SLIP FOR A DISASTER- **
+      **            AFFECTED POLICY.  THIS PROGRAM LETS SERVICING     **
+      **            STAFF SEE THE CURRENT SLIP STATUS FOR A POLICY,   **
+      **            AND BROWSE THE PRIOR GENERATIONS BEHIND IT ONE AT **
+      **            A TIME (MOST RECENT FIRST), DURING A CLIENT CALL, **
+      **            SOURCED FROM THE SAME DSTS TABLE ZSBMDSTR UPDATES **
+      **            INSTEAD OF A SEARCH OF THE PRINTED SLIP OUTPUT.   **
+      **                                                             **
+      **            MAILED/RETURNED STATUSES ARE CARRIED ON THE      **
+      **            RECORD LAYOUT FOR A MANUAL PROCESS OUTSIDE THIS   **
+      **            SYSTEM TO SET - NOTHING HERE UPDATES A ROW ONCE   **
+      **            WRITTEN, ONLY ZSBMDSTR WRITES ONE, AS GENERATED   **
+      **            OR REISSUED.                                     **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51138**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+S51138     COPY CCFHDSTS.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+S51138     COPY CCFWDSTS.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQDSTR'.
+
+       COPY SQLCA.
+
+       COPY XCWL1660.
+
+S51138 COPY CCWWDSTS.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-SLIP-FOUND-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-SLIP-FOUND                     VALUE 'Y'.
+               88  WS-SLIP-NOT-FOUND                 VALUE 'N'.
+S51138     05  WS-DSTS-FILE-OPEN-SWITCH   PIC X(01)  VALUE 'N'.
+S51138         88  WS-DSTS-FILE-OPEN                 VALUE 'Y'.
+S51138         88  WS-DSTS-FILE-NOT-OPEN             VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLDSTR.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LDSTR-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  LDSTR-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE-STATUS
+                  THRU 1000-INQUIRE-STATUS-X
+           ELSE
+           IF  LDSTR-FUNCTION-BROWSE
+               PERFORM 2000-BROWSE-SLIPS
+                  THRU 2000-BROWSE-SLIPS-X
+           ELSE
+               SET LDSTR-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------------
+       1000-INQUIRE-STATUS.
+      *----------------------
+
+      *
+      *  RETURNS THE MOST RECENT TRANSFER-SLIP STATUS ROW FOR THE
+      *  POLICY AS THE CURRENT STATUS.
+      *
+           PERFORM 1900-SET-KEY-CURRENT
+              THRU 1900-SET-KEY-CURRENT-X.
+
+           PERFORM 1800-FIND-NEXT-SLIP
+              THRU 1800-FIND-NEXT-SLIP-X.
+
+           IF  WS-SLIP-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LDSTR-RETRN-OK            TO TRUE
+           ELSE
+               SET LDSTR-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       1000-INQUIRE-STATUS-X.
+           EXIT.
+
+      *----------------------
+       2000-BROWSE-SLIPS.
+      *----------------------
+
+      *
+      *  EACH CALL RETURNS THE NEXT SLIP GENERATION OLDER THAN THE
+      *  ONE LAST SEEN, SO THE CALLER CAN PAGE BACK THROUGH A POLICY'S
+      *  TRANSFER-SLIP HISTORY BY PASSING BACK LDSTR-SLIP-GEN-DT AND
+      *  LDSTR-SLIP-SEQ-NUM FROM THE PRIOR CALL (SPACES/ZERO ON THE
+      *  FIRST CALL, WHICH STARTS FROM THE CURRENT STATUS ROW).
+      *
+           IF  LDSTR-SLIP-GEN-DT = SPACES
+               PERFORM 1900-SET-KEY-CURRENT
+                  THRU 1900-SET-KEY-CURRENT-X
+           ELSE
+               PERFORM 1950-SET-KEY-RESUME
+                  THRU 1950-SET-KEY-RESUME-X
+           END-IF.
+
+           PERFORM 1800-FIND-NEXT-SLIP
+              THRU 1800-FIND-NEXT-SLIP-X.
+
+           IF  WS-SLIP-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LDSTR-RETRN-OK            TO TRUE
+           ELSE
+               SET LDSTR-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       2000-BROWSE-SLIPS-X.
+           EXIT.
+
+      *----------------------
+       1100-MOVE-REC-TO-PARM.
+      *----------------------
+
+           MOVE RDSTS-SLIP-GEN-DT             TO LDSTR-SLIP-GEN-DT.
+           MOVE RDSTS-SLIP-SEQ-NUM             TO LDSTR-SLIP-SEQ-NUM.
+           MOVE RDSTS-SLIP-STAT-CD             TO LDSTR-SLIP-STAT-CD.
+           MOVE RDSTS-SLIP-STAT-DT             TO LDSTR-SLIP-STAT-DT.
+
+       1100-MOVE-REC-TO-PARM-X.
+           EXIT.
+
+      *----------------------
+       1800-FIND-NEXT-SLIP.
+      *----------------------
+
+           SET WS-SLIP-NOT-FOUND        TO TRUE.
+
+           PERFORM DSTS-1000-BROWSE
+              THRU DSTS-1000-BROWSE-X.
+
+           IF  WDSTS-IO-OK
+               PERFORM DSTS-2000-READ-NEXT
+                  THRU DSTS-2000-READ-NEXT-X
+               PERFORM 1850-CHECK-REC
+                  THRU 1850-CHECK-REC-X
+                  UNTIL WDSTS-IO-EOF
+                     OR WS-SLIP-FOUND
+           END-IF.
+
+           PERFORM DSTS-3000-END-BROWSE
+              THRU DSTS-3000-END-BROWSE-X.
+
+       1800-FIND-NEXT-SLIP-X.
+           EXIT.
+
+      *----------------------
+       1850-CHECK-REC.
+      *----------------------
+
+           IF  RDSTS-POL-ID = LDSTR-POL-ID
+               SET WS-SLIP-FOUND            TO TRUE
+           ELSE
+               PERFORM DSTS-2000-READ-NEXT
+                  THRU DSTS-2000-READ-NEXT-X
+           END-IF.
+
+       1850-CHECK-REC-X.
+           EXIT.
+
+      *----------------------
+       1900-SET-KEY-CURRENT.
+      *----------------------
+
+      *
+      *  POSITIONS AT THE PRESENT MOMENT AND BROWSES BACKWARD (THE
+      *  SLIP-GEN-IDT-NUM KEY COMPONENT IS AN INVERTED DATE, SO
+      *  ASCENDING KEY ORDER RETURNS THE MOST RECENT GENERATION FIRST)
+      *
+           MOVE LOW-VALUES                   TO WDSTS-KEY.
+           MOVE LDSTR-POL-ID                 TO WDSTS-POL-ID.
+           MOVE WGLOB-PROCESS-DATE           TO L1660-INTERNAL-DATE.
+           PERFORM 1660-2000-CONVERT-INT-TO-INV
+              THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE L1660-INVERTED-DATE          TO WDSTS-SLIP-GEN-IDT-NUM.
+           MOVE +000                         TO WDSTS-SLIP-SEQ-NUM.
+
+           MOVE WDSTS-KEY                    TO WDSTS-ENDBR-KEY.
+           MOVE HIGH-VALUES                  TO
+                                        WDSTS-ENDBR-SLIP-GEN-IDT-NUM.
+           MOVE +999                         TO
+                                        WDSTS-ENDBR-SLIP-SEQ-NUM.
+
+       1900-SET-KEY-CURRENT-X.
+           EXIT.
+
+      *----------------------
+       1950-SET-KEY-RESUME.
+      *----------------------
+
+           MOVE LOW-VALUES                   TO WDSTS-KEY.
+           MOVE LDSTR-POL-ID                 TO WDSTS-POL-ID.
+           MOVE LDSTR-SLIP-GEN-DT             TO L1660-INTERNAL-DATE.
+           PERFORM 1660-2000-CONVERT-INT-TO-INV
+              THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE L1660-INVERTED-DATE          TO WDSTS-SLIP-GEN-IDT-NUM.
+           ADD 1 TO LDSTR-SLIP-SEQ-NUM GIVING WDSTS-SLIP-SEQ-NUM.
+
+           MOVE WDSTS-KEY                    TO WDSTS-ENDBR-KEY.
+           MOVE HIGH-VALUES                  TO
+                                        WDSTS-ENDBR-SLIP-GEN-IDT-NUM.
+           MOVE +999                         TO
+                                        WDSTS-ENDBR-SLIP-SEQ-NUM.
+
+       1950-SET-KEY-RESUME-X.
+           EXIT.
+
+      *****************************************************************
+      *  I/O PROCESS MODULE                                           *
+      *****************************************************************
+
+       COPY XCPL1660.
+S51138 COPY XCPL0030.
+
+S51138*-------------------------
+S51138 DSTS-1000-BROWSE.
+S51138*-------------------------
+
+S51138     IF  WS-DSTS-FILE-NOT-OPEN
+S51138         MOVE ZERO                      TO WDSTS-SEQ-FILE-STATUS
+S51138         OPEN I-O DSTS-FILE
+S51138         IF  WDSTS-SEQ-FILE-STATUS = '35'
+S51138             MOVE ZERO                  TO WDSTS-SEQ-FILE-STATUS
+S51138             OPEN OUTPUT DSTS-FILE
+S51138             CLOSE DSTS-FILE
+S51138             OPEN I-O DSTS-FILE
+S51138         END-IF
+S51138         IF  NOT WDSTS-IO-OK
+S51138             MOVE WDSTS-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51138             MOVE WDSTS-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51138             MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51138             PERFORM  0030-3000-QSAM-ERROR
+S51138                 THRU 0030-3000-QSAM-ERROR-X
+S51138         END-IF
+S51138         SET  WS-DSTS-FILE-OPEN            TO TRUE
+S51138     END-IF.
+
+S51138     MOVE ZERO                          TO WDSTS-SEQ-FILE-STATUS.
+S51138     START DSTS-FILE
+S51138         KEY IS NOT LESS THAN WDSTS-KEY
+S51138         INVALID KEY
+S51138             MOVE '23'                    TO WDSTS-SEQ-FILE-STATUS
+S51138     END-START.
+
+S51138 DSTS-1000-BROWSE-X.
+S51138     EXIT.
+      /
+S51138*-------------------------
+S51138 DSTS-2000-READ-NEXT.
+S51138*-------------------------
+
+S51138     READ DSTS-FILE NEXT RECORD
+S51138         AT END
+S51138             MOVE '10'                    TO WDSTS-SEQ-FILE-STATUS
+S51138     END-READ.
+
+S51138     IF  WDSTS-IO-OK
+S51138     AND WDSTS-KEY > WDSTS-ENDBR-KEY
+S51138         MOVE '10'                        TO WDSTS-SEQ-FILE-STATUS
+S51138     END-IF.
+
+S51138 DSTS-2000-READ-NEXT-X.
+S51138     EXIT.
+      /
+S51138*-------------------------
+S51138 DSTS-3000-END-BROWSE.
+S51138*-------------------------
+
+S51138     CONTINUE.
+
+S51138 DSTS-3000-END-BROWSE-X.
+S51138     EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQDSTR                     **
+      *****************************************************************
