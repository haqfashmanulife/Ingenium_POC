@@ -31,6 +31,10 @@
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
 017150**  09FEB01  612J   CURRENCY SCALING                           **
 P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
+S51150**  09AUG26  CTS    WRITE A PDET DETAIL RECORD FOR EVERY       **
+S51150**           PREMIUM DUE/ADVANCE TRANSACTION PROCESSED, FOR    **
+S51150**           USE BY VSBM1210'S BRANCH/POLICY-RANGE DRILL-DOWN  **
+S51150**           REPORT                                           **
       *****************************************************************
       /
       **********************
@@ -266,7 +270,10 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
       /
        COPY CCWWCCC.
       /
- 
+S51150 COPY XCSWSEQ REPLACING ==:ID:== BY PDET ==':ID:'== BY =='PDET'==.
+S51150 COPY ZCSRPDET.
+      /
+
 010311 COPY XCFWXTAB.
 010311 COPY XCFRXTAB.
  
@@ -358,7 +365,10 @@ P02229         THRU 0035-1000-COMMIT-X.
  
            PERFORM  PRT1-3000-OPEN-OUTPUT
                THRU PRT1-3000-OPEN-OUTPUT-X.
- 
+
+S51150     PERFORM  PDET-3000-OPEN-OUTPUT
+S51150         THRU PDET-3000-OPEN-OUTPUT-X.
+
        0100-OPEN-FILES-X.
            EXIT.
  
@@ -513,7 +523,10 @@ P02229         THRU 0035-1000-COMMIT-X.
                PERFORM  8400-WRITE-LINE
                    THRU 8400-WRITE-LINE-X
            END-IF.
- 
+
+S51150     PERFORM  8475-WRITE-PDET-EXTRACT
+S51150         THRU 8475-WRITE-PDET-EXTRACT-X.
+
            PERFORM  8500-INCREMENT-TOTALS
                THRU 8500-INCREMENT-TOTALS-X.
  
@@ -793,7 +806,63 @@ P02229         THRU 0035-1000-COMMIT-X.
  
        8450-WRITE-DETAIL-HEADING-X.
            EXIT.
- 
+
+      *****************************************************************
+S51150***  8475-WRITE-PDET-EXTRACT  -  WRITE A DETAIL-TRANSACTION
+S51150***  RECORD TO THE PDET EXTRACT FOR EVERY PREMIUM DUE/ADVANCE
+S51150***  RECORD PROCESSED (REGARDLESS OF REP-TYPE), SO VSBM1210
+S51150***  CAN DRILL DOWN BY BRANCH OR POLICY RANGE BACK TO THE
+S51150***  INDIVIDUAL TRANSACTIONS BEHIND THIS REPORT'S TOTALS.
+      *****************************************************************
+S51150 8475-WRITE-PDET-EXTRACT.
+      *-----------------------
+
+S51150     MOVE SPACES                   TO RPDET-SEQ-REC-INFO.
+S51150     MOVE R1200-BRANCH             TO RPDET-BRANCH-CODE.
+S51150     MOVE R1200-POLICY             TO RPDET-POLICY-NUMBER.
+S51150     MOVE R1200-RIDER-NUM          TO RPDET-TRAILER-NUM.
+S51150     MOVE R1200-LOB                TO RPDET-LOB.
+S51150     MOVE R1200-PAR                TO RPDET-PAR.
+S51150     MOVE R1200-MODX               TO RPDET-MODX.
+
+S51150     MOVE R1200-ISSUE-DATE         TO L1640-INTERNAL-DATE.
+S51150     PERFORM  1640-2000-INTERNAL-TO-EXT
+S51150         THRU 1640-2000-INTERNAL-TO-EXT-X.
+S51150     IF  L1640-VALID
+S51150         MOVE L1640-EXTERNAL-DATE  TO RPDET-ISSUE-DATE
+S51150     ELSE
+S51150         MOVE '*INVALID*'          TO RPDET-ISSUE-DATE
+S51150     END-IF.
+
+S51150     MOVE R1200-PAID-TO-DATE       TO L1640-INTERNAL-DATE.
+S51150     PERFORM  1640-2000-INTERNAL-TO-EXT
+S51150         THRU 1640-2000-INTERNAL-TO-EXT-X.
+S51150     IF  L1640-VALID
+S51150         MOVE L1640-EXTERNAL-DATE  TO RPDET-PAID-TO-DATE
+S51150     ELSE
+S51150         MOVE '*INVALID*'          TO RPDET-PAID-TO-DATE
+S51150     END-IF.
+
+S51150     MOVE R1200-ADJUSTED-DATE      TO L1640-INTERNAL-DATE.
+S51150     PERFORM  1640-2000-INTERNAL-TO-EXT
+S51150         THRU 1640-2000-INTERNAL-TO-EXT-X.
+S51150     IF  L1640-VALID
+S51150         MOVE L1640-EXTERNAL-DATE  TO RPDET-ADJUSTED-DATE
+S51150     ELSE
+S51150         MOVE '*INVALID*'          TO RPDET-ADJUSTED-DATE
+S51150     END-IF.
+
+S51150     MOVE R1200-DUE-F              TO RPDET-DUE-1ST.
+S51150     MOVE R1200-DUE-R              TO RPDET-DUE-REN.
+S51150     MOVE R1200-ADV-F              TO RPDET-ADV-1ST.
+S51150     MOVE R1200-ADV-R              TO RPDET-ADV-REN.
+
+S51150     PERFORM  PDET-1000-WRITE
+S51150         THRU PDET-1000-WRITE-X.
+
+S51150 8475-WRITE-PDET-EXTRACT-X.
+S51150     EXIT.
+
       *----------------------
        8500-INCREMENT-TOTALS.
       *----------------------
@@ -964,10 +1033,13 @@ P02229         THRU 0035-1000-COMMIT-X.
  
            PERFORM  PRT1-4000-CLOSE
                THRU PRT1-4000-CLOSE-X.
- 
+
+S51150     PERFORM  PDET-4000-CLOSE
+S51150         THRU PDET-4000-CLOSE-X.
+
            PERFORM  OCF-4000-CLOSE
                THRU OCF-4000-CLOSE-X.
- 
+
        9999-CLOSE-FILES-X.
            EXIT.
       /
