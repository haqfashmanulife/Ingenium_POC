@@ -0,0 +1,94 @@
+      *****************************************************************
+      **  MEMBER :  ZSRQTXRP                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR THE ONLINE TAX-CERTIFICATE **
+      **            REPRINT QUEUE.  RECORDS WRITTEN HERE BY SSRQTXCR **
+      **            ARE DUPLICATE CTCD/NCTD CERTIFICATES REQUESTED   **
+      **            OUTSIDE THE NORMAL TAX-CERT BATCH CYCLE, PICKED  **
+      **            UP BY THE SAME PRINT PROCESS AS AN ADDENDUM RUN. **
+      **            THE RECORD SHAPE MATCHES CTCD/NCTD EXACTLY (SEE  **
+      **            ZCSRCTCD), SINCE A REPRINT IS THE SAME CONTENT.  **
+      **                                                             **
+      **  DOMAIN :  PO                                               **
+      **  CLASS  :  UT                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51135**  09AUG26  CTS    CREATED FOR 'TXRP' FILE PROCESSING         **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSRQTXRP.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY XCSSFILE REPLACING ==:ID:==  BY ==TXRP==
+                               ==:SYS:== BY ==Z==.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY XCSDFILE REPLACING ==:ID:== BY ==TXRP==.
+       COPY ZCSRCTCD REPLACING RCTCD-SEQ-REC-INFO BY RTXRP-SEQ-REC-INFO.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSRQTXRP'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:== BY ==TXRP==
+                               ==':ID:'== BY =='TXRP'==.
+
+       COPY ZCSRCTCD REPLACING RCTCD-SEQ-REC-INFO BY WTXRP-LINK-RECORD.
+      /
+       PROCEDURE DIVISION             USING WGLOB-GLOBAL-AREA
+                                            WTXRP-SEQ-IO-WORK-AREA
+                                            WTXRP-LINK-RECORD.
+
+
+
+      *****************************************************************
+      *  FILE I/O PROCESSING
+      *****************************************************************
+       COPY XCSISEQ  REPLACING ==:ID:==  BY ==TXRP==.
+
+
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCPL0030.
+
+
+      *****************************************************************
+      **                 END OF PROGRAM ZSRQTXRP                     **
+      *****************************************************************
