@@ -0,0 +1,261 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQ9C18.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQ9C18                                         **
+      **  REMARKS:  ONLINE SA-RIDER CDSA WITHDRAWAL INQUIRY.  ZSBM9C18**
+      **            POSTS SA-RIDER FUND WITHDRAWALS TO THE CDSA TABLE **
+      **            AS A BATCH PROCESS.  THIS PROGRAM LETS SERVICING  **
+      **            STAFF SEE THE CURRENT CDSA BALANCE FOR A POLICY,  **
+      **            AND BROWSE THE WITHDRAWAL POSTINGS BEHIND IT ONE  **
+      **            AT A TIME (MOST RECENT FIRST), DURING A CLIENT    **
+      **            CALL, SOURCED FROM THE SAME CDSA TABLE ZSBM9C18   **
+      **            UPDATES.  INQUIRY ONLY.                           **
+      **                                                             **
+      **  DOMAIN :  AG                                                **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51134**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQ9C18'.
+
+       COPY SQLCA.
+
+       COPY XCWL1660.
+
+       COPY CCFRCDSA.
+       COPY CCFWCDSA.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-CDSA-FOUND-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-CDSA-FOUND                     VALUE 'Y'.
+               88  WS-CDSA-NOT-FOUND                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWL9C18.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 L9C18-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  L9C18-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE-BAL
+                  THRU 1000-INQUIRE-BAL-X
+           ELSE
+           IF  L9C18-FUNCTION-BROWSE
+               PERFORM 2000-BROWSE-WTHDL
+                  THRU 2000-BROWSE-WTHDL-X
+           ELSE
+               SET L9C18-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------------
+       1000-INQUIRE-BAL.
+      *----------------------
+
+      *
+      *  RETURNS THE MOST RECENT ACTIVE WITHDRAWAL POSTING FOR THE
+      *  POLICY AS THE CURRENT CDSA BALANCE.
+      *
+           PERFORM 1900-SET-KEY-CURRENT
+              THRU 1900-SET-KEY-CURRENT-X.
+
+           PERFORM 1800-FIND-NEXT-WTHDR
+              THRU 1800-FIND-NEXT-WTHDR-X.
+
+           IF  WS-CDSA-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET L9C18-RETRN-OK            TO TRUE
+           ELSE
+               SET L9C18-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       1000-INQUIRE-BAL-X.
+           EXIT.
+
+      *----------------------
+       2000-BROWSE-WTHDL.
+      *----------------------
+
+      *
+      *  EACH CALL RETURNS THE NEXT WITHDRAWAL POSTING OLDER THAN THE
+      *  ONE LAST SEEN, SO THE CALLER CAN PAGE BACK THROUGH A POLICY'S
+      *  WITHDRAWAL HISTORY BY PASSING BACK L9C18-CDA-EFF-DT AND
+      *  L9C18-CDA-SEQ-NUM FROM THE PRIOR CALL (SPACES/ZERO ON THE
+      *  FIRST CALL, WHICH STARTS FROM THE CURRENT BALANCE POSTING).
+      *
+           IF  L9C18-CDA-EFF-DT = SPACES
+               PERFORM 1900-SET-KEY-CURRENT
+                  THRU 1900-SET-KEY-CURRENT-X
+           ELSE
+               PERFORM 1950-SET-KEY-RESUME
+                  THRU 1950-SET-KEY-RESUME-X
+           END-IF.
+
+           PERFORM 1800-FIND-NEXT-WTHDR
+              THRU 1800-FIND-NEXT-WTHDR-X.
+
+           IF  WS-CDSA-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET L9C18-RETRN-OK            TO TRUE
+           ELSE
+               SET L9C18-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       2000-BROWSE-WTHDL-X.
+           EXIT.
+
+      *----------------------
+       1100-MOVE-REC-TO-PARM.
+      *----------------------
+
+           MOVE RCDSA-CDA-EFF-DT             TO L9C18-CDA-EFF-DT.
+           MOVE RCDSA-CDA-SEQ-NUM             TO L9C18-CDA-SEQ-NUM.
+           MOVE RCDSA-CDA-TOT-TRXN-AMT       TO L9C18-CDA-TOT-TRXN-AMT.
+
+      * EVERY ROW REACHING THIS PARAGRAPH WAS ALREADY FILTERED TO
+      * RCDSA-CDA-STAT-ACTIVE BY 1850-CHECK-REC, SO THE RETURNED
+      * STATUS IS SET FROM THAT CONDITION RATHER THAN BY MOVING THE
+      * UNDERLYING CDSA STATUS CODE DIRECTLY.
+           SET  L9C18-CDA-STAT-ACTIVE        TO TRUE.
+
+       1100-MOVE-REC-TO-PARM-X.
+           EXIT.
+
+      *----------------------
+       1800-FIND-NEXT-WTHDR.
+      *----------------------
+
+           SET WS-CDSA-NOT-FOUND        TO TRUE.
+
+           PERFORM CDSA-1000-BROWSE
+              THRU CDSA-1000-BROWSE-X.
+
+           IF  WCDSA-IO-OK
+               PERFORM CDSA-2000-READ-NEXT
+                  THRU CDSA-2000-READ-NEXT-X
+               PERFORM 1850-CHECK-REC
+                  THRU 1850-CHECK-REC-X
+                  UNTIL WCDSA-IO-EOF
+                     OR WS-CDSA-FOUND
+           END-IF.
+
+           PERFORM CDSA-3000-END-BROWSE
+              THRU CDSA-3000-END-BROWSE-X.
+
+       1800-FIND-NEXT-WTHDR-X.
+           EXIT.
+
+      *----------------------
+       1850-CHECK-REC.
+      *----------------------
+
+           IF  RCDSA-CDA-TYP-WTHDR
+           AND RCDSA-CDA-STAT-ACTIVE
+               SET WS-CDSA-FOUND            TO TRUE
+           ELSE
+               PERFORM CDSA-2000-READ-NEXT
+                  THRU CDSA-2000-READ-NEXT-X
+           END-IF.
+
+       1850-CHECK-REC-X.
+           EXIT.
+
+      *----------------------
+       1900-SET-KEY-CURRENT.
+      *----------------------
+
+      *
+      *  POSITIONS AT THE PRESENT MOMENT AND BROWSES BACKWARD (THE
+      *  CDA-EFF-IDT-NUM KEY COMPONENT IS AN INVERTED DATE, SO
+      *  ASCENDING KEY ORDER RETURNS THE MOST RECENT POSTING FIRST).
+      *
+           MOVE LOW-VALUES                   TO WCDSA-KEY.
+           MOVE L9C18-POL-ID                 TO WCDSA-POL-ID.
+           MOVE ZEROS                        TO WCDSA-POL-PAYO-NUM.
+           MOVE WGLOB-PROCESS-DATE           TO L1660-INTERNAL-DATE.
+           PERFORM 1660-2000-CONVERT-INT-TO-INV
+              THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE L1660-INVERTED-DATE          TO WCDSA-CDA-EFF-IDT-NUM.
+           MOVE +000                         TO WCDSA-CDA-SEQ-NUM.
+
+           MOVE WCDSA-KEY                    TO WCDSA-ENDBR-KEY.
+           MOVE HIGH-VALUES                  TO
+                                        WCDSA-ENDBR-CDA-EFF-IDT-NUM.
+           MOVE +999                         TO WCDSA-ENDBR-CDA-SEQ-NUM.
+           MOVE HIGH-VALUES                  TO WCDSA-ENDBR-CDA-TYP-CD.
+
+       1900-SET-KEY-CURRENT-X.
+           EXIT.
+
+      *----------------------
+       1950-SET-KEY-RESUME.
+      *----------------------
+
+           MOVE LOW-VALUES                   TO WCDSA-KEY.
+           MOVE L9C18-POL-ID                 TO WCDSA-POL-ID.
+           MOVE ZEROS                        TO WCDSA-POL-PAYO-NUM.
+           MOVE L9C18-CDA-EFF-DT              TO L1660-INTERNAL-DATE.
+           PERFORM 1660-2000-CONVERT-INT-TO-INV
+              THRU 1660-2000-CONVERT-INT-TO-INV-X.
+           MOVE L1660-INVERTED-DATE          TO WCDSA-CDA-EFF-IDT-NUM.
+           ADD 1 TO L9C18-CDA-SEQ-NUM GIVING WCDSA-CDA-SEQ-NUM.
+
+           MOVE WCDSA-KEY                    TO WCDSA-ENDBR-KEY.
+           MOVE HIGH-VALUES                  TO
+                                        WCDSA-ENDBR-CDA-EFF-IDT-NUM.
+           MOVE +999                         TO WCDSA-ENDBR-CDA-SEQ-NUM.
+           MOVE HIGH-VALUES                  TO WCDSA-ENDBR-CDA-TYP-CD.
+
+       1950-SET-KEY-RESUME-X.
+           EXIT.
+
+      *****************************************************************
+      *  I/O PROCESS MODULE                                           *
+      *****************************************************************
+
+       COPY XCPL1660.
+       COPY CCPBCDSA.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQ9C18                     **
+      *****************************************************************
