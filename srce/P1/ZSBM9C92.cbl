@@ -0,0 +1,473 @@
+      *****************************************************************
+      **  MEMBER :  ZSBM9C92                                         **
+      **  REMARKS:  SCHEDULED BATCH JOB TO RESUBMIT THE CREDIT CARD  **
+      **            VALIDATION RETRY QUEUE (CRRQ) BUILT BY ZSBM9C91. **
+      **            EACH ENTRY'S RETRY COUNT IS INCREMENTED AND      **
+      **            COMPARED AGAINST THE CONTROL CARD'S MAX RETRY    **
+      **            LIMIT -- IF STILL WITHIN BUDGET THE ENTRY IS     **
+      **            CARRIED FORWARD TO THE NEXT-GENERATION QUEUE     **
+      **            (CRRN) FOR THE VALIDATION GATEWAY TO PICK UP     **
+      **            AGAIN, OTHERWISE IT IS DROPPED FROM THE QUEUE    **
+      **            AND WRITTEN TO THE AUDIT REPORT FOR MANUAL       **
+      **            HANDLING.                                        **
+      **                                                             **
+      **  DOMAIN :  AG                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51125**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBM9C92.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+S51125     COPY CCFHCRRQ.
+S51125     COPY CCFHCRRN.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+S51125     COPY CCFWCRRQ.
+S51125     COPY CCFWCRRN.
+      /
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM9C92'.
+
+       COPY SQLCA.
+
+       01  WS-CONTROL-CARD.
+           05  WS-CTL-MAX-RETRY-TEXT        PIC X(10).
+               88  WS-CTL-MAX-RETRY-TEXT-OK     VALUE 'MAX RETRY='.
+           05  WS-CTL-MAX-RETRY-CNT         PIC 9(02).
+
+       01  WS-HEADING-LINE.
+           05  FILLER     VALUE SPACES      PIC X(15).
+           05  FILLER                       PIC X(45)
+                   VALUE 'CREDIT CARD VALIDATION RETRY QUEUE RESUBMIT'.
+
+       01  WS-ESCL-PRINT-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(14)
+                          VALUE 'ESCALATED ID:'.
+           05  WS-PRT-APP-FORM-ID           PIC X(15).
+           05  FILLER     VALUE SPACES      PIC X(02).
+           05  FILLER                       PIC X(15)
+                          VALUE 'OLD CARD NUM:'.
+           05  WS-PRT-OLD-CARD-NUM          PIC X(16).
+           05  FILLER     VALUE SPACES      PIC X(02).
+           05  FILLER                       PIC X(11)
+                          VALUE 'RETRY CNT:'.
+           05  WS-PRT-RETRY-CNT             PIC ZZ9.
+
+       01  WS-RECS-READ-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(35)
+           VALUE 'TOTAL RETRY QUEUE RECORDS READ:   '.
+           05  WS-CRRQ-REC-CTR              PIC 9(6)  VALUE ZERO.
+
+       01  WS-RECS-CARRIED-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(35)
+           VALUE 'TOTAL RECORDS CARRIED FORWARD:    '.
+           05  WS-CRRN-REC-CTR              PIC 9(6)  VALUE ZERO.
+
+       01  WS-RECS-ESCL-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(35)
+           VALUE 'TOTAL RECORDS ESCALATED:          '.
+           05  WS-ESCL-REC-CTR              PIC 9(6)  VALUE ZERO.
+
+       01  WS-EOJ-LINE.
+           05  FILLER     VALUE SPACES      PIC X(45).
+           05  FILLER                       PIC X(21)
+                   VALUE '*** END OF REPORT ***'.
+
+      /
+       COPY XCWL0035.
+
+       COPY CCWL0010.
+       COPY CCWL0950.
+      /
+S51125 COPY CCWWCRRQ.
+S51125 COPY CCWWCRRN.
+      /
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY XCWL0040.
+      /
+       COPY XCWWWKDT.
+      /
+       COPY CCWWCCC.
+      /
+      *****************************************************************
+      *     CALLED MODULES                                            *
+      *****************************************************************
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *----------------
+       0000-MAINLINE.
+      *----------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  1000-PROCESS-CRRQ
+               THRU 1000-PROCESS-CRRQ-X
+               UNTIL WCRRQ-SEQ-IO-EOF.
+
+           PERFORM  9000-PRINT-STATS
+               THRU 9000-PRINT-STATS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           PERFORM  CRRQ-1000-OPEN-INPUT
+               THRU CRRQ-1000-OPEN-INPUT-X.
+
+           PERFORM  CRRN-3000-OPEN-OUTPUT
+               THRU CRRN-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZEROS               TO WS-CRRQ-REC-CTR.
+           MOVE ZEROS               TO WS-CRRN-REC-CTR.
+           MOVE ZEROS               TO WS-ESCL-REC-CTR.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE 'ZSBM9C92'          TO WGLOB-USER-ID.
+           MOVE 'INGENIUM'          TO L0040-SYSTEM-ID.
+           MOVE L0950-COMPANY-NAME  TO L0040-COMPANY-NAME.
+           MOVE ZERO                TO L0040-ERROR-CNT.
+           MOVE SPACES              TO L0040-PROGRAM-DESC.
+           MOVE SPACES              TO L0040-HDG-LINE-3.
+           MOVE WS-HEADING-LINE     TO L0040-HDG-LINE-3.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO   TO WS-CONTROL-CARD
+           END-IF.
+
+      * DEFAULT THE RETRY LIMIT WHEN THE CONTROL CARD DOES NOT
+      * SUPPLY ONE, SO THE JOB IS SAFE TO RUN WITHOUT A CARD.
+           IF  WS-CTL-MAX-RETRY-CNT = ZERO
+               MOVE 3                   TO WS-CTL-MAX-RETRY-CNT
+           END-IF.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+
+      /
+      *------------------
+       1000-PROCESS-CRRQ.
+      *------------------
+
+           PERFORM  CRRQ-1000-READ
+               THRU CRRQ-1000-READ-X.
+
+           IF  WCRRQ-SEQ-IO-EOF
+               GO TO 1000-PROCESS-CRRQ-X
+           END-IF.
+
+           IF NOT WCRRQ-SEQ-IO-OK
+      * MSG:'INVALID READ FOR FILE @1 STATUS = @2'
+               MOVE 'ZS9C920001'            TO WGLOB-MSG-REF-INFO
+               MOVE 'CRRQ'                  TO WGLOB-MSG-PARM (1)
+               MOVE WCRRQ-SEQ-IO-STATUS     TO WGLOB-MSG-PARM (2)
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 1000-PROCESS-CRRQ-X
+           END-IF.
+
+           ADD 1                         TO WS-CRRQ-REC-CTR.
+           ADD 1                         TO RCRRQ-RETRY-CNT.
+
+           IF  RCRRQ-RETRY-CNT > WS-CTL-MAX-RETRY-CNT
+               PERFORM  1200-ESCALATE
+                   THRU 1200-ESCALATE-X
+           ELSE
+               PERFORM  1100-CARRY-FORWARD
+                   THRU 1100-CARRY-FORWARD-X
+           END-IF.
+
+       1000-PROCESS-CRRQ-X.
+           EXIT.
+
+      /
+      *---------------------
+       1100-CARRY-FORWARD.
+      *---------------------
+
+      * STILL WITHIN THE RETRY BUDGET -- CARRY THE ENTRY FORWARD SO
+      * THE VALIDATION GATEWAY CAN BE RESUBMITTED AGAIN NEXT RUN.
+           INITIALIZE RCRRN-SEQ-REC-INFO.
+           MOVE RCRRQ-APP-FORM-ID        TO RCRRN-APP-FORM-ID.
+           MOVE RCRRQ-OLD-CARD-NUM       TO RCRRN-OLD-CARD-NUM.
+           MOVE RCRRQ-OLD-CARD-CO-CD     TO RCRRN-OLD-CARD-CO-CD.
+           MOVE RCRRQ-VALID-RSLT-CD      TO RCRRN-VALID-RSLT-CD.
+           MOVE RCRRQ-QUEUE-CREAT-DT     TO RCRRN-QUEUE-CREAT-DT.
+           MOVE RCRRQ-RETRY-CNT          TO RCRRN-RETRY-CNT.
+           SET  RCRRN-STAT-PENDING       TO TRUE.
+
+           PERFORM  CRRN-1000-WRITE
+               THRU CRRN-1000-WRITE-X.
+
+           ADD 1                         TO WS-CRRN-REC-CTR.
+
+       1100-CARRY-FORWARD-X.
+           EXIT.
+
+      /
+      *---------------
+       1200-ESCALATE.
+      *---------------
+
+      * RETRY BUDGET IS EXHAUSTED -- DROP THE ENTRY FROM THE QUEUE
+      * AND REPORT IT SO IT CAN BE WORKED MANUALLY.
+           SET  RCRRQ-STAT-ESCALATED     TO TRUE.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           MOVE RCRRQ-APP-FORM-ID        TO WS-PRT-APP-FORM-ID.
+           MOVE RCRRQ-OLD-CARD-NUM       TO WS-PRT-OLD-CARD-NUM.
+           MOVE RCRRQ-RETRY-CNT          TO WS-PRT-RETRY-CNT.
+           MOVE WS-ESCL-PRINT-LINE       TO L0040-INPUT-LINE.
+
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           ADD 1                         TO WS-ESCL-REC-CTR.
+
+       1200-ESCALATE-X.
+           EXIT.
+
+      /
+      *------------------
+       9000-PRINT-STATS.
+      *------------------
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           MOVE WS-RECS-READ-LINE        TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           MOVE WS-RECS-CARRIED-LINE     TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           MOVE WS-RECS-ESCL-LINE        TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           MOVE WS-EOJ-LINE              TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9000-PRINT-STATS-X.
+           EXIT.
+
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  CRRQ-4000-CLOSE
+               THRU CRRQ-4000-CLOSE-X.
+
+           PERFORM  CRRN-4000-CLOSE
+               THRU CRRN-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+
+      /
+       COPY XCPL0035.
+
+       COPY CCPL0010.
+       COPY CCPS0010.
+       COPY CCPL0950.
+       COPY CCPS0950.
+       COPY CCPPCCC.
+      /
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      /
+       COPY XCPL0040.
+      /
+       COPY XCPL0260.
+      /
+S51125 COPY XCPL0030.
+      /
+S51125*-------------------------
+S51125 CRRQ-1000-OPEN-INPUT.
+S51125*-------------------------
+S51125
+S51125     MOVE ZERO                    TO WCRRQ-SEQ-FILE-STATUS.
+S51125     OPEN INPUT CRRQ-QUEUE-FILE.
+S51125     IF NOT WCRRQ-SEQ-IO-OK
+S51125         MOVE WCRRQ-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51125         MOVE WCRRQ-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51125         MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51125         PERFORM  0030-3000-QSAM-ERROR
+S51125             THRU 0030-3000-QSAM-ERROR-X
+S51125     END-IF.
+S51125
+S51125 CRRQ-1000-OPEN-INPUT-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRQ-1000-READ.
+S51125*-------------------------
+S51125
+S51125     READ CRRQ-QUEUE-FILE
+S51125         AT END
+S51125             MOVE '10'                TO WCRRQ-SEQ-FILE-STATUS
+S51125             GO TO CRRQ-1000-READ-X
+S51125     END-READ.
+S51125
+S51125 CRRQ-1000-READ-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRQ-4000-CLOSE.
+S51125*-------------------------
+S51125
+S51125     CLOSE CRRQ-QUEUE-FILE.
+S51125
+S51125 CRRQ-4000-CLOSE-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRN-3000-OPEN-OUTPUT.
+S51125*-------------------------
+S51125
+S51125     MOVE ZERO                    TO WCRRN-SEQ-FILE-STATUS.
+S51125     OPEN OUTPUT CRRN-QUEUE-FILE.
+S51125     IF NOT WCRRN-SEQ-IO-OK
+S51125         MOVE WCRRN-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51125         MOVE WCRRN-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51125         MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51125         PERFORM  0030-3000-QSAM-ERROR
+S51125             THRU 0030-3000-QSAM-ERROR-X
+S51125     END-IF.
+S51125
+S51125 CRRN-3000-OPEN-OUTPUT-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRN-1000-WRITE.
+S51125*-------------------------
+S51125
+S51125     MOVE ZERO                    TO WCRRN-SEQ-FILE-STATUS.
+S51125     WRITE RCRRN-SEQ-REC-INFO.
+S51125     IF NOT WCRRN-SEQ-IO-OK
+S51125         MOVE WCRRN-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51125         MOVE WCRRN-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51125         MOVE 'WT'                    TO WGLOB-IO-COMMAND
+S51125         PERFORM  0030-3000-QSAM-ERROR
+S51125             THRU 0030-3000-QSAM-ERROR-X
+S51125     END-IF.
+S51125
+S51125 CRRN-1000-WRITE-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRN-4000-CLOSE.
+S51125*-------------------------
+S51125
+S51125     CLOSE CRRN-QUEUE-FILE.
+S51125
+S51125 CRRN-4000-CLOSE-X.
+S51125     EXIT.
+      /
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM9C92                     **
+      *****************************************************************
