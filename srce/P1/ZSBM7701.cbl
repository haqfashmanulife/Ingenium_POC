@@ -78,6 +78,19 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
                VALUE 'TOTAL HI RECORDS CHANGED                '.
                10  WS-HI-RECS-CHANGED       PIC 9(6)  VALUE ZERO.
                10  FILLER                   PIC X(86) VALUE SPACE.
+S51127     05  WS-TOTAL-JRNL-DT-FLAG-LINE.
+S51127         10  FILLER                   PIC X(40)
+S51127         VALUE 'TOTAL MTD RECS FLAGGED - BAD JOURNAL DT '.
+S51127         10  WS-JRNL-DT-RECS-FLAGGED  PIC 9(6)  VALUE ZERO.
+S51127         10  FILLER                   PIC X(86) VALUE SPACE.
+S51127     05  WS-JRNL-DT-FLAG-LINE.
+S51127         10  FILLER                   PIC X(28)
+S51127         VALUE 'FLAGGED - MTD RECORD POLICY '.
+S51127         10  WS-JRNL-FLAG-POL-ID      PIC X(10).
+S51127         10  FILLER                   PIC X(15)
+S51127         VALUE ' JOURNAL DT    '.
+S51127         10  WS-JRNL-FLAG-DT          PIC X(10).
+S51127         10  FILLER                   PIC X(65) VALUE SPACE.
            05  WS-CHANGED-MTD-LINE.
                10  FILLER                   PIC X(27)
                VALUE 'MTD RECORD CHANGED: POLICY '.
@@ -132,6 +145,9 @@ P02229 COPY XCWL0035.
       /
        COPY CCFRATRN.
       /
+S51127 COPY CCFWMAST.
+S51127 COPY CCFRMAST.
+      /
        COPY XCSWOCF.
        COPY XCSROCF.
       /
@@ -166,6 +182,24 @@ P02229 COPY XCWL0035.
            PERFORM  CCC-1000-PRCES-CO-CTL-CARD
                THRU CCC-1000-PRCES-CO-CTL-CARD-X.
 
+      *    GET THE CURRENT CYCLE'S PROCESSING DATE SO THE JOURNAL
+      *    DATE EDIT HAS A WINDOW TO VALIDATE AGAINST
+S51127     PERFORM  MAST-1000-READ
+S51127         THRU MAST-1000-READ-X.
+
+S51127     IF  WMAST-IO-OK
+S51127         MOVE RMAST-APPL-CTL-PRCES-DT TO WGLOB-PROCESS-DATE
+S51127     ELSE
+S51127         MOVE WMAST-KEY               TO WGLOB-MSG-PARM (1)
+S51127         MOVE 'ZS77010001'            TO WGLOB-MSG-REF-INFO
+
+S51127         PERFORM  0260-1000-GENERATE-MESSAGE
+S51127             THRU 0260-1000-GENERATE-MESSAGE-X
+
+S51127         PERFORM  0030-5000-LOGIC-ERROR
+S51127             THRU 0030-5000-LOGIC-ERROR-X
+S51127     END-IF.
+
            PERFORM  0950-0000-INIT-PARM-INFO
                THRU 0950-0000-INIT-PARM-INFO-X.
            PERFORM  0950-1000-GET-COMPANY-NAME
@@ -282,11 +316,14 @@ P02229         THRU 0035-1000-COMMIT-X.
                WHEN OTHER
                    MOVE RATRN-REC-INFO  TO  RNEWM-SEQ-REC-INFO
 
-      * DISPLAY THE POLICY ID IF THE JOURNAL DATE IS ZERO
-                   IF  WAT77-JRNL-DT = WWKDT-ZERO-DT
-                       DISPLAY
-               '*** BLANK JOURNAL DATE FOUND FOR POLICY ' WAT77-POL-ID
-                   END-IF
+      *            FLAG THE POLICY IF THE JOURNAL DATE IS OUTSIDE THE
+      *            EXPECTED PROCESSING WINDOW FOR THE CURRENT CYCLE,
+      *            SO IT IS CAUGHT HERE RATHER THAN YEARS LATER
+S51127            IF  WAT77-JRNL-DT = WWKDT-ZERO-DT
+S51127            OR  WAT77-JRNL-DT > WGLOB-PROCESS-DATE
+S51127                PERFORM  4100-FLAG-JRNL-DT
+S51127                    THRU 4100-FLAG-JRNL-DT-X
+S51127            END-IF
 
            END-EVALUATE.
 
@@ -298,6 +335,26 @@ P02229         THRU 0035-1000-COMMIT-X.
        4000-WRITE-NEW-MTD-FILE-X.
            EXIT.
       /
+S51127*------------------
+S51127 4100-FLAG-JRNL-DT.
+S51127*------------------
+
+S51127     ADD 1                        TO WS-JRNL-DT-RECS-FLAGGED.
+
+S51127     MOVE SPACES                  TO L0040-INPUT-LINE.
+S51127     PERFORM  0040-3000-WRITE-OTHER
+S51127         THRU 0040-3000-WRITE-OTHER-X.
+
+S51127     MOVE WAT77-POL-ID            TO WS-JRNL-FLAG-POL-ID.
+S51127     MOVE WAT77-JRNL-DT           TO WS-JRNL-FLAG-DT.
+S51127     MOVE SPACES                  TO L0040-INPUT-LINE.
+S51127     MOVE WS-JRNL-DT-FLAG-LINE    TO L0040-INPUT-LINE.
+S51127     PERFORM  0040-3000-WRITE-OTHER
+S51127         THRU 0040-3000-WRITE-OTHER-X.
+
+S51127 4100-FLAG-JRNL-DT-X.
+S51127     EXIT.
+      /
       *------------------------
        5000-UPDATE-MTD-HI-RECS.
       *------------------------
@@ -451,6 +508,15 @@ P00005*    MOVE 'A'                   TO WHI-ENDBR-POL-HIST-TYP-CD.
            PERFORM  0040-3000-WRITE-OTHER
                THRU 0040-3000-WRITE-OTHER-X.
 
+S51127     MOVE SPACES                  TO L0040-INPUT-LINE.
+S51127     MOVE WS-TOTAL-JRNL-DT-FLAG-LINE TO L0040-INPUT-LINE.
+S51127     PERFORM  0040-3000-WRITE-OTHER
+S51127         THRU 0040-3000-WRITE-OTHER-X.
+
+S51127     MOVE SPACES                  TO L0040-INPUT-LINE.
+S51127     PERFORM  0040-3000-WRITE-OTHER
+S51127         THRU 0040-3000-WRITE-OTHER-X.
+
        8000-PRINT-STATS-X.
            EXIT.
       /
@@ -481,6 +547,8 @@ P02229 COPY XCPL0035.
        COPY CCPL0950.
        COPY CCPS0950.
       /
+S51127 COPY CCPNMAST.
+      /
        COPY CCPUHI.
       /
        COPY CCPLMNTH.
