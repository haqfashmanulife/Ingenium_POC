@@ -0,0 +1,873 @@
+      *****************************************************************
+      **  MEMBER : ZSBM9C93                                          **
+      **  REMARKS: DAILY CREDIT CARD VALIDATION FAILURE DASHBOARD.   **
+      **           SUMMARIZES VALIDATION FAILURES FROM THE SAME CVHF/**
+      **           CXJF VALIDATION REQUEST HISTORY READ BY ZSBM9C91, **
+      **           BY DECLINE REASON AND BY PROCESSING BRANCH/AGENT, **
+      **           SO A GATEWAY PROBLEM OR A HIGH-DECLINE BRANCH CAN **
+      **           BE SPOTTED WITHOUT QUERYING THE HISTORY DIRECTLY. **
+      **           INQUIRY ONLY - DOES NOT UPDATE CVHF, CXJF, OR ANY **
+      **           OF THE TABLES ZSBM9C91/ZSBM9C92 MAINTAIN.         **
+      **                                                             **
+      **  DOMAIN :  AG                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51136**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBM9C93.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM9C93'.
+
+       COPY SQLCA.
+
+       01  WS-CVHF-WORK-AREA.
+           05  WS-APP-FORM-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-APP-FORM-ID         PIC X(15).
+               10  FILLER                      PIC X(01).
+           05  WS-CARD-SERL-NUM-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-CARD-SERL-NUM-ID    PIC X(04).
+               10  FILLER                      PIC X(01).
+           05  WS-OLD-CARD-NUM.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-OLD-CARD-NUM        PIC X(16).
+               10  FILLER                      PIC X(01).
+           05  WS-OLD-XPRY-DT.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-OLD-XPRY-DT         PIC X(04).
+               10  FILLER                      PIC X(01).
+           05  WS-CARD-CO-NM.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-CARD-CO-NM          PIC X(10).
+               10  FILLER                      PIC X(01).
+           05  WS-OLD-CARD-CO-CD.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-OLD-CARD-CO-CD      PIC X(07).
+               10  FILLER                      PIC X(01).
+           05  WS-VALID-RSLT.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-VALID-RSLT          PIC X(01).
+               10  FILLER                      PIC X(01).
+           05  WS-NEW-CARD-NUM.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-NEW-CARD-NUM        PIC X(16).
+               10  FILLER                      PIC X(01).
+           05  WS-NEW-XPRY-DT.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-NEW-XPRY-DT         PIC X(04).
+               10  FILLER                      PIC X(01).
+           05  WS-VALID-CARD-CO-CD.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-VAL-CARD-CO-CD      PIC X(07).
+               10  FILLER                      PIC X(01).
+           05  WS-VALID-PRCES-DT.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-VAL-PRCES-DT        PIC X(10).
+               10  FILLER                      PIC X(01).
+           05  WS-MER-VALU.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-MER-VALU            PIC X(50).
+               10  FILLER                      PIC X(01).
+           05  WS-PRCES-NUM.
+               10  FILLER                      PIC X(01).
+               10  WS-CVHF-PRCES-NUM           PIC X(07).
+               10  FILLER                      PIC X(01).
+
+       01  WS-CXJF-WORK-AREA.
+           05  WS-SHOP-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-SHOP-ID             PIC X(13).
+               10  FILLER                      PIC X(01).
+           05  WS-LINE-NUM.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-LINE-NUM            PIC X(07).
+               10  FILLER                      PIC X(01).
+           05  WS-ORDER-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-ORDER-ID            PIC X(27).
+               10  FILLER                      PIC X(01).
+           05  WS-AMT.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-AMT                 PIC X(17).
+               10  FILLER                      PIC X(01).
+           05  WS-TAX.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-TAX                 PIC X(17).
+               10  FILLER                      PIC X(01).
+           05  WS-MEM-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-MEM-ID              PIC X(15).
+               10  FILLER                      PIC X(01).
+           05  WS-SEQ-NUM.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-SEQ-NUM             PIC X(07).
+               10  FILLER                      PIC X(01).
+           05  WS-CARD-NUM.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-CARD-NUM            PIC X(16).
+               10  FILLER                      PIC X(01).
+           05  WS-XPRY-DT.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-XPRY-DT             PIC X(04).
+               10  FILLER                      PIC X(01).
+           05  WS-ERR-CD.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-ERR-CD              PIC X(03).
+               10  FILLER                      PIC X(01).
+           05  WS-ERR-DETAIL-CD.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-ERR-DETAIL-CD       PIC X(09).
+               10  FILLER                      PIC X(01).
+           05  WS-INT-BRAND.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-INT-BRAND           PIC X(50).
+               10  FILLER                      PIC X(01).
+           05  WS-DOM-ISS-FLAG.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-DOM-ISS-FLAG        PIC X(01).
+               10  FILLER                      PIC X(01).
+           05  WS-ISSUE-CO-CD.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-ISSUE-CO-CD         PIC X(07).
+               10  FILLER                      PIC X(01).
+           05  WS-ISSUE-CO-NM.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-ISSUE-CO-NM         PIC X(50).
+               10  FILLER                      PIC X(01).
+           05  WS-DEB-PRE-FLAG.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-DEB-PRE-FLAG        PIC X(01).
+               10  FILLER                      PIC X(01).
+           05  WS-DEB-PRE-CARD-ISS-NM.
+               10  FILLER                      PIC X(01).
+               10  WS-CXJF-DEB-PRE-ISS-NM      PIC X(10).
+               10  FILLER                      PIC X(01).
+
+       01  WS-COMMA-QUOTE                      PIC X(02) VALUE '",'.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-CVHF-RECORDS         PIC S9(07) COMP-3 VALUE +0.
+           05  WS-CVHF-FAIL-RECORDS    PIC S9(07) COMP-3 VALUE +0.
+           05  WS-CXJF-RECORDS         PIC S9(07) COMP-3 VALUE +0.
+           05  WS-CXJF-FAIL-RECORDS    PIC S9(07) COMP-3 VALUE +0.
+           05  WS-POL-NOTFND-RECORDS   PIC S9(07) COMP-3 VALUE +0.
+
+      *
+      *  DECLINE-REASON AND BRANCH/AGENT TALLY TABLES.  ENTRIES ARE
+      *  FOUND-OR-ADDED LINEARLY - NEITHER TABLE IS LARGE ENOUGH, NOR
+      *  KEPT IN KEY ORDER, TO WARRANT A SEARCH ALL.
+      *
+       01  WS-CVHF-REASON-TBL.
+           05  WS-CVHF-REASON-ENTRY   OCCURS 20 TIMES.
+               10  WS-CVHF-REASON-CD      PIC X(01) VALUE SPACES.
+               10  WS-CVHF-REASON-CNT     PIC S9(07) COMP-3 VALUE +0.
+
+       01  WS-CXJF-REASON-TBL.
+           05  WS-CXJF-REASON-ENTRY   OCCURS 20 TIMES.
+               10  WS-CXJF-REASON-CD      PIC X(03) VALUE SPACES.
+               10  WS-CXJF-REASON-CNT     PIC S9(07) COMP-3 VALUE +0.
+
+       01  WS-BRANCH-TBL.
+           05  WS-BRANCH-ENTRY        OCCURS 100 TIMES.
+               10  WS-BRANCH-BR-ID         PIC X(05) VALUE SPACES.
+               10  WS-BRANCH-AGT-ID        PIC X(06) VALUE SPACES.
+               10  WS-BRANCH-CNT           PIC S9(07) COMP-3 VALUE +0.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-CVHF-REASON-TBL-CNT      PIC S9(04) COMP VALUE +0.
+           05  WS-CXJF-REASON-TBL-CNT      PIC S9(04) COMP VALUE +0.
+           05  WS-BRANCH-TBL-CNT           PIC S9(04) COMP VALUE +0.
+           05  WS-TBL-SUB                  PIC S9(04) COMP VALUE +0.
+           05  WS-LOOKUP-APP-FORM-ID       PIC X(15) VALUE SPACES.
+           05  WS-TBL-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-TBL-FOUND                       VALUE 'Y'.
+               88  WS-TBL-NOT-FOUND                   VALUE 'N'.
+
+       01  WS-DASH-DETAIL-LINE.
+           05  WS-DTL-TEXT-1               PIC X(15) VALUE SPACES.
+           05  WS-DTL-VALUE-1              PIC X(10) VALUE SPACES.
+           05  WS-DTL-TEXT-2               PIC X(15) VALUE SPACES.
+           05  WS-DTL-VALUE-2              PIC X(10) VALUE SPACES.
+           05  WS-DTL-TEXT-3               PIC X(10) VALUE SPACES.
+           05  WS-DTL-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+
+      *
+       COPY XCWWWKDT.
+
+       COPY XCWWTIME.
+
+       COPY XCWLDTLK.
+
+       COPY XCWTFCMD.
+
+       COPY CCWWCCC.
+
+       COPY CCWWINDX.
+
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+       COPY XCSRBCF.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY BCF
+                               ==':ID:'==  BY =='BCF'==.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY CVHF
+                               ==':ID:'==  BY =='CVHF'==.
+       COPY ZCSRCVHF.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY CXJF
+                               ==':ID:'==  BY =='CXJF'==.
+       COPY ZCSRCXJF.
+
+       COPY CCFRMAST.
+       COPY CCFWMAST.
+
+       COPY CCFWPOLF.
+
+       COPY CCFWPOL.
+       COPY CCFRPOL.
+
+      *****************************************************************
+      *  CALL MODULE PARAMETER INFORMATION                            *
+      *****************************************************************
+
+       COPY XCWL0040.
+
+       COPY CCWL0950.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-PROCESS-CVHF
+               THRU 3000-PROCESS-CVHF-X
+               UNTIL WCVHF-SEQ-IO-EOF.
+
+           PERFORM  4000-PROCESS-CXJF
+               THRU 4000-PROCESS-CXJF-X
+               UNTIL WCXJF-SEQ-IO-EOF.
+
+           PERFORM  9000-PRINT-DASHBOARD
+               THRU 9000-PRINT-DASHBOARD-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           PERFORM  CVHF-1000-OPEN-INPUT
+               THRU CVHF-1000-OPEN-INPUT-X.
+
+           PERFORM  CXJF-1000-OPEN-INPUT
+               THRU CXJF-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+
+           MOVE SPACES                      TO WGLOB-COMPANY-CODE.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+      * GET SYSTEM ID
+           MOVE 'CS00000056'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           MOVE WGLOB-COMPANY-CODE          TO WMAST-CO-ID.
+
+           PERFORM  MAST-1000-READ
+               THRU MAST-1000-READ-X.
+
+           IF  WMAST-IO-OK
+               MOVE RMAST-APPL-CTL-PRCES-DT TO WGLOB-PROCESS-DATE
+           ELSE
+      *MSG: 'MASTER CONTROL RECORD (@1) NOT FOUND'
+               MOVE WMAST-KEY               TO WGLOB-MSG-PARM (1)
+               MOVE 'ZS9C930001'            TO WGLOB-MSG-REF-INFO
+
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+
+               PERFORM  0030-5000-LOGIC-ERROR
+                   THRU 0030-5000-LOGIC-ERROR-X
+           END-IF.
+
+      * DISCARD THE HEADER RECORD ON THE EXCLUSION JUDGEMENT FILE
+           PERFORM  CXJF-1000-READ
+               THRU CXJF-1000-READ-X.
+
+           IF NOT WCXJF-SEQ-IO-OK
+      * MSG:'INVALID READ FOR FILE @1 STATUS = @2'
+               MOVE 'ZS9C930002'            TO WGLOB-MSG-REF-INFO
+               MOVE 'CXJF'                  TO WGLOB-MSG-PARM (1)
+               MOVE WCXJF-SEQ-IO-STATUS     TO WGLOB-MSG-PARM (2)
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           END-IF.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       3000-PROCESS-CVHF.
+      *---------------------
+
+           INITIALIZE WS-CVHF-WORK-AREA.
+
+           PERFORM  CVHF-1000-READ
+               THRU CVHF-1000-READ-X.
+
+           IF NOT WCVHF-SEQ-IO-OK
+      * MSG:'INVALID READ FOR FILE @1 STATUS = @2'
+               MOVE 'ZS9C930003'            TO WGLOB-MSG-REF-INFO
+               MOVE 'CVHF'                  TO WGLOB-MSG-PARM (1)
+               MOVE WCVHF-SEQ-IO-STATUS     TO WGLOB-MSG-PARM (2)
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-PROCESS-CVHF-X
+           END-IF.
+
+           ADD +1                           TO WS-CVHF-RECORDS.
+
+           UNSTRING RCVHF-SEQ-REC-INFO
+                    DELIMITED BY WS-COMMA-QUOTE
+               INTO WS-APP-FORM-ID
+                    WS-CARD-SERL-NUM-ID
+                    WS-OLD-CARD-NUM
+                    WS-OLD-XPRY-DT
+                    WS-CARD-CO-NM
+                    WS-OLD-CARD-CO-CD
+                    WS-VALID-RSLT
+                    WS-NEW-CARD-NUM
+                    WS-NEW-XPRY-DT
+                    WS-VALID-CARD-CO-CD
+                    WS-VALID-PRCES-DT
+                    WS-MER-VALU
+                    WS-PRCES-NUM
+           END-UNSTRING.
+
+           IF  WS-CVHF-VALID-RSLT NOT = '0'
+               ADD 1                        TO WS-CVHF-FAIL-RECORDS
+               PERFORM  3100-TALLY-CVHF-REASON
+                   THRU 3100-TALLY-CVHF-REASON-X
+               MOVE WS-CVHF-APP-FORM-ID     TO WS-LOOKUP-APP-FORM-ID
+               PERFORM  3900-TALLY-BRANCH
+                   THRU 3900-TALLY-BRANCH-X
+           END-IF.
+
+       3000-PROCESS-CVHF-X.
+           EXIT.
+      /
+      *-----------------------
+       3100-TALLY-CVHF-REASON.
+      *-----------------------
+
+           SET WS-TBL-NOT-FOUND            TO TRUE.
+           MOVE 1                          TO WS-TBL-SUB.
+
+           PERFORM  3110-SEARCH-CVHF-REASON
+               THRU 3110-SEARCH-CVHF-REASON-X
+               UNTIL WS-TBL-SUB > WS-CVHF-REASON-TBL-CNT
+                  OR WS-TBL-FOUND.
+
+           IF  NOT WS-TBL-FOUND
+           AND WS-CVHF-REASON-TBL-CNT < 20
+               ADD 1                        TO WS-CVHF-REASON-TBL-CNT
+               MOVE WS-CVHF-REASON-TBL-CNT  TO WS-TBL-SUB
+               MOVE WS-CVHF-VALID-RSLT      TO
+                                    WS-CVHF-REASON-CD (WS-TBL-SUB)
+           END-IF.
+
+           IF  WS-TBL-SUB NOT > WS-CVHF-REASON-TBL-CNT
+               ADD 1                        TO
+                                    WS-CVHF-REASON-CNT (WS-TBL-SUB)
+           END-IF.
+
+       3100-TALLY-CVHF-REASON-X.
+           EXIT.
+      /
+      *------------------------
+       3110-SEARCH-CVHF-REASON.
+      *------------------------
+
+           IF  WS-CVHF-REASON-CD (WS-TBL-SUB) = WS-CVHF-VALID-RSLT
+               SET WS-TBL-FOUND             TO TRUE
+           ELSE
+               ADD 1                        TO WS-TBL-SUB
+           END-IF.
+
+       3110-SEARCH-CVHF-REASON-X.
+           EXIT.
+      /
+      *----------------
+       3900-TALLY-BRANCH.
+      *----------------
+
+      *
+      *  RESOLVES THE APPLICATION FORM ID TO A POLICY THE SAME WAY
+      *  ZSBM9C91 DOES (VIA THE POLF ALTERNATE-KEY LOOKUP), THEN
+      *  TALLIES THE FAILURE AGAINST THAT POLICY'S SERVICING BRANCH
+      *  AND AGENT.
+      *
+           MOVE WS-LOOKUP-APP-FORM-ID       TO WPOLF-POL-APP-FORM-ID.
+
+           PERFORM  POLF-1000-READ
+               THRU POLF-1000-READ-X.
+
+           IF NOT WPOLF-IO-OK
+               ADD 1                        TO WS-POL-NOTFND-RECORDS
+           ELSE
+               PERFORM  3950-FIND-OR-ADD-BRANCH
+                   THRU 3950-FIND-OR-ADD-BRANCH-X
+           END-IF.
+
+       3900-TALLY-BRANCH-X.
+           EXIT.
+      /
+      *-------------------------
+       3950-FIND-OR-ADD-BRANCH.
+      *-------------------------
+
+           SET WS-TBL-NOT-FOUND            TO TRUE.
+           MOVE 1                          TO WS-TBL-SUB.
+
+           PERFORM  3960-SEARCH-BRANCH-ENTRY
+               THRU 3960-SEARCH-BRANCH-ENTRY-X
+               UNTIL WS-TBL-SUB > WS-BRANCH-TBL-CNT
+                  OR WS-TBL-FOUND.
+
+           IF  NOT WS-TBL-FOUND
+           AND WS-BRANCH-TBL-CNT < 100
+               ADD 1                        TO WS-BRANCH-TBL-CNT
+               MOVE WS-BRANCH-TBL-CNT       TO WS-TBL-SUB
+               MOVE RPOL-SERV-BR-ID         TO
+                                    WS-BRANCH-BR-ID (WS-TBL-SUB)
+               MOVE RPOL-SERV-AGT-ID        TO
+                                    WS-BRANCH-AGT-ID (WS-TBL-SUB)
+           END-IF.
+
+           IF  WS-TBL-SUB NOT > WS-BRANCH-TBL-CNT
+               ADD 1                        TO
+                                    WS-BRANCH-CNT (WS-TBL-SUB)
+           END-IF.
+
+       3950-FIND-OR-ADD-BRANCH-X.
+           EXIT.
+      /
+      *-------------------------
+       3960-SEARCH-BRANCH-ENTRY.
+      *-------------------------
+
+           IF  WS-BRANCH-BR-ID  (WS-TBL-SUB) = RPOL-SERV-BR-ID
+           AND WS-BRANCH-AGT-ID (WS-TBL-SUB) = RPOL-SERV-AGT-ID
+               SET WS-TBL-FOUND             TO TRUE
+           ELSE
+               ADD 1                        TO WS-TBL-SUB
+           END-IF.
+
+       3960-SEARCH-BRANCH-ENTRY-X.
+           EXIT.
+      /
+      *---------------------
+       4000-PROCESS-CXJF.
+      *---------------------
+
+           INITIALIZE WS-CXJF-WORK-AREA.
+
+           PERFORM  CXJF-1000-READ
+               THRU CXJF-1000-READ-X.
+
+           IF NOT WCXJF-SEQ-IO-OK
+      * MSG:'INVALID READ FOR FILE @1 STATUS = @2'
+               MOVE 'ZS9C930004'            TO WGLOB-MSG-REF-INFO
+               MOVE 'CXJF'                  TO WGLOB-MSG-PARM (1)
+               MOVE WCXJF-SEQ-IO-STATUS     TO WGLOB-MSG-PARM (2)
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 4000-PROCESS-CXJF-X
+           END-IF.
+
+           ADD +1                           TO WS-CXJF-RECORDS.
+
+           UNSTRING RCXJF-SEQ-REC-INFO
+                    DELIMITED BY WS-COMMA-QUOTE
+               INTO WS-SHOP-ID
+                    WS-LINE-NUM
+                    WS-ORDER-ID
+                    WS-AMT
+                    WS-TAX
+                    WS-MEM-ID
+                    WS-SEQ-NUM
+                    WS-CARD-NUM
+                    WS-XPRY-DT
+                    WS-ERR-CD
+                    WS-ERR-DETAIL-CD
+                    WS-INT-BRAND
+                    WS-DOM-ISS-FLAG
+                    WS-ISSUE-CO-CD
+                    WS-ISSUE-CO-NM
+                    WS-DEB-PRE-FLAG
+                    WS-DEB-PRE-CARD-ISS-NM
+           END-UNSTRING.
+
+           IF  WS-CXJF-ERR-CD NOT = SPACES
+               ADD 1                        TO WS-CXJF-FAIL-RECORDS
+               PERFORM  4100-TALLY-CXJF-REASON
+                   THRU 4100-TALLY-CXJF-REASON-X
+               MOVE WS-CXJF-MEM-ID          TO WS-LOOKUP-APP-FORM-ID
+               PERFORM  3900-TALLY-BRANCH
+                   THRU 3900-TALLY-BRANCH-X
+           END-IF.
+
+       4000-PROCESS-CXJF-X.
+           EXIT.
+      /
+      *-----------------------
+       4100-TALLY-CXJF-REASON.
+      *-----------------------
+
+           SET WS-TBL-NOT-FOUND            TO TRUE.
+           MOVE 1                          TO WS-TBL-SUB.
+
+           PERFORM  4110-SEARCH-CXJF-REASON
+               THRU 4110-SEARCH-CXJF-REASON-X
+               UNTIL WS-TBL-SUB > WS-CXJF-REASON-TBL-CNT
+                  OR WS-TBL-FOUND.
+
+           IF  NOT WS-TBL-FOUND
+           AND WS-CXJF-REASON-TBL-CNT < 20
+               ADD 1                        TO WS-CXJF-REASON-TBL-CNT
+               MOVE WS-CXJF-REASON-TBL-CNT  TO WS-TBL-SUB
+               MOVE WS-CXJF-ERR-CD          TO
+                                    WS-CXJF-REASON-CD (WS-TBL-SUB)
+           END-IF.
+
+           IF  WS-TBL-SUB NOT > WS-CXJF-REASON-TBL-CNT
+               ADD 1                        TO
+                                    WS-CXJF-REASON-CNT (WS-TBL-SUB)
+           END-IF.
+
+       4100-TALLY-CXJF-REASON-X.
+           EXIT.
+      /
+      *------------------------
+       4110-SEARCH-CXJF-REASON.
+      *------------------------
+
+           IF  WS-CXJF-REASON-CD (WS-TBL-SUB) = WS-CXJF-ERR-CD
+               SET WS-TBL-FOUND             TO TRUE
+           ELSE
+               ADD 1                        TO WS-TBL-SUB
+           END-IF.
+
+       4110-SEARCH-CXJF-REASON-X.
+           EXIT.
+      /
+      *----------------------
+       9000-PRINT-DASHBOARD.
+      *----------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF RECORDS READ FROM CVHF INPUT FILE...... @1'
+           MOVE 'ZS9C930005'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CVHF-RECORDS             TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF VALIDATION FAILURES IN CVHF FILE...... @1'
+           MOVE 'ZS9C930006'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CVHF-FAIL-RECORDS        TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF RECORDS READ FROM CXJF INPUT FILE...... @1'
+           MOVE 'ZS9C930007'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CXJF-RECORDS             TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF VALIDATION FAILURES IN CXJF FILE...... @1'
+           MOVE 'ZS9C930008'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CXJF-FAIL-RECORDS        TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF FAILURES WITH POLICY NOT FOUND...... @1'
+           MOVE 'ZS9C930009'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-POL-NOTFND-RECORDS       TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'VALIDATION FAILURES BY DECLINE REASON - CVHF'
+           MOVE 'ZS9C930010'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE 1                           TO WS-TBL-SUB.
+           PERFORM  9100-PRINT-CVHF-REASON
+               THRU 9100-PRINT-CVHF-REASON-X
+               UNTIL WS-TBL-SUB > WS-CVHF-REASON-TBL-CNT.
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'VALIDATION FAILURES BY DECLINE REASON - CXJF'
+           MOVE 'ZS9C930011'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE 1                           TO WS-TBL-SUB.
+           PERFORM  9200-PRINT-CXJF-REASON
+               THRU 9200-PRINT-CXJF-REASON-X
+               UNTIL WS-TBL-SUB > WS-CXJF-REASON-TBL-CNT.
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'VALIDATION FAILURES BY PROCESSING BRANCH/AGENT'
+           MOVE 'ZS9C930012'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE 1                           TO WS-TBL-SUB.
+           PERFORM  9300-PRINT-BRANCH
+               THRU 9300-PRINT-BRANCH-X
+               UNTIL WS-TBL-SUB > WS-BRANCH-TBL-CNT.
+
+       9000-PRINT-DASHBOARD-X.
+           EXIT.
+      /
+      *------------------------
+       9100-PRINT-CVHF-REASON.
+      *------------------------
+
+           MOVE SPACES                      TO WS-DASH-DETAIL-LINE.
+           MOVE 'REASON CODE:'              TO WS-DTL-TEXT-1.
+           MOVE WS-CVHF-REASON-CD (WS-TBL-SUB) TO WS-DTL-VALUE-1.
+           MOVE 'COUNT:'                    TO WS-DTL-TEXT-3.
+           MOVE WS-CVHF-REASON-CNT (WS-TBL-SUB) TO WS-DTL-COUNT.
+           MOVE WS-DASH-DETAIL-LINE         TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           ADD 1                            TO WS-TBL-SUB.
+
+       9100-PRINT-CVHF-REASON-X.
+           EXIT.
+      /
+      *------------------------
+       9200-PRINT-CXJF-REASON.
+      *------------------------
+
+           MOVE SPACES                      TO WS-DASH-DETAIL-LINE.
+           MOVE 'ERROR CODE:'               TO WS-DTL-TEXT-1.
+           MOVE WS-CXJF-REASON-CD (WS-TBL-SUB) TO WS-DTL-VALUE-1.
+           MOVE 'COUNT:'                    TO WS-DTL-TEXT-3.
+           MOVE WS-CXJF-REASON-CNT (WS-TBL-SUB) TO WS-DTL-COUNT.
+           MOVE WS-DASH-DETAIL-LINE         TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           ADD 1                            TO WS-TBL-SUB.
+
+       9200-PRINT-CXJF-REASON-X.
+           EXIT.
+      /
+      *----------------------
+       9300-PRINT-BRANCH.
+      *----------------------
+
+           MOVE SPACES                      TO WS-DASH-DETAIL-LINE.
+           MOVE 'BRANCH:'                   TO WS-DTL-TEXT-1.
+           MOVE WS-BRANCH-BR-ID (WS-TBL-SUB) TO WS-DTL-VALUE-1.
+           MOVE 'AGENT:'                    TO WS-DTL-TEXT-2.
+           MOVE WS-BRANCH-AGT-ID (WS-TBL-SUB) TO WS-DTL-VALUE-2.
+           MOVE 'COUNT:'                    TO WS-DTL-TEXT-3.
+           MOVE WS-BRANCH-CNT (WS-TBL-SUB)  TO WS-DTL-COUNT.
+           MOVE WS-DASH-DETAIL-LINE         TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           ADD 1                            TO WS-TBL-SUB.
+
+       9300-PRINT-BRANCH-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  CVHF-4000-CLOSE
+               THRU CVHF-4000-CLOSE-X.
+
+           PERFORM  CXJF-4000-CLOSE
+               THRU CXJF-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+
+       COPY CCPPCCC.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+
+       COPY XCPL0040.
+
+       COPY XCPL0260.
+
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      *  FILE I/O PROCESS MODULE                                      *
+      *****************************************************************
+
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+
+       COPY XCPLBCF.
+       COPY XCPNBCF.
+       COPY XCPOBCF.
+
+       COPY CCPNPOL.
+       COPY CCPNPOLF.
+       COPY CCPNMAST.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY CVHF
+                               ==':PGM:'== BY =='ZSRQCVHF'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY CVHF.
+       COPY XCSASEQ  REPLACING ==:ID:==  BY CVHF.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY CVHF.
+      /
+       COPY XCSLFILE REPLACING ==:ID:==  BY CXJF
+                               ==':PGM:'== BY =='ZSRQCXJF'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY CXJF.
+       COPY XCSASEQ  REPLACING ==:ID:==  BY CXJF.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY CXJF.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM9C93                     **
+      *****************************************************************
