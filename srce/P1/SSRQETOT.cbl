@@ -0,0 +1,234 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQETOT.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQETOT                                         **
+      **  REMARKS:  ONLINE CMBE (BAD COLLECTION METHOD) REMEDIATION  **
+      **            SUMMARY.  ZSBMETOT ROLLS UP ZSBMCMBE'S MONTH-    **
+      **            AVERSARY EXTRACT INTO A PER-POLICY OUTSTANDING   **
+      **            CMB TOTAL, COUNT OF AFFECTED COVERAGES AND LAST  **
+      **            CORRECTED DATE (ETOT-MASTR-FILE, SEE CCFHETOT).  **
+      **            THIS PROGRAM INQUIRES THAT MASTER BY POLICY, OR  **
+      **            BROWSES IT BY SERVICING BRANCH ONE POLICY PER    **
+      **            CALL, SO SERVICING STAFF CAN SEE REMEDIATION     **
+      **            STATUS DURING A CLIENT CALL INSTEAD OF WAITING   **
+      **            FOR THE NEXT CMBE BATCH CYCLE.  INQUIRY ONLY.    **
+      **                                                             **
+      **  DOMAIN :  CP                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51110**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHETOT.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY CCFWETOT.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQETOT'.
+
+       COPY SQLCA.
+
+       COPY CCWWETOT.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-FILE-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                   VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                 VALUE 'N'.
+           05  WS-BR-FOUND-SWITCH         PIC X(01)  VALUE 'N'.
+               88  WS-BR-FOUND                       VALUE 'Y'.
+               88  WS-BR-NOT-FOUND                   VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLETOT.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LETOT-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILE
+              THRU 0100-OPEN-FILE-X.
+
+           IF  LETOT-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE
+                  THRU 1000-INQUIRE-X
+           ELSE
+           IF  LETOT-FUNCTION-BROWSE-BR
+               PERFORM 2000-BROWSE-BR
+                  THRU 2000-BROWSE-BR-X
+           ELSE
+               SET LETOT-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILE
+              THRU 9999-CLOSE-FILE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *------------------
+       0100-OPEN-FILE.
+      *------------------
+
+           MOVE '00'                  TO WETOTM-SEQ-FILE-STATUS.
+           OPEN INPUT ETOT-MASTR-FILE.
+           IF  WETOTM-IO-OK
+               SET WS-FILE-IS-OPEN    TO TRUE
+           END-IF.
+
+       0100-OPEN-FILE-X.
+           EXIT.
+
+      *----------------
+       1000-INQUIRE.
+      *----------------
+
+           MOVE LETOT-POL-ID           TO WETOTM-POL-ID.
+
+           READ ETOT-MASTR-FILE
+               INVALID KEY
+                   MOVE '23'            TO WETOTM-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WETOTM-IO-OK
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LETOT-RETRN-OK            TO TRUE
+           ELSE
+           IF  WETOTM-IO-NOTFND
+               SET LETOT-RETRN-NOTFND        TO TRUE
+           ELSE
+               SET LETOT-RETRN-ERROR         TO TRUE
+           END-IF.
+
+       1000-INQUIRE-X.
+           EXIT.
+
+      *----------------------
+       1100-MOVE-REC-TO-PARM.
+      *----------------------
+
+           MOVE WETOTM-POL-ID          TO LETOT-POL-ID.
+           MOVE WETOTM-POL-TYP         TO LETOT-POL-TYP.
+           MOVE WETOTM-POL-STAT        TO LETOT-POL-STAT.
+           MOVE WETOTM-ISS-DT          TO LETOT-ISS-DT.
+           MOVE WETOTM-CEASE-DT        TO LETOT-CEASE-DT.
+           MOVE WETOTM-CMB-ERR-AMT     TO LETOT-CMB-ERR-AMT.
+           MOVE WETOTM-CMB-NEW-AMT     TO LETOT-CMB-NEW-AMT.
+           COMPUTE LETOT-CMB-OTSTD-AMT =
+                   WETOTM-CMB-NEW-AMT - WETOTM-CMB-ERR-AMT.
+           MOVE WETOTM-CVG-CNT         TO LETOT-CVG-CNT.
+           MOVE WETOTM-LAST-CORR-DT    TO LETOT-LAST-CORR-DT.
+           MOVE WETOTM-SERV-BR-ID      TO LETOT-SERV-BR-ID.
+
+       1100-MOVE-REC-TO-PARM-X.
+           EXIT.
+
+      *------------------
+       2000-BROWSE-BR.
+      *------------------
+
+      *
+      *  EACH CALL RETURNS THE NEXT POLICY FOR THE BRANCH THAT
+      *  SORTS AFTER LETOT-POL-ID, SO THE CALLER CAN PAGE THROUGH
+      *  A BRANCH'S POLICIES BY PASSING BACK THE LAST POLICY SEEN
+      *  (SPACES ON THE FIRST CALL FOR A BRANCH).
+      *
+           SET WS-BR-NOT-FOUND         TO TRUE.
+           MOVE LETOT-SERV-BR-ID       TO WETOTM-SERV-BR-ID.
+
+           START ETOT-MASTR-FILE
+               KEY IS NOT LESS THAN WETOTM-SERV-BR-ID
+               INVALID KEY
+                   MOVE '23'            TO WETOTM-SEQ-FILE-STATUS
+           END-START.
+
+           IF  WETOTM-IO-OK
+               PERFORM 2050-BR-FIND-NEXT
+                  THRU 2050-BR-FIND-NEXT-X
+                  UNTIL WS-BR-FOUND
+                     OR NOT WETOTM-IO-OK
+           END-IF.
+
+           IF  WS-BR-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LETOT-RETRN-OK            TO TRUE
+           ELSE
+               SET LETOT-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       2000-BROWSE-BR-X.
+           EXIT.
+
+      *------------------
+       2050-BR-FIND-NEXT.
+      *------------------
+
+           READ ETOT-MASTR-FILE NEXT RECORD
+               AT END
+                   MOVE '23'            TO WETOTM-SEQ-FILE-STATUS
+           END-READ.
+
+           IF NOT WETOTM-IO-OK
+               GO TO 2050-BR-FIND-NEXT-X
+           END-IF.
+
+           IF  WETOTM-SERV-BR-ID NOT = LETOT-SERV-BR-ID
+               MOVE '23'                TO WETOTM-SEQ-FILE-STATUS
+               GO TO 2050-BR-FIND-NEXT-X
+           END-IF.
+
+           IF  WETOTM-POL-ID > LETOT-POL-ID
+               SET WS-BR-FOUND          TO TRUE
+           END-IF.
+
+       2050-BR-FIND-NEXT-X.
+           EXIT.
+
+      *------------------
+       9999-CLOSE-FILE.
+      *------------------
+
+           IF  WS-FILE-IS-OPEN
+               CLOSE ETOT-MASTR-FILE
+               SET WS-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       9999-CLOSE-FILE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQETOT                     **
+      *****************************************************************
