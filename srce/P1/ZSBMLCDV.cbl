@@ -0,0 +1,385 @@
+      *****************************************************************
+      **  MEMBER : ZSBMLCDV                                          **
+      **  REMARKS: PRE-EXTRACT VALIDATION PASS FOR THE LCDM EXTRACT.  **
+      **           READS THE SAME LCDM INPUT ZSRQLCDM FEEDS TO THE    **
+      **           MAIN LCDM EXTRACT PROCESS AND CHECKS EACH RECORD   **
+      **           FOR A MISSING KEY OR AN OUT-OF-RANGE DISBURSEMENT  **
+      **           AMOUNT, PRINTING AN EXCEPTIONS REPORT OF WHAT IT   **
+      **           FINDS.  DOES NOT ALTER THE LCDM EXTRACT IN ANY WAY **
+      **           - A REJECTED RECORD IS REPORTED ONLY, NOT DROPPED, **
+      **           SO THIS RUNS AS A CHECK AHEAD OF THE MAIN EXTRACT  **
+      **           RATHER THAN AS A FILTER IN FRONT OF IT.            **
+      **                                                             **
+      **  DOMAIN :  PO                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51139**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMLCDV.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMLCDV'.
+
+       COPY SQLCA.
+
+       01  WS-LCDM-WORK-AREA.
+           05  WS-POL-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-LCDM-POL-ID              PIC X(10).
+               10  FILLER                      PIC X(01).
+           05  WS-CLI-ID.
+               10  FILLER                      PIC X(01).
+               10  WS-LCDM-CLI-ID              PIC X(10).
+               10  FILLER                      PIC X(01).
+           05  WS-DISB-AMT.
+               10  FILLER                      PIC X(01).
+               10  WS-LCDM-DISB-AMT            PIC X(13).
+               10  FILLER                      PIC X(01).
+           05  WS-DISB-DT.
+               10  FILLER                      PIC X(01).
+               10  WS-LCDM-DISB-DT             PIC X(10).
+               10  FILLER                      PIC X(01).
+
+       01  WS-COMMA-QUOTE                      PIC X(02) VALUE '",'.
+
+       01  WS-LCDM-NUM-AMT                     PIC S9(11)V99.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-LCDM-RECORDS         PIC S9(07) COMP-3 VALUE +0.
+           05  WS-MISSING-KEY-RECORDS  PIC S9(07) COMP-3 VALUE +0.
+           05  WS-BAD-AMOUNT-RECORDS   PIC S9(07) COMP-3 VALUE +0.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-AMOUNT-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-AMOUNT-IS-NUMERIC                VALUE 'Y'.
+               88  WS-AMOUNT-NOT-NUMERIC               VALUE 'N'.
+
+      *
+       COPY XCWWWKDT.
+
+       COPY XCWWTIME.
+
+       COPY XCWLDTLK.
+
+       COPY XCWTFCMD.
+
+       COPY CCWWCCC.
+
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY LCDM
+                               ==':ID:'==  BY =='LCDM'==.
+       COPY ZCSRLCDM.
+
+       COPY CCFRMAST.
+       COPY CCFWMAST.
+
+      *****************************************************************
+      *  CALL MODULE PARAMETER INFORMATION                            *
+      *****************************************************************
+
+       COPY XCWL0040.
+
+       COPY CCWL0950.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-PROCESS-LCDM
+               THRU 3000-PROCESS-LCDM-X
+               UNTIL WLCDM-SEQ-IO-EOF.
+
+           PERFORM  9000-PRINT-SUMMARY
+               THRU 9000-PRINT-SUMMARY-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  LCDM-1000-OPEN-INPUT
+               THRU LCDM-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+
+           MOVE SPACES                      TO WGLOB-COMPANY-CODE.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+      * GET SYSTEM ID
+           MOVE 'CS00000056'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           MOVE WGLOB-COMPANY-CODE          TO WMAST-CO-ID.
+
+           PERFORM  MAST-1000-READ
+               THRU MAST-1000-READ-X.
+
+           IF  WMAST-IO-OK
+               MOVE RMAST-APPL-CTL-PRCES-DT TO WGLOB-PROCESS-DATE
+           ELSE
+      *MSG: 'MASTER CONTROL RECORD (@1) NOT FOUND'
+               MOVE WMAST-KEY               TO WGLOB-MSG-PARM (1)
+               MOVE 'ZSLCDV0001'            TO WGLOB-MSG-REF-INFO
+
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+
+               PERFORM  0030-5000-LOGIC-ERROR
+                   THRU 0030-5000-LOGIC-ERROR-X
+           END-IF.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       3000-PROCESS-LCDM.
+      *---------------------
+
+           INITIALIZE WS-LCDM-WORK-AREA.
+
+           PERFORM  LCDM-1000-READ
+               THRU LCDM-1000-READ-X.
+
+           IF NOT WLCDM-SEQ-IO-OK
+      * MSG:'INVALID READ FOR FILE @1 STATUS = @2'
+               MOVE 'ZSLCDV0002'            TO WGLOB-MSG-REF-INFO
+               MOVE 'LCDM'                  TO WGLOB-MSG-PARM (1)
+               MOVE WLCDM-SEQ-IO-STATUS     TO WGLOB-MSG-PARM (2)
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 3000-PROCESS-LCDM-X
+           END-IF.
+
+           ADD +1                           TO WS-LCDM-RECORDS.
+
+           UNSTRING RLCDM-SEQ-REC-INFO
+                    DELIMITED BY WS-COMMA-QUOTE
+               INTO WS-POL-ID
+                    WS-CLI-ID
+                    WS-DISB-AMT
+                    WS-DISB-DT
+           END-UNSTRING.
+
+           PERFORM  3100-CHECK-MISSING-KEY
+               THRU 3100-CHECK-MISSING-KEY-X.
+
+           PERFORM  3200-CHECK-AMOUNT-RANGE
+               THRU 3200-CHECK-AMOUNT-RANGE-X.
+
+       3000-PROCESS-LCDM-X.
+           EXIT.
+      /
+      *---------------------------
+       3100-CHECK-MISSING-KEY.
+      *---------------------------
+
+      *
+      *  A RECORD WITH NO POLICY ID CANNOT BE MATCHED TO A POLICY BY
+      *  THE MAIN LCDM EXTRACT, SO IT IS FLAGGED HERE RATHER THAN
+      *  LET THROUGH TO FAIL SILENTLY DOWNSTREAM.
+      *
+           IF  WS-LCDM-POL-ID = SPACES
+               ADD 1                        TO WS-MISSING-KEY-RECORDS
+      * MSG:'LCDM RECORD (@1) HAS NO POLICY ID'
+               MOVE WS-LCDM-CLI-ID          TO WGLOB-MSG-PARM (1)
+               MOVE 'ZSLCDV0003'            TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           END-IF.
+
+       3100-CHECK-MISSING-KEY-X.
+           EXIT.
+      /
+      *---------------------------
+       3200-CHECK-AMOUNT-RANGE.
+      *---------------------------
+
+      *
+      *  A DISBURSEMENT AMOUNT THAT ISN'T NUMERIC, ISN'T POSITIVE, OR
+      *  IS UNREASONABLY LARGE IS REPORTED HERE RATHER THAN CARRIED
+      *  INTO THE LCDM FEED AS-IS.
+      *
+           SET WS-AMOUNT-NOT-NUMERIC        TO TRUE.
+
+           IF  WS-LCDM-DISB-AMT IS NUMERIC
+               SET WS-AMOUNT-IS-NUMERIC     TO TRUE
+               MOVE WS-LCDM-DISB-AMT        TO WS-LCDM-NUM-AMT
+           END-IF.
+
+           IF  NOT WS-AMOUNT-IS-NUMERIC
+           OR  WS-LCDM-NUM-AMT NOT > ZERO
+           OR  WS-LCDM-NUM-AMT > 99999999.99
+               ADD 1                        TO WS-BAD-AMOUNT-RECORDS
+      * MSG:'LCDM RECORD FOR POLICY (@1) HAS AN INVALID AMOUNT (@2)'
+               MOVE WS-LCDM-POL-ID          TO WGLOB-MSG-PARM (1)
+               MOVE WS-LCDM-DISB-AMT        TO WGLOB-MSG-PARM (2)
+               MOVE 'ZSLCDV0004'            TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+           END-IF.
+
+       3200-CHECK-AMOUNT-RANGE-X.
+           EXIT.
+      /
+      *----------------------
+       9000-PRINT-SUMMARY.
+      *----------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF RECORDS READ FROM LCDM INPUT FILE...... @1'
+           MOVE 'ZSLCDV0005'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-LCDM-RECORDS             TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF RECORDS WITH A MISSING POLICY ID...... @1'
+           MOVE 'ZSLCDV0006'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-MISSING-KEY-RECORDS      TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF RECORDS WITH AN INVALID AMOUNT...... @1'
+           MOVE 'ZSLCDV0007'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-BAD-AMOUNT-RECORDS       TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9000-PRINT-SUMMARY-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  LCDM-4000-CLOSE
+               THRU LCDM-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+
+       COPY CCPPCCC.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+
+       COPY XCPL0040.
+
+       COPY XCPL0260.
+
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      *  FILE I/O PROCESS MODULE                                      *
+      *****************************************************************
+
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+
+       COPY CCPNMAST.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY LCDM
+                               ==':PGM:'== BY =='ZSRQLCDM'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY LCDM.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY LCDM.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMLCDV                     **
+      *****************************************************************
