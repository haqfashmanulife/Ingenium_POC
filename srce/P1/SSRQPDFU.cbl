@@ -0,0 +1,226 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQPDFU.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQPDFU                                         **
+      **  REMARKS:  ONLINE PROPORTIONAL-PREMIUM INDICATOR INQUIRY.   **
+      **            ZSBMPDFU SETS OR CLEARS A POLICY'S PROPORTIONAL- **
+      **            PREMIUM INDICATOR AND LOGS EVERY POLICY IT       **
+      **            EXAMINES TO THE PPIH MASTER (SEE CCFHPPIH, WRITTEN**
+      **            BY ZSRQPPIH).  THIS PROGRAM INQUIRES THAT MASTER **
+      **            BY POLICY, OR BROWSES IT BY THE DATE THE         **
+      **            INDICATOR WAS LAST SET, SO BILLING CAN ANSWER    **
+      **            "WHY IS THIS POLICY'S PREMIUM PROPORTIONAL" AND  **
+      **            SEE WHICH BATCH RUN SET IT WITHOUT A DB2 TABLE   **
+      **            DUMP.  INQUIRY ONLY.                             **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51116**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHPPIH.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY CCFWPPIH.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQPDFU'.
+
+       COPY SQLCA.
+
+       COPY CCWWPPIH.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-FILE-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                   VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                 VALUE 'N'.
+           05  WS-DT-FOUND-SWITCH         PIC X(01)  VALUE 'N'.
+               88  WS-DT-FOUND                       VALUE 'Y'.
+               88  WS-DT-NOT-FOUND                   VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLPPIH.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LPPIH-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILE
+              THRU 0100-OPEN-FILE-X.
+
+           IF  LPPIH-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE
+                  THRU 1000-INQUIRE-X
+           ELSE
+           IF  LPPIH-FUNCTION-BROWSE-DT
+               PERFORM 2000-BROWSE-DT
+                  THRU 2000-BROWSE-DT-X
+           ELSE
+               SET LPPIH-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILE
+              THRU 9999-CLOSE-FILE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *------------------
+       0100-OPEN-FILE.
+      *------------------
+
+           MOVE '00'                  TO WPPIHM-SEQ-FILE-STATUS.
+           OPEN INPUT PPIH-MASTR-FILE.
+           IF  WPPIHM-IO-OK
+               SET WS-FILE-IS-OPEN    TO TRUE
+           END-IF.
+
+       0100-OPEN-FILE-X.
+           EXIT.
+
+      *----------------
+       1000-INQUIRE.
+      *----------------
+
+           MOVE LPPIH-POL-ID           TO WPPIHM-POL-ID.
+
+           READ PPIH-MASTR-FILE
+               INVALID KEY
+                   MOVE '23'            TO WPPIHM-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WPPIHM-IO-OK
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LPPIH-RETRN-OK            TO TRUE
+           ELSE
+           IF  WPPIHM-IO-NOTFND
+               SET LPPIH-RETRN-NOTFND        TO TRUE
+           ELSE
+               SET LPPIH-RETRN-ERROR         TO TRUE
+           END-IF.
+
+       1000-INQUIRE-X.
+           EXIT.
+
+      *----------------------
+       1100-MOVE-REC-TO-PARM.
+      *----------------------
+
+           MOVE WPPIHM-POL-ID              TO LPPIH-POL-ID.
+           MOVE WPPIHM-PROPORTN-PREM-CD    TO LPPIH-PROPORTN-PREM-CD.
+           MOVE WPPIHM-LAST-SET-DT         TO LPPIH-LAST-SET-DT.
+           MOVE WPPIHM-LAST-SET-JOB-ID     TO LPPIH-LAST-SET-JOB-ID.
+
+       1100-MOVE-REC-TO-PARM-X.
+           EXIT.
+
+      *------------------
+       2000-BROWSE-DT.
+      *------------------
+
+      *
+      *  EACH CALL RETURNS THE NEXT ROW WHOSE LAST-SET DATE FALLS IN
+      *  LPPIH-FROM-DT/LPPIH-TO-DT THAT SORTS AFTER LPPIH-POL-ID, SO
+      *  THE CALLER CAN PAGE THROUGH A BATCH RUN'S DATE RANGE BY
+      *  PASSING BACK THE LAST POLICY SEEN (SPACES ON THE FIRST CALL).
+      *
+           SET WS-DT-NOT-FOUND         TO TRUE.
+           MOVE LPPIH-FROM-DT          TO WPPIHM-LAST-SET-DT.
+
+           START PPIH-MASTR-FILE
+               KEY IS NOT LESS THAN WPPIHM-LAST-SET-DT
+               INVALID KEY
+                   MOVE '23'            TO WPPIHM-SEQ-FILE-STATUS
+           END-START.
+
+           IF  WPPIHM-IO-OK
+               PERFORM 2050-DT-FIND-NEXT
+                  THRU 2050-DT-FIND-NEXT-X
+                  UNTIL WS-DT-FOUND
+                     OR NOT WPPIHM-IO-OK
+           END-IF.
+
+           IF  WS-DT-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LPPIH-RETRN-OK            TO TRUE
+           ELSE
+               SET LPPIH-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       2000-BROWSE-DT-X.
+           EXIT.
+
+      *------------------
+       2050-DT-FIND-NEXT.
+      *------------------
+
+           READ PPIH-MASTR-FILE NEXT RECORD
+               AT END
+                   MOVE '23'            TO WPPIHM-SEQ-FILE-STATUS
+           END-READ.
+
+           IF NOT WPPIHM-IO-OK
+               GO TO 2050-DT-FIND-NEXT-X
+           END-IF.
+
+           IF  WPPIHM-LAST-SET-DT > LPPIH-TO-DT
+               MOVE '23'                TO WPPIHM-SEQ-FILE-STATUS
+               GO TO 2050-DT-FIND-NEXT-X
+           END-IF.
+
+           IF  WPPIHM-POL-ID > LPPIH-POL-ID
+               SET WS-DT-FOUND          TO TRUE
+           END-IF.
+
+       2050-DT-FIND-NEXT-X.
+           EXIT.
+
+      *------------------
+       9999-CLOSE-FILE.
+      *------------------
+
+           IF  WS-FILE-IS-OPEN
+               CLOSE PPIH-MASTR-FILE
+               SET WS-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       9999-CLOSE-FILE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQPDFU                     **
+      *****************************************************************
