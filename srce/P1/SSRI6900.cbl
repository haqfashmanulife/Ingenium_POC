@@ -0,0 +1,332 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRI6900.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRI6900                                         **
+      **  REMARKS:  SEG FUND REVERSAL AUDIT TRAIL REPORT.  FOR EVERY **
+      **            FA RECORD FLAGGED AS A REVERSAL (POSTED BY       **
+      **            SSRS6720/SSRC6840/SSRC8280/SSRI6890) LISTS THE   **
+      **            ORIGINAL FA POSTING SIDE BY SIDE WITH THE        **
+      **            REVERSAL POSTING, KEYED OFF THE ORIGINAL FA      **
+      **            TRANSACTION ID, SO AUDIT QUESTIONS ABOUT WHY A   **
+      **            CLIENT'S UNIT BALANCE MOVED TWICE IN ONE DAY CAN **
+      **            BE ANSWERED FROM ONE REPORT.                     **
+      **                                                             **
+      **  DOMAIN :  CV                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51105**  09AUG26  CTS    INITIAL VERSION                            **
+S51105**  09AUG26  CTS    ORIGINAL-POSTING LOOKUP NOW KEYED OFF       **
+S51105**           RFA-ORIG-TRXN-ID INSTEAD OF A SINGLE LAST-SEEN     **
+S51105**           CACHE, SO INTERLEAVED POLICIES/FUNDS PAIR CORRECTLY**
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT I6900-RPT-FILE ASSIGN TO ZS6900
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS W6900-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       FD  I6900-RPT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  R6900-RPT-REC.
+           05  R6900-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  R6900-ORIG-TRXN-ID           PIC X(12).
+           05  FILLER                       PIC X(01).
+           05  R6900-ORIG-FUND-CD           PIC X(04).
+           05  FILLER                       PIC X(01).
+           05  R6900-ORIG-TRXN-DT           PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  R6900-ORIG-UNIT-QTY          PIC S9(11)V9999.
+           05  FILLER                       PIC X(01).
+           05  R6900-RVRSL-TRXN-ID          PIC X(12).
+           05  FILLER                       PIC X(01).
+           05  R6900-RVRSL-TRXN-DT          PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  R6900-RVRSL-UNIT-QTY         PIC S9(11)V9999.
+           05  FILLER                       PIC X(01).
+           05  R6900-RVRSL-SRCE-PGM         PIC X(08).
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRI6900'.
+
+       COPY SQLCA.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-ERROR-SW               PIC X(01).
+               88  WS-NO-ERRORS                      VALUE 'N'.
+               88  WS-ERRORS-FOUND                   VALUE 'Y'.
+           05  WS-RVRSL-COUNT            PIC 9(08) VALUE ZERO.
+S51105     05  WS-ORIG-FA-CTR            PIC S9(04) COMP VALUE ZERO.
+S51105     05  WS-ORIG-FA-MAX            PIC S9(04) COMP VALUE +5000.
+
+       01  W6900-SEQ-IO-WORK-AREA.
+           05  W6900-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE '6900'.
+           05  W6900-SEQ-FILE-STATUS            PIC X(02).
+
+       COPY SCFRFA.
+
+S51105**  FA RECORDS ARE BROWSED IN TRXN-ID SEQUENCE (SEE 2000-PROCESS-
+S51105**  FA-RECS BELOW), SO EVERY ORIGINAL (NON-REVERSAL) POSTING SEEN
+S51105**  SO FAR IS BUFFERED HERE IN ASCENDING TRXN-ID ORDER.  WHEN A
+S51105**  REVERSAL IS READ, ITS MATCHING ORIGINAL IS FOUND BY SEARCHING
+S51105**  THIS TABLE ON RFA-ORIG-TRXN-ID, NOT BY ASSUMING IT IS THE
+S51105**  MOST RECENTLY SEEN ORIGINAL.
+S51105 01  WS-ORIG-FA-TBL.
+S51105     05  WS-ORIG-FA-ENTRY          OCCURS 5000 TIMES
+S51105                             ASCENDING KEY IS WS-ORIG-TRXN-ID
+S51105                             INDEXED BY WS-ORIG-FA-IDX.
+S51105         10  WS-ORIG-TRXN-ID           PIC X(12).
+S51105         10  WS-ORIG-FUND-CD           PIC X(04).
+S51105         10  WS-ORIG-TRXN-DT           PIC X(10).
+S51105         10  WS-ORIG-UNIT-QTY          PIC S9(11)V9999.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY XCWTFCMD.
+
+       COPY CCWLPGA.
+       COPY CCWL0010.
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILES
+              THRU 0100-OPEN-FILES-X.
+
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-INITIALIZATION-X.
+
+           PERFORM 2000-PROCESS-FA-RECS
+              THRU 2000-PROCESS-FA-RECS-X
+              UNTIL WFA-IO-EOF
+                 OR WS-ERRORS-FOUND.
+
+           PERFORM 9000-FINALIZE
+              THRU 9000-FINALIZE-X.
+
+           PERFORM 9999-CLOSE-FILES
+              THRU 9999-CLOSE-FILES-X.
+
+       0000-MAINLINE-X.
+           STOP RUN.
+
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM OCF-3000-OPEN-OUTPUT
+              THRU OCF-3000-OPEN-OUTPUT-X.
+
+           MOVE ZERO                   TO W6900-SEQ-FILE-STATUS.
+           OPEN OUTPUT I6900-RPT-FILE.
+           IF W6900-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      *--------------------
+       1000-INITIALIZATION.
+      *--------------------
+
+           MOVE 'N'                  TO WS-ERROR-SW.
+           MOVE 'CP'                 TO WGLOB-COMPANY-CODE.
+           MOVE 'SSRI6900'           TO WGLOB-MAIN-PGM-ID
+                                        WGLOB-CRNT-PGM-ID
+                                        WGLOB-USER-ID.
+
+           PERFORM 0010-0000-INIT-PARM-INFO
+              THRU 0010-0000-INIT-PARM-INFO-X.
+           PERFORM 0010-1000-INIT-DEFAULT
+              THRU 0010-1000-INIT-DEFAULT-X.
+
+           PERFORM PGA-1000-BUILD-PARMS
+              THRU PGA-1000-BUILD-PARMS-X.
+
+           MOVE LOW-VALUES           TO WFA-KEY.
+           MOVE HIGH-VALUES          TO WFA-ENDBR-KEY.
+
+           PERFORM FA-1000-BROWSE
+              THRU FA-1000-BROWSE-X.
+
+       1000-INITIALIZATION-X.
+           EXIT.
+
+      *---------------------
+      *  FA RECORDS ARE BROWSED IN TRXN-ID SEQUENCE, SO THE ORIGINAL
+      *  POSTING FOR A REVERSAL IS ALWAYS SEEN BEFORE ITS REVERSAL
+      *  (SSRS6720/SSRC6840/SSRC8280/SSRI6890 ALWAYS POINT THE
+      *  REVERSAL'S RFA-ORIG-TRXN-ID BACK AT THE ORIGINAL TRXN-ID).
+S51105*  EVERY ORIGINAL IS BUFFERED INTO WS-ORIG-FA-TBL AS IT IS SEEN;
+S51105*  A REVERSAL IS THEN PAIRED BY SEARCHING THAT TABLE ON
+S51105*  RFA-ORIG-TRXN-ID, NOT BY ASSUMING ITS ORIGINAL WAS THE LAST
+S51105*  ONE READ.
+      *---------------------
+       2000-PROCESS-FA-RECS.
+      *---------------------
+
+           PERFORM FA-2000-READ-NEXT
+              THRU FA-2000-READ-NEXT-X.
+           IF NOT WFA-IO-OK
+               GO TO 2000-PROCESS-FA-RECS-X
+           END-IF.
+
+           IF  RFA-RVRSL-SW = 'Y'
+               PERFORM 2100-WRITE-RVRSL-PAIR
+                  THRU 2100-WRITE-RVRSL-PAIR-X
+           ELSE
+S51105         PERFORM 2150-BUFFER-ORIG-FA
+S51105            THRU 2150-BUFFER-ORIG-FA-X
+           END-IF.
+
+       2000-PROCESS-FA-RECS-X.
+           EXIT.
+
+      *-------------------------
+       2100-WRITE-RVRSL-PAIR.
+      *-------------------------
+
+S51105     SEARCH ALL WS-ORIG-FA-ENTRY
+S51105         AT END
+S51105* MSG: ORIGINAL FA POSTING (@1) FOR REVERSAL NOT FOUND
+S51105             DISPLAY 'SSRI6900 - ORIGINAL FA TRXN NOT FOUND : '
+S51105                      RFA-ORIG-TRXN-ID
+S51105             SET WS-ERRORS-FOUND      TO TRUE
+S51105             GO TO 2100-WRITE-RVRSL-PAIR-X
+S51105         WHEN WS-ORIG-TRXN-ID (WS-ORIG-FA-IDX) = RFA-ORIG-TRXN-ID
+S51105             CONTINUE
+S51105     END-SEARCH.
+
+           MOVE RFA-POL-ID              TO R6900-POL-ID.
+           MOVE RFA-ORIG-TRXN-ID        TO R6900-ORIG-TRXN-ID.
+S51105     MOVE WS-ORIG-FUND-CD (WS-ORIG-FA-IDX)
+S51105                                  TO R6900-ORIG-FUND-CD.
+S51105     MOVE WS-ORIG-TRXN-DT (WS-ORIG-FA-IDX)
+S51105                                  TO R6900-ORIG-TRXN-DT.
+S51105     MOVE WS-ORIG-UNIT-QTY (WS-ORIG-FA-IDX)
+S51105                                  TO R6900-ORIG-UNIT-QTY.
+           MOVE RFA-TRXN-ID             TO R6900-RVRSL-TRXN-ID.
+           MOVE RFA-TRXN-DT             TO R6900-RVRSL-TRXN-DT.
+           MOVE RFA-UNIT-QTY            TO R6900-RVRSL-UNIT-QTY.
+           MOVE RFA-SRCE-PGM            TO R6900-RVRSL-SRCE-PGM.
+
+           PERFORM 9400-6900-WRITE
+              THRU 9400-6900-WRITE-X.
+
+           ADD 1                        TO WS-RVRSL-COUNT.
+
+       2100-WRITE-RVRSL-PAIR-X.
+           EXIT.
+
+S51105*-------------------------
+S51105 2150-BUFFER-ORIG-FA.
+S51105*-------------------------
+
+S51105     ADD 1                        TO WS-ORIG-FA-CTR.
+
+S51105     IF  WS-ORIG-FA-CTR > WS-ORIG-FA-MAX
+S51105* MSG: ORIGINAL FA POSTING BUFFER EXCEEDED
+S51105         DISPLAY 'SSRI6900 - ORIGINAL FA BUFFER EXCEEDED : '
+S51105                  WS-ORIG-FA-MAX
+S51105         SET WS-ERRORS-FOUND      TO TRUE
+S51105         GO TO 2150-BUFFER-ORIG-FA-X
+S51105     END-IF.
+
+S51105     SET WS-ORIG-FA-IDX           TO WS-ORIG-FA-CTR.
+
+S51105     MOVE RFA-TRXN-ID   TO WS-ORIG-TRXN-ID  (WS-ORIG-FA-IDX).
+S51105     MOVE RFA-FUND-CD   TO WS-ORIG-FUND-CD  (WS-ORIG-FA-IDX).
+S51105     MOVE RFA-TRXN-DT   TO WS-ORIG-TRXN-DT  (WS-ORIG-FA-IDX).
+S51105     MOVE RFA-UNIT-QTY  TO WS-ORIG-UNIT-QTY (WS-ORIG-FA-IDX).
+
+S51105 2150-BUFFER-ORIG-FA-X.
+S51105     EXIT.
+
+      *--------------
+       9000-FINALIZE.
+      *--------------
+
+           PERFORM FA-3000-END-BROWSE
+              THRU FA-3000-END-BROWSE-X.
+
+           DISPLAY 'SSRI6900 - REVERSALS REPORTED  : ' WS-RVRSL-COUNT.
+
+       9000-FINALIZE-X.
+           EXIT.
+
+      *----------------
+       9400-6900-WRITE.
+      *----------------
+
+           MOVE ZERO                   TO W6900-SEQ-FILE-STATUS.
+           WRITE R6900-RPT-REC.
+           IF W6900-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+       9400-6900-WRITE-X.
+           EXIT.
+
+      *-----------------------
+       9700-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE W6900-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE W6900-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE 'WT'                   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9700-HANDLE-ERROR-X.
+           EXIT.
+
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           MOVE ZERO                   TO W6900-SEQ-FILE-STATUS.
+           CLOSE I6900-RPT-FILE.
+           IF W6900-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+           PERFORM OCF-4000-CLOSE
+              THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
