@@ -17,6 +17,9 @@
       **  DATE     AUTH.  DESCRIPTION                                **
       **                                                             **
       **  24NOV05  CTS    NEW PROGRAM                                **
+S51123**  09AUG26  CTS    CALL 0955-1000-EDIT-TRIM-NM TO FLAG NAMES   **
+S51123**                  THAT STILL FAIL THE LEADING/TRAILING SPACE  **
+S51123**                  EDIT AFTER COMPRESSION                      **
       *****************************************************************
       *
       **********************
@@ -35,6 +38,7 @@
        COPY XCWLPTR.
       *
        COPY XCWL0015.
+       COPY CCWL0955.
        COPY XCWL0040.
        COPY XCWTFCMD.
        COPY NCWWPARM.
@@ -400,6 +404,44 @@
               SET  SUR-NM-UPDATE           TO TRUE
            END-IF.
 
+      *CONFIRM THE COMPRESSED NAMES ARE FREE OF LEADING/TRAILING SPACES
+      * (SAME EDIT TO BE APPLIED WHEN NAMES ARE KEYED ONLINE)
+           MOVE RCLNM-ENTR-GIV-NM          TO L0955-NM-IN.
+           PERFORM  0955-1000-EDIT-TRIM-NM
+               THRU 0955-1000-EDIT-TRIM-NM-X.
+
+           IF  L0955-RETRN-ERROR
+      *MSG: "CLI @1 GIVEN NAME FAILED THE SPACE EDIT AFTER COMPRESSION
+               MOVE RCLNM-CLI-ID           TO WGLOB-MSG-PARM (1)
+               MOVE 'ZSCLNM0003'           TO WGLOB-MSG-REF-INFO
+
+               PERFORM  0260-2000-GET-MESSAGE
+                   THRU 0260-2000-GET-MESSAGE-X
+
+               MOVE WGLOB-MSG-TXT          TO L0040-INPUT-LINE
+
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+           END-IF.
+
+           MOVE RCLNM-ENTR-SUR-NM          TO L0955-NM-IN.
+           PERFORM  0955-1000-EDIT-TRIM-NM
+               THRU 0955-1000-EDIT-TRIM-NM-X.
+
+           IF  L0955-RETRN-ERROR
+      *MSG: "CLI @1 SURNAME FAILED THE SPACE EDIT AFTER COMPRESSION
+               MOVE RCLNM-CLI-ID           TO WGLOB-MSG-PARM (1)
+               MOVE 'ZSCLNM0004'           TO WGLOB-MSG-REF-INFO
+
+               PERFORM  0260-2000-GET-MESSAGE
+                   THRU 0260-2000-GET-MESSAGE-X
+
+               MOVE WGLOB-MSG-TXT          TO L0040-INPUT-LINE
+
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+           END-IF.
+
            MOVE RCLNM-PREV-UPDT-DT         TO WGLOB-SYSTEM-DATE-INT.
            MOVE RCLNM-PREV-UPDT-USER-ID    TO WGLOB-USER-ID.
 
@@ -685,9 +727,13 @@
            EXIT.
           
       *****************************************************************
+      *    CLIENT NAME EDIT ROUTINE (SEE 0955-1000-EDIT-TRIM-NM)      *
+      *****************************************************************
+       COPY CCPP0955.
+      *****************************************************************
       *    FILE I/O PROCESS MODULES                                   *
       *****************************************************************
-       COPY CCPUCLNM. 
+       COPY CCPUCLNM.
        COPY CCPTCLI. 
        COPY CCPBCLIG.
        COPY CCPBAGCL.
