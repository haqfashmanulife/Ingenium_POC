@@ -0,0 +1,354 @@
+      *****************************************************************
+      **  MEMBER : ZSBMPFRQ                                          **
+      **  REMARKS: DRAIN JOB FOR THE PATHFINDER CONNECTOR RETRY       **
+      **           QUEUE (PFRQ).  BROWSES EVERY PENDING ENTRY         **
+      **           XSDU0013 HAS QUEUED AFTER A FAILED SEND TO THE     **
+      **           PFC LISTENER AND RESUBMITS IT THROUGH XSDU0013.    **
+      **           AN ENTRY THAT SUCCEEDS IS REMOVED FROM THE QUEUE.  **
+      **           AN ENTRY THAT FAILS AGAIN HAS ITS SKIP COUNTER     **
+      **           SET TO ITS (INCREMENTED) RETRY COUNT, SO IT SITS   **
+      **           OUT THAT MANY FURTHER RUNS OF THIS JOB BEFORE THE  **
+      **           NEXT ATTEMPT - A GROWING BACKOFF BETWEEN ATTEMPTS  **
+      **           RUN OVER RUN.  AN ENTRY STILL FAILING AFTER        **
+      **           PFRQ-MAX-RETRY-CTR ATTEMPTS IS LEFT ON THE QUEUE   **
+      **           MARKED FAILED FOR AN OPERATOR TO INVESTIGATE,      **
+      **           RATHER THAN RETRIED FOREVER.                       **
+      **                                                             **
+      **  DOMAIN :  NB                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51144**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMPFRQ.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           COPY CCFHPFRQ.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY CCFWPFRQ.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMPFRQ'.
+
+       COPY SQLCA.
+
+       COPY CCFRPFRQ.
+
+       COPY CCWWPFRQ.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-BROWSE-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-BROWSE-DONE                     VALUE 'Y'.
+               88  WS-BROWSE-NOT-DONE                 VALUE 'N'.
+           05  WS-PFRQ-MAX-RETRY-CTR       PIC 9(03) VALUE 5.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-PFRQ-READ-RECORDS        PIC S9(07) COMP-3 VALUE +0.
+           05  WS-PFRQ-RESENT-RECORDS      PIC S9(07) COMP-3 VALUE +0.
+           05  WS-PFRQ-REQUEUED-RECORDS    PIC S9(07) COMP-3 VALUE +0.
+           05  WS-PFRQ-FAILED-RECORDS      PIC S9(07) COMP-3 VALUE +0.
+
+      *
+       COPY XCWWWKDT.
+
+       COPY CCWWCCC.
+
+      *****************************************************************
+      *  CALLED MODULE PARAMETER INFORMATION                          *
+      *****************************************************************
+
+       COPY XCWL0013.
+       COPY XCWLBUFR.
+
+       COPY XCWL0040.
+
+       COPY CCWL0950.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-BROWSE-PFRQ
+               THRU 3000-BROWSE-PFRQ-X.
+
+           PERFORM  9000-PRINT-SUMMARY
+               THRU 9000-PRINT-SUMMARY-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           MOVE ZERO                        TO WPFRQ-SEQ-FILE-STATUS.
+           OPEN I-O PFRQ-FILE.
+           IF  WPFRQ-SEQ-FILE-STATUS = '35'
+               MOVE ZERO                    TO WPFRQ-SEQ-FILE-STATUS
+               OPEN OUTPUT PFRQ-FILE
+               CLOSE PFRQ-FILE
+               OPEN I-O PFRQ-FILE
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+
+           MOVE SPACES                      TO WGLOB-COMPANY-CODE.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           INITIALIZE WS-REPORT-TOTALS.
+
+           SET  WS-BROWSE-NOT-DONE          TO TRUE.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       3000-BROWSE-PFRQ.
+      *---------------------
+
+           MOVE LOW-VALUES                  TO WPFRQ-QUEUE-ID.
+
+           START PFRQ-FILE
+               KEY IS NOT LESS THAN WPFRQ-QUEUE-ID
+               INVALID KEY
+                   MOVE '23'                TO WPFRQ-SEQ-FILE-STATUS
+           END-START.
+
+           IF  NOT WPFRQ-IO-OK
+               SET  WS-BROWSE-DONE          TO TRUE
+           END-IF.
+
+           PERFORM  3100-PROCESS-NEXT-PFRQ
+               THRU 3100-PROCESS-NEXT-PFRQ-X
+               UNTIL WS-BROWSE-DONE.
+
+       3000-BROWSE-PFRQ-X.
+           EXIT.
+      /
+      *---------------------------
+       3100-PROCESS-NEXT-PFRQ.
+      *---------------------------
+
+           READ PFRQ-FILE NEXT RECORD
+               AT END
+                   MOVE '23'                TO WPFRQ-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  NOT WPFRQ-IO-OK
+               SET  WS-BROWSE-DONE          TO TRUE
+               GO TO 3100-PROCESS-NEXT-PFRQ-X
+           END-IF.
+
+           ADD +1                           TO WS-PFRQ-READ-RECORDS.
+
+           IF  WPFRQ-STATUS-PENDING
+               PERFORM  3200-DRAIN-ENTRY
+                   THRU 3200-DRAIN-ENTRY-X
+           END-IF.
+
+       3100-PROCESS-NEXT-PFRQ-X.
+           EXIT.
+      /
+      *---------------------------
+       3200-DRAIN-ENTRY.
+      *---------------------------
+
+           IF  WPFRQ-SKIP-CTR > ZERO
+               SUBTRACT 1                   FROM WPFRQ-SKIP-CTR
+               REWRITE WPFRQ-REC-INFO
+                   INVALID KEY
+                       MOVE '99'            TO WPFRQ-SEQ-FILE-STATUS
+               END-REWRITE
+               GO TO 3200-DRAIN-ENTRY-X
+           END-IF.
+
+           PERFORM  3300-RESEND-ENTRY
+               THRU 3300-RESEND-ENTRY-X.
+
+           IF  L0013-RETRN-OK
+               DELETE PFRQ-FILE
+                   INVALID KEY
+                       MOVE '99'            TO WPFRQ-SEQ-FILE-STATUS
+               END-DELETE
+               ADD +1                       TO WS-PFRQ-RESENT-RECORDS
+               GO TO 3200-DRAIN-ENTRY-X
+           END-IF.
+
+           ADD +1                           TO WPFRQ-RETRY-CTR.
+
+           IF  WPFRQ-RETRY-CTR > WS-PFRQ-MAX-RETRY-CTR
+               SET  WPFRQ-STATUS-FAILED     TO TRUE
+               ADD +1                       TO WS-PFRQ-FAILED-RECORDS
+           ELSE
+               MOVE WPFRQ-RETRY-CTR         TO WPFRQ-SKIP-CTR
+               ADD +1                       TO WS-PFRQ-REQUEUED-RECORDS
+           END-IF.
+
+           MOVE L0013-RETRN-CD              TO WPFRQ-LAST-ERROR-CD.
+
+           REWRITE WPFRQ-REC-INFO
+               INVALID KEY
+                   MOVE '99'                TO WPFRQ-SEQ-FILE-STATUS
+           END-REWRITE.
+
+       3200-DRAIN-ENTRY-X.
+           EXIT.
+      /
+      *---------------------------
+       3300-RESEND-ENTRY.
+      *---------------------------
+
+           INITIALIZE L0013-PARM-INFO
+                      LBUFR-BUFFER-WORK-AREA.
+
+           SET  L0013-RQST-SEND-PFC-SRVR    TO TRUE.
+           MOVE WPFRQ-PFC-SRVR-NM           TO L0013-PFC-SRVR-NM.
+           MOVE WPFRQ-PFC-SRVR-PORT-NUM     TO L0013-PFC-SRVR-PORT-NUM.
+           MOVE WPFRQ-PFC-CHAR-SET-CD       TO L0013-PFC-CHAR-SET-CD.
+           MOVE WPFRQ-SEND-DATA-LEN         TO LBUFR-BUFFER-LEN.
+           MOVE WPFRQ-SEND-DATA-TXT         TO LBUFR-BUFFER-TXT.
+
+           CALL  'XSDU0013'             USING WGLOB-GLOBAL-AREA
+                                               L0013-PARM-INFO
+                                               LBUFR-BUFFER-WORK-AREA.
+
+       3300-RESEND-ENTRY-X.
+           EXIT.
+      /
+      *----------------------
+       9000-PRINT-SUMMARY.
+      *----------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF PFRQ QUEUE ENTRIES READ.............. @1'
+           MOVE 'ZSLPFR0001'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-PFRQ-READ-RECORDS        TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF ENTRIES SUCCESSFULLY RESENT........... @1'
+           MOVE 'ZSLPFR0002'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-PFRQ-RESENT-RECORDS      TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF ENTRIES REQUEUED WITH BACKOFF.......... @1'
+           MOVE 'ZSLPFR0003'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-PFRQ-REQUEUED-RECORDS    TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF ENTRIES MARKED FAILED (MAX RETRIES)..... @1'
+           MOVE 'ZSLPFR0004'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-PFRQ-FAILED-RECORDS      TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9000-PRINT-SUMMARY-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           CLOSE PFRQ-FILE.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+
+       COPY CCPPCCC.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+
+       COPY XCPL0040.
+
+       COPY XCPL0260.
+
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMPFRQ                     **
+      *****************************************************************
