@@ -27,6 +27,8 @@ CC1352**                  NUM ISSUE IN JUDGEMENT FILE                **
 CC1431**  15APR21  CTS    JPCRED - 1431 CHANGES DONE TO DELETE CRCH  **
 CC1431**                  TBL WHICH IS NOT PRESENT IN JUDGEMENT FILE **
 20834M**  12FEB21  CTS    CHANGES DONE DAY 2.0 CR07 CREDIT CARD      **
+S51125**  09AUG26  CTS    WRITE FAILED VALIDATIONS TO A RETRY QUEUE  **
+S51125**                  FOR AUTOMATIC RESUBMISSION                 **
       *****************************************************************
       /
       **********************
@@ -39,6 +41,7 @@ CC1431**                  TBL WHICH IS NOT PRESENT IN JUDGEMENT FILE **
 
        FILE-CONTROL.
 
+S51125     COPY CCFHCRRQ.
       /
       ***************
        DATA DIVISION.
@@ -46,6 +49,7 @@ CC1431**                  TBL WHICH IS NOT PRESENT IN JUDGEMENT FILE **
 
        FILE SECTION.
 
+S51125     COPY CCFWCRRQ.
       /
        WORKING-STORAGE SECTION.
 
@@ -233,6 +237,7 @@ CC1431         88 WS-CRCH-CTR-EXC               VALUE '2'.
            05  WS-CVHF-VAL-ERR        PIC S9(07) COMP-3 VALUE +0.
            05  WS-INSERT-RECORDS      PIC S9(07) COMP-3 VALUE +0.
            05  WS-DELETE-RECORDS      PIC S9(07) COMP-3 VALUE +0.
+S51125     05  WS-CRRQ-RECORDS        PIC S9(07) COMP-3 VALUE +0.
 
 
        01  WS-COMMA-QUOTE                      PIC X(02) VALUE '",'.
@@ -295,6 +300,8 @@ CC1431         88 WS-CRCH-CTR-EXC               VALUE '2'.
                                ==':ID:'==  BY =='BCF'==.
        COPY XCSRBCF.
       /
+S51125 COPY CCWWCRRQ.
+      /
       *****************************************************************
       *     CALLED MODULES                                            *
       *****************************************************************
@@ -380,6 +387,9 @@ CC1431         THRU 4000-CHECK-CRCH-REC-X.
            PERFORM  CXJF-1000-OPEN-INPUT
                THRU CXJF-1000-OPEN-INPUT-X.
 
+S51125     PERFORM  CRRQ-3000-OPEN-OUTPUT
+S51125         THRU CRRQ-3000-OPEN-OUTPUT-X.
+
        0100-OPEN-FILES-X.
            EXIT.
       /
@@ -562,6 +572,8 @@ CC1431     MOVE ZEROES                      TO WS-CRCH-CTR.
 
            IF  WS-CVHF-VALID-RSLT NOT = '0'
                ADD 1                        TO WS-CVHF-VAL-ERR
+S51125         PERFORM  2700-WRITE-CRRQ-TBL
+S51125             THRU 2700-WRITE-CRRQ-TBL-X
            END-IF.
 
        2000-PROCESS-CVHF-X.
@@ -692,7 +704,31 @@ CC1431* RECORD COUNTER
 CC1431     ADD +1                           TO RCRCH-FILE-REC-CTR-N.
 CC1431
        2600-CRCH-REC-INFO-X.
-           EXIT. 
+           EXIT.
+      /
+S51125*----------------------
+S51125 2700-WRITE-CRRQ-TBL.
+S51125*----------------------
+S51125
+S51125* A FAILED OR TIMED-OUT VALIDATION RESULT IS QUEUED FOR
+S51125* AUTOMATIC RETRY BY ZSBM9C92 RATHER THAN LEFT AS A DEAD
+S51125* REJECTED HISTORY ROW WITH NO FOLLOW-UP.
+S51125     INITIALIZE RCRRQ-SEQ-REC-INFO.
+S51125     MOVE WS-CVHF-APP-FORM-ID         TO RCRRQ-APP-FORM-ID.
+S51125     MOVE WS-CVHF-OLD-CARD-NUM        TO RCRRQ-OLD-CARD-NUM.
+S51125     MOVE WS-CVHF-OLD-CARD-CO-CD      TO RCRRQ-OLD-CARD-CO-CD.
+S51125     MOVE WS-CVHF-VALID-RSLT          TO RCRRQ-VALID-RSLT-CD.
+S51125     MOVE WGLOB-PROCESS-DATE          TO RCRRQ-QUEUE-CREAT-DT.
+S51125     MOVE ZEROES                      TO RCRRQ-RETRY-CNT.
+S51125     SET  RCRRQ-STAT-PENDING          TO TRUE.
+S51125
+S51125     PERFORM  CRRQ-1000-WRITE
+S51125         THRU CRRQ-1000-WRITE-X.
+S51125
+S51125     ADD +1                           TO WS-CRRQ-RECORDS.
+S51125
+S51125 2700-WRITE-CRRQ-TBL-X.
+S51125     EXIT.
       /
       *-----------------
        3000-PROCESS-CXJF.
@@ -1006,6 +1042,16 @@ CC1431/
                THRU 0040-3000-WRITE-OTHER-X.
            MOVE SPACES                      TO L0040-INPUT-LINE.
 
+S51125**   MSG:'NUMBER OF RECORDS WRITTEN TO RETRY QUEUE...... @1'
+S51125     MOVE 'ZS9C910017'                TO WGLOB-MSG-REF-INFO.
+S51125     MOVE WS-CRRQ-RECORDS             TO WGLOB-MSG-PARM (1).
+S51125     PERFORM  0260-2000-GET-MESSAGE
+S51125         THRU 0260-2000-GET-MESSAGE-X.
+S51125     MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+S51125     PERFORM  0040-3000-WRITE-OTHER
+S51125         THRU 0040-3000-WRITE-OTHER-X.
+S51125     MOVE SPACES                      TO L0040-INPUT-LINE.
+
        9000-PRINT-STATS-X.
            EXIT.
       /  
@@ -1025,6 +1071,9 @@ CC1431/
            PERFORM  OCF-4000-CLOSE
                THRU OCF-4000-CLOSE-X.
 
+S51125     PERFORM  CRRQ-4000-CLOSE
+S51125         THRU CRRQ-4000-CLOSE-X.
+
        9999-CLOSE-FILES-X.
            EXIT.
       /
@@ -1104,6 +1153,50 @@ CC1352 COPY CCPVCRCH.
        COPY XCSOFILE REPLACING ==:ID:==  BY BCF.
        COPY XCSNSEQ  REPLACING ==:ID:==  BY BCF.
       /
+      /
+S51125*-------------------------
+S51125 CRRQ-3000-OPEN-OUTPUT.
+S51125*-------------------------
+S51125
+S51125     MOVE ZERO                    TO WCRRQ-SEQ-FILE-STATUS.
+S51125     OPEN OUTPUT CRRQ-QUEUE-FILE.
+S51125     IF NOT WCRRQ-SEQ-IO-OK
+S51125         MOVE WCRRQ-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51125         MOVE WCRRQ-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51125         MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51125         PERFORM  0030-3000-QSAM-ERROR
+S51125             THRU 0030-3000-QSAM-ERROR-X
+S51125     END-IF.
+S51125
+S51125 CRRQ-3000-OPEN-OUTPUT-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRQ-1000-WRITE.
+S51125*-------------------------
+S51125
+S51125     MOVE ZERO                    TO WCRRQ-SEQ-FILE-STATUS.
+S51125     WRITE RCRRQ-SEQ-REC-INFO.
+S51125     IF NOT WCRRQ-SEQ-IO-OK
+S51125         MOVE WCRRQ-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51125         MOVE WCRRQ-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51125         MOVE 'WT'                    TO WGLOB-IO-COMMAND
+S51125         PERFORM  0030-3000-QSAM-ERROR
+S51125             THRU 0030-3000-QSAM-ERROR-X
+S51125     END-IF.
+S51125
+S51125 CRRQ-1000-WRITE-X.
+S51125     EXIT.
+      /
+S51125*-------------------------
+S51125 CRRQ-4000-CLOSE.
+S51125*-------------------------
+S51125
+S51125     CLOSE CRRQ-QUEUE-FILE.
+S51125
+S51125 CRRQ-4000-CLOSE-X.
+S51125     EXIT.
+      /
       *****************************************************************
       **                 END OF PROGRAM ZSBM9C91                     **
       *****************************************************************
