@@ -7,9 +7,18 @@
        COPY XCWWCRHT.
       *****************************************************************
       **  MEMBER :  ZSBMMP10                                         **         
-      **  REMARKS:  INITIALIZE A NEW NON-RENEWAL CONVERSION-P AMOUNT **         
+      **  REMARKS:  INITIALIZE A NEW NON-RENEWAL CONVERSION-P AMOUNT **
       **            FIELD ON THE UHCO TABLE                          **
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51115**  09AUG26  CTS    EACH UHCO ROW UPDATED NOW LOGS ITS OLD/NEW  **
+S51115**                  NO-RENW-CNVR-P-AMT TO THE NEW GENERIC       **
+S51115**                  FIELD-CORRECTION HISTORY FILE (CCFHFCOR/    **
+S51115**                  0309-1000-WRITE-FCOR-HIST) SO AUDIT HAS ONE **
+S51115**                  PLACE TO LOOK ACROSS ALL ONE-SHOT UHCO/CVG  **
+S51115**                  FIELD REPAIRS                               **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -17,9 +26,13 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+
+           COPY CCFHFCOR.
       /
        DATA DIVISION.
        FILE SECTION.
+
+       COPY CCFWFCOR.
       /
        WORKING-STORAGE SECTION.
 
@@ -67,9 +80,16 @@
            05  WS-CNVR-P-AMT             PIC S9(13)V9(2) COMP-3.
            05  WS-UHCO-REC               OCCURS 6000 TIMES.                     
                10  WS-UHCO-KEY           PIC X(24).                         
-               10  WS-UHCO-AMT           PIC S9(13)V9(2) COMP-3.            
+               10  WS-UHCO-AMT           PIC S9(13)V9(2) COMP-3.
 
-       01  WS-UPDATE-LINE.                                                      
+           05  WS-FCOR-OLD-AMT           PIC S9(13)V9(2).
+           05  WS-FCOR-OLD-AMT-X         REDEFINES
+               WS-FCOR-OLD-AMT           PIC X(15).
+           05  WS-FCOR-NEW-AMT           PIC S9(13)V9(2).
+           05  WS-FCOR-NEW-AMT-X         REDEFINES
+               WS-FCOR-NEW-AMT           PIC X(15).
+
+       01  WS-UPDATE-LINE.
            05  WS-UPDATE-KEY             PIC X(24).                             
            05  FILLER                    PIC X(01).                             
            05  WS-UPDATE-MESSAGE         PIC X(24).                             
@@ -116,6 +136,11 @@
        COPY XCWWGLOB.
        COPY XCWTFCMD.
 
+      *  GENERIC FIELD-CORRECTION HISTORY LEDGER (SEE 0309-1000-
+      *  WRITE-FCOR-HIST)
+       COPY CCWWFCOR.
+       COPY CCWL0309.
+
        COPY CCWLPGA.
        COPY CCWL0010.
        COPY XCWL0035.
@@ -166,6 +191,13 @@
            PERFORM OCF-3000-OPEN-OUTPUT
               THRU OCF-3000-OPEN-OUTPUT-X.
 
+           MOVE ZERO                   TO WFCOR-SEQ-FILE-STATUS.
+           OPEN EXTEND FCOR-HIST-FILE.
+           IF  WFCOR-SEQ-FILE-STATUS = '05' OR '35'
+               MOVE ZERO                TO WFCOR-SEQ-FILE-STATUS
+               OPEN OUTPUT FCOR-HIST-FILE
+           END-IF.
+
        0100-OPEN-FILES-X.
            EXIT.
 
@@ -577,6 +609,7 @@
                GO TO 2200-UPDATE-UHCO-X
            END-IF.
 
+           MOVE RUHCO-NO-RENW-CNVR-P-AMT   TO WS-FCOR-OLD-AMT.
            MOVE WS-UHCO-AMT (WS-UHCO-SUB) TO RUHCO-NO-RENW-CNVR-P-AMT.
 
            PERFORM UHCO-2000-REWRITE
@@ -596,10 +629,14 @@
                GO TO 2200-UPDATE-UHCO-X
            END-IF.
 
+           MOVE RUHCO-NO-RENW-CNVR-P-AMT   TO WS-FCOR-NEW-AMT.
+           PERFORM 2250-WRITE-FCOR-HIST
+              THRU 2250-WRITE-FCOR-HIST-X.
+
            ADD 1 TO WS-COMMIT-CNT.
            IF WS-COMMIT-CNT > 1000
                PERFORM  0035-1000-COMMIT
-                   THRU 0035-1000-COMMIT-X 
+                   THRU 0035-1000-COMMIT-X
                MOVE 0 TO WS-COMMIT-CNT
            END-IF.
 
@@ -622,6 +659,24 @@
        2200-UPDATE-UHCO-X.
            EXIT.
 
+      *---------------------
+       2250-WRITE-FCOR-HIST.
+      *---------------------
+
+           MOVE 'UHCO'                    TO L0309-TABLE-NAME.
+           MOVE RUHCO-KEY                 TO L0309-KEY-VALUE.
+           MOVE 'NO-RENW-CNVR-P'          TO L0309-FIELD-ID.
+           MOVE WS-FCOR-OLD-AMT-X         TO L0309-OLD-VALUE.
+           MOVE WS-FCOR-NEW-AMT-X         TO L0309-NEW-VALUE.
+           MOVE 'ZSBMMP10'                TO L0309-SRCE-PGM.
+           MOVE WGLOB-CRNT-DT             TO L0309-RUN-DT.
+
+           PERFORM 0309-1000-WRITE-FCOR-HIST
+              THRU 0309-1000-WRITE-FCOR-HIST-X.
+
+       2250-WRITE-FCOR-HIST-X.
+           EXIT.
+
       *--------------
        9000-FINALIZE.
       *--------------
@@ -677,6 +732,8 @@
        9999-CLOSE-FILES.
       *-----------------
 
+           CLOSE FCOR-HIST-FILE.
+
            PERFORM OCF-4000-CLOSE
               THRU OCF-4000-CLOSE-X.
 
@@ -695,8 +752,10 @@
        COPY CCPNPH.
        COPY CCPTPOL.
        COPY CCPNCVG.
-       COPY CCPBUHCO.                                                           
-       COPY CCPUUHCO.                                                           
+       COPY CCPBUHCO.
+       COPY CCPUUHCO.
+
+       COPY CCPP0309.
 
        COPY XCPOOCF.
 
