@@ -19,23 +19,52 @@
 007766**  30OCT98  56     ARCHITECTURE CHANGES TO SUPPORT PASSING    **
 007766**                  PARAMETERS VIA AN ADDRESS                  **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+S51106**  09AUG26  CTS    ADDED OPTIONAL FMIN TABLE LOOKUP SO THE    **
+S51106**                  MINIMUM VALUE THRESHOLD CAN BE OVERRIDDEN  **
+S51106**                  PER FUND/CURRENCY WITHOUT A CODE CHANGE    **
       *****************************************************************
       /
       **********************
        ENVIRONMENT DIVISION.
       **********************
- 
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY SCFHFMIN.
+
       ***************
        DATA DIVISION.
       ***************
- 
+
+       FILE SECTION.
+
+       COPY SCFWFMIN.
+
        WORKING-STORAGE SECTION.
- 
+
        COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRC7010'.
- 
+
        COPY SQLCA.
- 
+
 014590*COPY XCWL0030.
+
+      ****************************************************************
+      *  FUND MINIMUM VALUE THRESHOLD TABLE (FMIN) I/O AREAS         *
+      ****************************************************************
+       COPY SCFRFMIN.
+       COPY SCWWFMIN.
+
+      *  W7010-FMIN-OVERRIDE-AMT IS SET BY 7010-0100-GET-FMIN-OVRD
+      *  (BELOW) WHEN A FUND/CURRENCY-SPECIFIC OVERRIDE EXISTS ON THE
+      *  FMIN TABLE.  SCPP7010'S MINIMUM VALUE COMPARISON SHOULD TEST
+      *  W7010-FMIN-OVERRIDE-FOUND AND, WHEN TRUE, COMPARE AGAINST
+      *  W7010-FMIN-OVERRIDE-AMT INSTEAD OF ITS OWN HARDCODED DEFAULT.
+       01  W7010-FMIN-WORK-AREA.
+           05  W7010-FMIN-OVERRIDE-AMT       PIC S9(11)V99.
+           05  W7010-FMIN-OVERRIDE-SW        PIC X(01).
+               88  W7010-FMIN-OVERRIDE-FOUND       VALUE 'Y'.
+               88  W7010-FMIN-OVERRIDE-NOT-FOUND   VALUE 'N'.
       /
       ****************************************************************
       *  I/O COPYBOOKS                                               *
@@ -85,19 +114,48 @@
       *--------------
        0000-MAINLINE.
       *--------------
- 
+
+           PERFORM  7010-0100-GET-FMIN-OVRD
+               THRU 7010-0100-GET-FMIN-OVRD-X.
+
            PERFORM  7010-0000-MAINLINE
                THRU 7010-0000-MAINLINE-X.
- 
+
        0000-MAINLINE-X.
            GOBACK.
- 
+
+      *---------------------------
+      *  LOOKS UP THE FMIN TABLE FOR A FUND/CURRENCY-SPECIFIC MINIMUM
+      *  VALUE OVERRIDE, MAINTAINED ONLINE VIA SSRQFMIN.  WHEN NO
+      *  OVERRIDE ROW EXISTS, 7010-0000-MAINLINE'S OWN DEFAULT
+      *  THRESHOLD LOGIC APPLIES UNCHANGED.
+      *---------------------------
+       7010-0100-GET-FMIN-OVRD.
+      *---------------------------
+
+           SET W7010-FMIN-OVERRIDE-NOT-FOUND  TO TRUE.
+           MOVE RFA-FUND-CD                   TO WFMIN-FUND-CD.
+           MOVE RPOL-POL-CRCY-CD              TO WFMIN-CRCY-CD.
+
+           PERFORM  FMIN-1000-GET-THRESHOLD
+               THRU FMIN-1000-GET-THRESHOLD-X.
+
+           IF  WFMIN-IO-OK
+               MOVE RFMIN-MIN-VALUE-AMT        TO W7010-FMIN-OVERRIDE-AMT
+               SET W7010-FMIN-OVERRIDE-FOUND   TO TRUE
+           END-IF.
+
+       7010-0100-GET-FMIN-OVRD-X.
+           EXIT.
+
       /
       ****************************************************************
       *  PROCESSING COPYBOOKS                                        *
       ****************************************************************
- 
+
        COPY SCPP7010.
+      /
+       COPY SCPPFMIN.
       /
       ****************************************************************
       *  LINKAGE PROCESSING COPYBOOKS                                *
