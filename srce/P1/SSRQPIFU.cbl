@@ -0,0 +1,195 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQPIFU.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQPIFU                                         **
+      **  REMARKS:  ONLINE PIRA FOLLOW-UP TRACKING INQUIRY/UPDATE.    **
+      **            ZSBMCOIA WRITES A ROW ON THE PIFU TABLE FOR EVERY **
+      **            POLICY/COVERAGE IT FLAGS AS HAVING A PIRA ADDED   **
+      **            FOLLOWING THE FIRST ANNIVERSARY AFTER A BAD-      **
+      **            COLLECTION-METHOD UNDO, AT THE 'PENDING'          **
+      **            DISPOSITION.  THIS PROGRAM LETS SERVICING STAFF   **
+      **            SEE THE CURRENT DISPOSITION FOR A FLAGGED POLICY  **
+      **            AND COVERAGE, AND RECORD WHAT HAPPENED TO IT -    **
+      **            PIRA APPLIED, CLIENT CONTACTED, OR DECLINED - SO  **
+      **            ZSBMCOIA'S OUTPUT IS NO LONGER A ONE-TIME EXTRACT **
+      **            WITH NO VISIBILITY INTO FOLLOW-UP ACTION TAKEN.   **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHPIFU.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY CCFWPIFU.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQPIFU'.
+
+       COPY SQLCA.
+
+       COPY CCFRPIFU.
+       COPY CCWWPIFU.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-ROW-FOUND-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-ROW-FOUND                     VALUE 'Y'.
+               88  WS-ROW-NOT-FOUND                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLPIFU.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LPIFU-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           IF  LPIFU-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE-DISP
+                  THRU 1000-INQUIRE-DISP-X
+           ELSE
+           IF  LPIFU-FUNCTION-UPDATE
+               PERFORM 2000-UPDATE-DISP
+                  THRU 2000-UPDATE-DISP-X
+           ELSE
+               SET LPIFU-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------------
+       1000-INQUIRE-DISP.
+      *----------------------
+
+      *
+      *  RETURNS THE CURRENT FOLLOW-UP DISPOSITION FOR THE
+      *  POLICY/COVERAGE FLAGGED BY ZSBMCOIA.
+      *
+           PERFORM 1900-SET-KEY
+              THRU 1900-SET-KEY-X.
+
+           PERFORM 1800-FIND-ROW
+              THRU 1800-FIND-ROW-X.
+
+           IF  WS-ROW-FOUND
+               PERFORM 1100-MOVE-REC-TO-PARM
+                  THRU 1100-MOVE-REC-TO-PARM-X
+               SET LPIFU-RETRN-OK            TO TRUE
+           ELSE
+               SET LPIFU-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       1000-INQUIRE-DISP-X.
+           EXIT.
+
+      *----------------------
+       2000-UPDATE-DISP.
+      *----------------------
+
+      *
+      *  RECORDS WHAT HAPPENED TO A FLAGGED POLICY/COVERAGE - THE
+      *  DISPOSITION AND ITS EFFECTIVE DATE AND USER ID ARE PASSED
+      *  IN ON LPIFU-DISP-CD, LPIFU-DISP-DT AND LPIFU-DISP-USER-ID.
+      *
+           PERFORM 1900-SET-KEY
+              THRU 1900-SET-KEY-X.
+
+           PERFORM 1800-FIND-ROW
+              THRU 1800-FIND-ROW-X.
+
+           IF  WS-ROW-FOUND
+               MOVE LPIFU-DISP-CD           TO RPIFU-DISP-CD
+               MOVE LPIFU-DISP-DT           TO RPIFU-DISP-DT
+               MOVE LPIFU-DISP-USER-ID      TO RPIFU-DISP-USER-ID
+               PERFORM PIFU-2000-REWRITE
+                  THRU PIFU-2000-REWRITE-X
+               SET LPIFU-RETRN-OK            TO TRUE
+           ELSE
+               SET LPIFU-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       2000-UPDATE-DISP-X.
+           EXIT.
+
+      *----------------------
+       1100-MOVE-REC-TO-PARM.
+      *----------------------
+
+           MOVE RPIFU-PLAN-ID                 TO LPIFU-PLAN-ID.
+           MOVE RPIFU-MTHV-DT                  TO LPIFU-MTHV-DT.
+           MOVE RPIFU-FLAG-DT                  TO LPIFU-FLAG-DT.
+           MOVE RPIFU-DISP-CD                  TO LPIFU-DISP-CD.
+           MOVE RPIFU-DISP-DT                  TO LPIFU-DISP-DT.
+           MOVE RPIFU-DISP-USER-ID             TO LPIFU-DISP-USER-ID.
+
+       1100-MOVE-REC-TO-PARM-X.
+           EXIT.
+
+      *----------------------
+       1800-FIND-ROW.
+      *----------------------
+
+           SET WS-ROW-NOT-FOUND         TO TRUE.
+
+           PERFORM PIFU-1000-READ
+              THRU PIFU-1000-READ-X.
+
+           IF  WPIFU-IO-OK
+               SET WS-ROW-FOUND          TO TRUE
+           END-IF.
+
+       1800-FIND-ROW-X.
+           EXIT.
+
+      *----------------------
+       1900-SET-KEY.
+      *----------------------
+
+           MOVE LPIFU-POL-ID                 TO WPIFU-POL-ID.
+           MOVE LPIFU-CVG-NUM                 TO WPIFU-CVG-NUM.
+
+       1900-SET-KEY-X.
+           EXIT.
+
+      *****************************************************************
+      *  I/O PROCESS MODULE                                           *
+      *****************************************************************
+
+       COPY CCPBPIFU.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQPIFU                     **
+      *****************************************************************
