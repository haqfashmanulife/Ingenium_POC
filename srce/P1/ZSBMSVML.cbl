@@ -0,0 +1,304 @@
+      *****************************************************************
+      **  MEMBER :  ZSBMSVML                                         **
+      **  REMARKS:  SAVINGS RIDER MATURITY LOOKAHEAD EXTRACT.  SCANS **
+      **            EVERY POLICY'S COVERAGE ARRAY FOR TRADITIONAL    **
+      **            SAVINGS RIDERS (WCVGS-CVG-INS-TYP-TRAD-SVNG)     **
+      **            WHOSE WCVGS-CVG-MAT-XPRY-DT FALLS WITHIN THE     **
+      **            CONTROL-CARD CYCLE WINDOW, SO THE MATURITY DESK  **
+      **            GETS A WORKLIST OF UPCOMING SAVINGS-RIDER        **
+      **            MATURITIES AHEAD OF TIME.                        **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51103**  09AUG26  CTS    INITIAL VERSION                            **
+S51103**  09AUG26  CTS    ADDED THE MISSING BCF CONTROL-CARD READ SO  **
+S51103**           THE CYCLE WINDOW IS ACTUALLY POPULATED             **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  ZSBMSVML.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SVML-DATA-FILE ASSIGN TO ZSSVML
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WSVML-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       FD  SVML-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RSVML-SEQ-REC-INFO.
+           05  RSVML-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RSVML-CVG-NUM                PIC 9(03).
+           05  FILLER                       PIC X(01).
+           05  RSVML-CVG-STAT-CD            PIC X(02).
+           05  FILLER                       PIC X(01).
+           05  RSVML-MAT-XPRY-DT            PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  RSVML-POL-CSTAT-CD           PIC X(04).
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMSVML'.
+
+       COPY SQLCA.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-ERROR-SW               PIC X(01).
+               88  WS-NO-ERRORS                      VALUE 'N'.
+               88  WS-ERRORS-FOUND                   VALUE 'Y'.
+           05  I                         PIC S9(04) COMP.
+           05  WS-POL-COUNT              PIC 9(08) VALUE ZERO.
+           05  WS-SVNG-CVG-COUNT         PIC 9(08) VALUE ZERO.
+
+      *  CONTROL CARD - CYCLE WINDOW THE MATURITY DESK WANTS TO SEE.
+       01  WS-CONTROL-CARD.
+           05  WS-CTL-CYCLE-STRT-DT      PIC X(10).
+           05  WS-CTL-CYCLE-END-DT       PIC X(10).
+
+       01  WSVML-SEQ-IO-WORK-AREA.
+           05  WSVML-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'SVML'.
+           05  WSVML-SEQ-FILE-STATUS            PIC X(02).
+
+           COPY CCFWPOL.
+           COPY CCFRPOL.
+           COPY CCWWCVGS.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY XCWTFCMD.
+
+       COPY CCWLPGA.
+       COPY CCWL0010.
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+S51103     COPY XCSWSEQ  REPLACING ==:ID:==  BY BCF
+S51103                             ==':ID:'==  BY =='BCF'==.
+S51103     COPY XCSRBCF.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILES
+              THRU 0100-OPEN-FILES-X.
+
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-INITIALIZATION-X.
+
+           PERFORM 2000-PROCESS-POL-RECS
+              THRU 2000-PROCESS-POL-RECS-X
+              UNTIL WPOL-IO-EOF
+                 OR WS-ERRORS-FOUND.
+
+           PERFORM 9000-FINALIZE
+              THRU 9000-FINALIZE-X.
+
+           PERFORM 9999-CLOSE-FILES
+              THRU 9999-CLOSE-FILES-X.
+
+       0000-MAINLINE-X.
+           STOP RUN.
+
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM OCF-3000-OPEN-OUTPUT
+              THRU OCF-3000-OPEN-OUTPUT-X.
+
+S51103     PERFORM  BCF-1000-OPEN-INPUT
+S51103         THRU BCF-1000-OPEN-INPUT-X.
+
+           MOVE ZERO                   TO WSVML-SEQ-FILE-STATUS.
+
+           OPEN OUTPUT SVML-DATA-FILE.
+
+           IF WSVML-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      *--------------------
+       1000-INITIALIZATION.
+      *--------------------
+
+           MOVE 'N'                  TO WS-ERROR-SW.
+
+           MOVE 'CP'                 TO WGLOB-COMPANY-CODE.
+           MOVE 'ZSBMSVML'           TO WGLOB-MAIN-PGM-ID
+                                        WGLOB-CRNT-PGM-ID
+                                        WGLOB-USER-ID.
+
+           PERFORM 0010-0000-INIT-PARM-INFO
+              THRU 0010-0000-INIT-PARM-INFO-X.
+           PERFORM 0010-1000-INIT-DEFAULT
+              THRU 0010-1000-INIT-DEFAULT-X.
+
+           PERFORM PGA-1000-BUILD-PARMS
+              THRU PGA-1000-BUILD-PARMS-X.
+
+S51103     PERFORM  BCF-1000-READ
+S51103         THRU BCF-1000-READ-X.
+
+S51103     IF  WBCF-SEQ-IO-OK
+S51103         MOVE RBCF-SEQ-REC-INFO       TO WS-CONTROL-CARD
+S51103     END-IF.
+
+      *  THE CONTROL CARD SUPPLIES THE UPCOMING PROCESSING CYCLE
+      *  WINDOW; IF NOT SUPPLIED, DEFAULT TO WGLOB-CRNT-DT THROUGH
+      *  THE END OF THE NEXT PROCESSING CYCLE SET UP BY THE CALLER.
+           IF  WS-CTL-CYCLE-STRT-DT = SPACES
+               MOVE WGLOB-CRNT-DT        TO WS-CTL-CYCLE-STRT-DT
+           END-IF.
+
+           MOVE SPACES               TO RSVML-SEQ-REC-INFO.
+
+           MOVE LOW-VALUES           TO WPOL-KEY.
+           MOVE HIGH-VALUES          TO WPOL-ENDBR-KEY.
+
+           PERFORM POL-1000-TBL-BROWSE
+              THRU POL-1000-TBL-BROWSE-X.
+
+       1000-INITIALIZATION-X.
+           EXIT.
+
+      *----------------------
+       2000-PROCESS-POL-RECS.
+      *----------------------
+
+           PERFORM POL-2000-TBL-READ-NEXT
+              THRU POL-2000-TBL-READ-NEXT-X.
+           IF NOT WPOL-IO-OK
+               GO TO 2000-PROCESS-POL-RECS-X
+           END-IF.
+
+           ADD 1                     TO WS-POL-COUNT.
+
+           PERFORM VARYING I FROM 1 BY 1
+                    UNTIL I > RPOL-POL-CVG-REC-CTR-N
+               IF  WCVGS-CVG-INS-TYP-TRAD-SVNG (I)
+               AND WCVGS-CVG-MAT-XPRY-DT (I) NOT < WS-CTL-CYCLE-STRT-DT
+               AND (WS-CTL-CYCLE-END-DT   = SPACES
+                OR  WCVGS-CVG-MAT-XPRY-DT (I) NOT > WS-CTL-CYCLE-END-DT)
+                   PERFORM 3000-WRITE-SVML-REC
+                      THRU 3000-WRITE-SVML-REC-X
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-POL-RECS-X.
+           EXIT.
+
+      *----------------------
+       3000-WRITE-SVML-REC.
+      *----------------------
+
+           MOVE RPOL-POL-ID             TO RSVML-POL-ID.
+           MOVE I                       TO RSVML-CVG-NUM.
+           MOVE WCVGS-CVG-STAT-CD (I)   TO RSVML-CVG-STAT-CD.
+           MOVE WCVGS-CVG-MAT-XPRY-DT (I) TO RSVML-MAT-XPRY-DT.
+           MOVE RPOL-POL-CSTAT-CD       TO RSVML-POL-CSTAT-CD.
+
+           PERFORM 9400-SVML-WRITE
+              THRU 9400-SVML-WRITE-X.
+
+           ADD 1                        TO WS-SVNG-CVG-COUNT.
+
+       3000-WRITE-SVML-REC-X.
+           EXIT.
+
+      *--------------
+       9000-FINALIZE.
+      *--------------
+
+           PERFORM POL-3000-TBL-END-BROWSE
+              THRU POL-3000-TBL-END-BROWSE-X.
+
+           DISPLAY 'ZSBMSVML - POLICIES SCANNED     : ' WS-POL-COUNT.
+           DISPLAY 'ZSBMSVML - SAVINGS RIDERS FOUND  : '
+                    WS-SVNG-CVG-COUNT.
+
+       9000-FINALIZE-X.
+           EXIT.
+
+      *----------------
+       9400-SVML-WRITE.
+      *----------------
+
+           MOVE ZERO                   TO WSVML-SEQ-FILE-STATUS.
+
+           WRITE RSVML-SEQ-REC-INFO.
+
+           IF WSVML-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+       9400-SVML-WRITE-X.
+           EXIT.
+
+      *-----------------------
+       9700-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WSVML-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WSVML-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE 'WT'                   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9700-HANDLE-ERROR-X.
+           EXIT.
+
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           MOVE ZERO                   TO WSVML-SEQ-FILE-STATUS.
+
+           CLOSE SVML-DATA-FILE.
+
+           IF WSVML-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+S51103     PERFORM  BCF-4000-CLOSE
+S51103         THRU BCF-4000-CLOSE-X.
+
+           PERFORM OCF-4000-CLOSE
+              THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
