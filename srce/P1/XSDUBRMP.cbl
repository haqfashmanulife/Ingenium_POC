@@ -0,0 +1,106 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.    XSDUBRMP.
+
+      *****************************************************************
+      **  MEMBER :  XSDUBRMP                                         **
+      **  REMARKS:  GENERIC BRANCH-REMAP LOOKUP UTILITY.  RETURNS THE**
+      **            NEW BRANCH ID FOR AN OLD BRANCH ID FROM THE TTAB **
+      **            CROSSWALK BUILT FOR A BRANCH REORGANIZATION, SO  **
+      **            AN EXTRACT OR UPLOAD PROGRAM CAN CALL THIS       **
+      **            INSTEAD OF EMBEDDING ITS OWN COPY OF THE TTAB    **
+      **            LOOKUP (SEE ZSBMFIIA/ZSBMFIIB/ZSBMFIIC FOR THE   **
+      **            FORMULA II BRANCH AMALGAMATION, WHICH EACH DID   **
+      **            THIS LOOKUP INLINE).  THE CALLER PASSES THE TTAB **
+      **            TABLE-TYPE-ID SET UP FOR ITS OWN REORGANIZATION, **
+      **            SO A DIFFERENT CROSSWALK CAN BE LOADED FOR EACH  **
+      **            REORGANIZATION WITHOUT CHANGING THIS PROGRAM.    **
+      **                                                             **
+      **  DOMAIN :  NB                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51117**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       ENVIRONMENT DIVISION.
+      *************************
+
+       CONFIGURATION SECTION.
+      /
+      *************************
+       DATA DIVISION.
+      *************************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'XSDUBRMP'.
+
+       COPY SQLCA.
+
+      /
+      ****************************************************************
+      *  I/O COPYBOOKS                                               *
+      ****************************************************************
+
+       COPY NCFRTTAB.
+       COPY NCFWTTAB.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY XCWLBRMP.
+
+      /
+      *************************
+       PROCEDURE DIVISION  USING  WGLOB-GLOBAL-AREA
+                                  LBRMP-PARM-INFO.
+      *************************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           MOVE SPACES                      TO LBRMP-NEW-BR-ID.
+           SET  LBRMP-RETRN-OK              TO TRUE.
+
+           PERFORM  1000-BRANCH-TRANSLATE
+               THRU 1000-BRANCH-TRANSLATE-X.
+
+       0000-MAINLINE-X.
+           GOBACK.
+      /
+      *-------------------------
+       1000-BRANCH-TRANSLATE.
+      *-------------------------
+
+           MOVE LBRMP-TABLE-TYP-ID          TO WTTAB-ETBL-TYP-ID.
+           MOVE LBRMP-OLD-BR-ID             TO WTTAB-ETBL-VALU-ID.
+
+           PERFORM  TTAB-1000-READ
+               THRU TTAB-1000-READ-X.
+
+           IF  WTTAB-IO-OK
+               MOVE RTTAB-TTBL-VALU-TXT (1:3)  TO LBRMP-NEW-BR-ID
+           ELSE
+               SET  LBRMP-RETRN-NOTFND         TO TRUE
+           END-IF.
+
+       1000-BRANCH-TRANSLATE-X.
+           EXIT.
+      /
+      ******************************************************************
+      *  LINKAGE PROCESSING COPYBOOKS                                  *
+      ******************************************************************
+
+       COPY NCPNTTAB.
+
+      *****************************************************************
+      **                 END OF PROGRAM XSDUBRMP                     **
+      *****************************************************************
