@@ -0,0 +1,433 @@
+      *****************************************************************
+      **  MEMBER : ZSBMCICV                                          **
+      **  REMARKS: DAILY/WEEKLY TRANSACTION-VOLUME REPORT OFF THE     **
+      **           CICS TRANSACTION-COUNT TABLE (CICS) THAT XSBMCICS  **
+      **           LOADS FROM THE MON1 EXTRACT.  PRINTS ONE DETAIL    **
+      **           LINE PER DAY/TRANSACTION-CODE ROW ON THE TABLE,    **
+      **           THEN A WEEK-OVER-WEEK SUMMARY BY TRANSACTION CODE  **
+      **           COMPARING THE CURRENT CALENDAR WEEK (THROUGH THE   **
+      **           RUN DATE) AGAINST THE SAME WEEKDAYS OF THE PRIOR   **
+      **           WEEK, SO CAPACITY PLANNING DOES NOT NEED AN AD     **
+      **           HOC QUERY EVERY TIME ONLINE VOLUME TRENDS ARE      **
+      **           QUESTIONED.                                       **
+      **                                                              **
+      **           THE CICS TABLE CARRIES NO HOUR-LEVEL FIELD (ONLY   **
+      **           TXN-DT AND TXN-ID), SO THIS REPORT DOES NOT BREAK  **
+      **           VOLUME OUT BY HOUR - ONLY BY DAY AND BY WEEK.      **
+      **                                                              **
+      **  DOMAIN :  NB                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51146**  09AUG26   CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMCICV.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMCICV'.
+
+       COPY SQLCA.
+
+       COPY XCWWWKDT.
+
+       COPY CCWWCCC.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY XCFWCICS.
+       COPY XCFRCICS.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-BROWSE-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-BROWSE-DONE                     VALUE 'Y'.
+               88  WS-BROWSE-NOT-DONE                 VALUE 'N'.
+           05  WS-CICV-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-CICV-ENTRY-FOUND                VALUE 'Y'.
+               88  WS-CICV-ENTRY-NOT-FOUND             VALUE 'N'.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-CICS-READ-RECORDS        PIC S9(07) COMP-3 VALUE +0.
+
+      *****************************************************************
+      *  WEEK-OVER-WEEK DATE-RANGE WORK AREA - CURRENT WEEK RUNS FROM *
+      *  6 DAYS BEFORE THE RUN DATE THROUGH THE RUN DATE, INCLUSIVE.  *
+      *  PRIOR WEEK IS THE SAME SEVEN WEEKDAYS ONE WEEK EARLIER.      *
+      *  WGLOB-PROCESS-DATE IS ALREADY IN INTERNAL (COMPARABLE/       *
+      *  ARITHMETIC) DATE FORM, SO THE BOUNDARIES ARE COMPUTED        *
+      *  DIRECTLY FROM IT WITHOUT ANY FURTHER DATE-UTILITY CALLS.     *
+      *****************************************************************
+
+       01  WS-WEEK-RANGE-INFO.
+           05  WS-CURR-WK-START-DT         PIC 9(07) VALUE ZERO.
+           05  WS-PRIOR-WK-START-DT        PIC 9(07) VALUE ZERO.
+           05  WS-PRIOR-WK-END-DT          PIC 9(07) VALUE ZERO.
+
+      *****************************************************************
+      *  PER-TRANSACTION-CODE WEEK-OVER-WEEK ACCUMULATOR TABLE        *
+      *****************************************************************
+
+       01  WS-CICV-CTR                    PIC S9(04) COMP VALUE +0.
+       01  WS-CICV-MAX-CTR                PIC S9(04) COMP VALUE +200.
+
+       01  WS-CICV-SUMM-TABLE.
+           05  WS-CICV-REC-INFO            OCCURS 200 TIMES
+                                           INDEXED BY WS-CICV-INDX.
+               10  WS-CICV-TXN-ID           PIC X(04).
+               10  WS-CICV-CURR-WK-CNT      PIC S9(09) VALUE ZERO.
+               10  WS-CICV-PRIOR-WK-CNT     PIC S9(09) VALUE ZERO.
+               10  WS-CICV-TOTAL-CNT        PIC S9(09) VALUE ZERO.
+
+      *****************************************************************
+      *  REPORT LINE WORK AREAS                                       *
+      *****************************************************************
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-DTL-TXN-DT                PIC 9(07).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-DTL-TXN-ID                PIC X(04).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-DTL-TXN-CNT               PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(61) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-SUM-TXN-ID                PIC X(04).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-SUM-CURR-WK-CNT           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-SUM-PRIOR-WK-CNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  WS-SUM-VARIANCE              PIC -ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(38) VALUE SPACES.
+
+      *****************************************************************
+      *  CALLED MODULE PARAMETER INFORMATION                          *
+      *****************************************************************
+
+       COPY XCWL0040.
+
+       COPY CCWL0950.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-BROWSE-CICS
+               THRU 3000-BROWSE-CICS-X.
+
+           PERFORM  8000-PRINT-WEEKLY-SUMMARY
+               THRU 8000-PRINT-WEEKLY-SUMMARY-X.
+
+           PERFORM  9000-PRINT-SUMMARY
+               THRU 9000-PRINT-SUMMARY-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+
+           MOVE SPACES                      TO WGLOB-COMPANY-CODE.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           INITIALIZE WS-REPORT-TOTALS
+                      WS-CICV-SUMM-TABLE.
+
+           MOVE ZERO                        TO WS-CICV-CTR.
+
+           COMPUTE WS-CURR-WK-START-DT  = WGLOB-PROCESS-DATE - 6.
+           COMPUTE WS-PRIOR-WK-START-DT = WGLOB-PROCESS-DATE - 13.
+           COMPUTE WS-PRIOR-WK-END-DT   = WGLOB-PROCESS-DATE - 7.
+
+           SET  WS-BROWSE-NOT-DONE          TO TRUE.
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'CICS TRANSACTION VOLUME - DAILY DETAIL BY TXN CODE @1'
+           MOVE 'ZSLCIV0001'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       3000-BROWSE-CICS.
+      *---------------------
+
+           MOVE LOW-VALUES                  TO WCICS-TXN-DT
+                                                WCICS-TXN-ID.
+           MOVE HIGH-VALUES                 TO WCICS-ENDBR-TXN-DT
+                                                WCICS-ENDBR-TXN-ID.
+
+           PERFORM  CICS-1000-BROWSE
+               THRU CICS-1000-BROWSE-X.
+
+           PERFORM  CICS-2000-READ-NEXT
+               THRU CICS-2000-READ-NEXT-X.
+
+           PERFORM  3100-PROCESS-CICS-REC
+               THRU 3100-PROCESS-CICS-REC-X
+               UNTIL WCICS-IO-EOF OR WCICS-IO-NOT-FOUND.
+
+           PERFORM  CICS-3000-END-BROWSE
+               THRU CICS-3000-END-BROWSE-X.
+
+       3000-BROWSE-CICS-X.
+           EXIT.
+      /
+      *---------------------------
+       3100-PROCESS-CICS-REC.
+      *---------------------------
+
+           ADD +1                           TO WS-CICS-READ-RECORDS.
+
+           PERFORM  3200-PRINT-DETAIL-LINE
+               THRU 3200-PRINT-DETAIL-LINE-X.
+
+           PERFORM  3300-ACCUM-WEEKLY-SUMM
+               THRU 3300-ACCUM-WEEKLY-SUMM-X.
+
+           PERFORM  CICS-2000-READ-NEXT
+               THRU CICS-2000-READ-NEXT-X.
+
+       3100-PROCESS-CICS-REC-X.
+           EXIT.
+      /
+      *---------------------------
+       3200-PRINT-DETAIL-LINE.
+      *---------------------------
+
+           MOVE SPACES                      TO WS-DETAIL-LINE.
+           MOVE RCICS-TXN-DT                TO WS-DTL-TXN-DT.
+           MOVE RCICS-TXN-ID                TO WS-DTL-TXN-ID.
+           MOVE RCICS-TXN-CNT               TO WS-DTL-TXN-CNT.
+
+           MOVE WS-DETAIL-LINE               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3200-PRINT-DETAIL-LINE-X.
+           EXIT.
+      /
+      *---------------------------
+       3300-ACCUM-WEEKLY-SUMM.
+      *---------------------------
+
+           PERFORM  3310-FIND-CICV-ENTRY
+               THRU 3310-FIND-CICV-ENTRY-X.
+
+           IF  WS-CICV-INDX = ZERO
+               GO TO 3300-ACCUM-WEEKLY-SUMM-X
+           END-IF.
+
+           IF  RCICS-TXN-DT NOT < WS-CURR-WK-START-DT
+               ADD  RCICS-TXN-CNT
+                 TO WS-CICV-CURR-WK-CNT (WS-CICV-INDX)
+           END-IF.
+
+           IF  RCICS-TXN-DT NOT < WS-PRIOR-WK-START-DT
+               AND RCICS-TXN-DT NOT > WS-PRIOR-WK-END-DT
+               ADD  RCICS-TXN-CNT
+                 TO WS-CICV-PRIOR-WK-CNT (WS-CICV-INDX)
+           END-IF.
+
+           ADD  RCICS-TXN-CNT
+             TO WS-CICV-TOTAL-CNT (WS-CICV-INDX).
+
+       3300-ACCUM-WEEKLY-SUMM-X.
+           EXIT.
+      /
+      *---------------------------
+       3310-FIND-CICV-ENTRY.
+      *---------------------------
+
+           SET  WS-CICV-ENTRY-NOT-FOUND     TO TRUE.
+           SET  WS-CICV-INDX                TO 1.
+
+           PERFORM  3320-SEARCH-CICV-ENTRY
+               THRU 3320-SEARCH-CICV-ENTRY-X
+               VARYING WS-CICV-INDX FROM 1 BY 1
+               UNTIL WS-CICV-INDX > WS-CICV-CTR
+                  OR WS-CICV-ENTRY-FOUND.
+
+           IF  WS-CICV-ENTRY-FOUND
+               GO TO 3310-FIND-CICV-ENTRY-X
+           END-IF.
+
+           IF  WS-CICV-CTR NOT < WS-CICV-MAX-CTR
+               MOVE ZERO                    TO WS-CICV-INDX
+               GO TO 3310-FIND-CICV-ENTRY-X
+           END-IF.
+
+           ADD +1                           TO WS-CICV-CTR.
+           SET  WS-CICV-INDX                TO WS-CICV-CTR.
+           MOVE RCICS-TXN-ID    TO WS-CICV-TXN-ID (WS-CICV-INDX).
+
+       3310-FIND-CICV-ENTRY-X.
+           EXIT.
+      /
+      *---------------------------
+       3320-SEARCH-CICV-ENTRY.
+      *---------------------------
+
+           IF  WS-CICV-TXN-ID (WS-CICV-INDX) = RCICS-TXN-ID
+               SET  WS-CICV-ENTRY-FOUND     TO TRUE
+           END-IF.
+
+       3320-SEARCH-CICV-ENTRY-X.
+           EXIT.
+      /
+      *-------------------------------
+       8000-PRINT-WEEKLY-SUMMARY.
+      *-------------------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'WEEK-OVER-WEEK TXN VOLUME BY TXN CODE (CUR/PRIOR) @1'
+           MOVE 'ZSLCIV0002'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           PERFORM  8100-PRINT-SUMM-LINE
+               THRU 8100-PRINT-SUMM-LINE-X
+               VARYING WS-CICV-INDX FROM 1 BY 1
+               UNTIL WS-CICV-INDX > WS-CICV-CTR.
+
+       8000-PRINT-WEEKLY-SUMMARY-X.
+           EXIT.
+      /
+      *---------------------------
+       8100-PRINT-SUMM-LINE.
+      *---------------------------
+
+           MOVE SPACES                      TO WS-SUMMARY-LINE.
+           MOVE WS-CICV-TXN-ID (WS-CICV-INDX) TO WS-SUM-TXN-ID.
+           MOVE WS-CICV-CURR-WK-CNT (WS-CICV-INDX)
+                                        TO WS-SUM-CURR-WK-CNT.
+           MOVE WS-CICV-PRIOR-WK-CNT (WS-CICV-INDX)
+                                        TO WS-SUM-PRIOR-WK-CNT.
+           COMPUTE WS-SUM-VARIANCE =
+                   WS-CICV-CURR-WK-CNT (WS-CICV-INDX)
+                 - WS-CICV-PRIOR-WK-CNT (WS-CICV-INDX).
+
+           MOVE WS-SUMMARY-LINE              TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       8100-PRINT-SUMM-LINE-X.
+           EXIT.
+      /
+      *----------------------
+       9000-PRINT-SUMMARY.
+      *----------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF CICS TABLE ROWS READ.................. @1'
+           MOVE 'ZSLCIV0003'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CICS-READ-RECORDS        TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF DISTINCT TRANSACTION CODES SUMMARIZED... @1'
+           MOVE 'ZSLCIV0004'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-CICV-CTR                 TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9000-PRINT-SUMMARY-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+
+       COPY CCPPCCC.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+
+       COPY XCPACICS.
+       COPY XCPUCICS.
+
+       COPY XCPL0040.
+
+       COPY XCPL0260.
+
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMCICV                     **
+      *****************************************************************
