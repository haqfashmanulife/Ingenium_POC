@@ -71,6 +71,14 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
                VALUE 'TOTAL HI RECORDS CHANGED                '.
                10  WS-HI-RECS-CHANGED       PIC 9(6)  VALUE ZERO.
                10  FILLER                   PIC X(86) VALUE SPACE.
+S51127     05  WS-TOTAL-JRNL-DT-REJ-LINE.
+S51127         10  FILLER                   PIC X(40)
+S51127         VALUE 'TOTAL NEW HI RECS REJ - BAD JOURNAL DT  '.
+S51127         10  WS-JRNL-DT-RECS-REJ      PIC 9(6)  VALUE ZERO.
+S51127         10  FILLER                   PIC X(86) VALUE SPACE.
+S51127     05  WS-JRNL-DT-REJ-SW            PIC X(01) VALUE 'N'.
+S51127         88  WS-JRNL-DT-REJECTED          VALUE 'Y'.
+S51127         88  WS-JRNL-DT-ACCEPTED          VALUE 'N'.
            05  WS-ISS-HI-LINE.
                10  FILLER                   PIC X(26)
                VALUE 'HI RECORD ADDED:   POLICY '.
@@ -111,6 +119,17 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
                10  WS-REISS-NEW-SIGN        PIC X(01).
                10  WS-REISS-NEW-LN-NUM      PIC X(04).
                10  FILLER                   PIC X(04) VALUE SPACE.
+S51127     05  WS-JRNL-DT-REJ-LINE.
+S51127         10  FILLER                   PIC X(27)
+S51127         VALUE 'REJECTED - NEW HI POLICY  '.
+S51127         10  WS-JRNL-REJ-POL-ID       PIC X(10).
+S51127         10  FILLER                   PIC X(09)
+S51127         VALUE 'COVERAGE '.
+S51127         10  WS-JRNL-REJ-CVG-NUM      PIC X(02).
+S51127         10  FILLER                   PIC X(14)
+S51127         VALUE '  JOURNAL DT  '.
+S51127         10  WS-JRNL-REJ-DT           PIC X(10).
+S51127         10  FILLER                   PIC X(58) VALUE SPACE.
       /
 P02229 COPY XCWL0035.
 
@@ -129,6 +148,9 @@ P02229 COPY XCWL0035.
       /
        COPY CCFRATRN.
       /
+S51127 COPY CCFWMAST.
+S51127 COPY CCFRMAST.
+      /
        COPY XCSWOCF.
        COPY XCSROCF.
       /
@@ -163,6 +185,24 @@ P02229 COPY XCWL0035.
            PERFORM  CCC-1000-PRCES-CO-CTL-CARD
                THRU CCC-1000-PRCES-CO-CTL-CARD-X.
 
+      *    GET THE CURRENT CYCLE'S PROCESSING DATE SO THE JOURNAL
+      *    DATE EDIT HAS A WINDOW TO VALIDATE AGAINST
+S51127     PERFORM  MAST-1000-READ
+S51127         THRU MAST-1000-READ-X.
+
+S51127     IF  WMAST-IO-OK
+S51127         MOVE RMAST-APPL-CTL-PRCES-DT TO WGLOB-PROCESS-DATE
+S51127     ELSE
+S51127         MOVE WMAST-KEY               TO WGLOB-MSG-PARM (1)
+S51127         MOVE 'ZS99010001'            TO WGLOB-MSG-REF-INFO
+
+S51127         PERFORM  0260-1000-GENERATE-MESSAGE
+S51127             THRU 0260-1000-GENERATE-MESSAGE-X
+
+S51127         PERFORM  0030-5000-LOGIC-ERROR
+S51127             THRU 0030-5000-LOGIC-ERROR-X
+S51127     END-IF.
+
            PERFORM  0950-0000-INIT-PARM-INFO
                THRU 0950-0000-INIT-PARM-INFO-X.
            PERFORM  0950-1000-GET-COMPANY-NAME
@@ -485,6 +525,15 @@ P02229         THRU 0035-1000-COMMIT-X.
                THRU 1680-3000-ADD-Y-M-D-TO-DATE-X.
            MOVE L1680-INTERNAL-2        TO WAT99-PRCES-DT.
 
+      *    EDIT THE JOURNAL DATE BEFORE THE NEW MOVEMENT RECORD IS
+      *    ALLOWED INTO THE HI TABLE, SO A BAD JOURNAL DATE IS CAUGHT
+      *    HERE RATHER THAN YEARS LATER BY ANOTHER ZAP PROGRAM
+S51127     PERFORM  6050-EDIT-NEW-ISS-JRNL-DT
+S51127         THRU 6050-EDIT-NEW-ISS-JRNL-DT-X.
+
+S51127     IF  WS-JRNL-DT-REJECTED
+S51127         GO TO 6000-CREATE-NEW-ISS-HI-X
+S51127     END-IF.
 
       *    SET THE LINE NUMBER TO -140
            MOVE '140'                   TO WAT99-LN-NUM.
@@ -518,6 +567,33 @@ P02229         THRU 0035-1000-COMMIT-X.
        6000-CREATE-NEW-ISS-HI-X.
            EXIT.
       /
+S51127*---------------------------
+S51127 6050-EDIT-NEW-ISS-JRNL-DT.
+S51127*---------------------------
+
+S51127     MOVE 'N'                     TO WS-JRNL-DT-REJ-SW.
+
+S51127     IF  WAT99-PRCES-DT = WWKDT-ZERO-DT
+S51127     OR  WAT99-PRCES-DT > WGLOB-PROCESS-DATE
+S51127         MOVE 'Y'                 TO WS-JRNL-DT-REJ-SW
+S51127         ADD 1                    TO WS-JRNL-DT-RECS-REJ
+
+S51127         MOVE SPACES              TO L0040-INPUT-LINE
+S51127         PERFORM  0040-3000-WRITE-OTHER
+S51127             THRU 0040-3000-WRITE-OTHER-X
+
+S51127         MOVE WHI-POL-ID          TO WS-JRNL-REJ-POL-ID
+S51127         MOVE WAT99-CVG-NUM       TO WS-JRNL-REJ-CVG-NUM
+S51127         MOVE WAT99-PRCES-DT      TO WS-JRNL-REJ-DT
+S51127         MOVE SPACES              TO L0040-INPUT-LINE
+S51127         MOVE WS-JRNL-DT-REJ-LINE TO L0040-INPUT-LINE
+S51127         PERFORM  0040-3000-WRITE-OTHER
+S51127             THRU 0040-3000-WRITE-OTHER-X
+S51127     END-IF.
+
+S51127 6050-EDIT-NEW-ISS-JRNL-DT-X.
+S51127     EXIT.
+      /
       *---------------------------
        6200-SET-UP-NEW-ISS-HI-PRINT.
       *---------------------------
@@ -587,6 +663,15 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  0040-3000-WRITE-OTHER
                THRU 0040-3000-WRITE-OTHER-X.
 
+S51127     MOVE SPACES                  TO L0040-INPUT-LINE.
+S51127     MOVE WS-TOTAL-JRNL-DT-REJ-LINE TO L0040-INPUT-LINE.
+S51127     PERFORM  0040-3000-WRITE-OTHER
+S51127         THRU 0040-3000-WRITE-OTHER-X.
+
+S51127     MOVE SPACES                  TO L0040-INPUT-LINE.
+S51127     PERFORM  0040-3000-WRITE-OTHER
+S51127         THRU 0040-3000-WRITE-OTHER-X.
+
        8000-PRINT-STATS-X.
            EXIT.
       /
@@ -611,6 +696,8 @@ P02229 COPY XCPL0035.
        COPY CCPL0950.
        COPY CCPS0950.
       /
+S51127 COPY CCPNMAST.
+      /
        COPY CCPBSPND.
       /
        COPY CCPAHI.
