@@ -13,6 +13,9 @@
 J18959**  11JAN24  CTS    FIX FOR PAYMENT DATE                       **
 R19010**  10APR24  CTS    INC06735417 - BAR CODE SETTING             **
 UY3001**  10APR25  CTS    STREAM 3 CHANGES RETROFIT                  **
+S51143**  09AUG26  CTS    ADDED QR-CODE VALUE CALCULATION FOR        **
+S51143**                  CUSTOMER-VALUE DOCUMENTS (PREMIUM NOTICES/  **
+S51143**                  DEPOSIT CONFIRMATIONS) - 3000-QR-BARCD-CALC **
       *****************************************************************
 
       *************************
@@ -188,6 +191,10 @@ UY3001**  10APR25  CTS    STREAM 3 CHANGES RETROFIT                  **
                    PERFORM  2000-CUST-BARCD-CALC
                        THRU 2000-CUST-BARCD-CALC-X
 
+              WHEN LBRCD-RQST-QR-BARCD
+                   PERFORM  3000-QR-BARCD-CALC
+                       THRU 3000-QR-BARCD-CALC-X
+
               WHEN OTHER
                    SET  LBRCD-RETRN-INVALID-REQUEST TO TRUE
                    MOVE LBRCD-RETRN-CD      TO WGLOB-ERR-RETRN-CD
@@ -1166,6 +1173,46 @@ J18959*           END-EVALUATE.
        2400-CALC-CHK-DGT-X.
            EXIT.
       /
+      *---------------------
+       3000-QR-BARCD-CALC.
+      *---------------------
+
+      * COMPUTE TOTAL APPLICATION BALANCE AMOUNT FOR THE QR DATA
+      * STRING - SAME CUSTOMER-VALUE AMOUNT USED FOR THE GS-128
+      * BARCODE, BUT ENCODED FOR A QR SYMBOL INSTEAD OF A LINEAR ONE
+      * SO IT CAN BE SCANNED BY A CLIENT'S PHONE CAMERA.
+           COMPUTE LBRCD-TOT-APL-BAL-AMT    =  LBRCD-CURR-APL-AMT
+                                            +  LBRCD-OLD-APL-BAL-AMT
+                                            +  LBRCD-CURR-INT-APL-AMT.
+
+           IF  LBRCD-TOT-APL-BAL-AMT > 1000000
+      *MSGS: QR BARCODE IS OUT OF PRINT TARGET AREA FOR POL (@1)
+               MOVE 'XSBRCD0005'            TO WGLOB-MSG-REF-INFO
+               MOVE RPOL-POL-ID             TO WGLOB-MSG-PARM (1)
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               SET LBRCD-RETRN-ERROR        TO TRUE
+               GO TO  3000-QR-BARCD-CALC-X
+           END-IF.
+
+      * BUILD THE QR-CODABLE DATA STRING.  UNLIKE THE GS-128/
+      * CUSTOMER-VALUE BARCODES, A QR SYMBOL IS NOT LIMITED TO A
+      * FIXED-LENGTH NUMERIC PAYLOAD, SO THE DATA IS LAID OUT AS
+      * DELIMITED KEY:VALUE PAIRS THAT THE PRINT-COMPOSITION PROCESS
+      * ENCODES DIRECTLY INTO THE QR SYMBOL - THIS ROUTINE ONLY
+      * COMPUTES THE VALUE TEXT, IT DOES NOT RENDER THE SYMBOL ITSELF.
+           STRING 'POL:'
+                  RPOL-POL-ID               DELIMITED BY SPACE
+                  ' AMT:'
+                  LBRCD-TOT-APL-BAL-AMT     DELIMITED BY SIZE
+                  ' DT:'
+                  LBRCD-APPL-CTL-PRCES-DT   DELIMITED BY SPACE
+                  INTO LBRCD-QR-BARCD-VALU-TXT
+           END-STRING.
+
+       3000-QR-BARCD-CALC-X.
+           EXIT.
+      /
       ****************************************************************
       *  PROCESSING COPYBOOKS                                        *
       ****************************************************************
