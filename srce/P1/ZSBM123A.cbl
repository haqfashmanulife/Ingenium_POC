@@ -0,0 +1,1088 @@
+      *****************************************************************
+      **  MEMBER :  ZSBM123A                                         **
+      **  REMARKS:  CREATE CONSOLIDATED INSURED CLIENT 360 EXTRACT   **
+      **                                                             **
+      **            BUILDS ON THE SAME INTERMEDIATE INSURED CLIENT   **
+      **            EXTRACT (ONE RECORD PER INSURED CLIENT PER       **
+      **            POLICY) USED BY THE TAX DOMAIN'S ZSBM122A, BUT   **
+      **            ALSO PULLS IN COVERAGE, BENEFICIARY AND FMLY/    **
+      **            PROS RELATIONSHIP DATA SO OTHER DOWNSTREAM       **
+      **            CONSUMERS CAN GET A SINGLE CLIENT-CENTRIC VIEW   **
+      **            INSTEAD OF BUILDING THEIR OWN EXTRACT OFF        **
+      **            TPOL/TCVG DIRECTLY.                              **
+      **                                                             **
+      **  DOMAIN :  CL                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51126**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.      ZSBM123A.
+
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT I123-DATA-FILE ASSIGN TO ZSI123
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WI123-SEQ-FILE-STATUS.
+
+           SELECT O123-DATA-FILE ASSIGN TO ZSO123
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WO123-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       FD  I123-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+      *
+      * RECORD LENGTH = 100  (SAME LAYOUT AS ZSBM121A'S O121 EXTRACT)
+      *
+       01  RI123-SEQ-REC-INFO.
+           05  RI123-POL-ID              PIC X(10).
+           05  F                         PIC X(01).
+           05  RI123-INSRD-CLI-ID        PIC X(10).
+           05  F                         PIC X(01).
+           05  RI123-INSRD-CLI-ISS-AGE   PIC X(03).
+           05  F                         PIC X(01).
+           05  RI123-DTH-FACE-AMT        PIC 9(15).
+           05  F                         PIC X(01).
+           05  RI123-DLY-HOSP-AMT        PIC 9(15).
+           05  F                         PIC X(01).
+           05  RI123-DLY-CHOSP-AMT       PIC 9(15).
+           05  F                         PIC X(27).
+
+       FD  O123-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+      *
+      * RECORD LENGTH = 200
+      *
+       01  RO123-SEQ-REC-INFO.
+           05  RO123-POL-ID              PIC X(10).
+           05  RO123-DEL1                PIC X(01).
+           05  RO123-INSRD-CLI-ID        PIC X(10).
+           05  RO123-DEL2                PIC X(01).
+           05  RO123-INSRD-CLI-NM-TXT    PIC X(51).
+           05  RO123-DEL3                PIC X(01).
+           05  RO123-INSRD-CLI-BIRTH-DT  PIC X(10).
+           05  RO123-DEL4                PIC X(01).
+           05  RO123-INSRD-CLI-SEX-CD    PIC X(01).
+           05  RO123-DEL5                PIC X(01).
+           05  RO123-INSRD-CLI-ISS-AGE   PIC X(03).
+           05  RO123-DEL6                PIC X(01).
+           05  RO123-DTH-FACE-AMT        PIC 9(15).
+           05  RO123-DEL7                PIC X(01).
+           05  RO123-DLY-HOSP-AMT        PIC 9(15).
+           05  RO123-DEL8                PIC X(01).
+           05  RO123-DLY-CHOSP-AMT       PIC 9(15).
+           05  RO123-DEL9                PIC X(01).
+           05  RO123-CVG-CNT             PIC 9(03).
+           05  RO123-DEL10               PIC X(01).
+           05  RO123-PRIM-PLAN-ID        PIC X(05).
+           05  RO123-DEL11               PIC X(01).
+           05  RO123-BNFY-CNT            PIC 9(03).
+           05  RO123-DEL12               PIC X(01).
+           05  RO123-PRIM-BNFY-NM        PIC X(30).
+           05  RO123-DEL13               PIC X(01).
+           05  RO123-FMLY-REL-CD         PIC X(02).
+           05  RO123-DEL14               PIC X(01).
+           05  RO123-PROS-STAT-CD        PIC X(02).
+           05  F                         PIC X(11).
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       01  WS-HOLD-RO123-SEQ-REC-INFO.
+           05 WS-HOLD-RO123-DATA         PIC X(200).
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM123A'.
+
+       COPY SQLCA.
+       COPY XCWL0035.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+      ****************************************************************
+      *    WORK VARIABLES
+      ****************************************************************
+
+       01  WI123-SEQ-IO-WORK-AREA.
+           05  WI123-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'I123'.
+           05  WI123-SEQ-IO-COMMAND             PIC X(02).
+           05  WI123-SEQ-FILE-STATUS            PIC X(02).
+           05  WI123-SEQ-IO-STATUS              PIC 9(01).
+               88  WI123-SEQ-IO-OK              VALUE 0.
+               88  WI123-SEQ-IO-NOT-FOUND       VALUE 7.
+               88  WI123-SEQ-IO-EOF             VALUE 8.
+               88  WI123-SEQ-IO-ERROR           VALUE 9.
+
+       01  WO123-SEQ-IO-WORK-AREA.
+           05  WO123-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'O123'.
+           05  WO123-SEQ-IO-COMMAND             PIC X(02).
+           05  WO123-SEQ-FILE-STATUS            PIC X(02).
+           05  WO123-SEQ-IO-STATUS              PIC 9(01).
+               88  WO123-SEQ-IO-OK              VALUE 0.
+               88  WO123-SEQ-IO-NOT-FOUND       VALUE 7.
+               88  WO123-SEQ-IO-EOF             VALUE 8.
+               88  WO123-SEQ-IO-ERROR           VALUE 9.
+
+       01  WS-MISC.
+           05  WS-TXT-SRC-REF-ID               PIC X(05)  VALUE SPACES.
+           05  WS-I123-CNT                     PIC 9(07)  VALUE ZERO.
+           05  WS-O123-CNT                     PIC 9(07)  VALUE ZERO.
+           05  WS-CURR-KEY.
+               10 WS-CURR-KEY-POL-ID           PIC X(10).
+               10 WS-CURR-KEY-INSRD-CLI-ID     PIC X(10).
+           05  WS-PREV-KEY.
+               10 WS-PREV-KEY-POL-ID           PIC X(10).
+               10 WS-PREV-KEY-INSRD-CLI-ID     PIC X(10).
+           05  WS-DEL                          PIC X(01) VALUE ','.
+
+      *
+      * COVERAGE / BENEFICIARY ACCUMULATORS FOR CURRENT CLIENT
+      *
+S51126     05  WS-CVG-CNT                       PIC 9(03) VALUE ZERO.
+S51126     05  WS-PRIM-PLAN-ID                  PIC X(05) VALUE SPACES.
+S51126     05  WS-BNFY-CNT                       PIC 9(03) VALUE ZERO.
+S51126     05  WS-PRIM-BNFY-NM                  PIC X(30) VALUE SPACES.
+
+       COPY XCWWHDG.
+       COPY XCWWTIME.
+       COPY CCWWINDX.
+
+      *
+      * COVERAGE ARRAY
+      *
+       COPY CCWWCVGS.
+
+      ***************************************************************
+      *    CALLED MODULE PARAMETER INFORMATION
+      ***************************************************************
+
+      *
+      * INGENIUM GLOBAL AREA
+      *
+       COPY CCWL0010.
+       COPY CCWL0460.
+
+      *
+      * LINK PARMS FOR BATCH CONTROLS REPORT MODULE
+      *
+       COPY XCWL0040.
+
+      *
+      * OUTPUT CONTROL FILE (OCF) PROCESSING
+      *
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+      *
+      * OBTAIN SYSTEM DATE / TIME LINK AREA COPYBOOK
+      *
+       COPY XCWL1610.
+
+      *
+      * WORK FIELDS FOR GENERAL DATE & TIME MANIPULATION
+      *
+       COPY XCWWWKDT.
+
+      *
+      * BATCH FILE I/O COMMAND CONSTANTS
+      *
+       COPY XCWTFCMD.
+
+      *
+      * DATE CONVERSION
+      *
+       COPY XCWLDTLK.
+       COPY XCWL1670.
+       COPY XCWL1680.
+
+      *
+      * TEXT RETRIEVAL
+      *
+       COPY XCWL2490.
+
+      *
+      * COMPANY NAME
+      *
+       COPY CCWL0950.
+
+      *
+      * LAYOUT OF COMPANY CONTROL FILE
+      *
+       COPY CCWWCCC.
+
+      *
+      * BATCH CONTROL FILE
+      *
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+
+      *
+      * CLIENT DATA
+      *
+       COPY CCWL2433.
+       COPY CCWL2435.
+       COPY CCWL2440.
+
+      *
+      * POINTER WORKING STORAGE AREA
+      *
+       COPY XCWLPTR.
+
+      *
+      * COVERAGE CLIENT
+      *
+       COPY CCFWCVGC.
+       COPY CCFRCVGC.
+
+      *
+      * BENEFICIARY
+      *
+S51126 COPY CCFWBENE.
+S51126 COPY CCFRBENE.
+
+      *
+      * FAMILY (FMLY) RELATIONSHIP EXTRACT -- READ VIA THE GENERIC
+      * SEQUENTIAL FILE I/O SUBPROGRAM ZSRQ9B56
+      *
+S51126 COPY XCSWSEQ  REPLACING ==:ID:==  BY 9B56
+S51126                         ==':ID:'==  BY =='9B56'==.
+S51126 COPY ZCSR9B56.
+
+      *
+      * PROSPECT (PROS) RELATIONSHIP EXTRACT -- READ VIA THE GENERIC
+      * SEQUENTIAL FILE I/O SUBPROGRAM ZSRQ9B57
+      *
+S51126 COPY XCSWSEQ  REPLACING ==:ID:==  BY 9B57
+S51126                         ==':ID:'==  BY =='9B57'==.
+S51126 COPY ZCSR9B57.
+
+      ***************************************************************
+      *    FILES
+      ***************************************************************
+
+      ***************************************************************
+      *    TABLES
+      ***************************************************************
+
+      *
+      * POLICY
+      *
+       COPY CCFWPOL.
+       COPY CCFRPOL.
+
+      *
+      * COVERAGE
+      *
+       COPY CCFWCVG.
+       COPY CCFRCVG.
+
+      *
+      * EDIT
+      *
+       COPY CCFREDIT.
+       COPY CCFWEDIT.
+
+      *
+      * CLIENT UNDERWRITING
+      *
+       COPY NCFRCLIU.
+       COPY NCFWCLUA.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  1000-INITIALIZE
+               THRU 1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-I123
+               THRU 2000-PROCESS-I123-X
+                    UNTIL WI123-SEQ-IO-EOF.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+      *
+      * INPUT TRANSACTIONS
+      *
+           MOVE ZERO TO WI123-SEQ-IO-STATUS.
+
+           OPEN INPUT I123-DATA-FILE.
+
+           IF WI123-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-I123-ERROR
+                 THRU 9700-HANDLE-I123-ERROR-X
+           END-IF.
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+      *
+      * OUTPUT EXTRACT DATA
+      *
+           MOVE ZERO TO WO123-SEQ-IO-STATUS.
+
+           OPEN OUTPUT O123-DATA-FILE.
+
+           IF WO123-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9710-HANDLE-O123-ERROR
+                 THRU 9710-HANDLE-O123-ERROR-X
+           END-IF.
+
+      *
+      * FAMILY / PROSPECT RELATIONSHIP EXTRACTS
+      *
+S51126     PERFORM  9B56-1000-OPEN-INPUT
+S51126         THRU 9B56-1000-OPEN-INPUT-X.
+
+S51126     PERFORM  9B57-1000-OPEN-INPUT
+S51126         THRU 9B57-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       1000-INITIALIZE.
+      *----------------
+
+      *
+      * GET VALID CONTROL RECORD
+      *
+           PERFORM CCC-1000-PRCES-CO-CTL-CARD
+              THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+      *
+      * GET CURRENT DATE AND TIME
+      *
+           PERFORM 1610-1000-GET-DATE-TIME
+              THRU 1610-1000-GET-DATE-TIME-X.
+
+           PERFORM 0950-0000-INIT-PARM-INFO
+              THRU 0950-0000-INIT-PARM-INFO-X.
+
+
+           PERFORM 0950-1000-GET-COMPANY-NAME
+              THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           PERFORM 9100-INIT-OCF-TITLES
+              THRU 9100-INIT-OCF-TITLES-X.
+
+      *
+      * GET FIRST INPUT TRANSACTION
+      *
+           PERFORM 9500-I123-READ
+              THRU 9500-I123-READ-X.
+
+      *
+      * GET FIRST FAMILY / PROSPECT RELATIONSHIP RECORDS
+      *
+S51126     PERFORM  9B56-1000-READ
+S51126         THRU 9B56-1000-READ-X.
+
+S51126     PERFORM  9B57-1000-READ
+S51126         THRU 9B57-1000-READ-X.
+
+           INITIALIZE WS-CURR-KEY.
+           INITIALIZE WS-PREV-KEY.
+
+           INITIALIZE RO123-SEQ-REC-INFO.
+
+       1000-INITIALIZE-X.
+           EXIT.
+      /
+      *------------------
+       2000-PROCESS-I123.
+      *------------------
+      ********************************************************************
+      ********************************************************************
+      * PROCESS ALL I123 RECORDS                                         *
+      ********************************************************************
+      ********************************************************************
+
+           ADD 1 TO WS-I123-CNT.
+
+      *
+      * SEQUENCE CHECK
+      *
+           MOVE RI123-POL-ID       TO WS-CURR-KEY-POL-ID.
+           MOVE RI123-INSRD-CLI-ID TO WS-CURR-KEY-INSRD-CLI-ID.
+
+           IF WS-CURR-KEY < WS-PREV-KEY
+              MOVE 'ZS123A0003'       TO WGLOB-MSG-REF-INFO
+              MOVE WS-CURR-KEY TO WGLOB-MSG-PARM (1)
+              MOVE WS-PREV-KEY TO WGLOB-MSG-PARM (2)
+              PERFORM 0260-1000-GENERATE-MESSAGE
+                 THRU 0260-1000-GENERATE-MESSAGE-X
+              PERFORM 0030-5000-LOGIC-ERROR
+                 THRU 0030-5000-LOGIC-ERROR-X
+           END-IF.
+
+      *
+      * IF ANY KEY VALUE CHANGES WRITE THE CURRENT EXTRACT DATA
+      *
+           IF WS-CURR-KEY <> WS-PREV-KEY
+              IF WS-PREV-KEY NOT = SPACES
+                 PERFORM 2100-WRITE-EXTRACT
+                    THRU 2100-WRITE-EXTRACT-X
+              END-IF
+           END-IF.
+
+      *
+      * REFRESH DATA ASSOCIATED WITH CHANGED KEY VALUES
+      *
+           IF WS-CURR-KEY-POL-ID <> WS-PREV-KEY-POL-ID
+              PERFORM 2200-REFRESH-POL-DATA
+                 THRU 2200-REFRESH-POL-DATA-X
+              MOVE WS-CURR-KEY-POL-ID TO WS-PREV-KEY-POL-ID
+           END-IF.
+
+           IF WS-CURR-KEY-INSRD-CLI-ID <> WS-PREV-KEY-INSRD-CLI-ID
+              PERFORM 2300-REFRESH-INSRD-CLI-DATA
+                 THRU 2300-REFRESH-INSRD-CLI-DATA-X
+S51126        PERFORM 2400-REFRESH-CVG-BNFY-DATA
+S51126           THRU 2400-REFRESH-CVG-BNFY-DATA-X
+S51126        PERFORM 2500-SYNC-FMLY-PROS-DATA
+S51126           THRU 2500-SYNC-FMLY-PROS-DATA-X
+              MOVE WS-CURR-KEY-INSRD-CLI-ID
+              TO   WS-PREV-KEY-INSRD-CLI-ID
+           END-IF.
+
+      *
+      * ACCUMULATE FACE AMOUNTS AND DAILY BENEFIT AMOUNTS
+      *
+           ADD RI123-DTH-FACE-AMT   TO RO123-DTH-FACE-AMT.
+           ADD RI123-DLY-HOSP-AMT   TO RO123-DLY-HOSP-AMT.
+           ADD RI123-DLY-CHOSP-AMT  TO RO123-DLY-CHOSP-AMT.
+
+      *
+      * GET NEXT INPUT TRANSACTION
+      *
+           PERFORM 9500-I123-READ
+              THRU 9500-I123-READ-X.
+
+       2000-PROCESS-I123-X.
+           EXIT.
+
+      *-------------------
+       2100-WRITE-EXTRACT.
+      *-------------------
+      ********************************************************************
+      ********************************************************************
+      * WRITE AN EXTRACT RECORD                                          *
+      ********************************************************************
+      ********************************************************************
+
+           MOVE ',' TO RO123-DEL1
+                       RO123-DEL2
+                       RO123-DEL3
+                       RO123-DEL4
+                       RO123-DEL5
+                       RO123-DEL6
+                       RO123-DEL7
+                       RO123-DEL8
+                       RO123-DEL9
+                       RO123-DEL10
+                       RO123-DEL11
+                       RO123-DEL12
+                       RO123-DEL13
+                       RO123-DEL14.
+
+           MOVE RO123-SEQ-REC-INFO TO WS-HOLD-RO123-DATA.
+
+           PERFORM 9400-O123-WRITE
+              THRU 9400-O123-WRITE-X.
+
+           MOVE WS-HOLD-RO123-DATA TO RO123-SEQ-REC-INFO.
+
+           ADD 1 TO WS-O123-CNT.
+
+      *
+      * INITIALIZE ACCUMULATORS
+      *
+           MOVE ZEROS TO RO123-DTH-FACE-AMT.
+           MOVE ZEROS TO RO123-DLY-HOSP-AMT.
+           MOVE ZEROS TO RO123-DLY-CHOSP-AMT.
+
+       2100-WRITE-EXTRACT-X.
+           EXIT.
+
+      *----------------------
+       2200-REFRESH-POL-DATA.
+      *----------------------
+      ********************************************************************
+      ********************************************************************
+      * REFRESH POLICY DATA                                              *
+      ********************************************************************
+      ********************************************************************
+
+           MOVE RI123-POL-ID TO RO123-POL-ID.
+
+      *
+      * LOAD ALL COVERAGES FOR THE CURRENT POLICY
+      *
+           MOVE RI123-POL-ID TO WPOL-POL-ID.
+
+           PERFORM POL-1000-READ
+              THRU POL-1000-READ-X.
+
+           IF WPOL-IO-OK
+              PERFORM CVGS-1000-LOAD-CVGS-ARRAY
+                 THRU CVGS-1000-LOAD-CVGS-ARRAY-X
+           END-IF.
+
+       2200-REFRESH-POL-DATA-X.
+           EXIT.
+
+      *----------------------------
+       2300-REFRESH-INSRD-CLI-DATA.
+      *----------------------------
+      ********************************************************************
+      ********************************************************************
+      * REFRESH INSURED CLIENT DATA                                      *
+      ********************************************************************
+      ********************************************************************
+
+      *
+      * BASIC CLIENT DATA
+      *
+           MOVE RI123-INSRD-CLI-ID TO RO123-INSRD-CLI-ID.
+
+           MOVE SPACES TO RO123-INSRD-CLI-NM-TXT
+                          RO123-INSRD-CLI-BIRTH-DT
+                          RO123-INSRD-CLI-SEX-CD.
+
+           PERFORM 2435-1000-BUILD-PARM-INFO
+              THRU 2435-1000-BUILD-PARM-INFO-X.
+
+           MOVE RI123-INSRD-CLI-ID TO L2435-CLI-ID.
+
+           PERFORM 2435-1000-OBTAIN-CLI-INFO
+              THRU 2435-1000-OBTAIN-CLI-INFO-X.
+
+           IF L2435-RETRN-OK
+              MOVE L2435-CLI-NM-COMPRESSED TO RO123-INSRD-CLI-NM-TXT
+              MOVE L2435-CLI-BTH-DT        TO RO123-INSRD-CLI-BIRTH-DT
+              MOVE L2435-CLI-SEX-CD        TO RO123-INSRD-CLI-SEX-CD
+           END-IF.
+
+      *
+      * CLIENT ISSUE AGE
+      *
+           MOVE RI123-INSRD-CLI-ISS-AGE TO RO123-INSRD-CLI-ISS-AGE.
+
+       2300-REFRESH-INSRD-CLI-DATA-X.
+           EXIT.
+
+S51126*----------------------------
+S51126 2400-REFRESH-CVG-BNFY-DATA.
+S51126*----------------------------
+S51126*****************************************************************
+S51126*****************************************************************
+S51126* PULL IN THE COVERAGE AND BENEFICIARY DATA FOR THE CURRENT
+S51126* INSURED CLIENT SO THIS EXTRACT CARRIES A FULLER CLIENT-CENTRIC
+S51126* VIEW THAN THE TAX-ONLY INTERMEDIATE EXTRACT IT IS BUILT FROM.
+S51126*****************************************************************
+S51126*****************************************************************
+S51126
+S51126     MOVE ZERO                        TO WS-CVG-CNT.
+S51126     MOVE SPACES                      TO WS-PRIM-PLAN-ID.
+S51126
+S51126     PERFORM  2410-COUNT-CLI-CVGS
+S51126         THRU 2410-COUNT-CLI-CVGS-X
+S51126            VARYING I FROM 1 BY 1
+S51126              UNTIL I > RPOL-POL-CVG-REC-CTR-N.
+S51126
+S51126     MOVE WS-CVG-CNT                  TO RO123-CVG-CNT.
+S51126     MOVE WS-PRIM-PLAN-ID             TO RO123-PRIM-PLAN-ID.
+S51126
+S51126     MOVE ZERO                        TO WS-BNFY-CNT.
+S51126     MOVE SPACES                      TO WS-PRIM-BNFY-NM.
+S51126
+S51126     PERFORM  2420-GET-BENE-DETAILS
+S51126         THRU 2420-GET-BENE-DETAILS-X.
+S51126
+S51126     MOVE WS-BNFY-CNT                 TO RO123-BNFY-CNT.
+S51126     MOVE WS-PRIM-BNFY-NM             TO RO123-PRIM-BNFY-NM.
+S51126
+S51126 2400-REFRESH-CVG-BNFY-DATA-X.
+S51126     EXIT.
+
+S51126*-----------------------
+S51126 2410-COUNT-CLI-CVGS.
+S51126*-----------------------
+S51126
+S51126     MOVE LOW-VALUES             TO WCVGC-KEY.
+S51126     MOVE HIGH-VALUES            TO WCVGC-ENDBR-KEY.
+S51126
+S51126     MOVE RI123-POL-ID           TO WCVGC-POL-ID
+S51126                                    WCVGC-ENDBR-POL-ID.
+S51126     MOVE WCVGS-CVG-SEQ-NUM (I)  TO WCVGC-CVG-NUM
+S51126                                    WCVGC-ENDBR-CVG-NUM.
+S51126
+S51126     PERFORM  CVGC-1000-BROWSE
+S51126         THRU CVGC-1000-BROWSE-X.
+S51126
+S51126     IF  WCVGC-IO-OK
+S51126         PERFORM  CVGC-2000-READ-NEXT
+S51126             THRU CVGC-2000-READ-NEXT-X
+S51126         PERFORM  2415-CHECK-CLI-ON-CVG
+S51126             THRU 2415-CHECK-CLI-ON-CVG-X
+S51126                UNTIL WCVGC-IO-EOF
+S51126         PERFORM  CVGC-3000-END-BROWSE
+S51126             THRU CVGC-3000-END-BROWSE-X
+S51126     END-IF.
+S51126
+S51126 2410-COUNT-CLI-CVGS-X.
+S51126     EXIT.
+
+S51126*--------------------------
+S51126 2415-CHECK-CLI-ON-CVG.
+S51126*--------------------------
+S51126
+S51126     IF  RCVGC-INSRD-CLI-ID = RI123-INSRD-CLI-ID
+S51126         ADD 1                        TO WS-CVG-CNT
+S51126         IF  WS-PRIM-PLAN-ID = SPACES
+S51126             MOVE WCVGS-PLAN-ID (I)   TO WS-PRIM-PLAN-ID
+S51126         END-IF
+S51126     END-IF.
+S51126
+S51126     PERFORM  CVGC-2000-READ-NEXT
+S51126         THRU CVGC-2000-READ-NEXT-X.
+S51126
+S51126 2415-CHECK-CLI-ON-CVG-X.
+S51126     EXIT.
+
+S51126*----------------------
+S51126 2420-GET-BENE-DETAILS.
+S51126*----------------------
+
+S51126     MOVE RI123-POL-ID                TO WBENE-POL-ID.
+S51126     MOVE RI123-INSRD-CLI-ID          TO WBENE-INSRD-CLI-ID.
+S51126     MOVE ZERO                        TO WBENE-BNFY-SEQ-NUM.
+S51126     MOVE WBENE-KEY                   TO WBENE-ENDBR-KEY.
+S51126     MOVE 999                         TO WBENE-ENDBR-BNFY-SEQ-NUM.
+S51126
+S51126     PERFORM  BENE-1000-BROWSE
+S51126         THRU BENE-1000-BROWSE-X.
+S51126
+S51126     IF  WBENE-IO-OK
+S51126         PERFORM  BENE-2000-READ-NEXT
+S51126             THRU BENE-2000-READ-NEXT-X
+S51126         PERFORM  2425-ACCUM-BENE
+S51126             THRU 2425-ACCUM-BENE-X
+S51126                UNTIL WBENE-IO-EOF
+S51126     END-IF.
+S51126
+S51126     PERFORM  BENE-3000-END-BROWSE
+S51126         THRU BENE-3000-END-BROWSE-X.
+S51126
+S51126 2420-GET-BENE-DETAILS-X.
+S51126     EXIT.
+
+S51126*-----------------
+S51126 2425-ACCUM-BENE.
+S51126*-----------------
+
+S51126     ADD 1                            TO WS-BNFY-CNT.
+S51126
+S51126     IF  RBENE-BNFY-SEQ-NUM = 1
+S51126         MOVE RBENE-BNFY-NM           TO WS-PRIM-BNFY-NM
+S51126     END-IF.
+S51126
+S51126     PERFORM  BENE-2000-READ-NEXT
+S51126         THRU BENE-2000-READ-NEXT-X.
+S51126
+S51126 2425-ACCUM-BENE-X.
+S51126     EXIT.
+
+S51126*-----------------------------
+S51126 2500-SYNC-FMLY-PROS-DATA.
+S51126*-----------------------------
+S51126*****************************************************************
+S51126*****************************************************************
+S51126* THE FMLY (FAMILY) AND PROS (PROSPECT) EXTRACTS ARE READ
+S51126* SEQUENTIALLY IN CLIENT-ID SEQUENCE.  ADVANCE EACH ONE UNTIL
+S51126* ITS KEY REACHES OR PASSES THE CURRENT CLIENT, THEN CARRY THE
+S51126* RELATIONSHIP DATA FORWARD ONLY WHEN THE KEYS MATCH EXACTLY.
+S51126*****************************************************************
+S51126*****************************************************************
+S51126
+S51126     MOVE SPACES                      TO RO123-FMLY-REL-CD.
+S51126
+S51126     PERFORM  2510-ADVANCE-FMLY
+S51126         THRU 2510-ADVANCE-FMLY-X
+S51126            UNTIL W9B56-SEQ-IO-EOF
+S51126               OR R9B56-CLI-ID NOT LESS THAN RI123-INSRD-CLI-ID.
+S51126
+S51126     IF  NOT W9B56-SEQ-IO-EOF
+S51126         AND R9B56-CLI-ID = RI123-INSRD-CLI-ID
+S51126         MOVE R9B56-FMLY-REL-CD       TO RO123-FMLY-REL-CD
+S51126     END-IF.
+S51126
+S51126     MOVE SPACES                      TO RO123-PROS-STAT-CD.
+S51126
+S51126     PERFORM  2520-ADVANCE-PROS
+S51126         THRU 2520-ADVANCE-PROS-X
+S51126            UNTIL W9B57-SEQ-IO-EOF
+S51126               OR R9B57-CLI-ID NOT LESS THAN RI123-INSRD-CLI-ID.
+S51126
+S51126     IF  NOT W9B57-SEQ-IO-EOF
+S51126         AND R9B57-CLI-ID = RI123-INSRD-CLI-ID
+S51126         MOVE R9B57-PROS-STAT-CD      TO RO123-PROS-STAT-CD
+S51126     END-IF.
+S51126
+S51126 2500-SYNC-FMLY-PROS-DATA-X.
+S51126     EXIT.
+
+S51126*--------------------
+S51126 2510-ADVANCE-FMLY.
+S51126*--------------------
+S51126
+S51126     PERFORM  9B56-1000-READ
+S51126         THRU 9B56-1000-READ-X.
+S51126
+S51126 2510-ADVANCE-FMLY-X.
+S51126     EXIT.
+
+S51126*--------------------
+S51126 2520-ADVANCE-PROS.
+S51126*--------------------
+S51126
+S51126     PERFORM  9B57-1000-READ
+S51126         THRU 9B57-1000-READ-X.
+S51126
+S51126 2520-ADVANCE-PROS-X.
+S51126     EXIT.
+
+      *---------------------
+       9100-INIT-OCF-TITLES.
+      *---------------------
+
+           MOVE L0950-COMPANY-NAME TO L0040-COMPANY-NAME.
+           MOVE ZERO               TO L0040-ERROR-CNT.
+
+      **** SET UP THE OCF TITLE AND DETAIL REPORT HEADING LINES
+      **** MOVE THE PROGRAM ID
+           MOVE SPACES             TO WHDG-LINE-1.
+           MOVE SPACES             TO WHDG-LINE-2.
+           MOVE WPGWS-CRNT-PGM-ID  TO WHDG-PROGRAM-ID.
+
+      **** MOVE THE COMPANY NAME
+           MOVE L0950-COMPANY-NAME TO WHDG-COMPANY-NAME.
+
+      **** GET THE SYSTEM ID
+           MOVE 'XS00000145'       TO WGLOB-MSG-REF-INFO.
+           PERFORM 0260-2000-GET-MESSAGE
+              THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT      TO L0040-SYSTEM-ID.
+
+      **** GET THE REPORT TITLE :
+           MOVE '00001'            TO WS-TXT-SRC-REF-ID.
+           PERFORM 9600-GET-TEXT-DESC
+              THRU 9600-GET-TEXT-DESC-X.
+           MOVE L2490-TXT-STR-TXT  TO L0040-PROGRAM-DESC.
+           MOVE L2490-TXT-STR-TXT  TO WHDG-REPORT-TITLE.
+
+           PERFORM 0040-1000-INIT-TITLE
+              THRU 0040-1000-INIT-TITLE-X.
+
+       9100-INIT-OCF-TITLES-X.
+           EXIT.
+
+      *----------------
+       9400-O123-WRITE.
+      *----------------
+
+           MOVE ZERO TO WO123-SEQ-IO-STATUS.
+
+           WRITE RO123-SEQ-REC-INFO.
+
+           IF WO123-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9710-HANDLE-O123-ERROR
+                 THRU 9710-HANDLE-O123-ERROR-X
+           END-IF.
+
+       9400-O123-WRITE-X.
+           EXIT.
+
+      *---------------
+       9500-I123-READ.
+      *---------------
+
+           MOVE ZERO                   TO WI123-SEQ-IO-STATUS.
+
+           READ I123-DATA-FILE
+                AT END
+                  MOVE 8               TO WI123-SEQ-IO-STATUS
+                  GO TO 9500-I123-READ-X.
+
+           IF RI123-SEQ-REC-INFO EQUAL HIGH-VALUES
+              MOVE 8                   TO WI123-SEQ-IO-STATUS
+           END-IF.
+
+           IF WI123-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-I123-ERROR
+                 THRU 9700-HANDLE-I123-ERROR-X
+           END-IF.
+
+       9500-I123-READ-X.
+           EXIT.
+
+      *-------------------
+       9600-GET-TEXT-DESC.
+      *-------------------
+
+           PERFORM 2490-1000-BUILD-PARM-INFO
+              THRU 2490-1000-BUILD-PARM-INFO-X.
+           MOVE WPGWS-CRNT-PGM-ID  TO L2490-TXT-SRC-ID.
+           MOVE WS-TXT-SRC-REF-ID  TO L2490-TXT-SRC-REF-ID.
+           PERFORM 2490-1000-RETRIEVE-TEXT
+              THRU 2490-1000-RETRIEVE-TEXT-X.
+
+       9600-GET-TEXT-DESC-X.
+           EXIT.
+
+      *-----------------------
+       9700-HANDLE-I123-ERROR.
+      *-----------------------
+
+           MOVE WI123-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WI123-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WI123-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9700-HANDLE-I123-ERROR-X.
+           EXIT.
+
+      *-----------------------
+       9710-HANDLE-O123-ERROR.
+      *-----------------------
+
+           MOVE WO123-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WO123-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WO123-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9710-HANDLE-O123-ERROR-X.
+           EXIT.
+
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+      *
+      * WRITE LAST EXTRACT RECORD
+      *
+           IF WS-I123-CNT > ZERO
+              PERFORM 2100-WRITE-EXTRACT
+                 THRU 2100-WRITE-EXTRACT-X
+           END-IF.
+
+           MOVE WS-I123-CNT        TO  WGLOB-MSG-PARM (1).
+
+           MOVE 'ZS123A0001'       TO  WGLOB-MSG-REF-INFO.
+
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-O123-CNT        TO  WGLOB-MSG-PARM (1).
+
+           MOVE 'ZS123A0002'       TO  WGLOB-MSG-REF-INFO.
+
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           CLOSE I123-DATA-FILE.
+
+           IF WI123-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-I123-ERROR
+                 THRU 9700-HANDLE-I123-ERROR-X
+           END-IF.
+
+           CLOSE O123-DATA-FILE.
+
+           IF WO123-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9710-HANDLE-O123-ERROR
+                 THRU 9710-HANDLE-O123-ERROR-X
+           END-IF.
+
+S51126     PERFORM  9B56-4000-CLOSE
+S51126         THRU 9B56-4000-CLOSE-X.
+
+S51126     PERFORM  9B57-4000-CLOSE
+S51126         THRU 9B57-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+
+       COPY XCPL0035.
+      *
+      * CONTROL CARD PROCESSING
+      *
+       COPY CCPPCCC.
+
+      *
+      * BATCH CONTROL FILE (BCF) PROCESSING
+      *
+       COPY XCPOBCF.
+       COPY XCPLBCF.
+       COPY XCPNBCF.
+
+      *
+      * COMPANY NAME AND ADDRESS PROCESSING
+      *
+       COPY CCPL0950.
+       COPY CCPS0950.
+
+      *
+      * INITIALIZE GLOBAL AREA
+      *
+       COPY CCPL0010.
+
+      *
+      * OBTAIN SYSTEM DATE AND TIME FOR BATCH PROGRAMS
+      *
+       COPY XCPL1610.
+
+      *
+      * TEXT TABLE PROCESSING
+      *
+       COPY XCPL2490.
+       COPY XCPS2490.
+
+      *
+      * INITIALIZATION ROUTINE FOR CCWL0010 FIELDS
+      *
+       COPY CCPS0010.
+
+      *
+      * OUTPUT CONTROL FILE (OCF) PROCESSING
+      *
+       COPY XCPOOCF.
+       COPY XCPLOCF.
+
+      *
+      * MESSAGE PROCESSING
+      *
+       COPY XCPL0260.
+
+      *
+      * BATCH ERROR & ROLLBACK
+      *
+       COPY XCPL0030.
+
+      *
+      * BATCH CONTROL FILE (BCF) PROCESSING
+      *
+       COPY XCPL0040.
+
+      *
+      * SELECT FROM TPOL
+      *
+       COPY CCPNPOL.
+
+      *
+      * SELECT FROM TEDIT
+      *
+       COPY CCPNEDIT.
+
+      *
+      * CLIENT TABLE PROCESSING
+      *
+       COPY CCPL2433.
+       COPY CCPS2433.
+       COPY CCPL2435.
+       COPY CCPS2435.
+       COPY CCPL2440.
+
+      *
+      * BROWSE TCVGC (COVERAGE CLIENT)
+      *
+       COPY CCPBCVGC.
+
+      *
+      * LOAD ALL COVERAGES FOR A POLICY
+      *
+       COPY NCPPCVGS.
+
+      *
+      * BROWSE TBENE (BENEFICIARY)
+      *
+S51126 COPY CCPBBENE.
+
+      *
+      * FAMILY / PROSPECT RELATIONSHIP EXTRACT FILE I/O
+      *
+S51126 COPY XCSLFILE REPLACING ==:ID:==  BY 9B56
+S51126                         ==':PGM:'== BY =='ZSRQ9B56'==.
+S51126 COPY XCSOFILE REPLACING ==:ID:==  BY 9B56.
+S51126 COPY XCSASEQ  REPLACING ==:ID:==  BY 9B56.
+S51126 COPY XCSNSEQ  REPLACING ==:ID:==  BY 9B56.
+
+S51126 COPY XCSLFILE REPLACING ==:ID:==  BY 9B57
+S51126                         ==':PGM:'== BY =='ZSRQ9B57'==.
+S51126 COPY XCSOFILE REPLACING ==:ID:==  BY 9B57.
+S51126 COPY XCSASEQ  REPLACING ==:ID:==  BY 9B57.
+S51126 COPY XCSNSEQ  REPLACING ==:ID:==  BY 9B57.
+
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM123A                     **
+      *****************************************************************
