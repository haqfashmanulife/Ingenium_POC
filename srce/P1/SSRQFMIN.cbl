@@ -0,0 +1,244 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQFMIN.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQFMIN                                         **
+      **  REMARKS:  ONLINE MAINTENANCE PROGRAM FOR THE FUND MINIMUM  **
+      **            VALUE THRESHOLD TABLE (FMIN).  SUPPORTS INQUIRE, **
+      **            ADD, CHANGE AND DELETE OF A THRESHOLD OVERRIDE   **
+      **            KEYED BY FUND CODE AND CURRENCY, SO OPERATIONS   **
+      **            CAN SET A FUND'S MINIMUM VALUE WITHOUT A CODE    **
+      **            CHANGE TO SSRC7010/SCPP7010.                     **
+      **                                                             **
+      **  DOMAIN :  CV                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51106**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY SCFHFMIN.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY SCFWFMIN.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQFMIN'.
+
+       COPY SQLCA.
+
+       COPY SCFRFMIN.
+
+       COPY SCWWFMIN.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-FILE-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                   VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLFMIN.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LFMIN-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILE
+              THRU 0100-OPEN-FILE-X.
+
+           IF  LFMIN-FUNCTION-INQUIRE
+               PERFORM 1000-INQUIRE
+                  THRU 1000-INQUIRE-X
+           ELSE
+           IF  LFMIN-FUNCTION-ADD
+               PERFORM 2000-ADD
+                  THRU 2000-ADD-X
+           ELSE
+           IF  LFMIN-FUNCTION-CHANGE
+               PERFORM 3000-CHANGE
+                  THRU 3000-CHANGE-X
+           ELSE
+           IF  LFMIN-FUNCTION-DELETE
+               PERFORM 4000-DELETE
+                  THRU 4000-DELETE-X
+           ELSE
+               SET LFMIN-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILE
+              THRU 9999-CLOSE-FILE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *------------------
+       0100-OPEN-FILE.
+      *------------------
+
+           MOVE '00'                  TO WFMIN-SEQ-FILE-STATUS.
+           OPEN I-O FMIN-FILE.
+           IF  WFMIN-SEQ-FILE-STATUS = '35'
+               MOVE '00'               TO WFMIN-SEQ-FILE-STATUS
+               OPEN OUTPUT FMIN-FILE
+               CLOSE FMIN-FILE
+               OPEN I-O FMIN-FILE
+           END-IF.
+           IF  WFMIN-IO-OK
+               SET WS-FILE-IS-OPEN     TO TRUE
+           END-IF.
+
+       0100-OPEN-FILE-X.
+           EXIT.
+
+      *----------------
+       1000-INQUIRE.
+      *----------------
+
+           MOVE LFMIN-FUND-CD          TO WFMIN-FUND-CD.
+           MOVE LFMIN-CRCY-CD          TO WFMIN-CRCY-CD.
+
+           READ FMIN-FILE
+               INVALID KEY
+                   MOVE '23'            TO WFMIN-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WFMIN-IO-OK
+               MOVE WFMIN-MIN-VALUE-AMT      TO LFMIN-MIN-VALUE-AMT
+               MOVE WFMIN-EFF-DT             TO LFMIN-EFF-DT
+               MOVE WFMIN-LAST-CHG-USER-ID   TO LFMIN-LAST-CHG-USER-ID
+               SET LFMIN-RETRN-OK            TO TRUE
+           ELSE
+           IF  WFMIN-IO-NOTFND
+               SET LFMIN-RETRN-NOTFND        TO TRUE
+           ELSE
+               SET LFMIN-RETRN-ERROR         TO TRUE
+           END-IF.
+
+       1000-INQUIRE-X.
+           EXIT.
+
+      *----------------
+       2000-ADD.
+      *----------------
+
+           MOVE LFMIN-FUND-CD             TO WFMIN-FUND-CD.
+           MOVE LFMIN-CRCY-CD             TO WFMIN-CRCY-CD.
+           MOVE LFMIN-MIN-VALUE-AMT       TO WFMIN-MIN-VALUE-AMT.
+           MOVE LFMIN-EFF-DT              TO WFMIN-EFF-DT.
+           MOVE LFMIN-EFF-DT              TO WFMIN-LAST-CHG-DT.
+           MOVE LFMIN-LAST-CHG-USER-ID    TO WFMIN-LAST-CHG-USER-ID.
+
+           WRITE WFMIN-REC-INFO
+               INVALID KEY
+                   MOVE '22'                TO WFMIN-SEQ-FILE-STATUS
+           END-WRITE.
+
+           IF  WFMIN-IO-OK
+               SET LFMIN-RETRN-OK           TO TRUE
+           ELSE
+               SET LFMIN-RETRN-DUPLICATE    TO TRUE
+           END-IF.
+
+       2000-ADD-X.
+           EXIT.
+
+      *----------------
+       3000-CHANGE.
+      *----------------
+
+           MOVE LFMIN-FUND-CD             TO WFMIN-FUND-CD.
+           MOVE LFMIN-CRCY-CD             TO WFMIN-CRCY-CD.
+
+           READ FMIN-FILE
+               INVALID KEY
+                   MOVE '23'                TO WFMIN-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WFMIN-IO-OK
+               MOVE LFMIN-MIN-VALUE-AMT     TO WFMIN-MIN-VALUE-AMT
+               MOVE LFMIN-EFF-DT            TO WFMIN-EFF-DT
+               MOVE LFMIN-EFF-DT            TO WFMIN-LAST-CHG-DT
+               MOVE LFMIN-LAST-CHG-USER-ID  TO WFMIN-LAST-CHG-USER-ID
+               REWRITE WFMIN-REC-INFO
+                   INVALID KEY
+                       MOVE '99'             TO WFMIN-SEQ-FILE-STATUS
+               END-REWRITE
+           END-IF.
+
+           IF  WFMIN-IO-OK
+               SET LFMIN-RETRN-OK           TO TRUE
+           ELSE
+           IF  WFMIN-IO-NOTFND
+               SET LFMIN-RETRN-NOTFND       TO TRUE
+           ELSE
+               SET LFMIN-RETRN-ERROR        TO TRUE
+           END-IF.
+
+       3000-CHANGE-X.
+           EXIT.
+
+      *----------------
+       4000-DELETE.
+      *----------------
+
+           MOVE LFMIN-FUND-CD             TO WFMIN-FUND-CD.
+           MOVE LFMIN-CRCY-CD             TO WFMIN-CRCY-CD.
+
+           DELETE FMIN-FILE
+               INVALID KEY
+                   MOVE '23'                TO WFMIN-SEQ-FILE-STATUS
+           END-DELETE.
+
+           IF  WFMIN-IO-OK
+               SET LFMIN-RETRN-OK           TO TRUE
+           ELSE
+               SET LFMIN-RETRN-NOTFND       TO TRUE
+           END-IF.
+
+       4000-DELETE-X.
+           EXIT.
+
+      *------------------
+       9999-CLOSE-FILE.
+      *------------------
+
+           IF  WS-FILE-IS-OPEN
+               CLOSE FMIN-FILE
+               SET WS-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       9999-CLOSE-FILE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQFMIN                     **
+      *****************************************************************
