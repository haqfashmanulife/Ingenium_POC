@@ -0,0 +1,93 @@
+      *****************************************************************
+      **  MEMBER :  ZSRQDCEM                                         **
+      **  REMARKS:  BATCH I/O PROGRAM FOR THE DEPOSIT CONFIRMATION    **
+      **            NOTICE EMAIL QUEUE.  RECORDS WRITTEN HERE BY     **
+      **            ZSBMDPCO ARE PICKED UP BY THE EMAIL DELIVERY      **
+      **            PROCESS INSTEAD OF THE PRINTED NOTICE, FOR        **
+      **            CLIENTS WITH AN EMAIL ADDRESS ON FILE WHO HAVE    **
+      **            CONSENTED TO ELECTRONIC DELIVERY.                 **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      **  CLASS  :  UT                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51137**  09AUG26  CTS    CREATED FOR 'DCEM' FILE PROCESSING         **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSRQDCEM.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY XCSSFILE REPLACING ==:ID:==  BY ==DCEM==
+                               ==:SYS:== BY ==Z==.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY XCSDFILE REPLACING ==:ID:== BY ==DCEM==.
+       COPY ZCSRDCEM.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSRQDCEM'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:== BY ==DCEM==
+                               ==':ID:'== BY =='DCEM'==.
+
+       COPY ZCSRDCEM REPLACING RDCEM-SEQ-REC-INFO BY WDCEM-LINK-RECORD.
+      /
+       PROCEDURE DIVISION             USING WGLOB-GLOBAL-AREA
+                                            WDCEM-SEQ-IO-WORK-AREA
+                                            WDCEM-LINK-RECORD.
+
+
+
+      *****************************************************************
+      *  FILE I/O PROCESSING
+      *****************************************************************
+       COPY XCSISEQ  REPLACING ==:ID:==  BY ==DCEM==.
+
+
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCPL0030.
+
+
+      *****************************************************************
+      **                 END OF PROGRAM ZSRQDCEM                     **
+      *****************************************************************
