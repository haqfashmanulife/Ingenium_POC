@@ -9,6 +9,10 @@
       **                                                             **
       **  04NOV04  RZ     COVERAGE ORIGINAL FACE AMOUNT RESET        **
 P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
+S51114**  09AUG26  CTS    EVERY FACE-AMOUNT CORRECTION NOW WRITES A   **
+S51114**                  BEFORE/AFTER ROW TO THE NEW COVERAGE-AMOUNT **
+S51114**                  HISTORY FILE (CCFHCVGH/0308-1000-WRITE-CVG- **
+S51114**                  HIST) SO THE ORIGINAL VALUE ISN'T LOST      **
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -24,10 +28,14 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           COPY CCFHCVGH.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       COPY CCFWCVGH.
+
        WORKING-STORAGE SECTION.
 
        COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMMP7O'.
@@ -119,6 +127,11 @@ P02229**  20OCT04  CY     ADD COMMIT LOGIC TO MAINLINES              **
       /
        01  WGLOB-GLOBAL-AREA.
        COPY XCWWGLOB.
+      /
+      *  COVERAGE-AMOUNT CORRECTION HISTORY LEDGER (SEE 0308-1000-
+      *  WRITE-CVG-HIST)
+       COPY CCWWCVGH.
+       COPY CCWL0308.
       /
        COPY XCWTFCMD.
       /
@@ -199,6 +212,13 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  BCF-1000-OPEN-INPUT
                THRU BCF-1000-OPEN-INPUT-X.
 
+           MOVE ZERO                   TO WCVGH-SEQ-FILE-STATUS.
+           OPEN EXTEND CVGH-HIST-FILE.
+           IF  WCVGH-SEQ-FILE-STATUS = '05' OR '35'
+               MOVE ZERO                TO WCVGH-SEQ-FILE-STATUS
+               OPEN OUTPUT CVGH-HIST-FILE
+           END-IF.
+
        0100-OPEN-FILES-X.
            EXIT.
       /
@@ -290,6 +310,9 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  CVG-2000-REWRITE
                THRU CVG-2000-REWRITE-X.
 
+           PERFORM  3200-WRITE-CVG-HIST
+               THRU 3200-WRITE-CVG-HIST-X.
+
            IF WS-FACE-AMT-UPDATE-YES
                PERFORM  7000-PRINT-DETAILS
                    THRU 7000-PRINT-DETAILS-X
@@ -338,7 +361,29 @@ P02229         THRU 0035-1000-COMMIT-X.
        3100-CHECK-CVG-STAT-CHNG-X.
            EXIT.
       /
-            
+      *--------------------
+       3200-WRITE-CVG-HIST.
+      *--------------------
+
+           MOVE RPOL-POL-ID                 TO L0308-POL-ID.
+           MOVE WS-CVG                      TO L0308-CVG-NUM.
+           MOVE 'CVG-ORIG-FACE-AMT'         TO L0308-CRRCTN-FIELD-ID.
+           MOVE WS-CVG-OLD-ORIG-FACE-AMT-X  TO L0308-OLD-VALUE.
+
+           MOVE WCVGS-CVG-ORIG-FACE-AMT (WS-CVG)
+                                             TO WS-ORIG-FACE-AMT-NUM.
+           MOVE WS-ORIG-FACE-AMT-TXT        TO L0308-NEW-VALUE.
+
+           MOVE 'ZSBMMP7O'                  TO L0308-SRCE-PGM.
+           MOVE WGLOB-CRNT-DT                TO L0308-RUN-DT.
+
+           PERFORM  0308-1000-WRITE-CVG-HIST
+               THRU 0308-1000-WRITE-CVG-HIST-X.
+
+       3200-WRITE-CVG-HIST-X.
+           EXIT.
+      /
+
       *--------------------
        4000-CHECK-PHST-LOG.
       *--------------------
@@ -469,6 +514,8 @@ P02229         THRU 0035-1000-COMMIT-X.
            PERFORM  BCF-4000-CLOSE
                THRU BCF-4000-CLOSE-X.
 
+           CLOSE CVGH-HIST-FILE.
+
            PERFORM  OCF-4000-CLOSE
                THRU OCF-4000-CLOSE-X.
 
@@ -487,6 +534,8 @@ P02229         THRU 0035-1000-COMMIT-X.
        COPY NCPPCVGS.
       /
        COPY CCPBPHST.
+      /
+       COPY CCPP0308.
       /
        COPY XCPLOCF.
        COPY XCPOOCF.
