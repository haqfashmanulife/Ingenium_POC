@@ -26,6 +26,8 @@ MP0044**                  ALL CLAIM DATA PAID DURING 2006/4/1 TO     **
 MP0044**                  2007/11/30 ARE ONLY EXTRACTED              ** 
 ANU003**  16NOV07  CTS    CALCULATE MULTIPLIER SET TO ZERO FOR SURG  **
 ANU003**                  AND CASUR                                  **
+S51124**  09AUG26  CTS    ADD CONTROL-TOTAL TRAILER RECORD SO FSA    **
+S51124**                  CAN BALANCE RECORD COUNTS ON RECEIPT       **
       *****************************************************************
       /
       **********************
@@ -36,10 +38,18 @@ ANU003**                  AND CASUR                                  **
       /
        INPUT-OUTPUT SECTION.
 
+       FILE-CONTROL.
+
+S51124     COPY CCFHCFSC.
+      /
       ***************
        DATA DIVISION.
       ***************
 
+       FILE SECTION.
+
+S51124     COPY CCFWCFSC.
+      /
       *------------------------
        WORKING-STORAGE SECTION.
       *------------------------
@@ -185,6 +195,8 @@ MP0044/
        01  WGLOB-GLOBAL-AREA.
        COPY XCWWGLOB.
       /
+S51124 COPY CCWWCFSC.
+      /
       ********************
        PROCEDURE DIVISION.
       ********************
@@ -668,7 +680,7 @@ ANF002*MP0044/
       * MOVE VALUES TO THE DETAIL RECORD.
 
            INITIALIZE RCFSA-SEQ-REC-INFO.
-ANF002     SET WS-CLM-RPT-WRIT-NO   TO TRUE.           
+ANF002     SET WS-CLM-RPT-WRIT-NO   TO TRUE.
 
       *    CALC-MULTIPLIER SHOULD BE GREATER THAN ZERO.
 
@@ -1134,6 +1146,9 @@ MP0044/
            PERFORM  CLMA-3000-END-BROWSE
                THRU CLMA-3000-END-BROWSE-X.
 
+S51124     PERFORM  9200-WRITE-CTL-TRAILER
+S51124         THRU 9200-WRITE-CTL-TRAILER-X.
+
            PERFORM  9999-CLOSE-FILES
                THRU 9999-CLOSE-FILES-X.
 
@@ -1168,6 +1183,43 @@ MP0044/
        9100-PRINT-TOTALS-X.
            EXIT.
       /
+S51124*-------------------------
+S51124 9200-WRITE-CTL-TRAILER.
+S51124*-------------------------
+
+S51124* WRITE A ONE-RECORD CONTROL-TOTAL COMPANION FILE ALONGSIDE THE
+S51124* CFSA EXTRACT SO THE RECEIVING SYSTEM CAN BALANCE THE DETAIL
+S51124* RECORD COUNT BEFORE THE TRANSMISSION IS LOADED.
+
+S51124     MOVE ZERO                      TO WCFSC-SEQ-FILE-STATUS.
+S51124     OPEN OUTPUT CFSC-CTL-FILE.
+S51124     IF NOT WCFSC-SEQ-IO-OK
+S51124         MOVE WCFSC-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51124         MOVE WCFSC-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51124         MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51124         PERFORM  0030-3000-QSAM-ERROR
+S51124             THRU 0030-3000-QSAM-ERROR-X
+S51124     END-IF.
+
+S51124     MOVE 'ZSBMCFSA'                TO RCFSC-PGM-ID.
+S51124     MOVE 2                         TO RCFSC-DATA-TYP.
+S51124     MOVE WS-REC-CTR-OUT            TO RCFSC-REC-TOT-CNT.
+
+S51124     MOVE ZERO                      TO WCFSC-SEQ-FILE-STATUS.
+S51124     WRITE RCFSC-SEQ-REC-INFO.
+S51124     IF NOT WCFSC-SEQ-IO-OK
+S51124         MOVE WCFSC-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51124         MOVE WCFSC-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51124         MOVE 'WT'                    TO WGLOB-IO-COMMAND
+S51124         PERFORM  0030-3000-QSAM-ERROR
+S51124             THRU 0030-3000-QSAM-ERROR-X
+S51124     END-IF.
+
+S51124     CLOSE CFSC-CTL-FILE.
+
+S51124 9200-WRITE-CTL-TRAILER-X.
+S51124     EXIT.
+      /
       *-----------------
        9999-CLOSE-FILES.
       *-----------------
