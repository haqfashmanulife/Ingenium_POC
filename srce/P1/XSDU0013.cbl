@@ -17,6 +17,14 @@
       **  RELEASE   DESCRIPTION                                      **
 MP310E**  05AUG18   MP310E - INGENIUM  SCV INTERFACE                 **
 DLTY25**  18NOV25   DLTY25 -  CHANGES DONE FOR CLOUD MIGRATION       **
+S51144**  09AUG26   S51144 -  QUEUE A FAILED SEND TO THE PATHFINDER  **
+S51144**            RETRY QUEUE (PFRQ) INSTEAD OF FAILING THE        **
+S51144**            REQUESTING TRANSACTION OUTRIGHT ON A TRANSIENT   **
+S51144**            PFC OUTAGE - SEE 9500/9600/9700 BELOW            **
+S51144**  09AUG26   S51144 -  PFRQ-FILE IS NOW OPENED/CLOSED ONLY     **
+S51144**            AROUND THE ENQUEUE ITSELF, NOT ON EVERY CALL, AND **
+S51144**            A FAILED OPEN OR WRITE IS NOW LOGGED RATHER THAN  **
+S51144**            SWALLOWED                                        **
       *****************************************************************
       /
       **********************
@@ -26,13 +34,22 @@ DLTY25**  18NOV25   DLTY25 -  CHANGES DONE FOR CLOUD MIGRATION       **
        CONFIGURATION SECTION.
        special-names.
        call-convention 74 is winapi.
-      
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHPFRQ.
+
       ***************
        DATA DIVISION.
       ***************
-      
+
+       FILE SECTION.
+
+       COPY CCFWPFRQ.
+
        WORKING-STORAGE SECTION.
-      
+
        COPY XCWWPGWS REPLACING '$VAR1' BY 'XSDU0013'.
       
        COPY SQLCA.
@@ -49,14 +66,24 @@ DLTY25**  18NOV25   DLTY25 -  CHANGES DONE FOR CLOUD MIGRATION       **
            05  W0013-UNSTRING-CTR               PIC S9(03).
            05  W0013-UNSTRING-PTR               PIC S9(03).
            05  W0013-UNSTRING-FLD-CTR           PIC S9(03).
-      
+
+       COPY CCFRPFRQ.
+
+       COPY CCWWPFRQ.
+
+       01  W0013-PFRQ-WORK-INFO.
+           05  W0013-PFRQ-FILE-OPEN-SWITCH     PIC X(01) VALUE 'N'.
+               88  W0013-PFRQ-FILE-IS-OPEN               VALUE 'Y'.
+               88  W0013-PFRQ-FILE-IS-CLOSED             VALUE 'N'.
+           05  W0013-PFRQ-ENQ-SEQ-SFX           PIC 9(04) VALUE ZERO.
+
        COPY XCWWSOKT.
        COPY XCWWCSMT.
-      
+
       *****************************************************************
       *  CALLED MODULE PARAMETER INFORMATION                         **
       *****************************************************************
-      
+
        COPY XCWL0004.
       
       ****************************************************************
@@ -83,10 +110,10 @@ DLTY25**  18NOV25   DLTY25 -  CHANGES DONE FOR CLOUD MIGRATION       **
       *--------------
        0000-MAINLINE.
       *--------------
-      
+
            PERFORM  0100-MAINLINE
                THRU 0100-MAINLINE-X.
-      
+
        0000-MAINLINE-X.
            GOBACK.
       /
@@ -287,7 +314,14 @@ DLTY25     MOVE 'azlapprdingjp01'           TO L0013-PFC-SRVR-NM.
                   THRU 1501-RETRY-SEND-X
                   2                        TIMES
            END-IF.
-      
+
+           IF  NOT L0013-RETRN-OK
+      ***      STILL NOT OK - QUEUE THE REQUEST FOR A LATER RETRY
+      ***      INSTEAD OF LOSING IT OUTRIGHT ON A TRANSIENT OUTAGE
+               PERFORM  9600-ENQUEUE-PFC-RETRY
+                   THRU 9600-ENQUEUE-PFC-RETRY-X
+           END-IF.
+
        1500-PRCES-COMUN-SEND-X.
            EXIT.
       *
@@ -570,6 +604,83 @@ DLTY25     MOVE 'azlapprdingjp01'           TO L0013-PFC-SRVR-NM.
        4000-CLOS-COMUN-X.
            EXIT.
       /
+      *-------------------
+       9500-OPEN-PFRQ.
+      *-------------------
+
+           MOVE ZERO                        TO WPFRQ-SEQ-FILE-STATUS.
+           OPEN I-O PFRQ-FILE.
+           IF  WPFRQ-SEQ-FILE-STATUS = '35'
+               MOVE ZERO                    TO WPFRQ-SEQ-FILE-STATUS
+               OPEN OUTPUT PFRQ-FILE
+               CLOSE PFRQ-FILE
+               OPEN I-O PFRQ-FILE
+           END-IF.
+           IF  WPFRQ-IO-OK
+               SET  W0013-PFRQ-FILE-IS-OPEN  TO TRUE
+           END-IF.
+
+       9500-OPEN-PFRQ-X.
+           EXIT.
+      /
+      *-------------------------
+       9600-ENQUEUE-PFC-RETRY.
+      *-------------------------
+
+S51144     PERFORM  9500-OPEN-PFRQ
+S51144         THRU 9500-OPEN-PFRQ-X.
+
+           IF  NOT W0013-PFRQ-FILE-IS-OPEN
+S51144         MOVE 'XS00130001'            TO WGLOB-MSG-REF-INFO
+S51144         PERFORM  0260-1000-GENERATE-MESSAGE
+S51144             THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 9600-ENQUEUE-PFC-RETRY-X
+           END-IF.
+
+           ADD +1                           TO W0013-PFRQ-ENQ-SEQ-SFX.
+
+           INITIALIZE WPFRQ-REC-INFO.
+           MOVE WGLOB-CRNT-DT               TO WPFRQ-ENQ-DT.
+           MOVE WGLOB-SYSTEM-TIME           TO WPFRQ-ENQ-TIME.
+           MOVE W0013-PFRQ-ENQ-SEQ-SFX      TO WPFRQ-ENQ-SEQ-SFX.
+           MOVE L0013-PFC-SRVR-NM           TO WPFRQ-PFC-SRVR-NM.
+           MOVE L0013-PFC-SRVR-PORT-NUM     TO WPFRQ-PFC-SRVR-PORT-NUM.
+           MOVE L0013-PFC-CHAR-SET-CD       TO WPFRQ-PFC-CHAR-SET-CD.
+           MOVE LBUFR-BUFFER-LEN            TO WPFRQ-SEND-DATA-LEN.
+           MOVE LBUFR-BUFFER-TXT            TO WPFRQ-SEND-DATA-TXT.
+           SET  WPFRQ-STATUS-PENDING        TO TRUE.
+           MOVE ZERO                        TO WPFRQ-RETRY-CTR.
+           MOVE ZERO                        TO WPFRQ-SKIP-CTR.
+           MOVE L0013-RETRN-CD              TO WPFRQ-LAST-ERROR-CD.
+
+           WRITE WPFRQ-REC-INFO
+               INVALID KEY
+                   MOVE '22'                TO WPFRQ-SEQ-FILE-STATUS
+           END-WRITE.
+
+S51144     IF  NOT WPFRQ-IO-OK
+S51144         MOVE 'XS00130002'            TO WGLOB-MSG-REF-INFO
+S51144         PERFORM  0260-1000-GENERATE-MESSAGE
+S51144             THRU 0260-1000-GENERATE-MESSAGE-X
+S51144     END-IF.
+
+S51144     PERFORM  9700-CLOSE-PFRQ
+S51144         THRU 9700-CLOSE-PFRQ-X.
+
+       9600-ENQUEUE-PFC-RETRY-X.
+           EXIT.
+      /
+      *-------------------
+       9700-CLOSE-PFRQ.
+      *-------------------
+
+           IF  W0013-PFRQ-FILE-IS-OPEN
+               CLOSE PFRQ-FILE
+           END-IF.
+
+       9700-CLOSE-PFRQ-X.
+           EXIT.
+      /
       ****************************************************************
       * PROCESSING COPYBOOKS                                         *
       ****************************************************************
