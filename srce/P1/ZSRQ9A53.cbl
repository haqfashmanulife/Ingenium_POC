@@ -0,0 +1,90 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSRQ9A53.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER : ZSRQ9A53                                          **
+      **  REMARKS: BATCH SEQUENTIAL FILE I/O PROGRAM FOR THE POLICY  **
+      **           INPUT FILE READ BY THE GENERALIZED PHST BACKFILL  **
+      **           UTILITY, ZSBM9A53.                                **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH. DESCRIPTION                                 **
+      **                                                             **
+S51131**  09AUG26  CTS   CREATED                                     **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY XCSSFILE REPLACING ==:ID:==  BY ==9A53==
+                               ==:SYS:== BY ==Z==.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY XCSDFILE REPLACING ==:ID:== BY ==9A53==.
+
+      *CODE EQUIVALENT OF COPYBOOK ZCSR9A53
+       01 R9A53-SEQ-REC-INFO                   PIC X(100).
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSRQ9A53'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:== BY ==9A53==
+                               ==':ID:'== BY =='9A53'==.
+
+      *CODE EQUIVALENT OF BELOW STATEMENT
+      *
+      *COPY ZCSR9A53 REPLACING R9A53-SEQ-REC-INFO BY W9A53-LINK-RECORD.
+      *
+       01 W9A53-LINK-RECORD                   PIC X(100).
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 W9A53-SEQ-IO-WORK-AREA
+                                 W9A53-LINK-RECORD.
+
+      *****************************************************************
+      *  FILE I/O PROCESSING
+      *****************************************************************
+       COPY XCSISEQ  REPLACING ==:ID:==  BY ==9A53==.
+
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCPL0030.
+
+      *****************************************************************
+      **                 END OF PROGRAM ZSRQ9A53                     **
+      *****************************************************************
