@@ -0,0 +1,770 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. VSBM1210.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  VSBM1210                                         **
+      **  REMARKS:  PREMIUMS DUE AND ADVANCE DRILL-DOWN DETAIL REPORT **
+      **                                                             **
+      **            COMPANION TO VSBM1200.  READS THE PDET DETAIL    **
+      **            TRANSACTION EXTRACT WRITTEN BY VSBM1200 FOR      **
+      **            EVERY PREMIUM DUE/ADVANCE RECORD IT PROCESSES,   **
+      **            SELECTS EITHER BY SERVICING BRANCH OR BY A       **
+      **            POLICY NUMBER RANGE (PER THE CONTROL CARD), AND  **
+      **            PRINTS THE INDIVIDUAL TRANSACTIONS SELECTED      **
+      **            TOGETHER WITH THEIR ROLL-UP TOTALS, SO           **
+      **            COLLECTIONS STAFF CAN RESEARCH A QUESTION RAISED **
+      **            BY THE VSBM1200 SUMMARY REPORT WITHOUT GOING     **
+      **            BACK TO THE SOURCE TABLES BY HAND.               **
+      **                                                             **
+      **  DOMAIN :  AT                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51150**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY CCSSPRT1.
+
+           SELECT PDET-DATA-FILE ASSIGN TO ZSPDET
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WPDET-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY CCSDPRT1.
+       COPY CCSRPRT1.
+
+       FD  PDET-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+      *
+      * PREMIUM DUE/ADVANCE DETAIL TRANSACTION EXTRACT
+      *
+       COPY ZCSRPDET.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'VSBM1210'.
+
+       COPY SQLCA.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY CCWLPGA.
+
+      ****************************************************************
+      *    CONTROL CARD - SELECTION TYPE (BRANCH OR POLICY RANGE)
+      *    TOGETHER WITH THE SELECTION CRITERIA ITSELF.
+      ****************************************************************
+
+       01  WS-CONTROL-RECORD.
+           02  FILLER                          PIC X(07).
+           02  CR-SELECT-TYPE                  PIC X(01).
+               88  CR-SELECT-BY-BRANCH         VALUE 'B'.
+               88  CR-SELECT-BY-POLICY-RANGE   VALUE 'P'.
+               88  CR-SELECT-ALL                VALUE 'A'.
+               88  CR-VALID-SELECT-TYPE
+                                   VALUES 'B' 'P' 'A'.
+           02  CR-BRANCH-CODE                  PIC X(05).
+           02  CR-POLICY-LOW                   PIC X(10).
+           02  CR-POLICY-HIGH                  PIC X(10).
+           02  FILLER                          PIC X(47).
+
+      ****************************************************************
+      *    WORK VARIABLES
+      ****************************************************************
+
+       01  WPDET-SEQ-IO-WORK-AREA.
+           05  WPDET-SEQ-FILE-NAME             PIC X(04)
+                                               VALUE 'PDET'.
+           05  WPDET-SEQ-IO-COMMAND            PIC X(02).
+           05  WPDET-SEQ-FILE-STATUS           PIC X(02).
+           05  WPDET-SEQ-IO-STATUS             PIC 9(01).
+               88  WPDET-SEQ-IO-OK             VALUE 0.
+               88  WPDET-SEQ-IO-NOT-FOUND      VALUE 7.
+               88  WPDET-SEQ-IO-EOF            VALUE 8.
+               88  WPDET-SEQ-IO-ERROR          VALUE 9.
+
+       01  WS-SELECT-SW                        PIC X(01) VALUE 'N'.
+           88  WS-RECORD-SELECTED              VALUE 'Y'.
+           88  WS-RECORD-NOT-SELECTED          VALUE 'N'.
+
+      *
+      * PREMIUM AMOUNT WORK AREA.  THE TEXT FIELDS ARE REDEFINED AS
+      * NUMERIC SO THE RAW DIGITS CARRIED ON THE PDET RECORD (PIC X,
+      * NO STORED DECIMAL POINT) CAN BE USED IN ARITHMETIC WITHOUT A
+      * MOVE SHIFTING THE IMPLIED DECIMAL POINT.
+      *
+       01  WS-AMOUNT-WORK.
+           05  WS-DUE-1ST-TXT                  PIC X(11).
+           05  WS-DUE-1ST-AMT  REDEFINES
+               WS-DUE-1ST-TXT                  PIC 9(09)V99.
+           05  WS-DUE-REN-TXT                  PIC X(11).
+           05  WS-DUE-REN-AMT  REDEFINES
+               WS-DUE-REN-TXT                  PIC 9(09)V99.
+           05  WS-ADV-1ST-TXT                  PIC X(11).
+           05  WS-ADV-1ST-AMT  REDEFINES
+               WS-ADV-1ST-TXT                  PIC 9(09)V99.
+           05  WS-ADV-REN-TXT                  PIC X(11).
+           05  WS-ADV-REN-AMT  REDEFINES
+               WS-ADV-REN-TXT                  PIC 9(09)V99.
+
+       01  TOTAL-FIELDS.
+           05  TOTAL-TRANS-COUNT               PIC S9(07)      COMP-3
+                                               VALUE ZERO.
+           05  TOTAL-DUE-1ST                   PIC S9(11)V99   COMP-3
+                                               VALUE ZERO.
+           05  TOTAL-DUE-REN                   PIC S9(11)V99   COMP-3
+                                               VALUE ZERO.
+           05  TOTAL-ADV-1ST                   PIC S9(11)V99   COMP-3
+                                               VALUE ZERO.
+           05  TOTAL-ADV-REN                   PIC S9(11)V99   COMP-3
+                                               VALUE ZERO.
+           05  TOTAL-NET                       PIC S9(11)V99   COMP-3
+                                               VALUE ZERO.
+
+       01  WS-MISC.
+           05  WS-TXT-SRC-REF-ID                PIC X(05) VALUE SPACES.
+
+      ****************************************************************
+      *    REPORT HEADING AND DETAIL LINES
+      ****************************************************************
+
+       01  P-HEAD-LINE-3.
+           03  FILLER                      PIC X(07)
+               VALUE 'BRANCH '.
+           03  FILLER                      PIC X(11)
+               VALUE ' POLICY    '.
+           03  FILLER                      PIC X(07)
+               VALUE 'RD     '.
+           03  FILLER                      PIC X(08)
+               VALUE '        '.
+           03  FILLER                      PIC X(11)
+               VALUE 'ISSUE     '.
+           03  FILLER                      PIC X(11)
+               VALUE 'PAID TO   '.
+           03  FILLER                      PIC X(11)
+               VALUE 'ADJUSTED  '.
+           03  FILLER                      PIC X(12)
+               VALUE '  DUE 1ST   '.
+           03  FILLER                      PIC X(12)
+               VALUE '  DUE REN   '.
+           03  FILLER                      PIC X(12)
+               VALUE '  ADV 1ST   '.
+           03  FILLER                      PIC X(12)
+               VALUE '  ADV REN   '.
+
+       01  P-HEAD-LINE-4.
+           03  FILLER                      PIC X(07)
+               VALUE '  CODE '.
+           03  FILLER                      PIC X(11)
+               VALUE ' NUMBER    '.
+           03  FILLER                      PIC X(07)
+               VALUE 'NO LOB '.
+           03  FILLER                      PIC X(08)
+               VALUE 'PAR     '.
+           03  FILLER                      PIC X(11)
+               VALUE 'DATE      '.
+           03  FILLER                      PIC X(11)
+               VALUE 'DATE      '.
+           03  FILLER                      PIC X(11)
+               VALUE 'DATE      '.
+           03  FILLER                      PIC X(12)
+               VALUE '  YEAR      '.
+           03  FILLER                      PIC X(12)
+               VALUE '  YEAR      '.
+           03  FILLER                      PIC X(12)
+               VALUE '  YEAR      '.
+           03  FILLER                      PIC X(12)
+               VALUE '  YEAR      '.
+
+       01  P-STATEMENT-LINE.
+           03  FILLER                      PIC X(01).
+           03  P-BRANCH-CODE                PIC X(05).
+           03  FILLER                      PIC X(02).
+           03  P-POLICY-NUMBER               PIC X(10).
+           03  FILLER                      PIC X(01).
+           03  P-TRAILER-NUM                 PIC 99.
+           03  FILLER                      PIC X(01).
+           03  P-LOB                         PIC X.
+           03  FILLER                      PIC X(02).
+           03  P-PAR                         PIC X.
+           03  FILLER                      PIC X(02).
+           03  P-ISSUE-DATE                  PIC X(10).
+           03  FILLER                      PIC X(01).
+           03  P-PAID-TO-DATE                PIC X(10).
+           03  FILLER                      PIC X(01).
+           03  P-ADJUSTED-DATE                PIC X(10).
+           03  FILLER                      PIC X(01).
+           03  P-DUE-1ST                    PIC ZZZ,ZZZ.99.
+           03  FILLER                      PIC X(01).
+           03  P-DUE-REN                    PIC ZZZ,ZZZ.99.
+           03  FILLER                      PIC X(01).
+           03  P-ADV-1ST                    PIC ZZZ,ZZZ.99.
+           03  FILLER                      PIC X(01).
+           03  P-ADV-REN                    PIC ZZZ,ZZZ.99.
+
+       01  P-SUMMARY-LINE-1.
+           03  FILLER                      PIC X(01).
+           03  FILLER                      PIC X(25)
+               VALUE 'TRANSACTIONS SELECTED:  '.
+           03  P-TRANS-COUNT-X               PIC ZZZZZZ9.
+
+       01  P-SUMMARY-LINE-2.
+           03  FILLER                      PIC X(01).
+           03  FILLER                      PIC X(14)
+               VALUE 'DUE 1ST YEAR: '.
+           03  P-TOT-DUE-1ST-X               PIC Z,ZZZ,ZZZ.99.
+           03  FILLER                      PIC X(04).
+           03  FILLER                      PIC X(11)
+               VALUE 'DUE RENEW: '.
+           03  P-TOT-DUE-REN-X               PIC Z,ZZZ,ZZZ.99.
+
+       01  P-SUMMARY-LINE-3.
+           03  FILLER                      PIC X(01).
+           03  FILLER                      PIC X(14)
+               VALUE 'ADV 1ST YEAR: '.
+           03  P-TOT-ADV-1ST-X               PIC Z,ZZZ,ZZZ.99.
+           03  FILLER                      PIC X(04).
+           03  FILLER                      PIC X(11)
+               VALUE 'ADV RENEW: '.
+           03  P-TOT-ADV-REN-X               PIC Z,ZZZ,ZZZ.99.
+           03  FILLER                      PIC X(04).
+           03  FILLER                      PIC X(05)
+               VALUE 'NET: '.
+           03  P-TOT-NET-X                   PIC Z,ZZZ,ZZZ.99.
+
+       COPY XCWWHDG.
+       COPY XCWWTIME.
+
+      ***************************************************************
+      *    CALLED MODULE PARAMETER INFORMATION
+      ***************************************************************
+
+      *
+      * INGENIUM GLOBAL AREA
+      *
+       COPY CCWL0010.
+       COPY CCWL0460.
+
+      *
+      * LINK PARMS FOR BATCH CONTROLS REPORT MODULE
+      *
+       COPY XCWL0040.
+
+      *
+      * OUTPUT CONTROL FILE (OCF) PROCESSING
+      *
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+      *
+      * OBTAIN SYSTEM DATE / TIME LINK AREA COPYBOOK
+      *
+       COPY XCWL1610.
+
+      *
+      * WORK FIELDS FOR GENERAL DATE & TIME MANIPULATION
+      *
+       COPY XCWWWKDT.
+
+      *
+      * BATCH FILE I/O COMMAND CONSTANTS
+      *
+       COPY XCWTFCMD.
+
+      *
+      * TEXT RETRIEVAL
+      *
+       COPY XCWL2490.
+
+      *
+      * COMPANY NAME
+      *
+       COPY CCWL0950.
+
+      *
+      * LAYOUT OF COMPANY CONTROL FILE
+      *
+       COPY CCWWCCC.
+
+      *
+      * BATCH CONTROL FILE (HOLDS THE SELECTION CONTROL CARD)
+      *
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+
+      *
+      * PRINT FILE WORK AREA
+      *
+       COPY CCSWPRT1.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS
+               THRU 2000-PROCESS-X
+                    UNTIL WPDET-SEQ-IO-EOF.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           MOVE ZERO TO WPDET-SEQ-IO-STATUS.
+
+           OPEN INPUT PDET-DATA-FILE.
+
+           IF WPDET-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-PDET-ERROR
+                 THRU 9700-HANDLE-PDET-ERROR-X
+           END-IF.
+
+           PERFORM  PRT1-3000-OPEN-OUTPUT
+               THRU PRT1-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *-----------------
+       0200-INITIALIZE.
+      *-----------------
+
+           PERFORM CCC-1000-PRCES-CO-CTL-CARD
+              THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+
+           IF  WBCF-SEQ-IO-EOF
+               MOVE 'VS12100001' TO WGLOB-MSG-REF-INFO
+      *MSG: (S) MISSING SELECTION CONTROL CARD
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  0030-4000-CTL-CARD-ERROR
+                   THRU 0030-4000-CTL-CARD-ERROR-X
+           END-IF.
+
+           MOVE RBCF-SEQ-REC-INFO  TO WS-CONTROL-RECORD.
+
+           IF  NOT CR-VALID-SELECT-TYPE
+               MOVE 'VS12100002' TO WGLOB-MSG-REF-INFO
+      *MSG: (S) INVALID SELECTION TYPE ON CONTROL CARD
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  0030-4000-CTL-CARD-ERROR
+                   THRU 0030-4000-CTL-CARD-ERROR-X
+           END-IF.
+
+           IF  CR-SELECT-BY-BRANCH
+           AND CR-BRANCH-CODE = SPACES
+               MOVE 'VS12100003' TO WGLOB-MSG-REF-INFO
+      *MSG: (S) BRANCH CODE REQUIRED FOR BRANCH SELECTION
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  0030-4000-CTL-CARD-ERROR
+                   THRU 0030-4000-CTL-CARD-ERROR-X
+           END-IF.
+
+           IF  CR-SELECT-BY-POLICY-RANGE
+           AND CR-POLICY-LOW  > CR-POLICY-HIGH
+               MOVE 'VS12100004' TO WGLOB-MSG-REF-INFO
+      *MSG: (S) POLICY RANGE LOW GREATER THAN HIGH ON CONTROL CARD
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  0030-4000-CTL-CARD-ERROR
+                   THRU 0030-4000-CTL-CARD-ERROR-X
+           END-IF.
+
+           PERFORM  1610-1000-GET-DATE-TIME
+              THRU 1610-1000-GET-DATE-TIME-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+              THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+              THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           PERFORM  9100-INIT-TITLES
+              THRU 9100-INIT-TITLES-X.
+
+           PERFORM  9500-PDET-READ
+              THRU 9500-PDET-READ-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-------------
+       2000-PROCESS.
+      *-------------
+
+           PERFORM  8000-SELECT-RECORD
+               THRU 8000-SELECT-RECORD-X.
+
+           IF  WS-RECORD-SELECTED
+               PERFORM  8100-COMPUTE-DETAIL-LINE
+                   THRU 8100-COMPUTE-DETAIL-LINE-X
+               PERFORM  8400-WRITE-DETAIL-LINE
+                   THRU 8400-WRITE-DETAIL-LINE-X
+               PERFORM  8500-INCREMENT-TOTALS
+                   THRU 8500-INCREMENT-TOTALS-X
+           END-IF.
+
+           PERFORM  9500-PDET-READ
+               THRU 9500-PDET-READ-X.
+
+       2000-PROCESS-X.
+           EXIT.
+
+      *-------------------
+       8000-SELECT-RECORD.
+      *-------------------
+
+           SET WS-RECORD-NOT-SELECTED  TO TRUE.
+
+           EVALUATE TRUE
+               WHEN CR-SELECT-BY-BRANCH
+                    IF  RPDET-BRANCH-CODE = CR-BRANCH-CODE
+                        SET WS-RECORD-SELECTED  TO TRUE
+                    END-IF
+
+               WHEN CR-SELECT-BY-POLICY-RANGE
+                    IF  RPDET-POLICY-NUMBER NOT < CR-POLICY-LOW
+                    AND RPDET-POLICY-NUMBER NOT > CR-POLICY-HIGH
+                        SET WS-RECORD-SELECTED  TO TRUE
+                    END-IF
+
+               WHEN CR-SELECT-ALL
+                    SET WS-RECORD-SELECTED  TO TRUE
+           END-EVALUATE.
+
+       8000-SELECT-RECORD-X.
+           EXIT.
+
+      *----------------------------
+       8100-COMPUTE-DETAIL-LINE.
+      *----------------------------
+
+           MOVE SPACES                   TO P-STATEMENT-LINE.
+           MOVE RPDET-BRANCH-CODE         TO P-BRANCH-CODE.
+           MOVE RPDET-POLICY-NUMBER       TO P-POLICY-NUMBER.
+           MOVE RPDET-TRAILER-NUM         TO P-TRAILER-NUM.
+           MOVE RPDET-LOB                 TO P-LOB.
+           MOVE RPDET-PAR                 TO P-PAR.
+           MOVE RPDET-ISSUE-DATE          TO P-ISSUE-DATE.
+           MOVE RPDET-PAID-TO-DATE        TO P-PAID-TO-DATE.
+           MOVE RPDET-ADJUSTED-DATE       TO P-ADJUSTED-DATE.
+
+           MOVE RPDET-DUE-1ST             TO WS-DUE-1ST-TXT.
+           MOVE RPDET-DUE-REN             TO WS-DUE-REN-TXT.
+           MOVE RPDET-ADV-1ST             TO WS-ADV-1ST-TXT.
+           MOVE RPDET-ADV-REN             TO WS-ADV-REN-TXT.
+
+           MOVE WS-DUE-1ST-AMT            TO P-DUE-1ST.
+           MOVE WS-DUE-REN-AMT            TO P-DUE-REN.
+           MOVE WS-ADV-1ST-AMT            TO P-ADV-1ST.
+           MOVE WS-ADV-REN-AMT            TO P-ADV-REN.
+
+       8100-COMPUTE-DETAIL-LINE-X.
+           EXIT.
+
+      *----------------------
+       8400-WRITE-DETAIL-LINE.
+      *----------------------
+
+           MOVE +1                     TO WPRT1-NUMBER-LINES.
+           MOVE P-STATEMENT-LINE       TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+       8400-WRITE-DETAIL-LINE-X.
+           EXIT.
+
+      *------------------------
+       8450-WRITE-DETAIL-HEADING.
+      *------------------------
+
+           MOVE +1                    TO WPRT1-NUMBER-LINES.
+           MOVE WHDG-LINE-1            TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-2000-WRITE
+               THRU PRT1-2000-WRITE-X.
+
+           MOVE +2                    TO WPRT1-NUMBER-LINES.
+           MOVE WHDG-LINE-2            TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +2                    TO WPRT1-NUMBER-LINES.
+           MOVE P-HEAD-LINE-3          TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +1                    TO WPRT1-NUMBER-LINES.
+           MOVE P-HEAD-LINE-4          TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +1                    TO WPRT1-NUMBER-LINES.
+           MOVE SPACES                 TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+       8450-WRITE-DETAIL-HEADING-X.
+           EXIT.
+
+      *----------------------
+       8500-INCREMENT-TOTALS.
+      *----------------------
+
+           ADD 1                       TO TOTAL-TRANS-COUNT.
+           ADD WS-DUE-1ST-AMT          TO TOTAL-DUE-1ST.
+           ADD WS-DUE-REN-AMT          TO TOTAL-DUE-REN.
+           ADD WS-ADV-1ST-AMT          TO TOTAL-ADV-1ST.
+           ADD WS-ADV-REN-AMT          TO TOTAL-ADV-REN.
+           ADD WS-DUE-1ST-AMT WS-DUE-REN-AMT         TO TOTAL-NET.
+           SUBTRACT WS-ADV-1ST-AMT WS-ADV-REN-AMT    FROM TOTAL-NET.
+
+       8500-INCREMENT-TOTALS-X.
+           EXIT.
+
+      *-----------------------
+       8600-WRITE-SUMMARY-LINE.
+      *-----------------------
+
+           MOVE SPACES                   TO P-SUMMARY-LINE-1.
+           MOVE TOTAL-TRANS-COUNT          TO P-TRANS-COUNT-X.
+
+           MOVE SPACES                   TO P-SUMMARY-LINE-2.
+           MOVE TOTAL-DUE-1ST             TO P-TOT-DUE-1ST-X.
+           MOVE TOTAL-DUE-REN             TO P-TOT-DUE-REN-X.
+
+           MOVE SPACES                   TO P-SUMMARY-LINE-3.
+           MOVE TOTAL-ADV-1ST             TO P-TOT-ADV-1ST-X.
+           MOVE TOTAL-ADV-REN             TO P-TOT-ADV-REN-X.
+           MOVE TOTAL-NET                 TO P-TOT-NET-X.
+
+           MOVE +2                       TO WPRT1-NUMBER-LINES.
+           MOVE P-SUMMARY-LINE-1           TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +1                       TO WPRT1-NUMBER-LINES.
+           MOVE P-SUMMARY-LINE-2           TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +1                       TO WPRT1-NUMBER-LINES.
+           MOVE P-SUMMARY-LINE-3           TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+       8600-WRITE-SUMMARY-LINE-X.
+           EXIT.
+      /
+      *----------------
+       9100-INIT-TITLES.
+      *----------------
+
+           MOVE L0950-COMPANY-NAME TO L0040-COMPANY-NAME.
+           MOVE ZERO               TO L0040-ERROR-CNT.
+
+           MOVE SPACES             TO WHDG-LINE-1.
+           MOVE SPACES             TO WHDG-LINE-2.
+           MOVE WPGWS-CRNT-PGM-ID  TO WHDG-PROGRAM-ID.
+           MOVE L0950-COMPANY-NAME TO WHDG-COMPANY-NAME.
+
+           MOVE 'XS00000145'       TO WGLOB-MSG-REF-INFO.
+           PERFORM 0260-2000-GET-MESSAGE
+              THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT      TO L0040-SYSTEM-ID.
+           MOVE WGLOB-MSG-TXT      TO WHDG-SYSTEM-ID.
+
+           MOVE '00001'            TO WS-TXT-SRC-REF-ID.
+           PERFORM 9600-GET-TEXT-DESC
+              THRU 9600-GET-TEXT-DESC-X.
+           MOVE L2490-TXT-STR-TXT  TO L0040-PROGRAM-DESC.
+           MOVE L2490-TXT-STR-TXT  TO WHDG-REPORT-TITLE.
+
+           PERFORM 0040-1000-INIT-TITLE
+              THRU 0040-1000-INIT-TITLE-X.
+
+       9100-INIT-TITLES-X.
+           EXIT.
+
+      *-------------------
+       9600-GET-TEXT-DESC.
+      *-------------------
+
+           PERFORM 2490-1000-BUILD-PARM-INFO
+              THRU 2490-1000-BUILD-PARM-INFO-X.
+           MOVE WPGWS-CRNT-PGM-ID  TO L2490-TXT-SRC-ID.
+           MOVE WS-TXT-SRC-REF-ID  TO L2490-TXT-SRC-REF-ID.
+           PERFORM 2490-1000-RETRIEVE-TEXT
+              THRU 2490-1000-RETRIEVE-TEXT-X.
+
+       9600-GET-TEXT-DESC-X.
+           EXIT.
+      /
+      *----------------
+       9500-PDET-READ.
+      *----------------
+
+           MOVE ZERO                   TO WPDET-SEQ-IO-STATUS.
+
+           READ PDET-DATA-FILE
+                AT END
+                  MOVE 8               TO WPDET-SEQ-IO-STATUS
+                  GO TO 9500-PDET-READ-X.
+
+           IF WPDET-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-PDET-ERROR
+                 THRU 9700-HANDLE-PDET-ERROR-X
+           END-IF.
+
+       9500-PDET-READ-X.
+           EXIT.
+
+      *-----------------------
+       9700-HANDLE-PDET-ERROR.
+      *-----------------------
+
+           MOVE WPDET-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WPDET-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WPDET-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9700-HANDLE-PDET-ERROR-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  8450-WRITE-DETAIL-HEADING
+               THRU 8450-WRITE-DETAIL-HEADING-X.
+
+           PERFORM  8600-WRITE-SUMMARY-LINE
+               THRU 8600-WRITE-SUMMARY-LINE-X.
+
+           MOVE TOTAL-TRANS-COUNT        TO  WGLOB-MSG-PARM (1).
+           MOVE 'VS12100005'             TO  WGLOB-MSG-REF-INFO.
+      *MSG: (I) TOTAL TRANSACTIONS SELECTED FOR THE DRILL-DOWN @1
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  PRT1-4000-CLOSE
+               THRU PRT1-4000-CLOSE-X.
+
+           CLOSE PDET-DATA-FILE.
+
+           IF WPDET-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-PDET-ERROR
+                 THRU 9700-HANDLE-PDET-ERROR-X
+           END-IF.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+       COPY XCPL0035.
+      *
+      * CONTROL CARD PROCESSING
+      *
+       COPY CCPPCCC.
+      *
+      * COMPANY NAME
+      *
+       COPY CCPL0950.
+      *
+      * GENERATE MESSAGE / GET MESSAGE TEXT
+      *
+       COPY XCPL0260.
+      *
+      * TITLE / HEADING BUILD
+      *
+       COPY XCPL0040.
+      *
+      * SYSTEM DATE / TIME
+      *
+       COPY XCPL1610.
+      *
+      * TEXT RETRIEVAL
+      *
+       COPY XCPL2490.
+      *
+      * BATCH CONTROL FILE (BCF) PROCESSING
+      *
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      *
+      * OUTPUT CONTROL FILE (OCF) PROCESSING
+      *
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      *
+      * PRINT FILE PROCESSING
+      *
+       COPY CCPIPRT1.
+      *
+      * QSAM ERROR HANDLING
+      *
+       COPY XCPL0030.
