@@ -25,6 +25,10 @@ M142A2**  20JUL11  CTS    ADD NEW RENEWAL PLANS 41502 AND 41602      **
 MP213I**  26FEB13  CTS    ADD NEW FIELDS FOR RUM RIDERS              **
 Q30804**  27FEB13  CTS    MP213I FIX FOR PRIMARY RIDER FA            **
 Q34441**  04JUN13  CTS    MP213I FIX FOR LIEN EXPIRY CHECK           **
+S51152**  09AUG26  CTS    ADD CONTROL-CARD DRIVEN CAMPAIGN SELECTION **
+S51152**           CRITERIA (PRODUCT CODE, BRANCH, ISSUE DATE RANGE,  **
+S51152**           FACE AMOUNT BAND) SO MARKETING CAN RETARGET A RUN  **
+S51152**           WITHOUT A PROGRAM CHANGE                           **
       *****************************************************************
  
       *************************
@@ -234,6 +238,9 @@ MP213I         88  WS-PLAN-ADV-MEDIC           VALUE '74900'.
            05  WS-AMEX-EXCLUSION-IND           PIC X(01).
                88  WS-AMEX-EXCLUSION-YES       VALUE 'Y'.
                88  WS-AMEX-EXCLUSION-NO        VALUE 'N'.
+S51152     05  WS-CAMPAIGN-SEL-SW              PIC X(01).
+S51152         88  WS-CAMPAIGN-SELECTED        VALUE 'Y'.
+S51152         88  WS-CAMPAIGN-NOT-SELECTED    VALUE 'N'.
 ACU001*    05  WS-CLAIM-HIST-IND               PIC X(01).
 ACU001*        88  WS-CLAIM-HIST-YES           VALUE 'Y'.
 ACU001*        88  WS-CLAIM-HIST-NO            VALUE 'N'.
@@ -260,12 +267,32 @@ EN3734                                         VALUE +1.00.
        01  WS-BCF-CARD-AREA.
            05  WS-PARM-DESCRIPTION             PIC X(20).
                88  WS-PROCESS-DATE             VALUE 'PROCESS DATE'.
+S51152         88  WS-PRODUCT-CODE             VALUE 'PRODUCT CODE'.
+S51152         88  WS-BRANCH-CODE              VALUE 'BRANCH CODE'.
+S51152         88  WS-ISSUE-DATE-FROM          VALUE 'ISSUE DATE FROM'.
+S51152         88  WS-ISSUE-DATE-TO            VALUE 'ISSUE DATE TO'.
+S51152         88  WS-FACE-AMT-FROM            VALUE 'FACE AMOUNT FROM'.
+S51152         88  WS-FACE-AMT-TO              VALUE 'FACE AMOUNT TO'.
            05  FILLER                          PIC X(01)  VALUE '='.
            05  WS-PARM-VALUE                   PIC X(59)  VALUE SPACES.
 
 
        01  WS-BCF-PROCESS-DATE                 PIC X(10) VALUE SPACES.
 
+S51152 01  WS-CAMPAIGN-SEL-CRITERIA.
+S51152     05  WS-SEL-PRODUCT-CD               PIC X(06) VALUE SPACES.
+S51152     05  WS-SEL-BRANCH-CD                PIC X(05) VALUE SPACES.
+S51152     05  WS-SEL-ISS-DT-FROM              PIC X(10) VALUE SPACES.
+S51152     05  WS-SEL-ISS-DT-TO                PIC X(10) VALUE SPACES.
+S51152     05  WS-SEL-FACE-AMT-FROM            PIC S9(13)V99 COMP-3
+S51152                                         VALUE ZERO.
+S51152     05  WS-SEL-FACE-AMT-TO              PIC S9(13)V99 COMP-3
+S51152                                         VALUE ZERO.
+
+S51152 01  WS-CNTRL-CARD-AMT-TXT               PIC X(15) VALUE SPACES.
+S51152 01  WS-CNTRL-CARD-AMT-NUM REDEFINES WS-CNTRL-CARD-AMT-TXT
+S51152                                         PIC 9(13)V99.
+
        01  WS-PGM-WORK-AREA.
            05  WS-PREV-INFO.                                
                10  WS-PREV-AGT-ID              PIC X(06) VALUE SPACES.          
@@ -607,10 +634,36 @@ SCVIPN*        THRU 8100-WRITE-RPT-HDR-X.
 
            EVALUATE TRUE
                WHEN WS-PROCESS-DATE
-      *CONTROL CARD CAN HAVE MORE THAN ONE PROCESS DATE                  
-      *LAST ENTRY WILL BE CONSIDERED                                       
+      *CONTROL CARD CAN HAVE MORE THAN ONE PROCESS DATE
+      *LAST ENTRY WILL BE CONSIDERED
                     MOVE WS-PARM-VALUE      TO WS-BCF-PROCESS-DATE
 
+S51152         WHEN WS-PRODUCT-CODE
+S51152*CAMPAIGN SELECTION - OMIT CARD TO RUN ALL PRODUCT CODES
+S51152              MOVE WS-PARM-VALUE(1:6) TO WS-SEL-PRODUCT-CD
+
+S51152         WHEN WS-BRANCH-CODE
+S51152*CAMPAIGN SELECTION - OMIT CARD TO RUN ALL BRANCHES
+S51152              MOVE WS-PARM-VALUE(1:5) TO WS-SEL-BRANCH-CD
+
+S51152         WHEN WS-ISSUE-DATE-FROM
+S51152*CAMPAIGN SELECTION - OMIT CARD FOR NO LOWER ISSUE-DATE BOUND
+S51152              MOVE WS-PARM-VALUE(1:10) TO WS-SEL-ISS-DT-FROM
+
+S51152         WHEN WS-ISSUE-DATE-TO
+S51152*CAMPAIGN SELECTION - OMIT CARD FOR NO UPPER ISSUE-DATE BOUND
+S51152              MOVE WS-PARM-VALUE(1:10) TO WS-SEL-ISS-DT-TO
+
+S51152         WHEN WS-FACE-AMT-FROM
+S51152*CAMPAIGN SELECTION - OMIT CARD FOR NO LOWER FACE-AMOUNT BOUND
+S51152              MOVE WS-PARM-VALUE(1:15) TO WS-CNTRL-CARD-AMT-TXT
+S51152              MOVE WS-CNTRL-CARD-AMT-NUM TO WS-SEL-FACE-AMT-FROM
+
+S51152         WHEN WS-FACE-AMT-TO
+S51152*CAMPAIGN SELECTION - OMIT CARD FOR NO UPPER FACE-AMOUNT BOUND
+S51152              MOVE WS-PARM-VALUE(1:15) TO WS-CNTRL-CARD-AMT-TXT
+S51152              MOVE WS-CNTRL-CARD-AMT-NUM TO WS-SEL-FACE-AMT-TO
+
                WHEN OTHER
       *MSG: 'INVALID CONTROL CARD ID : @1'
                     MOVE 'XS00009002'       TO WGLOB-MSG-REF-INFO
@@ -1270,15 +1323,30 @@ EN3734      EXIT.
            PERFORM  PIAD-2000-READ-NEXT
                THRU PIAD-2000-READ-NEXT-X.
 
-      *2. AT EOF INITIALIZE CURRENT VARIABLE SO THAT IT WILL 
-      *   CREATE A TRIGGER TO WRITE THE LAST RECORD IN THE REPORT               
+      *2. AT EOF INITIALIZE CURRENT VARIABLE SO THAT IT WILL
+      *   CREATE A TRIGGER TO WRITE THE LAST RECORD IN THE REPORT
            IF  NOT WPIAD-IO-OK
                MOVE SPACES                  TO WS-CURR-AGT-ID
                                                WS-CURR-POL-ID
                                                WS-CURR-CLI-ID
-               GO TO 7000-GET-NEXT-REC-X 
+               GO TO 7000-GET-NEXT-REC-X
            END-IF.
 
+S51152*2A. SKIP RECORDS THAT DO NOT MEET THE CONTROL-CARD DRIVEN
+S51152*    CAMPAIGN SELECTION CRITERIA
+S51152     PERFORM  7950-CHECK-CAMPAIGN-CRITERIA
+S51152         THRU 7950-CHECK-CAMPAIGN-CRITERIA-X
+S51152         WITH TEST AFTER
+S51152         UNTIL NOT WPIAD-IO-OK
+S51152         OR WS-CAMPAIGN-SELECTED.
+
+S51152     IF  NOT WPIAD-IO-OK
+S51152         MOVE SPACES                  TO WS-CURR-AGT-ID
+S51152                                         WS-CURR-POL-ID
+S51152                                         WS-CURR-CLI-ID
+S51152         GO TO 7000-GET-NEXT-REC-X
+S51152     END-IF.
+
       *3. CHECK FOR EXCEPTION RECORDS
       *   WHEN COMING OUT OF LOOP IT WILL EITHER HAVE THE "USEFUL" RECORD 
       *   OR AT EOF                                    
@@ -1628,9 +1696,59 @@ EN3734         THRU AMEX-3000-END-BROWSE-X.
 EN3734
 EN3734 7900-CHECK-FOR-EXCLUSION-X.
 EN3734     EXIT.
-      /      
+      /
+      *-----------------------------
+S51152 7950-CHECK-CAMPAIGN-CRITERIA.
+      *-----------------------------
+
+S51152*CAMPAIGN SELECTION CRITERIA ARE CONTROL-CARD DRIVEN (SEE
+S51152*2250-READ-CNTRL-CARD); A BLANK/ZERO CRITERION MEANS NO
+S51152*RESTRICTION ON THAT FIELD
+S51152     SET WS-CAMPAIGN-SELECTED         TO TRUE.
+
+S51152     IF  WS-SEL-PRODUCT-CD NOT = SPACES
+S51152     AND RPIAD-PLAN-ID NOT = WS-SEL-PRODUCT-CD
+S51152         SET WS-CAMPAIGN-NOT-SELECTED TO TRUE
+S51152     END-IF.
+
+S51152     IF  WS-SEL-BRANCH-CD NOT = SPACES
+S51152     AND RPIAD-SERV-BR-ID NOT = WS-SEL-BRANCH-CD
+S51152         SET WS-CAMPAIGN-NOT-SELECTED TO TRUE
+S51152     END-IF.
+
+S51152     IF  WS-SEL-ISS-DT-FROM NOT = SPACES
+S51152     AND RPIAD-POL-ISS-EFF-DT < WS-SEL-ISS-DT-FROM
+S51152         SET WS-CAMPAIGN-NOT-SELECTED TO TRUE
+S51152     END-IF.
+
+S51152     IF  WS-SEL-ISS-DT-TO NOT = SPACES
+S51152     AND RPIAD-POL-ISS-EFF-DT > WS-SEL-ISS-DT-TO
+S51152         SET WS-CAMPAIGN-NOT-SELECTED TO TRUE
+S51152     END-IF.
+
+S51152     IF  WS-SEL-FACE-AMT-FROM NOT = ZERO
+S51152     AND RPIAD-CVG-FACE-AMT < WS-SEL-FACE-AMT-FROM
+S51152         SET WS-CAMPAIGN-NOT-SELECTED TO TRUE
+S51152     END-IF.
+
+S51152     IF  WS-SEL-FACE-AMT-TO NOT = ZERO
+S51152     AND RPIAD-CVG-FACE-AMT > WS-SEL-FACE-AMT-TO
+S51152         SET WS-CAMPAIGN-NOT-SELECTED TO TRUE
+S51152     END-IF.
+
+S51152*RECORD DOES NOT QUALIFY FOR THE CAMPAIGN - SKIP IT AND READ
+S51152*THE NEXT ONE
+S51152     IF  NOT WS-CAMPAIGN-SELECTED
+S51152         ADD  +1                      TO WS-TOTAL-SKIP-CTR
+S51152         PERFORM  PIAD-2000-READ-NEXT
+S51152             THRU PIAD-2000-READ-NEXT-X
+S51152     END-IF.
+
+S51152 7950-CHECK-CAMPAIGN-CRITERIA-X.
+S51152     EXIT.
+      /
       *------------------
-       8000-WRITE-RPT-REC.                                                
+       8000-WRITE-RPT-REC.
       *------------------
 
       *REMEMBER : THIS PARA IS CALLED ONLY WHEN POL-ID OR CLI-ID IS CHANGING
