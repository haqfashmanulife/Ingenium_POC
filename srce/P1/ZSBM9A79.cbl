@@ -0,0 +1,520 @@
+      *****************************************************************
+      **  MEMBER :  ZSBM9A79                                         **
+      **  REMARKS:  CASH-BACK BONUS RECONCILIATION REPORT.  READS THE **
+      **            SAME EXTRACTS ZSBM9A77/ZSBM9A78 CONSUME (VIA THE **
+      **            ZSRQ9A77/ZSRQ9A78 I/O PROGRAMS), RECOMPUTES THE   **
+      **            EXPECTED BONUS FROM THE POLICY'S MODAL PREMIUM   **
+      **            AND THE CONTROL-CARD BONUS RATE, AND LISTS ANY   **
+      **            EXTRACT RECORD WHOSE BONUS AMOUNT VARIES FROM    **
+      **            THE RECOMPUTED AMOUNT BY MORE THAN THE CONTROL   **
+      **            CARD TOLERANCE, OR WHOSE POLICY IS NOT AT ITS    **
+      **            ANNIVERSARY MONTH, SO FINANCE CAN SIGN OFF ON A  **
+      **            BONUS-PAYMENT RUN INSTEAD OF TRUSTING THE        **
+      **            EXTRACT BLINDLY.  NOTE - THE ACTUAL COLLECTION-  **
+      **            METHOD-DRIVEN BONUS RATE TABLE (SEE CCPP9460) IS **
+      **            NOT PART OF THIS SYSTEM, SO THE RATE USED HERE   **
+      **            IS SUPPLIED ON THE CONTROL CARD RATHER THAN      **
+      **            DERIVED.                                         **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH   DESCRIPTION                                **
+      **                                                             **
+S51132**  09AUG26  CTS    CREATED                                    **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBM9A79.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT RECN-DATA-FILE ASSIGN TO ZS9A79
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WRECN-SEQ-FILE-STATUS.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       FD  RECN-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RRECN-SEQ-REC-INFO.
+           05  RRECN-SRC-EXTRACT-ID      PIC X(04).
+           05  FILLER                    PIC X(01).
+           05  RRECN-POL-ID              PIC X(10).
+           05  FILLER                    PIC X(01).
+           05  RRECN-EXPD-BONUS-AMT      PIC -9(13)V99.
+           05  FILLER                    PIC X(01).
+           05  RRECN-ACTL-BONUS-AMT      PIC -9(13)V99.
+           05  FILLER                    PIC X(01).
+           05  RRECN-VARI-AMT            PIC -9(13)V99.
+           05  FILLER                    PIC X(01).
+           05  RRECN-ANNIV-ELIG-IND      PIC X(01).
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM9A79'.
+
+       COPY SQLCA.
+      /
+       01  WS-PGM-WORK-AREA.
+           05  WRECN-SEQ-FILE-STATUS         PIC X(02).
+           05  WS-HOLD-POL-ID                PIC X(07) VALUE SPACES.
+           05  WS-EXTRACT-SCAN-CTR           PIC 9(08) VALUE ZERO.
+           05  WS-MISMATCH-CTR               PIC 9(08) VALUE ZERO.
+           05  WS-BONUS-AMT                  PIC S9(16)V99 COMP-3.
+           05  WS-EXPD-BONUS-AMT             PIC S9(16)V99 COMP-3.
+           05  WS-VARI-AMT                   PIC S9(16)V99 COMP-3.
+           05  WS-PRCES-DT                   PIC X(10).
+           05  WS-PRCES-DT-R                 REDEFINES
+               WS-PRCES-DT.
+               10  WS-PRCES-DT-YR            PIC 9(04).
+               10  FILLER                    PIC X(01).
+               10  WS-PRCES-DT-MO            PIC 9(02).
+               10  FILLER                    PIC X(01).
+               10  WS-PRCES-DT-DY            PIC 9(02).
+           05  WS-MSGS-TXT                   PIC X(80).
+               88  WS-MSGS-ZS9A790001        VALUE
+               'CASH-BACK BONUS RECONCILIATION REPORT'.
+               88  WS-MSGS-ZS9A790002        VALUE
+               'CONTROL CARD FILE EMPTY, NO PROCESSING DONE'.
+               88  WS-MSGS-ZS9A790003        VALUE
+               'POLICY NOT FOUND FOR THE EXTRACT RECORD...SKIPPED'.
+               88  WS-MSGS-ZS9A790004        VALUE
+               '# OF 9A77/9A78 EXTRACT RECORDS SCANNED: '.
+               88  WS-MSGS-ZS9A790005        VALUE
+               '# OF EXTRACT RECORDS FLAGGED AS MISMATCHES: '.
+      /
+      * CONTROL CARD SUPPLIES THE BONUS RATE AND THE MISMATCH
+      * TOLERANCE, SINCE THE COLLECTION-METHOD-DRIVEN RATE TABLE
+      * ITSELF IS NOT PART OF THIS SYSTEM.
+       01  CONTROL-RECORD.
+           05  CONTROL-CARD-ID               PIC X(06).
+           05  FILLER                        PIC X(01).
+           05  BONUS-RT-PCT                  PIC 9V9(04).
+           05  FILLER                        PIC X(01).
+           05  TOLERANCE-AMT                 PIC 9(07)V99.
+      /
+       COPY XCWLDTLK.
+       COPY XCWTFCMD.
+       COPY XCWWHDG.
+       COPY CCWWINDX.
+      /
+       COPY XCWL0040.
+      /
+      *****************************************************************
+      *    COMMON COPYBOOKS                                           *
+      *****************************************************************
+       COPY CCWWCCC.
+      /
+      ****************************************************************
+      *  FILE WORK AREA FOR EXTRACT FILES                             *
+      ****************************************************************
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY 9A77
+                               ==':ID:'==  BY =='9A77'==.
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY 9A78
+                               ==':ID:'==  BY =='9A78'==.
+       COPY ZCSR9A77.
+       COPY ZCSR9A78.
+      /
+       COPY XCSRBCF.
+       COPY XCSWBCF.
+      /
+       COPY XCSROCF.
+       COPY XCSWOCF.
+      /
+       COPY CCFRPOL.
+       COPY CCFWPOL.
+      /
+      *****************************************************************
+      *    CALLED MODULE PARAMETER INFORMATION                        *
+      *****************************************************************
+       COPY NCWL0960.
+       COPY XCWL0035.
+       COPY XCWL0290.
+       COPY CCWL0950.
+       COPY CCWL0010.
+       COPY XCWL1680.
+       COPY XCWL1670.
+       COPY XCWLPTR.
+       COPY CCWLPGA.
+       COPY XCWL0280.
+      /
+       01   WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       PROCEDURE DIVISION.
+      *
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  1000-INITIALIZE
+               THRU 1000-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-9A77-EXTRACT
+               THRU 2000-PROCESS-9A77-EXTRACT-X
+               UNTIL W9A77-SEQ-IO-EOF.
+
+           PERFORM  3000-PROCESS-9A78-EXTRACT
+               THRU 3000-PROCESS-9A78-EXTRACT-X
+               UNTIL W9A78-SEQ-IO-EOF.
+
+           PERFORM  4000-PRINT-GRAND-TOTALS
+               THRU 4000-PRINT-GRAND-TOTALS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           PERFORM  9A77-1000-OPEN-INPUT
+               THRU 9A77-1000-OPEN-INPUT-X.
+
+           PERFORM  9A78-1000-OPEN-INPUT
+               THRU 9A78-1000-OPEN-INPUT-X.
+
+           MOVE ZERO                        TO WRECN-SEQ-FILE-STATUS.
+
+           OPEN OUTPUT RECN-DATA-FILE.
+
+           IF  WRECN-SEQ-FILE-STATUS NOT = ZERO
+               MOVE 'ZS9A79'                TO WGLOB-TABLE-NAME
+               MOVE WRECN-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'OP'                    TO WGLOB-IO-COMMAND
+               PERFORM  0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       1000-INITIALIZE.
+      *----------------
+
+           MOVE 'CP'                        TO WGLOB-COMPANY-CODE.
+
+           MOVE WPGWS-CRNT-PGM-ID           TO WGLOB-MAIN-PGM-ID
+                                               WGLOB-CRNT-PGM-ID.
+
+           PERFORM  0010-0000-INIT-PARM-INFO
+               THRU 0010-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0010-1000-INIT-DEFAULT
+               THRU 0010-1000-INIT-DEFAULT-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+      *** GET THE SYSTEM ID ***
+           MOVE 'XS00000145'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+
+      *** GET THE PROGRAM DESCRIPTION ***
+           SET  WS-MSGS-ZS9A790001          TO TRUE.
+           MOVE WS-MSGS-TXT                 TO L0040-PROGRAM-DESC.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO       TO CONTROL-RECORD
+           ELSE
+      *MSG: CONTROL CARD FILE EMPTY, NO PROCESSING DONE
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A790002      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+               SET  W9A77-SEQ-IO-EOF        TO TRUE
+               SET  W9A78-SEQ-IO-EOF        TO TRUE
+               GO TO 1000-INITIALIZE-X
+           END-IF.
+
+           IF  TOLERANCE-AMT = ZERO
+               MOVE 1.00                    TO TOLERANCE-AMT
+           END-IF.
+
+           MOVE WGLOB-PROCESS-DATE          TO WS-PRCES-DT.
+
+       1000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------------
+       2000-PROCESS-9A77-EXTRACT.
+      *---------------------------
+
+           PERFORM  9A77-1000-READ
+               THRU 9A77-1000-READ-X
+               UNTIL R9A77-SEQ-REC-INFO (1:7) IS NUMERIC
+               OR W9A77-SEQ-IO-EOF.
+
+           IF  W9A77-SEQ-IO-EOF
+               GO TO 2000-PROCESS-9A77-EXTRACT-X
+           END-IF.
+
+           ADD  1                           TO WS-EXTRACT-SCAN-CTR.
+
+           MOVE R9A77-BONUS-AMT             TO L0280-INPUT-DATA.
+           MOVE 2                           TO L0280-PRECISION.
+           SET  L0280-SIGN-PERMITTED        TO TRUE.
+           MOVE LENGTH OF R9A77-BONUS-AMT   TO L0280-INPUT-SIZE.
+           COMPUTE L0280-LENGTH = L0280-INPUT-SIZE
+                                 - L0280-PRECISION - 1.
+
+           PERFORM  0280-1000-NUMERIC-EDIT
+               THRU 0280-1000-NUMERIC-EDIT-X.
+
+           MOVE L0280-OUTPUT-V02            TO WS-BONUS-AMT.
+
+           MOVE R9A77-POL-ID                TO WPOL-POL-ID.
+
+           PERFORM  2100-RECONCILE-BONUS
+               THRU 2100-RECONCILE-BONUS-X.
+
+       2000-PROCESS-9A77-EXTRACT-X.
+           EXIT.
+      /
+      *---------------------------
+       3000-PROCESS-9A78-EXTRACT.
+      *---------------------------
+
+           PERFORM  9A78-1000-READ
+               THRU 9A78-1000-READ-X.
+
+           IF  W9A78-SEQ-IO-EOF
+               GO TO 3000-PROCESS-9A78-EXTRACT-X
+           END-IF.
+
+           ADD  1                           TO WS-EXTRACT-SCAN-CTR.
+
+           MOVE R9A78-BONUS-AMT             TO L0280-INPUT-DATA.
+           MOVE 2                           TO L0280-PRECISION.
+           SET  L0280-SIGN-PERMITTED        TO TRUE.
+           MOVE LENGTH OF R9A78-BONUS-AMT   TO L0280-INPUT-SIZE.
+           COMPUTE L0280-LENGTH = L0280-INPUT-SIZE
+                                 - L0280-PRECISION - 1.
+
+           PERFORM  0280-1000-NUMERIC-EDIT
+               THRU 0280-1000-NUMERIC-EDIT-X.
+
+           MOVE L0280-OUTPUT-V02            TO WS-BONUS-AMT.
+
+           MOVE R9A78-POL-ID                TO WPOL-POL-ID.
+
+           PERFORM  2100-RECONCILE-BONUS
+               THRU 2100-RECONCILE-BONUS-X.
+
+       3000-PROCESS-9A78-EXTRACT-X.
+           EXIT.
+      /
+      *-------------------------
+       2100-RECONCILE-BONUS.
+      *-------------------------
+      * WORKS OFF WPOL-POL-ID AND WS-BONUS-AMT, ALREADY MOVED BY
+      * THE CALLING PARAGRAPH.
+
+           PERFORM  POL-1000-READ
+               THRU POL-1000-READ-X.
+
+           IF  NOT WPOL-IO-OK
+      *MSG: POLICY NOT FOUND FOR THE EXTRACT RECORD...SKIPPED
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS9A790003      TO TRUE
+               MOVE WS-MSGS-TXT             TO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+               GO TO 2100-RECONCILE-BONUS-X
+           END-IF.
+
+           COMPUTE WS-EXPD-BONUS-AMT ROUNDED =
+                   RPOL-POL-MPREM-AMT * BONUS-RT-PCT.
+
+           COMPUTE WS-VARI-AMT = WS-EXPD-BONUS-AMT - WS-BONUS-AMT.
+
+           MOVE SPACES                      TO RRECN-SEQ-REC-INFO.
+
+           IF  (WS-VARI-AMT > TOLERANCE-AMT)
+           OR  (WS-VARI-AMT < 0 - TOLERANCE-AMT)
+           OR  (RPOL-POL-ISS-EFF-DT-MO NOT = WS-PRCES-DT-MO)
+               ADD  1                       TO WS-MISMATCH-CTR
+
+               MOVE WPOL-POL-ID             TO RRECN-POL-ID
+               MOVE WS-EXPD-BONUS-AMT       TO RRECN-EXPD-BONUS-AMT
+               MOVE WS-BONUS-AMT            TO RRECN-ACTL-BONUS-AMT
+               MOVE WS-VARI-AMT             TO RRECN-VARI-AMT
+
+               IF  RPOL-POL-ISS-EFF-DT-MO = WS-PRCES-DT-MO
+                   MOVE 'Y'                 TO RRECN-ANNIV-ELIG-IND
+               ELSE
+                   MOVE 'N'                 TO RRECN-ANNIV-ELIG-IND
+               END-IF
+
+               WRITE RRECN-SEQ-REC-INFO
+
+               IF  WRECN-SEQ-FILE-STATUS NOT = ZERO
+                   MOVE 'ZS9A79'            TO WGLOB-TABLE-NAME
+                   MOVE WRECN-SEQ-FILE-STATUS
+                                            TO WGLOB-SEQ-FILE-STATUS
+                   MOVE 'WR'                TO WGLOB-IO-COMMAND
+                   PERFORM  0030-3000-QSAM-ERROR
+                       THRU 0030-3000-QSAM-ERROR-X
+               END-IF
+           END-IF.
+
+       2100-RECONCILE-BONUS-X.
+           EXIT.
+      /
+      *--------------------------
+       4000-PRINT-GRAND-TOTALS.
+      *--------------------------
+
+      * # OF 9A77/9A78 EXTRACT RECORDS SCANNED: @1
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS9A790004          TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-EXTRACT-SCAN-CTR       INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      * # OF EXTRACT RECORDS FLAGGED AS MISMATCHES: @1
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS9A790005          TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-MISMATCH-CTR           INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       4000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  9A77-4000-CLOSE
+               THRU 9A77-4000-CLOSE-X.
+
+           PERFORM  9A78-4000-CLOSE
+               THRU 9A78-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           MOVE ZERO                        TO WRECN-SEQ-FILE-STATUS.
+
+           CLOSE RECN-DATA-FILE.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *    PROCESSING COPYBOOKS                                       *
+      *****************************************************************
+       COPY CCPPCCC.
+      /
+      *****************************************************************
+      *    LINKAGE COPYBOOKS                                          *
+      *****************************************************************
+       COPY NCPS0960.
+       COPY NCPL0960.
+       COPY XCPL0260.
+       COPY XCPL1680.
+      /
+       COPY XCPL0040.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+      /
+       COPY XCPL0030.
+       COPY XCPL0035.
+      /
+       COPY CCPS0010.
+       COPY CCPL0010.
+      /
+       COPY XCPS0290.
+       COPY XCPL0290.
+       COPY XCPL0280.
+      /
+      ****************************************************************
+      *  FILE I/O PROCESS MODULE                                     *
+      ****************************************************************
+      /
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      /
+       COPY CCPNPOL.
+      /
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9A77
+                               ==':PGM:'== BY =='ZSRQ9A77'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9A77.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY ==9A77==.
+      /
+       COPY XCSLFILE REPLACING ==:ID:==  BY 9A78
+                               ==':PGM:'== BY =='ZSRQ9A78'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY 9A78.
+       COPY XCSNSEQ  REPLACING ==:ID:==  BY ==9A78==.
+      /
+      *
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM9A79                     **
+      *****************************************************************
