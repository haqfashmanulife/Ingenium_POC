@@ -32,6 +32,8 @@ AH2917**  02JAN08  CTS    PROCESSING THROUGH CONTROL CARD INTRODUCED **
       **                  STATUS WILL BE EXCLUDED FROM THE EXTRACT.IN**
       **                  THE CONTROL CARD DATES SHOULD BE ENTERED   **
       **                  WITH CORRESPONDING POLICY STATUS.          **
+S51124**  09AUG26  CTS    ADD CONTROL-TOTAL TRAILER RECORD SO FSA    **
+S51124**                  CAN BALANCE RECORD COUNTS ON RECEIPT       **
       *****************************************************************
       /
       **********************
@@ -42,16 +44,26 @@ AH2917**  02JAN08  CTS    PROCESSING THROUGH CONTROL CARD INTRODUCED **
       /
        INPUT-OUTPUT SECTION.
 
+       FILE-CONTROL.
+
+S51124     COPY CCFHCFSC.
+
       ***************
        DATA DIVISION.
       ***************
 
+       FILE SECTION.
+
+S51124     COPY CCFWCFSC.
+
       *------------------------
        WORKING-STORAGE SECTION.
       *------------------------
       
        COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMCFSB'.
-       
+
+S51124 COPY CCWWCFSC.
+
        COPY SQLCA.
       
        01  WS-PGM-WORK-AREA.
@@ -1321,6 +1333,9 @@ ANF001         MOVE 0                       TO RCFSA-INSRD-DTH-STAT
            PERFORM  POL-3000-TBL-END-BROWSE
                THRU POL-3000-TBL-END-BROWSE-X.
 
+S51124     PERFORM  9200-WRITE-CTL-TRAILER
+S51124         THRU 9200-WRITE-CTL-TRAILER-X.
+
            PERFORM  9999-CLOSE-FILES
                THRU 9999-CLOSE-FILES-X.
 
@@ -1355,6 +1370,43 @@ ANF001         MOVE 0                       TO RCFSA-INSRD-DTH-STAT
        9100-PRINT-TOTALS-X.
            EXIT.
       /
+S51124*-------------------------
+S51124 9200-WRITE-CTL-TRAILER.
+S51124*-------------------------
+
+S51124* WRITE A ONE-RECORD CONTROL-TOTAL COMPANION FILE ALONGSIDE THE
+S51124* CFSA EXTRACT SO THE RECEIVING SYSTEM CAN BALANCE THE DETAIL
+S51124* RECORD COUNT BEFORE THE TRANSMISSION IS LOADED.
+
+S51124     MOVE ZERO                      TO WCFSC-SEQ-FILE-STATUS.
+S51124     OPEN OUTPUT CFSC-CTL-FILE.
+S51124     IF NOT WCFSC-SEQ-IO-OK
+S51124         MOVE WCFSC-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51124         MOVE WCFSC-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51124         MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51124         PERFORM  0030-3000-QSAM-ERROR
+S51124             THRU 0030-3000-QSAM-ERROR-X
+S51124     END-IF.
+
+S51124     MOVE 'ZSBMCFSB'                TO RCFSC-PGM-ID.
+S51124     MOVE 1                         TO RCFSC-DATA-TYP.
+S51124     MOVE WS-REC-CTR-OUT            TO RCFSC-REC-TOT-CNT.
+
+S51124     MOVE ZERO                      TO WCFSC-SEQ-FILE-STATUS.
+S51124     WRITE RCFSC-SEQ-REC-INFO.
+S51124     IF NOT WCFSC-SEQ-IO-OK
+S51124         MOVE WCFSC-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51124         MOVE WCFSC-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51124         MOVE 'WT'                    TO WGLOB-IO-COMMAND
+S51124         PERFORM  0030-3000-QSAM-ERROR
+S51124             THRU 0030-3000-QSAM-ERROR-X
+S51124     END-IF.
+
+S51124     CLOSE CFSC-CTL-FILE.
+
+S51124 9200-WRITE-CTL-TRAILER-X.
+S51124     EXIT.
+      /
       *-----------------
        9999-CLOSE-FILES.
       *-----------------
