@@ -0,0 +1,347 @@
+      *****************************************************************
+      **  MEMBER : ZSBMWFHR                                          **
+      **  REMARKS: RESUBMIT DRIVER FOR THE WORK FLOW HITACHI ERROR    **
+      **           RESUBMISSION CONTROL TABLE (WFHR).  BROWSES WFHR   **
+      **           FOR EVERY ENTRY AN OPERATOR HAS CORRECTED VIA      **
+      **           SSRQWFHR (STATUS READY), WRITES THE CORRECTED      **
+      **           STICKER ID OUT TO THE WFRS RESUBMISSION EXTRACT    **
+      **           IN THE SAME SHAPE AS THE ORIGINAL ZSBMWFHI ROW,    **
+      **           AND MARKS THE WFHR ENTRY RESUBMITTED SO THE SAME   **
+      **           CORRECTION IS NOT FED BACK A SECOND TIME.  THE     **
+      **           WFRS EXTRACT IS PICKED UP BY ZSBMWFCN AS A FOURTH   **
+      **           SOURCE INTO THE CONSOLIDATED WORK FLOW IMAGING     **
+      **           EXTRACT STREAM.                                    **
+      **                                                             **
+      **  DOMAIN :  AC                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMWFHR.
+
+       COPY XCWWCRHT.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           COPY CCFHWFHR.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY CCFWWFHR.
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMWFHR'.
+
+       COPY SQLCA.
+
+       COPY CCFRWFHR.
+
+       COPY CCWWWFHR.
+
+       COPY ZCSRWFRS.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-BROWSE-SWITCH            PIC X(01) VALUE 'N'.
+               88  WS-BROWSE-DONE                     VALUE 'Y'.
+               88  WS-BROWSE-NOT-DONE                 VALUE 'N'.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-WFHR-READ-RECORDS     PIC S9(07) COMP-3 VALUE +0.
+           05  WS-WFHR-RESUB-RECORDS    PIC S9(07) COMP-3 VALUE +0.
+
+      *
+       COPY XCWWWKDT.
+
+       COPY XCWWTIME.
+
+       COPY XCWTFCMD.
+
+       COPY CCWWCCC.
+
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY WFRS
+                               ==':ID:'==  BY =='WFRS'==.
+
+       COPY CCFRMAST.
+       COPY CCFWMAST.
+
+      *****************************************************************
+      *  CALL MODULE PARAMETER INFORMATION                            *
+      *****************************************************************
+
+       COPY XCWL0040.
+
+       COPY CCWL0950.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-BROWSE-WFHR
+               THRU 3000-BROWSE-WFHR-X.
+
+           PERFORM  9000-PRINT-SUMMARY
+               THRU 9000-PRINT-SUMMARY-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  WFRS-3000-OPEN-OUTPUT
+               THRU WFRS-3000-OPEN-OUTPUT-X.
+
+           MOVE ZERO                        TO WWFHR-SEQ-FILE-STATUS.
+           OPEN I-O WFHR-FILE.
+           IF  WWFHR-SEQ-FILE-STATUS = '35'
+               MOVE ZERO                    TO WWFHR-SEQ-FILE-STATUS
+               OPEN OUTPUT WFHR-FILE
+               CLOSE WFHR-FILE
+               OPEN I-O WFHR-FILE
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+
+           MOVE SPACES                      TO WGLOB-COMPANY-CODE.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           MOVE WGLOB-COMPANY-CODE          TO WMAST-CO-ID.
+
+           PERFORM  MAST-1000-READ
+               THRU MAST-1000-READ-X.
+
+           IF  WMAST-IO-OK
+               MOVE RMAST-APPL-CTL-PRCES-DT TO WGLOB-PROCESS-DATE
+                                                WGLOB-CRNT-DT
+           END-IF.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+           INITIALIZE WS-REPORT-TOTALS.
+
+           SET  WS-BROWSE-NOT-DONE          TO TRUE.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       3000-BROWSE-WFHR.
+      *---------------------
+
+           MOVE LOW-VALUES                  TO WWFHR-KEY.
+
+           START WFHR-FILE
+               KEY IS NOT LESS THAN WWFHR-KEY
+               INVALID KEY
+                   MOVE '23'                TO WWFHR-SEQ-FILE-STATUS
+           END-START.
+
+           IF  NOT WWFHR-IO-OK
+               SET  WS-BROWSE-DONE          TO TRUE
+           END-IF.
+
+           PERFORM  3100-PROCESS-NEXT-WFHR
+               THRU 3100-PROCESS-NEXT-WFHR-X
+               UNTIL WS-BROWSE-DONE.
+
+       3000-BROWSE-WFHR-X.
+           EXIT.
+      /
+      *---------------------------
+       3100-PROCESS-NEXT-WFHR.
+      *---------------------------
+
+           READ WFHR-FILE NEXT RECORD
+               AT END
+                   MOVE '23'                TO WWFHR-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  NOT WWFHR-IO-OK
+               SET  WS-BROWSE-DONE          TO TRUE
+               GO TO 3100-PROCESS-NEXT-WFHR-X
+           END-IF.
+
+           ADD +1                           TO WS-WFHR-READ-RECORDS.
+
+           IF  WWFHR-STATUS-READY
+               PERFORM  3200-RESUBMIT-ENTRY
+                   THRU 3200-RESUBMIT-ENTRY-X
+           END-IF.
+
+       3100-PROCESS-NEXT-WFHR-X.
+           EXIT.
+      /
+      *---------------------------
+       3200-RESUBMIT-ENTRY.
+      *---------------------------
+
+           INITIALIZE RWFRS-SEQ-REC-INFO.
+
+           MOVE WWFHR-CORR-STCKR-ID         TO RWFRS-STCKR-ID.
+           MOVE WWFHR-POL-ID                TO RWFRS-POL-ID.
+           MOVE WWFHR-AGT-ID                TO RWFRS-AGT-ID.
+           MOVE WWFHR-BR-ID                 TO RWFRS-BR-ID.
+           MOVE WWFHR-SO-ID                 TO RWFRS-SO-ID.
+
+           PERFORM  WFRS-1000-WRITE
+               THRU WFRS-1000-WRITE-X.
+
+           SET  WWFHR-STATUS-RESUBMITTED    TO TRUE.
+           MOVE WGLOB-CRNT-DT               TO WWFHR-RESUB-DT.
+
+           REWRITE WWFHR-REC-INFO
+               INVALID KEY
+                   MOVE '99'                TO WWFHR-SEQ-FILE-STATUS
+           END-REWRITE.
+
+           IF  WWFHR-IO-OK
+               ADD +1                       TO WS-WFHR-RESUB-RECORDS
+           END-IF.
+
+       3200-RESUBMIT-ENTRY-X.
+           EXIT.
+      /
+      *----------------------
+       9000-PRINT-SUMMARY.
+      *----------------------
+
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF WFHR CONTROL ENTRIES READ............ @1'
+           MOVE 'ZSLWFH0004'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WFHR-READ-RECORDS        TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+      **   MSG:'NUMBER OF CORRECTED ENTRIES RESUBMITTED......... @1'
+           MOVE 'ZSLWFH0005'                TO WGLOB-MSG-REF-INFO.
+           MOVE WS-WFHR-RESUB-RECORDS       TO WGLOB-MSG-PARM (1).
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       9000-PRINT-SUMMARY-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           CLOSE WFHR-FILE.
+
+           PERFORM  WFRS-4000-CLOSE
+               THRU WFRS-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+
+       COPY CCPPCCC.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+
+       COPY XCPL0040.
+
+       COPY XCPL0260.
+
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      *  FILE I/O PROCESS MODULE                                      *
+      *****************************************************************
+
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+
+       COPY CCPNMAST.
+
+       COPY XCSLFILE REPLACING ==:ID:==  BY WFRS
+                               ==':PGM:'== BY =='ZSRQWFRS'==.
+       COPY XCSOFILE REPLACING ==:ID:==  BY WFRS.
+       COPY XCSASEQ  REPLACING ==:ID:==  BY WFRS.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMWFHR                     **
+      *****************************************************************
