@@ -16,7 +16,10 @@
       **            COI WILL BE CALCULATED INCORRECTLY FOLLOWING THE **
       **            FIRST ANNIVERSARY FOLLOWING THE UNDO DATE.       **
 M280A1**  21JUL15  CTS   CHANGES TO INCREASE LENGTH OF               **
-M280A1**                 PLAN-BNFT-TYP-CD                            **      
+M280A1**                 PLAN-BNFT-TYP-CD                            **
+S51153**  09AUG26  CTS   WRITE A PIFU FOLLOW-UP TRACKING ROW FOR     **
+S51153**                 EVERY POLICY/COVERAGE FLAGGED, SO SSRQPIFU  **
+S51153**                 CAN REPORT AND RECORD WHAT HAPPENED TO IT   **
       *****************************************************************
 
       **********************
@@ -36,6 +39,8 @@ M280A1**                 PLAN-BNFT-TYP-CD                            **
                   ACCESS         IS SEQUENTIAL
                   FILE STATUS    IS WCOIA-SEQ-FILE-STATUS.
       /
+S51153     COPY CCFHPIFU.
+      /
        DATA DIVISION.
        FILE SECTION.
 
@@ -88,6 +93,8 @@ M280A1**                 PLAN-BNFT-TYP-CD                            **
            05  FILLER                    PIC X(01).                             
            05  RCOIA-CVG-ISS-EFF-DT      PIC X(10).
       /
+S51153 COPY CCFWPIFU.
+      /
        WORKING-STORAGE SECTION.
 
 53-062 COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMCOIA'.
@@ -140,6 +147,9 @@ M280A1**                 PLAN-BNFT-TYP-CD                            **
        COPY CCFWCVG.
        COPY CCFRCVG.
 
+S51153 COPY CCFRPIFU.
+S51153 COPY CCWWPIFU.
+
        01  WGLOB-GLOBAL-AREA.
        COPY XCWWGLOB.
        COPY XCWTFCMD.
@@ -379,6 +389,8 @@ M280A1     IF  WCVGS-PLAN-BNFT-TYP-CD (I) = SPACES
                MOVE +100 TO I
                PERFORM 9400-COIA-WRITE
                   THRU 9400-COIA-WRITE-X
+S51153         PERFORM 9450-PIFU-WRITE
+S51153            THRU 9450-PIFU-WRITE-X
            END-IF.
 
        2140-PROCESS-CVG-X.
@@ -400,6 +412,31 @@ M280A1     IF  WCVGS-PLAN-BNFT-TYP-CD (I) = SPACES
        9400-COIA-WRITE-X.
            EXIT.
 
+      *-----------------------
+S51153 9450-PIFU-WRITE.
+      *-----------------------
+
+      *    WRITES THE INITIAL FOLLOW-UP TRACKING ROW FOR A FLAGGED
+      *    POLICY/COVERAGE, AT THE 'PENDING' DISPOSITION, SO SSRQPIFU
+      *    CAN REPORT AND LATER RECORD WHAT HAPPENED TO IT (PIRA
+      *    APPLIED, CLIENT CONTACTED, OR DECLINED).
+
+S51153     MOVE SPACES                  TO RPIFU-SEQ-REC-INFO.
+S51153     MOVE RCOIA-POL-ID            TO RPIFU-POL-ID.
+S51153     MOVE RCOIA-CVG-NUM           TO RPIFU-CVG-NUM.
+S51153     MOVE RCOIA-PLAN-ID           TO RPIFU-PLAN-ID.
+S51153     MOVE RCOIA-MTHV-DT           TO RPIFU-MTHV-DT.
+S51153     MOVE WGLOB-PROCESS-DATE      TO RPIFU-FLAG-DT.
+S51153     SET  RPIFU-DISP-PENDING      TO TRUE.
+S51153     MOVE SPACES                  TO RPIFU-DISP-DT
+S51153                                     RPIFU-DISP-USER-ID.
+
+S51153     PERFORM  PIFU-1000-WRITE
+S51153         THRU PIFU-1000-WRITE-X.
+
+S51153 9450-PIFU-WRITE-X.
+S51153     EXIT.
+
       *---------------
        9500-CMBE-READ.
       *---------------
@@ -481,6 +518,8 @@ M280A1     IF  WCVGS-PLAN-BNFT-TYP-CD (I) = SPACES
 
        COPY CCPNPOL.
 
+S51153 COPY CCPAPIFU.
+
        COPY XCPOOCF.
 
       ******   LINKAGE ROUTINES
