@@ -0,0 +1,86 @@
+      *****************************************************************
+      **  MEMBER : ZSRQWFRS                                          **
+      **  REMARKS: BATCH SEQUENTIAL FILE I/O PROGRAM FOR             **
+      **           WORK FLOW HITACHI ERROR RESUBMISSION EXTRACT       **
+      **                                                             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    CREATED FOR 'WFRS' FILE PROCESSING         **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSRQWFRS.
+
+       COPY XCWWCRHT.
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY XCSSFILE REPLACING ==:ID:==  BY ==WFRS==
+                               ==:SYS:== BY ==Z==.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY XCSDFILE REPLACING ==:ID:== BY ==WFRS==.
+
+       COPY ZCSRWFRS.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+      *
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSRQWFRS'.
+
+       COPY SQLCA.
+
+       01  WS-WORKING-STORAGE.
+           05  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                     VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                   VALUE 'N'.
+      /
+       COPY XCWTFCMD.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCSWSEQ  REPLACING ==:ID:== BY ==WFRS==
+                               ==':ID:'== BY =='WFRS'==.
+
+       COPY ZCSRWFRS REPLACING RWFRS-SEQ-REC-INFO
+                            BY WWFRS-LINK-RECORD.
+      /
+       PROCEDURE DIVISION  USING WGLOB-GLOBAL-AREA
+                                 WWFRS-SEQ-IO-WORK-AREA
+                                 WWFRS-LINK-RECORD.
+
+      *****************************************************************
+      *  FILE I/O PROCESSING
+      *****************************************************************
+       COPY XCSISEQ  REPLACING ==:ID:==  BY ==WFRS==.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCPL0030.
+      /
+      *****************************************************************
+      **                 END OF PROGRAM ZSRQWFRS                     **
+      *****************************************************************
