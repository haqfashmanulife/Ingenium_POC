@@ -0,0 +1,141 @@
+      *****************************************************************
+      **  MEMBER :  SSRI7860                                         **
+      **  REMARKS:  ONLINE "WHAT-IF" INQUIRY FOR THE MAXIMUM FREE     **
+      **            TRANSFER AMOUNT ON A POLICY.  RUNS THE SAME       **
+      **            CALCULATION AS SSRS7860 (POLICY INDICATORS,      **
+      **            RATE-HEADER PERCENTAGES AND CASH VALUES) UNDER A **
+      **            SEPARATE PROGRAM-ID SO IT CAN BE LINKED TO FOR   **
+      **            AN INQUIRY-ONLY TRANSACTION - IT NEVER PROCEEDS  **
+      **            TO POST A TRANSFER, IT ONLY RETURNS THE RESULT   **
+      **            OF THE CALCULATION IN L7860-PARM-INFO FOR THE    **
+      **            CALLING SCREEN TO DISPLAY.                       **
+      **                                                             **
+      **  DOMAIN :  PO                                               **
+      **  CLASS  :  SFD                                              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51107**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. SSRI7860.
+
+       COPY XCWWCRHT.
+
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRI7860'.
+
+       COPY SQLCA.
+      /
+      *****************************************************************
+      *  COMMON COPYBOOKS
+      *****************************************************************
+       COPY SCWW7860.
+       COPY CCWWINDX.
+       COPY XCWWWKDT.
+      /
+      *****************************************************************
+      *  I/O COPYBOOKS
+      *****************************************************************
+       COPY CCFWPH.
+       COPY CCFRPH.
+      /
+      *****************************************************************
+      *  CALLED MODULE PARAMETER INFORMATION
+      *****************************************************************
+       COPY CCWL6080.
+       COPY CCWL0186.
+       COPY CCWL0144.
+       COPY CCWL0182.
+       COPY XCWL0289.
+      /
+      *****************
+       LINKAGE SECTION.
+      *****************
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY SCWL7860.
+
+       COPY CCWLPGA.
+
+       COPY CCFRPOL.
+
+       COPY CCWWCVGS.
+      /
+      ********************
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                L7860-PARM-INFO
+                                LPGA-PARM-INFO
+                                RPOL-REC-INFO
+                                WCVGS-WORK-AREA.
+      ********************
+
+      *-------------------
+       0000-MAINLINE.
+      *-------------------
+
+      *  THIS INQUIRY REUSES SSRS7860'S OWN CALCULATION COPYBOOK
+      *  (SCPP7860) UNCHANGED SO THE "WHAT-IF" RESULT CAN NEVER DRIFT
+      *  FROM WHAT AN ACTUAL TRANSFER WOULD USE.  UNLIKE SSRS7860,
+      *  THIS PROGRAM-ID IS NEVER PART OF THE TRANSFER-POSTING
+      *  TRANSACTION FLOW, SO CALLING IT CANNOT RESULT IN A TRANSFER
+      *  BEING POSTED - THE CALLER SIMPLY DISPLAYS
+      *  L7860-PARM-INFO'S RESULT FIELDS.
+           PERFORM  7860-0000-MAINLINE
+               THRU 7860-0000-MAINLINE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+      /
+      *****************************************************************
+      *  PROCESSING COPYBOOKS
+      *****************************************************************
+       COPY SCPP7860.
+       COPY CCPPPLIN.
+       COPY CCPPMIDT.
+      /
+      *****************************************************************
+      *  LINKAGE PROCESSING COPYBOOKS
+      *****************************************************************
+       COPY CCPS0186.
+       COPY CCPL0186.
+      /
+       COPY CCPS0144.
+       COPY CCPL0144.
+      /
+       COPY CCPS0182.
+       COPY CCPL0182.
+      /
+       COPY XCPL0260.
+      /
+       COPY XCPL0289.
+      /
+      *****************************************************************
+      *  FILE I/O PROCESS MODULES
+      *****************************************************************
+       COPY CCPNPH.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM SSRI7860                     **
+      *****************************************************************
