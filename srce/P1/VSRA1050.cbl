@@ -16,27 +16,42 @@
       **                                                             **
 54-001**  01SEP96  JMG    MODIFICATIONS FOR MAINTAINABILITY          **
 014590**  15DEC99  60     ARCHITECTURAL CHANGES                      **
+S51151**  09AUG26  CTS    WRITE AN AQH HISTORY RECORD FOR EVERY       **
+S51151**           QUOTE CALCULATED, SO A LATER INQUIRY CAN SEE THE   **
+S51151**           ORIGINAL QUOTE'S ASSUMPTIONS                       **
       *****************************************************************
- 
+
       **********************
        ENVIRONMENT DIVISION.
       **********************
- 
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+S51151 COPY CCFHAQH.
+      /
       ***************
        DATA DIVISION.
       ***************
- 
+
+       FILE SECTION.
+
+S51151 COPY CCFWAQH.
+      /
        WORKING-STORAGE SECTION.
- 
+
 54-001 COPY XCWWPGWS REPLACING '$VAR1' BY 'VSRA1050'.
- 
+
        COPY SQLCA.
- 
+
 014590*COPY XCWL0030.
       /
        COPY CCFWQT.
        COPY CCFRQT.
       /
+S51151 COPY CCWWAQH.
+S51151 COPY CCWL0311.
+      /
       *****************
        LINKAGE SECTION.
       *****************
@@ -57,10 +72,30 @@
  
            PERFORM 1050-0000-MAINLINE
               THRU 1050-0000-MAINLINE-X.
- 
+
+S51151     PERFORM 9800-WRITE-QUOTE-HISTORY
+S51151        THRU 9800-WRITE-QUOTE-HISTORY-X.
+
        0000-MAINLINE-X.
            GOBACK.
       /
+S51151*------------------------------
+S51151 9800-WRITE-QUOTE-HISTORY.
+S51151*------------------------------
+S51151
+S51151     MOVE L1050-POL-ID              TO L0311-POL-ID.
+S51151     MOVE L1050-QUOTE-DT            TO L0311-QUOTE-DT.
+S51151     MOVE L1050-RATE-BASIS          TO L0311-RATE-BASIS.
+S51151     MOVE L1050-ANNUITY-AMT         TO L0311-ANNUITY-AMT.
+S51151     MOVE 'VSRA1050'                TO L0311-SRCE-PGM.
+S51151     MOVE WGLOB-CRNT-DT             TO L0311-RUN-DT.
+S51151
+S51151     PERFORM 0311-1000-WRITE-AQH-HIST
+S51151        THRU 0311-1000-WRITE-AQH-HIST-X.
+S51151
+S51151 9800-WRITE-QUOTE-HISTORY-X.
+S51151     EXIT.
+      /
       *****************************************************************
       *  PROCESSING COPYBOOKS                                         *
       *****************************************************************
@@ -75,6 +110,7 @@
       *  ERROR HANDLING ROUTINES                                      *
       *****************************************************************
        COPY XCPL0030.
+S51151 COPY CCPP0311.
       *****************************************************************
       **                 END OF PROGRAM VSRA1050                     **
       *****************************************************************
