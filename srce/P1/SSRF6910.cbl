@@ -0,0 +1,441 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRF6910.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRF6910                                         **
+      **  REMARKS:  NIGHTLY SEG FUND FA/FD RECONCILIATION REPORT.    **
+      **            TOTALS FUND ACTIVITY (FA) POSTINGS AGAINST FUND  **
+      **            DETAIL (FD) UNIT-LEVEL POSTINGS PER FUND PER     **
+      **            POLICY AND FLAGS ANY MISMATCH, SO A DRIFT IS     **
+      **            CAUGHT AT THE NIGHTLY RUN RATHER THAN WHEN A     **
+      **            CLIENT STATEMENT LOOKS WRONG.                    **
+      **                                                             **
+      **  DOMAIN :  CV                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51104**  09AUG26  CTS    INITIAL VERSION                            **
+S51104**  09AUG26  CTS    RECON NOW ACCUMULATES FA/FD UNITS PER FUND  **
+S51104**           (WS-FUND-TOTALS-TBL) INSTEAD OF NETTING EVERY FUND **
+S51104**           A POLICY HOLDS INTO ONE PAIR OF SCALARS, AND WRITES**
+S51104**           ONE R6910-RPT-REC PER (POLICY, FUND)               **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F6910-RPT-FILE ASSIGN TO ZS6910
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS W6910-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       FD  F6910-RPT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  R6910-RPT-REC.
+           05  R6910-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(01).
+           05  R6910-FUND-CD                PIC X(04).
+           05  FILLER                       PIC X(01).
+           05  R6910-FA-TOT-UNITS           PIC S9(11)V9999.
+           05  FILLER                       PIC X(01).
+           05  R6910-FD-TOT-UNITS           PIC S9(11)V9999.
+           05  FILLER                       PIC X(01).
+           05  R6910-VARIANCE-UNITS         PIC S9(11)V9999.
+           05  FILLER                       PIC X(01).
+           05  R6910-MISMATCH-SW            PIC X(01).
+               88  R6910-MISMATCH                    VALUE 'Y'.
+               88  R6910-BALANCED                    VALUE 'N'.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRF6910'.
+
+       COPY SQLCA.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-ERROR-SW               PIC X(01).
+               88  WS-NO-ERRORS                      VALUE 'N'.
+               88  WS-ERRORS-FOUND                   VALUE 'Y'.
+           05  WS-POL-COUNT              PIC 9(08) VALUE ZERO.
+           05  WS-FUND-COUNT             PIC 9(08) VALUE ZERO.
+           05  WS-MISMATCH-COUNT         PIC 9(08) VALUE ZERO.
+S51104     05  WS-FUND-TBL-CNT           PIC S9(04) COMP VALUE ZERO.
+S51104     05  WS-TBL-SUB                PIC S9(04) COMP VALUE ZERO.
+S51104     05  WS-SRCH-FUND-CD           PIC X(04).
+S51104     05  WS-TBL-FOUND-SWITCH       PIC X(01).
+S51104         88  WS-TBL-FOUND                      VALUE 'Y'.
+S51104         88  WS-TBL-NOT-FOUND                  VALUE 'N'.
+
+      *  TOLERANCE BELOW WHICH A UNIT DIFFERENCE IS NOT A MISMATCH -
+      *  ROUNDING NOISE ACROSS FA/FD POSTINGS.
+       01  WS-TOLERANCE                  PIC S9(11)V9999
+                                             VALUE 0.0001.
+
+      *  PER-FUND FA/FD UNIT TOTALS FOR THE POLICY CURRENTLY BEING
+      *  RECONCILED - FOUND-OR-ADDED LINEARLY AS EACH FA/FD RECORD IS
+      *  BROWSED; NEITHER TABLE IS LARGE ENOUGH TO WARRANT A SEARCH
+      *  ALL (A POLICY HOLDS AT MOST A HANDFUL OF SEG FUNDS).
+S51104 01  WS-FUND-TOTALS-TBL.
+S51104     05  WS-FUND-TOT-ENTRY         OCCURS 50 TIMES.
+S51104         10  WS-FUND-TOT-CD            PIC X(04).
+S51104         10  WS-FUND-TOT-FA-UNITS      PIC S9(11)V9999.
+S51104         10  WS-FUND-TOT-FD-UNITS      PIC S9(11)V9999.
+
+       01  W6910-SEQ-IO-WORK-AREA.
+           05  W6910-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE '6910'.
+           05  W6910-SEQ-FILE-STATUS            PIC X(02).
+
+       COPY CCFRPOL.
+       COPY SCFRFA.
+       COPY SCFRFD.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY XCWTFCMD.
+
+       COPY CCWLPGA.
+       COPY CCWL0010.
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILES
+              THRU 0100-OPEN-FILES-X.
+
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-INITIALIZATION-X.
+
+           PERFORM 2000-PROCESS-POL-RECS
+              THRU 2000-PROCESS-POL-RECS-X
+              UNTIL WPOL-IO-EOF
+                 OR WS-ERRORS-FOUND.
+
+           PERFORM 9000-FINALIZE
+              THRU 9000-FINALIZE-X.
+
+           PERFORM 9999-CLOSE-FILES
+              THRU 9999-CLOSE-FILES-X.
+
+       0000-MAINLINE-X.
+           STOP RUN.
+
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM OCF-3000-OPEN-OUTPUT
+              THRU OCF-3000-OPEN-OUTPUT-X.
+
+           MOVE ZERO                   TO W6910-SEQ-FILE-STATUS.
+           OPEN OUTPUT F6910-RPT-FILE.
+           IF W6910-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      *--------------------
+       1000-INITIALIZATION.
+      *--------------------
+
+           MOVE 'N'                  TO WS-ERROR-SW.
+           MOVE 'CP'                 TO WGLOB-COMPANY-CODE.
+           MOVE 'SSRF6910'           TO WGLOB-MAIN-PGM-ID
+                                        WGLOB-CRNT-PGM-ID
+                                        WGLOB-USER-ID.
+
+           PERFORM 0010-0000-INIT-PARM-INFO
+              THRU 0010-0000-INIT-PARM-INFO-X.
+           PERFORM 0010-1000-INIT-DEFAULT
+              THRU 0010-1000-INIT-DEFAULT-X.
+
+           PERFORM PGA-1000-BUILD-PARMS
+              THRU PGA-1000-BUILD-PARMS-X.
+
+           MOVE LOW-VALUES           TO WPOL-KEY.
+           MOVE HIGH-VALUES          TO WPOL-ENDBR-KEY.
+
+           PERFORM POL-1000-TBL-BROWSE
+              THRU POL-1000-TBL-BROWSE-X.
+
+       1000-INITIALIZATION-X.
+           EXIT.
+
+      *----------------------
+      *  FOR EACH POLICY, TOTAL EVERY FA (FUND ACTIVITY) POSTING BY
+      *  FUND, TOTAL EVERY FD (FUND DETAIL) UNIT POSTING BY FUND, AND
+      *  COMPARE. FA-1000/FD-1000 BROWSES ARE THE SAME START/NEXT/END
+      *  SHAPE AS THE POL-1000-TBL BROWSE ABOVE, KEYED BY POLICY.
+      *----------------------
+       2000-PROCESS-POL-RECS.
+      *----------------------
+
+           PERFORM POL-2000-TBL-READ-NEXT
+              THRU POL-2000-TBL-READ-NEXT-X.
+           IF NOT WPOL-IO-OK
+               GO TO 2000-PROCESS-POL-RECS-X
+           END-IF.
+
+           ADD 1                     TO WS-POL-COUNT.
+
+           PERFORM 2100-RECON-POL-FUNDS
+              THRU 2100-RECON-POL-FUNDS-X.
+
+       2000-PROCESS-POL-RECS-X.
+           EXIT.
+
+      *-------------------------
+       2100-RECON-POL-FUNDS.
+      *-------------------------
+
+           MOVE LOW-VALUES               TO WFA-KEY.
+           MOVE HIGH-VALUES              TO WFA-ENDBR-KEY.
+           MOVE RPOL-POL-ID              TO WFA-POL-ID
+                                             WFA-ENDBR-POL-ID.
+
+           MOVE LOW-VALUES               TO WFD-KEY.
+           MOVE HIGH-VALUES              TO WFD-ENDBR-KEY.
+           MOVE RPOL-POL-ID              TO WFD-POL-ID
+                                             WFD-ENDBR-POL-ID.
+
+S51104     MOVE ZERO                    TO WS-FUND-TBL-CNT.
+
+           PERFORM FA-1000-BROWSE
+              THRU FA-1000-BROWSE-X.
+
+           PERFORM 2110-ACCUM-FA-UNITS
+              THRU 2110-ACCUM-FA-UNITS-X
+              UNTIL WFA-IO-EOF.
+
+           PERFORM FA-3000-END-BROWSE
+              THRU FA-3000-END-BROWSE-X.
+
+           PERFORM FD-1000-BROWSE
+              THRU FD-1000-BROWSE-X.
+
+           PERFORM 2120-ACCUM-FD-UNITS
+              THRU 2120-ACCUM-FD-UNITS-X
+              UNTIL WFD-IO-EOF.
+
+           PERFORM FD-3000-END-BROWSE
+              THRU FD-3000-END-BROWSE-X.
+
+S51104     PERFORM 2200-COMPARE-FA-TO-FD
+S51104        THRU 2200-COMPARE-FA-TO-FD-X
+S51104        VARYING WS-TBL-SUB FROM 1 BY 1
+S51104        UNTIL WS-TBL-SUB > WS-FUND-TBL-CNT.
+
+       2100-RECON-POL-FUNDS-X.
+           EXIT.
+
+      *-------------------------
+       2110-ACCUM-FA-UNITS.
+      *-------------------------
+
+           PERFORM FA-2000-READ-NEXT
+              THRU FA-2000-READ-NEXT-X.
+
+           IF NOT WFA-IO-EOF
+S51104         MOVE RFA-FUND-CD          TO WS-SRCH-FUND-CD
+S51104         PERFORM 2130-FIND-OR-ADD-FUND
+S51104            THRU 2130-FIND-OR-ADD-FUND-X
+S51104         IF  WS-TBL-SUB NOT > WS-FUND-TBL-CNT
+S51104             ADD RFA-UNIT-QTY      TO
+S51104                 WS-FUND-TOT-FA-UNITS (WS-TBL-SUB)
+S51104         END-IF
+           END-IF.
+
+       2110-ACCUM-FA-UNITS-X.
+           EXIT.
+
+      *-------------------------
+       2120-ACCUM-FD-UNITS.
+      *-------------------------
+
+           PERFORM FD-2000-READ-NEXT
+              THRU FD-2000-READ-NEXT-X.
+
+           IF NOT WFD-IO-EOF
+S51104         MOVE RFD-FUND-CD          TO WS-SRCH-FUND-CD
+S51104         PERFORM 2130-FIND-OR-ADD-FUND
+S51104            THRU 2130-FIND-OR-ADD-FUND-X
+S51104         IF  WS-TBL-SUB NOT > WS-FUND-TBL-CNT
+S51104             ADD RFD-UNIT-QTY      TO
+S51104                 WS-FUND-TOT-FD-UNITS (WS-TBL-SUB)
+S51104         END-IF
+           END-IF.
+
+       2120-ACCUM-FD-UNITS-X.
+           EXIT.
+
+S51104*-------------------------
+S51104 2130-FIND-OR-ADD-FUND.
+S51104*-------------------------
+
+S51104     SET WS-TBL-NOT-FOUND         TO TRUE.
+S51104     MOVE 1                       TO WS-TBL-SUB.
+
+S51104     PERFORM 2140-SEARCH-FUND-ENTRY
+S51104        THRU 2140-SEARCH-FUND-ENTRY-X
+S51104        UNTIL WS-TBL-SUB > WS-FUND-TBL-CNT
+S51104           OR WS-TBL-FOUND.
+
+S51104     IF  WS-TBL-FOUND
+S51104         GO TO 2130-FIND-OR-ADD-FUND-X
+S51104     END-IF.
+
+S51104     IF  WS-FUND-TBL-CNT NOT < 50
+S51104* MSG: PER-POLICY FUND TOTALS TABLE SIZE EXCEEDED
+S51104         DISPLAY 'SSRF6910 - FUND TBL EXCEEDED FOR POLICY : '
+S51104                  RPOL-POL-ID
+S51104         SET WS-ERRORS-FOUND      TO TRUE
+S51104         GO TO 2130-FIND-OR-ADD-FUND-X
+S51104     END-IF.
+
+S51104     ADD 1                        TO WS-FUND-TBL-CNT.
+S51104     MOVE WS-FUND-TBL-CNT         TO WS-TBL-SUB.
+S51104     MOVE WS-SRCH-FUND-CD         TO WS-FUND-TOT-CD (WS-TBL-SUB).
+S51104     MOVE ZEROES                  TO
+S51104         WS-FUND-TOT-FA-UNITS (WS-TBL-SUB)
+S51104         WS-FUND-TOT-FD-UNITS (WS-TBL-SUB).
+
+S51104 2130-FIND-OR-ADD-FUND-X.
+S51104     EXIT.
+
+S51104*-------------------------
+S51104 2140-SEARCH-FUND-ENTRY.
+S51104*-------------------------
+
+S51104     IF  WS-FUND-TOT-CD (WS-TBL-SUB) = WS-SRCH-FUND-CD
+S51104         SET WS-TBL-FOUND         TO TRUE
+S51104     ELSE
+S51104         ADD 1                    TO WS-TBL-SUB
+S51104     END-IF.
+
+S51104 2140-SEARCH-FUND-ENTRY-X.
+S51104     EXIT.
+
+      *-------------------------
+       2200-COMPARE-FA-TO-FD.
+      *-------------------------
+S51104*  CALLED ONCE PER ENTRY IN WS-FUND-TOTALS-TBL (VARYING WS-TBL-
+S51104*  SUB), SO ONE R6910-RPT-REC IS WRITTEN PER FUND THE POLICY
+S51104*  ACTUALLY HOLDS RATHER THAN ONE NETTED RECORD PER POLICY.
+
+           ADD 1                        TO WS-FUND-COUNT.
+
+           COMPUTE R6910-VARIANCE-UNITS =
+S51104             WS-FUND-TOT-FA-UNITS (WS-TBL-SUB)
+S51104           - WS-FUND-TOT-FD-UNITS (WS-TBL-SUB).
+
+           IF  R6910-VARIANCE-UNITS < 0
+               COMPUTE R6910-VARIANCE-UNITS =
+                       R6910-VARIANCE-UNITS * -1
+           END-IF.
+
+           IF  R6910-VARIANCE-UNITS > WS-TOLERANCE
+               SET R6910-MISMATCH        TO TRUE
+               ADD 1                     TO WS-MISMATCH-COUNT
+           ELSE
+               SET R6910-BALANCED        TO TRUE
+           END-IF.
+
+           COMPUTE R6910-VARIANCE-UNITS =
+S51104             WS-FUND-TOT-FA-UNITS (WS-TBL-SUB)
+S51104           - WS-FUND-TOT-FD-UNITS (WS-TBL-SUB).
+
+           MOVE RPOL-POL-ID             TO R6910-POL-ID.
+S51104     MOVE WS-FUND-TOT-CD      (WS-TBL-SUB) TO R6910-FUND-CD.
+S51104     MOVE WS-FUND-TOT-FA-UNITS (WS-TBL-SUB) TO R6910-FA-TOT-UNITS.
+S51104     MOVE WS-FUND-TOT-FD-UNITS (WS-TBL-SUB) TO R6910-FD-TOT-UNITS.
+
+           PERFORM 9400-6910-WRITE
+              THRU 9400-6910-WRITE-X.
+
+       2200-COMPARE-FA-TO-FD-X.
+           EXIT.
+
+      *--------------
+       9000-FINALIZE.
+      *--------------
+
+           PERFORM POL-3000-TBL-END-BROWSE
+              THRU POL-3000-TBL-END-BROWSE-X.
+
+           DISPLAY 'SSRF6910 - POLICIES RECONCILED : ' WS-POL-COUNT.
+           DISPLAY 'SSRF6910 - FUNDS COMPARED      : ' WS-FUND-COUNT.
+           DISPLAY 'SSRF6910 - MISMATCHES FLAGGED  : ' WS-MISMATCH-COUNT.
+
+       9000-FINALIZE-X.
+           EXIT.
+
+      *----------------
+       9400-6910-WRITE.
+      *----------------
+
+           MOVE ZERO                   TO W6910-SEQ-FILE-STATUS.
+           WRITE R6910-RPT-REC.
+           IF W6910-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+       9400-6910-WRITE-X.
+           EXIT.
+
+      *-----------------------
+       9700-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE W6910-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE W6910-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE 'WT'                   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9700-HANDLE-ERROR-X.
+           EXIT.
+
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           MOVE ZERO                   TO W6910-SEQ-FILE-STATUS.
+           CLOSE F6910-RPT-FILE.
+           IF W6910-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+           PERFORM OCF-4000-CLOSE
+              THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
