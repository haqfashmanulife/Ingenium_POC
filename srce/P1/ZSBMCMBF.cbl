@@ -10,6 +10,11 @@
       **  REMARKS:  THIS WILL SCAN THE DATABASE LOOKING FOR POLICIES **
       **            THAT HAD THEIR CMB FIXED BY THE 1304 BUG FIX.    **
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    GOBACK REPLACES STOP RUN SO THIS PROGRAM   **
+S51108**                  CAN BE CALLED FROM THE ZSBMCMBD DRIVER     **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -191,7 +196,7 @@
               THRU 9999-CLOSE-FILES-X.
 
        0000-MAINLINE-X.
-           STOP RUN.
+           GOBACK.
 
       *----------------
        0100-OPEN-FILES.
