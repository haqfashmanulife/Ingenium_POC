@@ -11,6 +11,14 @@
       **            METHOD MONTHLIVERSARIES FROM ZSBMCMBE AND WILL   **
       **            PRODUCE AN EXTRACT FILE FOR DOING UNDO/REDO      **
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51120**  09AUG26  CTS    ADDED RULST-APRV-IND SO AN OPERATOR CAN     **
+S51120**                  APPROVE EACH EXTRACT ROW FOR AUTOMATED REDO **
+S51120**                  PROCESSING IN ZSBMCMBU.  DEFAULTS TO 'N'    **
+S51120**                  (NOT APPROVED) UNTIL THE OPERATOR CHANGES   **
+S51120**                  IT ON THE EXTRACT.                          **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -81,7 +89,9 @@ NT                ORGANIZATION   IS LINE SEQUENTIAL
            05  FILLER                    PIC X(01).                             
            05  RULST-REDO-DT             PIC X(10).                             
            05  FILLER                    PIC X(01).                             
-           05  RULST-REDO-ANNV-IND       PIC X(01).                             
+           05  RULST-REDO-ANNV-IND       PIC X(01).
+           05  FILLER                    PIC X(01).
+S51120     05  RULST-APRV-IND            PIC X(01).
       /
        WORKING-STORAGE SECTION.
 
@@ -223,6 +233,7 @@ NT                ORGANIZATION   IS LINE SEQUENTIAL
            MOVE SPACES TO WS-PREV-POL-ID.    
 
            MOVE SPACES TO RULST-SEQ-REC-INFO.
+           MOVE 'N'    TO RULST-APRV-IND.
 
        1000-INITIALIZATION-X.
            EXIT.
@@ -241,11 +252,12 @@ NT                ORGANIZATION   IS LINE SEQUENTIAL
            IF  WS-PREV-POL-ID = SPACES                                          
                MOVE RCMBE-POL-ID       TO WS-PREV-POL-ID
                MOVE WS-MAX-REDO-DT     TO WS-OLDEST-BAD-DT
-               MOVE SPACES             TO RULST-SEQ-REC-INFO                    
-               MOVE RCMBE-POL-ID       TO RULST-POL-ID                          
-               MOVE RCMBE-POL-STAT     TO RULST-POL-STAT                        
-               MOVE RCMBE-POL-TYP      TO RULST-POL-TYP                         
-               MOVE RCMBE-ISS-DT       TO RULST-ISS-DT                          
+               MOVE SPACES             TO RULST-SEQ-REC-INFO
+               MOVE 'N'                TO RULST-APRV-IND
+               MOVE RCMBE-POL-ID       TO RULST-POL-ID
+               MOVE RCMBE-POL-STAT     TO RULST-POL-STAT
+               MOVE RCMBE-POL-TYP      TO RULST-POL-TYP
+               MOVE RCMBE-ISS-DT       TO RULST-ISS-DT
            END-IF.
 
            IF  RCMBE-POL-ID NOT = WS-PREV-POL-ID                                
@@ -267,11 +279,12 @@ NT                ORGANIZATION   IS LINE SEQUENTIAL
 
                MOVE RCMBE-POL-ID       TO WS-PREV-POL-ID                        
                MOVE WS-MAX-REDO-DT     TO WS-OLDEST-BAD-DT
-               MOVE SPACES             TO RULST-SEQ-REC-INFO                    
-               MOVE RCMBE-POL-ID       TO RULST-POL-ID                          
-               MOVE RCMBE-POL-STAT     TO RULST-POL-STAT                        
-               MOVE RCMBE-POL-TYP      TO RULST-POL-TYP                         
-               MOVE RCMBE-ISS-DT       TO RULST-ISS-DT                          
+               MOVE SPACES             TO RULST-SEQ-REC-INFO
+               MOVE 'N'                TO RULST-APRV-IND
+               MOVE RCMBE-POL-ID       TO RULST-POL-ID
+               MOVE RCMBE-POL-STAT     TO RULST-POL-STAT
+               MOVE RCMBE-POL-TYP      TO RULST-POL-TYP
+               MOVE RCMBE-ISS-DT       TO RULST-ISS-DT
            END-IF.
        
            IF  RCMBE-MTHV-DT < WS-OLDEST-BAD-DT                                 
