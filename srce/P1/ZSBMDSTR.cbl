@@ -22,6 +22,8 @@ MP771D**  19JUN20  CTS    INTIAL VERSION                             **
 125781**  30JUL20  CTS    CHANGES FOR USAGE OF TRAD PD TO POL PD DATE**
 125847**  11AUG20  CTS    CHANGES FOR FUND AMOUNT FOR UL PRODUCTS    **
 UYS001**  01MAR21  CTS    CHANGES DONE FOR ETAB                      **
+S51138**  09AUG26  CTS    RECORD TRANSFER-SLIP STATUS FOR SSRQDSTR   **
+S51138**           ONLINE INQUIRY                                    **
       *****************************************************************
       **********************
        ENVIRONMENT DIVISION.
@@ -33,6 +35,7 @@ UYS001**  01MAR21  CTS    CHANGES DONE FOR ETAB                      **
 
        FILE-CONTROL.
 
+S51138     COPY CCFHDSTS.
       /
 
       ***************
@@ -41,6 +44,7 @@ UYS001**  01MAR21  CTS    CHANGES DONE FOR ETAB                      **
 
        FILE SECTION.
 
+S51138     COPY CCFWDSTS.
       /
       ***************************
        WORKING-STORAGE SECTION.
@@ -87,6 +91,15 @@ UYS001**  01MAR21  CTS    CHANGES DONE FOR ETAB                      **
            05  WS-CVG-PREM-CHNG-DT              PIC X(10).
            05  WS-NXT-ME-GRC-PRD-DT             PIC X(10).
 
+       01  WS-DSTS-WORK-AREA.
+           05  WS-DSTS-NEW-SEQ-NUM              PIC 9(05).
+           05  WS-SLIP-STAT-SWITCH              PIC X(01)  VALUE 'N'.
+               88  WS-SLIP-INITIAL                         VALUE 'N'.
+               88  WS-SLIP-REISSUE                         VALUE 'Y'.
+S51138     05  WS-DSTS-FILE-OPEN-SWITCH         PIC X(01)  VALUE 'N'.
+S51138         88  WS-DSTS-FILE-OPEN                       VALUE 'Y'.
+S51138         88  WS-DSTS-FILE-NOT-OPEN                   VALUE 'N'.
+
 
       ****************************************************************
       *  COMMON COPYBOOKS                                            *
@@ -125,6 +138,8 @@ UYS001 COPY XCWL1660.
        COPY CCFWTRNS.
        COPY CCWWCVGS.
       /
+S51138 COPY CCWWDSTS.
+      /
 UYS001 COPY CCFRETAB.
 UYS001 COPY CCFWETAB.
        COPY XCSWPRT  REPLACING ==:ID:==  BY OCF
@@ -552,8 +567,76 @@ UYS001 COPY CCFWETAB.
            PERFORM  ACEN-1000-WRITE
                THRU ACEN-1000-WRITE-X.
 
+           PERFORM  3150-RECORD-SLIP-STATUS
+               THRU 3150-RECORD-SLIP-STATUS-X.
+
        3100-GET-RECORD-DETAILS-X.
            EXIT.
+      /
+      *-----------------------------
+       3150-RECORD-SLIP-STATUS.
+      *-----------------------------
+
+      *    WRITES A NEW TRANSFER-SLIP STATUS ROW FOR SSRQDSTR TO
+      *    REPORT ONLINE.  A POLICY WITH NO PRIOR ROW IS BEING
+      *    GENERATED FOR THE FIRST TIME - ONE WITH A PRIOR ROW IS
+      *    BEING REISSUED.  MOST-RECENT-FIRST ORDER IS KEPT BY
+      *    STORING THE GENERATION DATE INVERTED, THE SAME WAY THE
+      *    CDSA WITHDRAWAL HISTORY DOES.
+
+           SET WS-SLIP-INITIAL               TO TRUE.
+           MOVE +001                         TO WS-DSTS-NEW-SEQ-NUM.
+
+           MOVE LOW-VALUES                   TO WDSTS-KEY.
+           MOVE RPOL-POL-ID                  TO WDSTS-POL-ID.
+
+           MOVE WDSTS-KEY                    TO WDSTS-ENDBR-KEY.
+           MOVE HIGH-VALUES                  TO
+                                     WDSTS-ENDBR-SLIP-GEN-IDT-NUM.
+           MOVE +999                         TO
+                                     WDSTS-ENDBR-SLIP-SEQ-NUM.
+
+           PERFORM  DSTS-1000-BROWSE
+               THRU DSTS-1000-BROWSE-X.
+
+           IF  WDSTS-IO-OK
+               PERFORM  DSTS-2000-READ-NEXT
+                   THRU DSTS-2000-READ-NEXT-X
+           END-IF.
+
+           IF  WDSTS-IO-OK
+               ADD 1 TO RDSTS-SLIP-SEQ-NUM  GIVING WS-DSTS-NEW-SEQ-NUM
+               SET WS-SLIP-REISSUE           TO TRUE
+           END-IF.
+
+           PERFORM  DSTS-3000-END-BROWSE
+               THRU DSTS-3000-END-BROWSE-X.
+
+           MOVE WGLOB-PROCESS-DATE           TO L1660-INTERNAL-DATE.
+
+           PERFORM  1660-2000-CONVERT-INT-TO-INV
+               THRU 1660-2000-CONVERT-INT-TO-INV-X.
+
+           MOVE RPOL-POL-ID                  TO WDSTS-POL-ID.
+           MOVE L1660-INVERTED-DATE          TO WDSTS-SLIP-GEN-IDT-NUM.
+           MOVE WS-DSTS-NEW-SEQ-NUM          TO WDSTS-SLIP-SEQ-NUM.
+
+           IF  WS-SLIP-REISSUE
+               SET RDSTS-SLIP-STAT-REISSUED  TO TRUE
+           ELSE
+               SET RDSTS-SLIP-STAT-GENERATED TO TRUE
+           END-IF.
+
+           MOVE RPOL-POL-ID                  TO RDSTS-POL-ID.
+           MOVE WS-DSTS-NEW-SEQ-NUM          TO RDSTS-SLIP-SEQ-NUM.
+           MOVE WGLOB-PROCESS-DATE           TO RDSTS-SLIP-GEN-DT.
+           MOVE WGLOB-PROCESS-DATE           TO RDSTS-SLIP-STAT-DT.
+
+           PERFORM  DSTS-1000-WRITE
+               THRU DSTS-1000-WRITE-X.
+
+       3150-RECORD-SLIP-STATUS-X.
+           EXIT.
 
       *----------------------
        3300-UL-SHRT-AMT-CALC.
@@ -961,6 +1044,9 @@ UYS001 COPY CCFWETAB.
            PERFORM  DSTR-4000-CLOSE
                THRU DSTR-4000-CLOSE-X.
 
+S51138     PERFORM  DSTS-4000-CLOSE
+S51138         THRU DSTS-4000-CLOSE-X.
+
            PERFORM  ACEN-4000-CLOSE
                THRU ACEN-4000-CLOSE-X.
 
@@ -1022,6 +1108,98 @@ UYS001 COPY CCPBETAB.
        COPY CCPNTRNS.
        COPY NCPNTTAB.
       /
+S51138*-------------------------
+S51138 DSTS-1000-BROWSE.
+S51138*-------------------------
+
+S51138     IF  WS-DSTS-FILE-NOT-OPEN
+S51138         MOVE ZERO                      TO WDSTS-SEQ-FILE-STATUS
+S51138         OPEN I-O DSTS-FILE
+S51138         IF  WDSTS-SEQ-FILE-STATUS = '35'
+S51138             MOVE ZERO                  TO WDSTS-SEQ-FILE-STATUS
+S51138             OPEN OUTPUT DSTS-FILE
+S51138             CLOSE DSTS-FILE
+S51138             OPEN I-O DSTS-FILE
+S51138         END-IF
+S51138         IF  NOT WDSTS-IO-OK
+S51138             MOVE WDSTS-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+S51138             MOVE WDSTS-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+S51138             MOVE 'OP'                    TO WGLOB-IO-COMMAND
+S51138             PERFORM  0030-3000-QSAM-ERROR
+S51138                 THRU 0030-3000-QSAM-ERROR-X
+S51138         END-IF
+S51138         SET  WS-DSTS-FILE-OPEN            TO TRUE
+S51138     END-IF.
+
+S51138     MOVE ZERO                          TO WDSTS-SEQ-FILE-STATUS.
+S51138     START DSTS-FILE
+S51138         KEY IS NOT LESS THAN WDSTS-KEY
+S51138         INVALID KEY
+S51138             MOVE '23'                    TO WDSTS-SEQ-FILE-STATUS
+S51138     END-START.
+
+S51138 DSTS-1000-BROWSE-X.
+S51138     EXIT.
+      /
+S51138*-------------------------
+S51138 DSTS-2000-READ-NEXT.
+S51138*-------------------------
+
+S51138     READ DSTS-FILE NEXT RECORD
+S51138         AT END
+S51138             MOVE '10'                    TO WDSTS-SEQ-FILE-STATUS
+S51138     END-READ.
+
+S51138     IF  WDSTS-IO-OK
+S51138     AND WDSTS-KEY > WDSTS-ENDBR-KEY
+S51138         MOVE '10'                        TO WDSTS-SEQ-FILE-STATUS
+S51138     END-IF.
+
+S51138 DSTS-2000-READ-NEXT-X.
+S51138     EXIT.
+      /
+S51138*-------------------------
+S51138 DSTS-3000-END-BROWSE.
+S51138*-------------------------
+
+S51138     CONTINUE.
+
+S51138 DSTS-3000-END-BROWSE-X.
+S51138     EXIT.
+      /
+S51138*-------------------------
+S51138 DSTS-1000-WRITE.
+S51138*-------------------------
+
+S51138     MOVE ZERO                          TO WDSTS-SEQ-FILE-STATUS.
+S51138     WRITE RDSTS-SEQ-REC-INFO
+S51138         INVALID KEY
+S51138             MOVE '99'                    TO WDSTS-SEQ-FILE-STATUS
+S51138     END-WRITE.
+
+S51138     IF  NOT WDSTS-IO-OK
+S51138         MOVE WDSTS-SEQ-FILE-NAME         TO WGLOB-TABLE-NAME
+S51138         MOVE WDSTS-SEQ-FILE-STATUS       TO WGLOB-SEQ-FILE-STATUS
+S51138         MOVE 'WT'                        TO WGLOB-IO-COMMAND
+S51138         PERFORM  0030-3000-QSAM-ERROR
+S51138             THRU 0030-3000-QSAM-ERROR-X
+S51138     END-IF.
+
+S51138 DSTS-1000-WRITE-X.
+S51138     EXIT.
+      /
+S51138*-------------------------
+S51138 DSTS-4000-CLOSE.
+S51138*-------------------------
+
+S51138     IF  WS-DSTS-FILE-OPEN
+S51138         CLOSE DSTS-FILE
+S51138         SET  WS-DSTS-FILE-NOT-OPEN       TO TRUE
+S51138     END-IF.
+
+S51138 DSTS-4000-CLOSE-X.
+S51138     EXIT.
+      /
        COPY XCSLFILE REPLACING ==:ID:==  BY DSTR
                                ==':PGM:'== BY =='ZSRQDSTR'==.
        COPY XCSOFILE REPLACING ==:ID:==  BY DSTR.
