@@ -11,6 +11,14 @@
       **            METHOD MONTHLIVERSARIES FROM ZSBMCMBE AND WILL   **
       **            PRODUCE A FILE OF CMBE TOTAL BY POLICY RECORDS   **
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51110**  09AUG26  CTS    RETOT-CVG-CNT, RETOT-LAST-CORR-DT AND      **
+S51110**                  RETOT-SERV-BR-ID ADDED AND ALSO WRITTEN TO **
+S51110**                  A NEW KEYED MASTER (ETOT-MASTR-FILE) SO    **
+S51110**                  SSRQETOT CAN SHOW THE CMBE REMEDIATION     **
+S51110**                  STATUS FOR A POLICY ONLINE                 **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -28,6 +36,8 @@
                   ORGANIZATION   IS LINE SEQUENTIAL
                   ACCESS         IS SEQUENTIAL
                   FILE STATUS    IS WETOT-SEQ-FILE-STATUS.
+      /
+           COPY CCFHETOT.
       /
        DATA DIVISION.
        FILE SECTION.
@@ -60,8 +70,11 @@
            05  FILLER                    PIC X(01).
            05  RCMBE-CMB-ERR-AMT         PIC 9(13).                             
            05  FILLER                    PIC X(01).
-           05  RCMBE-CMB-NEW-AMT         PIC 9(13).                             
-           05  FILLER                    PIC X(15).
+           05  RCMBE-CMB-NEW-AMT         PIC 9(13).
+           05  FILLER                    PIC X(01).
+           05  FILLER                    PIC X(14).
+           05  FILLER                    PIC X(01).
+           05  RCMBE-CVG-CNT             PIC 9(03).
 
        FD  ETOT-DATA-FILE
            RECORDING MODE IS F
@@ -81,7 +94,15 @@
            05  FILLER                    PIC X(01).                             
            05  RETOT-CMB-ERR-AMT         PIC 9(13).                             
            05  FILLER                    PIC X(01).                             
-           05  RETOT-CMB-NEW-AMT         PIC 9(13).                             
+           05  RETOT-CMB-NEW-AMT         PIC 9(13).
+           05  FILLER                    PIC X(01).
+           05  RETOT-CVG-CNT             PIC 9(03).
+           05  FILLER                    PIC X(01).
+           05  RETOT-LAST-CORR-DT        PIC X(10).
+           05  FILLER                    PIC X(01).
+           05  RETOT-SERV-BR-ID          PIC X(05).
+      /
+       COPY CCFWETOT.
       /
        WORKING-STORAGE SECTION.
 
@@ -134,10 +155,15 @@
                88  WETOT-SEQ-IO-NOT-FOUND       VALUE 7.
                88  WETOT-SEQ-IO-EOF             VALUE 8.
                88  WETOT-SEQ-IO-ERROR           VALUE 9.
+
+       COPY CCWWETOT.
       /
        COPY CCFWPHST.
        COPY CCFRPHST.
 
+       COPY CCFWPOL.
+       COPY CCFRPOL.
+
        01  WGLOB-GLOBAL-AREA.
        COPY XCWWGLOB.
        COPY XCWTFCMD.
@@ -199,8 +225,17 @@
            OPEN INPUT CMBE-DATA-FILE.
 
            IF WCMBE-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9600-HANDLE-ERROR                                         
-                 THRU 9600-HANDLE-ERROR-X                                       
+              PERFORM 9600-HANDLE-ERROR
+                 THRU 9600-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WETOTM-SEQ-FILE-STATUS.
+
+           OPEN OUTPUT ETOT-MASTR-FILE.
+
+           IF NOT WETOTM-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
            END-IF.
 
        0100-OPEN-FILES-X.
@@ -267,9 +302,15 @@
                   END-IF                                                        
            END-PERFORM.
        
-           ADD RCMBE-CMB-ERR-AMT       TO RETOT-CMB-ERR-AMT.                    
-           ADD RCMBE-CMB-NEW-AMT       TO RETOT-CMB-NEW-AMT.                    
-       
+           ADD RCMBE-CMB-ERR-AMT       TO RETOT-CMB-ERR-AMT.
+           ADD RCMBE-CMB-NEW-AMT       TO RETOT-CMB-NEW-AMT.
+
+           IF RCMBE-CVG-CNT > RETOT-CVG-CNT
+               MOVE RCMBE-CVG-CNT      TO RETOT-CVG-CNT
+           END-IF.
+
+           MOVE RCMBE-MTHV-DT          TO RETOT-LAST-CORR-DT.
+
        2000-PROCESS-IN-RECS-X.                                                  
            EXIT.
 
@@ -283,9 +324,22 @@
            MOVE RCMBE-POL-STAT     TO RETOT-POL-STAT.                           
            MOVE RCMBE-POL-TYP      TO RETOT-POL-TYP.                            
            MOVE RCMBE-ISS-DT       TO RETOT-ISS-DT.                             
-           MOVE RCMBE-CEASE-DT     TO RETOT-CEASE-DT.                           
-           MOVE 0                  TO RETOT-CMB-ERR-AMT.                        
-           MOVE 0                  TO RETOT-CMB-NEW-AMT.                        
+           MOVE RCMBE-CEASE-DT     TO RETOT-CEASE-DT.
+           MOVE 0                  TO RETOT-CMB-ERR-AMT.
+           MOVE 0                  TO RETOT-CMB-NEW-AMT.
+           MOVE 0                  TO RETOT-CVG-CNT.
+      *
+      *  LOOK UP THE POLICY'S SERVICING BRANCH FOR THE ONLINE
+      *  SUMMARY'S BY-BRANCH BROWSE (SEE SSRQETOT)
+      *
+           MOVE RCMBE-POL-ID       TO WPOL-POL-ID.
+
+           PERFORM POL-1000-READ
+              THRU POL-1000-READ-X.
+
+           IF WPOL-IO-OK
+               MOVE RPOL-SERV-BR-ID TO RETOT-SERV-BR-ID
+           END-IF.
       *
       *  INITIALIZE LAPSE SAVE FIELDS                                           
       *
@@ -419,13 +473,46 @@
            WRITE RETOT-SEQ-REC-INFO.
 
            IF WETOT-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
            END-IF.
 
+           PERFORM 9410-ETOTM-WRITE
+              THRU 9410-ETOTM-WRITE-X.
+
        9400-ETOT-WRITE-X.
            EXIT.
 
+      *-----------------
+       9410-ETOTM-WRITE.
+      *-----------------
+
+           MOVE RETOT-POL-ID          TO WETOTM-POL-ID.
+           MOVE RETOT-POL-TYP         TO WETOTM-POL-TYP.
+           MOVE RETOT-POL-STAT        TO WETOTM-POL-STAT.
+           MOVE RETOT-ISS-DT          TO WETOTM-ISS-DT.
+           MOVE RETOT-CEASE-DT        TO WETOTM-CEASE-DT.
+           MOVE RETOT-CMB-ERR-AMT     TO WETOTM-CMB-ERR-AMT.
+           MOVE RETOT-CMB-NEW-AMT     TO WETOTM-CMB-NEW-AMT.
+           MOVE RETOT-CVG-CNT         TO WETOTM-CVG-CNT.
+           MOVE RETOT-LAST-CORR-DT    TO WETOTM-LAST-CORR-DT.
+           MOVE RETOT-SERV-BR-ID      TO WETOTM-SERV-BR-ID.
+
+           MOVE '00'                  TO WETOTM-SEQ-FILE-STATUS.
+
+           WRITE WETOTM-REC-INFO
+               INVALID KEY
+                   MOVE '99'          TO WETOTM-SEQ-FILE-STATUS
+           END-WRITE.
+
+           IF NOT WETOTM-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
+           END-IF.
+
+       9410-ETOTM-WRITE-X.
+           EXIT.
+
       *---------------
        9500-CMBE-READ.
       *---------------
@@ -472,7 +559,19 @@
            PERFORM 0030-3000-QSAM-ERROR
               THRU 0030-3000-QSAM-ERROR-X.
 
-       9700-HANDLE-ERROR-X.                                                     
+       9700-HANDLE-ERROR-X.
+           EXIT.
+
+      *-----------------------
+       9750-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WETOTM-SEQ-FILE-NAME   TO WGLOB-TABLE-NAME.
+           MOVE WETOTM-SEQ-FILE-STATUS TO WGLOB-SEQ-FILE-STATUS.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9750-HANDLE-ERROR-X.
            EXIT.
 
       *-----------------
@@ -493,8 +592,17 @@
            CLOSE ETOT-DATA-FILE.
 
            IF WETOT-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WETOTM-SEQ-FILE-STATUS.
+
+           CLOSE ETOT-MASTR-FILE.
+
+           IF NOT WETOTM-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
            END-IF.
 
            PERFORM OCF-4000-CLOSE
@@ -514,6 +622,8 @@
 54-001 COPY CCPL0010.
 54-001 COPY CCPS0010.
 
+       COPY CCPNPOL.
+
        COPY XCPL0030.
        COPY XCPL0040.
        COPY XCPL1660.
