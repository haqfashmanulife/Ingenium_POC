@@ -11,6 +11,16 @@
 RP2009** 25JUN07   CTS    INITIAL VERSION                            **
 AIF059** 04JUL07   CTS    CHANGED THE PLAN ID FOR UL-HOSP-DIS        **
 AIF059**                  (03) TO (07)UL-HOSP-DIS (70300)            **
+S51113**  09AUG26  CTS    ADDED AN EXCEPTION REPORT LINE FOR TWO      **
+S51113**                  CASES 3000-REWRITE-COVERAGE USED TO SKIP    **
+S51113**                  SILENTLY: A PENDING CVG WHOSE PLAN ID HAS   **
+S51113**                  NO MATCHING RENW SUBTABLE ENTRY, AND A      **
+S51113**                  PENDING CVG WHOSE PLAN ID IS ALREADY A      **
+S51113**                  RENEWAL TARGET BUT STILL CARRIES A RENEWAL  **
+S51113**                  OVERRIDE (I.E. RON ONLY PARTIALLY UPDATED   **
+S51113**                  IT), SO THE RENEWAL PROJECT TEAM GETS A     **
+S51113**                  WORKLIST INSTEAD OF HAVING TO DIFF THE CVG  **
+S51113**                  TABLE BEFORE AND AFTER THE RUN              **
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -91,6 +101,28 @@ AIF059**                  (03) TO (07)UL-HOSP-DIS (70300)            **
                                             VALUE ' NEW STBL4: '.
            05  WS-CVGP-NEW-STBL-4-CD         PIC X(2).
 
+       01  WS-EXCP-PRINT-LINE.
+           05  FILLER                       PIC X(11)
+                                            VALUE 'EXCEPTION: '.
+           05  FILLER                       PIC X(08)
+                                            VALUE 'POLICY: '.
+           05  WS-EXCP-POL-ID               PIC X(10).
+           05  FILLER                       PIC X(10)
+                                            VALUE ' CVG NUM: '.
+           05  WS-EXCP-CVG-NUM              PIC X(02).
+           05  FILLER                       PIC X(10)
+                                            VALUE ' PLAN ID: '.
+           05  WS-EXCP-PLAN-ID              PIC X(06).
+           05  FILLER                       PIC X(09)
+                                            VALUE ' REASON: '.
+           05  WS-EXCP-REASON               PIC X(40).
+
+       01  WS-EXCP-CNT-LINE.
+           05  FILLER                       PIC X(40)
+               VALUE 'TOTAL EXCEPTIONS WRITTEN                '.
+           05  WS-EXCP-CNT                  PIC 9(6)  VALUE ZERO.
+           05  FILLER                       PIC X(86) VALUE SPACE.
+
        01  WS-MISC-WORK-AREA.
            05  WS-CVG                       PIC 9(03) VALUE ZERO.
            05  WS-RPRCD-DT                  PIC X(10)
@@ -282,6 +314,20 @@ AIF059**                  (03) TO (07)UL-HOSP-DIS (70300)            **
               GO TO 3000-REWRITE-COVERAGE-X
            END-IF.
       *
+      * A PENDING CVG WHOSE PLAN ID IS ALREADY ONE OF THE RENEWAL
+      * TARGET PLANS BUT STILL CARRIES A RENEWAL OVERRIDE IS ONE RON
+      * HAS ONLY PARTIALLY UPDATED - FLAG IT RATHER THAN GUESS AT IT
+      *
+           IF (WCVGS-PLAN-ID (WS-CVG) = '70100' OR '70300' OR '70700'
+                                       OR '70900' OR '71100' OR '71900')
+           AND WCVGS-CVG-RENW-PLAN-ID (WS-CVG) <> SPACES
+                MOVE 'PENDING CVG ALREADY PARTIALLY UPDATED BY RON'
+                                              TO WS-EXCP-REASON
+                PERFORM 3100-WRITE-EXCEPTION
+                   THRU 3100-WRITE-EXCEPTION-X
+                GO TO 3000-REWRITE-COVERAGE-X
+           END-IF.
+
       * OVERRIDE PLAN ID AND THE SUBTABLE CODES.BLANK OUT THE RENEWAL FIELDS
       * INDICATING THAT THE 07 PLAN WILL RENEW TO ITSELF ON THE NEXT RENEWAL
       * DATE
@@ -458,6 +504,10 @@ AIF059          MOVE '70300' TO WCVGS-PLAN-ID   (WS-CVG)
                 ADD 1 TO WS-45000-CNT
 
            WHEN OTHER
+                MOVE 'NO MATCHING RENW SUBTABLE ENTRY'
+                                              TO WS-EXCP-REASON
+                PERFORM 3100-WRITE-EXCEPTION
+                   THRU 3100-WRITE-EXCEPTION-X
                 GO TO 3000-REWRITE-COVERAGE-X
 
            END-EVALUATE.
@@ -504,6 +554,24 @@ AIF059          MOVE '70300' TO WCVGS-PLAN-ID   (WS-CVG)
        3000-REWRITE-COVERAGE-X.
            EXIT.
       /
+      *----------------------
+       3100-WRITE-EXCEPTION.
+      *----------------------
+
+           ADD 1                             TO WS-EXCP-CNT.
+
+           MOVE SPACES                       TO L0040-INPUT-LINE.
+           MOVE RPOL-POL-ID                  TO WS-EXCP-POL-ID.
+           MOVE WCVGS-CVG-SEQ-NUM (WS-CVG)   TO WS-EXCP-CVG-NUM.
+           MOVE WCVGS-PLAN-ID (WS-CVG)       TO WS-EXCP-PLAN-ID.
+           MOVE WS-EXCP-PRINT-LINE           TO L0040-INPUT-LINE.
+
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3100-WRITE-EXCEPTION-X.
+           EXIT.
+      /
       *----------------------
        8000-PRINT-STATS.
       *----------------------
@@ -565,6 +633,11 @@ AIF059          MOVE '70300' TO WCVGS-PLAN-ID   (WS-CVG)
            PERFORM  0040-3000-WRITE-OTHER
                THRU 0040-3000-WRITE-OTHER-X.
 
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-EXCP-CNT-LINE        TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
            MOVE SPACES                  TO L0040-INPUT-LINE.
            PERFORM  0040-3000-WRITE-OTHER
                THRU 0040-3000-WRITE-OTHER-X.
