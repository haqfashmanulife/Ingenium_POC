@@ -0,0 +1,616 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBM989C.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER : ZSBM989C                                          **
+      **  REMARKS: GENERAL PURPOSE, PARAMETER-DRIVEN BULK TBAC FIELD **
+      **           CORRECTION UTILITY.  GIVEN AN OLD AND A NEW       **
+      **           RECEIPT TYPE CODE ON THE CONTROL CARD, THIS       **
+      **           MODULE WILL CORRECT RBAC-RECPT-TYP-CD FOR EVERY   **
+      **           MATCHING TBAC RECORD IN THE REQUESTED POLICY      **
+      **           RANGE, OPTIONALLY RESTRICTED TO THE POLICY        **
+      **           NUMBERS LISTED ON A FILTER FILE, WITH A DRY-RUN   **
+      **           OPTION THAT REPORTS WHAT WOULD BE CHANGED         **
+      **           WITHOUT REWRITING TBAC.  REPLACES THE NEED FOR A  **
+      **           NEW ONE-SHOT PROGRAM EACH TIME A RECEIPT TYPE     **
+      **           MISCODING IS FOUND (SEE ZSBM989B FOR THE ORIGINAL **
+      **           ONE-SHOT FUND-SOURCE-DRIVEN CORRECTION).          **
+      **  DOMAIN : AG                                                **
+      **  CLASS  : PD                                                **
+      *****************************************************************
+      **  DATE      AUTH.  DESCRIPTION                               **
+      **                                                             **
+S51129**  09AUG26   CTS    CREATED                                   **
+      *****************************************************************
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT FILTER-DATA-FILE ASSIGN   TO ZS989C
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WFLTR-SEQ-FILE-STATUS.
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       FD  FILTER-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  RFLTR-SEQ-REC-INFO.
+           05  RFLTR-POL-ID                 PIC X(10).
+           05  FILLER                       PIC X(70).
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBM989C'.
+
+       COPY SQLCA.
+      /
+       COPY XCWL0035.
+
+       COPY XCWWHDG.
+      /
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-BAC-REC-SCAN-CTR          PIC 9(10)  VALUE ZERO.
+           05  WS-BAC-REC-MTCH-CTR          PIC 9(10)  VALUE ZERO.
+           05  WS-BAC-REC-PRCES-CTR         PIC 9(10)  VALUE ZERO.
+           05  WS-COMMIT-CTR                PIC 9(10)  VALUE ZERO.
+           05  WS-POL-ID                    PIC X(10).
+           05  WS-END-POLICY-SWITCH         PIC X(01)  VALUE 'N'.
+               88  WS-END-POLICY-REACHED               VALUE 'Y'.
+           05  WS-MSGS-TXT                  PIC X(80).
+               88  WS-MSGS-ZS989C0001       VALUE
+               'GENERIC TBAC FIELD CORRECTION'.
+               88  WS-MSGS-ZS989C0002       VALUE
+               'TOTAL NO. OF TBAC RECORDS SCANNED:'.
+               88  WS-MSGS-ZS989C0003       VALUE
+               'TOTAL NO. OF TBAC RECORDS MATCHED:'.
+               88  WS-MSGS-ZS989C0004       VALUE
+               'TOTAL NO. OF TBAC RECORDS UPDATED:'.
+               88  WS-MSGS-ZS989C0005       VALUE
+               'COMMITTED POLICY NO '.
+               88  WS-MSGS-ZS989C0006       VALUE
+               'DRY RUN - WOULD UPDATE POLICY NO '.
+       01  WS-COMMIT-FREQ                   PIC 9(02)  VALUE 20.
+       01  CONTROL-RECORD.
+           05 CONTROL-CARD-ID               PIC X(06).
+           05 FILLER                        PIC X(01).
+           05 START-POLICY                  PIC X(07).
+           05 FILLER                        PIC X(01).
+           05 END-POLICY                    PIC X(07).
+           05 FILLER                        PIC X(01).
+           05 OLD-RECPT-TYP-CD              PIC X(01).
+           05 FILLER                        PIC X(01).
+           05 NEW-RECPT-TYP-CD              PIC X(01).
+           05 FILLER                        PIC X(01).
+           05 DRY-RUN-IND                   PIC X(01).
+               88  DRY-RUN-YES              VALUE 'Y'.
+               88  DRY-RUN-NO               VALUE 'N'.
+           05 FILLER                        PIC X(01).
+           05 FILTER-FILE-IND               PIC X(01).
+               88  FILTER-FILE-YES          VALUE 'Y'.
+               88  FILTER-FILE-NO           VALUE 'N'.
+
+      *****************************************************************
+      *  OPTIONAL POLICY-NUMBER FILTER TABLE                          *
+      *****************************************************************
+       01  WFLTR-SEQ-IO-WORK-AREA.
+           05  WFLTR-SEQ-FILE-NAME          PIC X(08)
+                                            VALUE 'FLTR'.
+           05  WFLTR-SEQ-IO-COMMAND         PIC X(02).
+           05  WFLTR-SEQ-FILE-STATUS        PIC X(02).
+           05  WFLTR-SEQ-IO-STATUS          PIC 9(01).
+               88  WFLTR-SEQ-IO-OK          VALUE 0.
+               88  WFLTR-SEQ-IO-NOT-FOUND   VALUE 7.
+               88  WFLTR-SEQ-IO-EOF         VALUE 8.
+               88  WFLTR-SEQ-IO-ERROR       VALUE 9.
+
+       01  WS-FILTER-CNT                    PIC 9(05)  VALUE ZERO.
+       01  WS-FILTER-TABLE.
+           05  WS-FILTER-ENTRY  OCCURS 1 TO 10000 TIMES
+                                 DEPENDING ON WS-FILTER-CNT
+                                 INDEXED BY WS-FILTER-IDX.
+               10  WS-FILTER-POL-ID         PIC X(10).
+
+      *****************************************************************
+      *  COMMON COPYBOOKS                                             *
+      *****************************************************************
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY XCWWWKDT.
+       COPY XCWWTIME.
+      /
+       COPY XCWLDTLK.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY CCWWCCC.
+
+      /
+       COPY CCWWINDX.
+      /
+       COPY CCSRTEMP.
+      /
+      *****************************************************************
+      *  I/O COPYBOOKS                                                *
+      *****************************************************************
+      /
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+      /
+       COPY CCFWBAC.
+       COPY CCFRBAC.
+      /
+      *****************************************************************
+      *  CALL MODULE PARAMETER INFORMATION                            *
+      *****************************************************************
+       COPY CCWLPGA.
+       COPY CCWL0010.
+       COPY XCWL0040.
+       COPY CCWL0950.
+      /
+       COPY XCWL2490.
+       COPY XCWL1670.
+       COPY XCWL1580.
+       COPY XCWL1610.
+       COPY XCWL1680.
+       COPY XCWL1640.
+      /
+       COPY NCWWPARM.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *---------------
+       0000-MAIN-LINE.
+      *---------------
+
+           PERFORM  1000-OPEN-FILES
+               THRU 1000-OPEN-FILES-X.
+
+           PERFORM  2000-INITIALIZE
+               THRU 2000-INITIALIZE-X.
+
+           PERFORM  3000-PROCESS-REQUEST
+               THRU 3000-PROCESS-REQUEST-X.
+
+           PERFORM  4000-PRINT-GRAND-TOTALS
+               THRU 4000-PRINT-GRAND-TOTALS-X
+
+           PERFORM  6000-CLOSE-FILES
+               THRU 6000-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+
+      /
+      *----------------
+       1000-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+       1000-OPEN-FILES-X.
+           EXIT.
+
+      /
+      *----------------
+       2000-INITIALIZE.
+      *----------------
+           MOVE 'CP'                        TO WGLOB-COMPANY-CODE.
+
+           MOVE 'ZSBM989C'                  TO WGLOB-MAIN-PGM-ID
+                                               WGLOB-CRNT-PGM-ID.
+
+           PERFORM  0010-1000-INIT-DEFAULT
+               THRU 0010-1000-INIT-DEFAULT-X.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO       TO CONTROL-RECORD
+           ELSE
+      *MSG: CONTROL CARD FILE EMPTY, NO PROCESSING DONE
+               MOVE 'XS00000151'            TO WGLOB-MSG-REF-INFO
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               GO TO 2000-INITIALIZE-X
+           END-IF.
+
+           IF  FILTER-FILE-YES
+               PERFORM  2200-LOAD-FILTER-TABLE
+                   THRU 2200-LOAD-FILTER-TABLE-X
+           END-IF.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           PERFORM  2100-INIT-OCF-TITLES
+               THRU 2100-INIT-OCF-TITLES-X.
+
+       2000-INITIALIZE-X.
+           EXIT.
+      /
+      *---------------------
+       2100-INIT-OCF-TITLES.
+      *---------------------
+      *
+      * SET UP THE TITLE/HEADING LINES FOR THE OCF REPORT
+      *
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+      *
+           MOVE 'XS00000145'                TO WGLOB-MSG-REF-INFO.
+           PERFORM  0260-2000-GET-MESSAGE
+               THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT               TO L0040-SYSTEM-ID.
+           MOVE L0950-COMPANY-NAME          TO L0040-COMPANY-NAME.
+
+      *
+      * GET THE PROGRAM DESCRIPTION
+      *
+           SET  WS-MSGS-ZS989C0001          TO TRUE.
+           MOVE WS-MSGS-TXT                 TO L0040-PROGRAM-DESC.
+           MOVE ZERO                        TO L0040-ERROR-CNT.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+       2100-INIT-OCF-TITLES-X.
+           EXIT.
+      /
+      *---------------------------
+       2200-LOAD-FILTER-TABLE.
+      *---------------------------
+      *
+      * LOAD THE OPTIONAL POLICY-NUMBER FILTER FILE INTO A TABLE SO
+      * EACH TBAC RECORD CAN BE CHECKED AGAINST IT DURING THE BROWSE.
+      *
+           OPEN INPUT FILTER-DATA-FILE.
+
+           IF  WFLTR-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WFLTR-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+               MOVE WFLTR-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+               MOVE WFLTR-SEQ-IO-COMMAND    TO WGLOB-IO-COMMAND
+
+               PERFORM 0030-3000-QSAM-ERROR
+                  THRU 0030-3000-QSAM-ERROR-X
+           END-IF.
+
+           PERFORM  2250-READ-FILTER-REC
+               THRU 2250-READ-FILTER-REC-X.
+
+           PERFORM  2260-ADD-FILTER-ENTRY
+               THRU 2260-ADD-FILTER-ENTRY-X
+               UNTIL WFLTR-SEQ-IO-EOF.
+
+           SET  WFLTR-SEQ-IO-OK             TO TRUE.
+
+           CLOSE FILTER-DATA-FILE.
+
+           IF  WFLTR-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WFLTR-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+               MOVE WFLTR-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+               MOVE WFLTR-SEQ-IO-COMMAND    TO WGLOB-IO-COMMAND
+
+               PERFORM 0030-3000-QSAM-ERROR
+                  THRU 0030-3000-QSAM-ERROR-X
+           END-IF.
+
+       2200-LOAD-FILTER-TABLE-X.
+           EXIT.
+      /
+      *-------------------------
+       2250-READ-FILTER-REC.
+      *-------------------------
+
+           SET  WFLTR-SEQ-IO-OK             TO TRUE.
+
+           READ FILTER-DATA-FILE
+               AT END
+                   SET  WFLTR-SEQ-IO-EOF    TO TRUE
+                   GO TO 2250-READ-FILTER-REC-X.
+
+           IF  WFLTR-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WFLTR-SEQ-FILE-NAME     TO WGLOB-TABLE-NAME
+               MOVE WFLTR-SEQ-FILE-STATUS   TO WGLOB-SEQ-FILE-STATUS
+               MOVE WFLTR-SEQ-IO-COMMAND    TO WGLOB-IO-COMMAND
+
+               PERFORM 0030-3000-QSAM-ERROR
+                  THRU 0030-3000-QSAM-ERROR-X
+           END-IF.
+
+       2250-READ-FILTER-REC-X.
+           EXIT.
+      /
+      *-------------------------
+       2260-ADD-FILTER-ENTRY.
+      *-------------------------
+
+           ADD  1                           TO WS-FILTER-CNT.
+
+           MOVE RFLTR-POL-ID
+                             TO WS-FILTER-POL-ID (WS-FILTER-CNT).
+
+           PERFORM  2250-READ-FILTER-REC
+               THRU 2250-READ-FILTER-REC-X.
+
+       2260-ADD-FILTER-ENTRY-X.
+           EXIT.
+      /
+      *---------------------
+       3000-PROCESS-REQUEST.
+      *---------------------
+
+           MOVE LOW-VALUES                  TO WBAC-KEY.
+           MOVE WWKDT-LOW-DT                TO WBAC-APPL-CTL-PRCES-DT.
+           MOVE HIGH-VALUES                 TO WBAC-ENDBR-KEY.
+           MOVE WWKDT-HIGH-DT               TO
+                                        WBAC-ENDBR-APPL-CTL-PRCES-DT.
+
+           IF  START-POLICY NOT = SPACES
+               MOVE START-POLICY         TO WBAC-POL-ID
+           END-IF.
+
+           MOVE 'N'                         TO WS-END-POLICY-SWITCH.
+
+           PERFORM  BAC-1000-TBL-BROWSE
+               THRU BAC-1000-TBL-BROWSE-X.
+
+           PERFORM  BAC-2000-TBL-READ-NEXT
+               THRU BAC-2000-TBL-READ-NEXT-X.
+
+           PERFORM  3100-PROCESS-BAC-REC
+               THRU 3100-PROCESS-BAC-REC-X
+               UNTIL NOT WBAC-IO-OK
+                  OR WS-END-POLICY-REACHED.
+
+           PERFORM  BAC-3000-TBL-END-BROWSE
+               THRU BAC-3000-TBL-END-BROWSE-X.
+
+       3000-PROCESS-REQUEST-X.
+           EXIT.
+
+      /
+      *-----------------------
+       3100-PROCESS-BAC-REC.
+      *-----------------------
+
+           IF  END-POLICY NOT = SPACES
+               AND RBAC-POL-ID > END-POLICY
+               SET  WS-END-POLICY-REACHED   TO TRUE
+               GO TO  3100-PROCESS-BAC-REC-X
+           END-IF.
+
+           ADD  1                           TO WS-BAC-REC-SCAN-CTR.
+
+           IF  RBAC-RECPT-TYP-CD NOT = OLD-RECPT-TYP-CD
+               PERFORM  BAC-2000-TBL-READ-NEXT
+                   THRU BAC-2000-TBL-READ-NEXT-X
+               GO TO  3100-PROCESS-BAC-REC-X
+           END-IF.
+
+           IF  FILTER-FILE-YES
+               MOVE RBAC-POL-ID             TO WS-POL-ID
+               SET  WS-FILTER-IDX           TO 1
+               SEARCH WS-FILTER-ENTRY
+                   AT END
+                       PERFORM  BAC-2000-TBL-READ-NEXT
+                           THRU BAC-2000-TBL-READ-NEXT-X
+                       GO TO  3100-PROCESS-BAC-REC-X
+                   WHEN WS-FILTER-POL-ID (WS-FILTER-IDX) = WS-POL-ID
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+
+           ADD  1                           TO WS-BAC-REC-MTCH-CTR.
+
+           IF  DRY-RUN-YES
+               PERFORM  3200-REPORT-DRY-RUN-MATCH
+                   THRU 3200-REPORT-DRY-RUN-MATCH-X
+               PERFORM  BAC-2000-TBL-READ-NEXT
+                   THRU BAC-2000-TBL-READ-NEXT-X
+               GO TO  3100-PROCESS-BAC-REC-X
+           END-IF.
+
+           PERFORM  BAC-1000-READ-FOR-UPDATE
+               THRU BAC-1000-READ-FOR-UPDATE-X.
+
+           IF  WBAC-IO-OK
+               CONTINUE
+           ELSE
+               PERFORM  BAC-3000-UNLOCK
+                   THRU BAC-3000-UNLOCK-X
+               PERFORM  BAC-2000-TBL-READ-NEXT
+                   THRU BAC-2000-TBL-READ-NEXT-X
+               GO TO 3100-PROCESS-BAC-REC-X
+           END-IF.
+
+           MOVE NEW-RECPT-TYP-CD            TO RBAC-RECPT-TYP-CD.
+
+           MOVE RBAC-PREV-UPDT-USER-ID      TO WGLOB-USER-ID.
+           MOVE RBAC-PREV-UPDT-DT           TO WGLOB-SYSTEM-DATE-INT.
+
+           PERFORM  BAC-2000-REWRITE
+               THRU BAC-2000-REWRITE-X.
+
+           IF  WBAC-IO-OK
+               ADD 1                        TO WS-BAC-REC-PRCES-CTR
+               ADD 1                        TO WS-COMMIT-CTR
+           END-IF.
+
+           IF  WS-COMMIT-CTR = WS-COMMIT-FREQ
+               MOVE  RBAC-POL-ID            TO WS-POL-ID
+               MOVE  ZERO                   TO WS-COMMIT-CTR
+
+               PERFORM  0035-1000-COMMIT
+                   THRU 0035-1000-COMMIT-X
+
+      *MSG:COMMITTED POLICY NO @1
+               MOVE SPACES                  TO L0040-INPUT-LINE
+               SET  WS-MSGS-ZS989C0005      TO TRUE
+               STRING WS-MSGS-TXT DELIMITED BY '  '
+                      ' '         DELIMITED BY SIZE
+                   WS-POL-ID                INTO L0040-INPUT-LINE
+               PERFORM  0040-3000-WRITE-OTHER
+                   THRU 0040-3000-WRITE-OTHER-X
+
+           END-IF.
+
+           PERFORM  BAC-2000-TBL-READ-NEXT
+               THRU BAC-2000-TBL-READ-NEXT-X.
+
+       3100-PROCESS-BAC-REC-X.
+           EXIT.
+
+      /
+      *-----------------------------
+       3200-REPORT-DRY-RUN-MATCH.
+      *-----------------------------
+
+      *MSG: DRY RUN - WOULD UPDATE POLICY NO @1
+           MOVE RBAC-POL-ID                 TO WS-POL-ID.
+           MOVE SPACES                      TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS989C0006          TO TRUE.
+           STRING WS-MSGS-TXT DELIMITED BY '  '
+                  ' '         DELIMITED BY SIZE
+               WS-POL-ID                    INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3200-REPORT-DRY-RUN-MATCH-X.
+           EXIT.
+
+      /
+      *-----------------------
+       4000-PRINT-GRAND-TOTALS.
+      *-----------------------
+
+      * TOTAL NO OF TBAC RECORDS SCANNED/MATCHED/UPDATED: @1
+
+           MOVE SPACES                     TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS989C0002         TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-BAC-REC-SCAN-CTR      INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                     TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS989C0003         TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-BAC-REC-MTCH-CTR      INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                     TO L0040-INPUT-LINE.
+           SET  WS-MSGS-ZS989C0004         TO TRUE.
+           STRING WS-MSGS-TXT  DELIMITED BY '  '
+                  ' '          DELIMITED BY SIZE
+                  WS-BAC-REC-PRCES-CTR     INTO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       4000-PRINT-GRAND-TOTALS-X.
+           EXIT.
+      /
+      *------------------
+       6000-CLOSE-FILES.
+      *------------------
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+       6000-CLOSE-FILES-X.
+           EXIT.
+
+      *****************************************************************
+      *  PROCESSING COPYBOOKS                                         *
+      *****************************************************************
+       COPY XCPL0035.
+       COPY XCPPTIME.
+       COPY CCPPCCC.
+      /
+       COPY XCPL0040.
+      /
+       COPY CCPS0010.
+       COPY CCPL0010.
+      /
+       COPY CCPS0950.
+       COPY CCPL0950.
+      /
+       COPY XCPL0260.
+      /
+       COPY XCPL2490.
+       COPY XCPS2490.
+      /
+      *****************************************************************
+      *  LINKAGE COPYBOOKS                                            *
+      *****************************************************************
+       COPY XCPL1580.
+      /
+       COPY XCPL1610.
+      /
+      *****************************************************************
+      *  FILE I/O PROCESS MODULE                                      *
+      *****************************************************************
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPNBCF.
+       COPY XCPOBCF.
+      /
+       COPY XCPL1680.
+       COPY XCPL1640.
+      /
+       COPY CCPVBAC.
+       COPY CCPTBAC.
+       COPY CCPNBAC.
+       COPY CCPUBAC.
+       COPY CCPABAC.
+      /
+      *****************************************************************
+      *  ERROR HANDLING ROUTINES                                      *
+      *****************************************************************
+       COPY XCPL0030.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBM989C                     **
+      *****************************************************************
