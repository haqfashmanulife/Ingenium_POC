@@ -0,0 +1,157 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  ZSRQPPIH.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  ZSRQPPIH                                         **
+      **  REMARKS:  APPENDS/UPDATES ONE ROW ON THE PROPORTIONAL-     **
+      **            PREMIUM INDICATOR HISTORY MASTER (PPIH, SEE      **
+      **            CCFHPPIH).  CALLED BY ZSBMPDFU EVERY TIME IT     **
+      **            SETS OR CLEARS A POLICY'S PROPORTIONAL-PREMIUM   **
+      **            INDICATOR, SO SSRQPDFU HAS SOMETHING TO INQUIRE  **
+      **            ONLINE INSTEAD OF ONLY THE CORRECTED TPOL VALUE. **
+      **                                                             **
+      **  DOMAIN :  PR                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51116**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CCFHPPIH.
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+       COPY CCFWPPIH.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSRQPPIH'.
+
+       COPY SQLCA.
+
+       COPY CCWWPPIH.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-FILE-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-FILE-IS-OPEN                   VALUE 'Y'.
+               88  WS-FILE-IS-CLOSED                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLPPIH.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LPPIH-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILE
+              THRU 0100-OPEN-FILE-X.
+
+           IF  LPPIH-FUNCTION-WRITE
+               PERFORM 1000-WRITE-HIST
+                  THRU 1000-WRITE-HIST-X
+           ELSE
+               SET LPPIH-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILE
+              THRU 9999-CLOSE-FILE-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *------------------
+       0100-OPEN-FILE.
+      *------------------
+
+           MOVE '00'                  TO WPPIHM-SEQ-FILE-STATUS.
+           OPEN I-O PPIH-MASTR-FILE.
+           IF  WPPIHM-SEQ-FILE-STATUS = '35'
+               MOVE '00'               TO WPPIHM-SEQ-FILE-STATUS
+               OPEN OUTPUT PPIH-MASTR-FILE
+               CLOSE PPIH-MASTR-FILE
+               OPEN I-O PPIH-MASTR-FILE
+           END-IF.
+           IF  WPPIHM-IO-OK
+               SET WS-FILE-IS-OPEN    TO TRUE
+           END-IF.
+
+       0100-OPEN-FILE-X.
+           EXIT.
+
+      *------------------
+       1000-WRITE-HIST.
+      *------------------
+
+      *
+      *  A POLICY MAY BE RE-EXAMINED ON A LATER PDFU RUN, SO A
+      *  DUPLICATE KEY ON WRITE JUST MEANS THE ROW ALREADY ON FILE
+      *  GETS BROUGHT CURRENT RATHER THAN TREATED AS AN ERROR.
+      *
+           MOVE LPPIH-POL-ID              TO WPPIHM-POL-ID.
+           MOVE LPPIH-PROPORTN-PREM-CD    TO WPPIHM-PROPORTN-PREM-CD.
+           MOVE LPPIH-LAST-SET-DT         TO WPPIHM-LAST-SET-DT.
+           MOVE LPPIH-LAST-SET-JOB-ID     TO WPPIHM-LAST-SET-JOB-ID.
+
+           WRITE WPPIHM-REC-INFO
+               INVALID KEY
+                   MOVE '22'                TO WPPIHM-SEQ-FILE-STATUS
+           END-WRITE.
+
+           IF  WPPIHM-IO-DUPLICATE
+               REWRITE WPPIHM-REC-INFO
+                   INVALID KEY
+                       MOVE '99'            TO WPPIHM-SEQ-FILE-STATUS
+               END-REWRITE
+           END-IF.
+
+           IF  WPPIHM-IO-OK
+               SET LPPIH-RETRN-OK           TO TRUE
+           ELSE
+               SET LPPIH-RETRN-ERROR        TO TRUE
+           END-IF.
+
+       1000-WRITE-HIST-X.
+           EXIT.
+
+      *------------------
+       9999-CLOSE-FILE.
+      *------------------
+
+           IF  WS-FILE-IS-OPEN
+               CLOSE PPIH-MASTR-FILE
+               SET WS-FILE-IS-CLOSED    TO TRUE
+           END-IF.
+
+       9999-CLOSE-FILE-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM ZSRQPPIH                     **
+      *****************************************************************
