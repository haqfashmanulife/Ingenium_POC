@@ -0,0 +1,236 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID.  SSRQTXCR.
+
+       COPY XCWWCRHT.
+      *****************************************************************
+      **  MEMBER :  SSRQTXCR                                         **
+      **  REMARKS:  ONLINE TAX-CERTIFICATE REPRINT TRANSACTION.       **
+      **            ZSRQCTCD HANDLES THE CTCD TAX CERTIFICATE AND    **
+      **            ZSRQNCTD HANDLES THE NCTD TAX CERTIFICATE AS TWO **
+      **            SEPARATE BATCH EXTRACTS.  THIS PROGRAM TAKES A   **
+      **            POLICY NUMBER, LOCATES THE MATCHING DETAIL       **
+      **            RECORD ON WHICHEVER OF THE TWO CURRENTLY HOLDS   **
+      **            IT, AND QUEUES A COPY OF THAT RECORD ONTO THE    **
+      **            ONLINE REPRINT FILE (ZSRQTXRP) FOR THE SAME      **
+      **            PRINT PROCESS TO PICK UP AS A ONE-OFF ADDENDUM,  **
+      **            SO A DUPLICATE TAX SLIP DOES NOT REQUIRE RERUNS  **
+      **            OF THE FULL TAX-CERTIFICATE BATCH CYCLE.         **
+      **                                                             **
+      **            THE TAX YEAR PASSED IN IS NOT USED TO SELECT     **
+      **            AMONG PRIOR YEARS' ARCHIVED EXTRACTS - THE CTCD/ **
+      **            NCTD DATASETS THIS PROGRAM READS ARE THE ONES    **
+      **            CURRENTLY MOUNTED FOR THE PRESENT TAX-CERT       **
+      **            CYCLE, SELECTED BY JCL LIKE ANY OTHER ZSRQ FILE. **
+      **            IT IS CARRIED ON THE PARM SO THE CALLING SCREEN  **
+      **            CAN CONFIRM THE YEAR BACK TO THE REQUESTER.      **
+      **                                                             **
+      **  DOMAIN :  PO                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51135**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      /
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRQTXCR'.
+
+       COPY SQLCA.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY CTCD
+                               ==':ID:'==  BY =='CTCD'==.
+       COPY ZCSRCTCD.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY NCTD
+                               ==':ID:'==  BY =='NCTD'==.
+       COPY ZCSRNCTD.
+
+       COPY XCSWSEQ  REPLACING ==:ID:==  BY TXRP
+                               ==':ID:'==  BY =='TXRP'==.
+       COPY ZCSRCTCD REPLACING RCTCD-SEQ-REC-INFO BY RTXRP-SEQ-REC-INFO.
+
+       01  WS-PROGRAM-WORK-AREA.
+           05  WS-CERT-FOUND-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-CERT-FOUND                     VALUE 'Y'.
+               88  WS-CERT-NOT-FOUND                 VALUE 'N'.
+
+      *****************
+       LINKAGE SECTION.
+      *****************
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+
+       COPY CCWLTXCR.
+
+       PROCEDURE DIVISION USING WGLOB-GLOBAL-AREA
+                                 LTXCR-PARM-INFO.
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM 0100-OPEN-FILES
+              THRU 0100-OPEN-FILES-X.
+
+           IF  LTXCR-FUNCTION-REPRINT
+               PERFORM 1000-REPRINT-CERT
+                  THRU 1000-REPRINT-CERT-X
+           ELSE
+               SET LTXCR-RETRN-ERROR         TO TRUE
+           END-IF.
+
+           PERFORM 9999-CLOSE-FILES
+              THRU 9999-CLOSE-FILES-X.
+
+           GOBACK.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------------
+       0100-OPEN-FILES.
+      *----------------------
+
+           PERFORM CTCD-1000-OPEN-INPUT
+              THRU CTCD-1000-OPEN-INPUT-X.
+           PERFORM NCTD-1000-OPEN-INPUT
+              THRU NCTD-1000-OPEN-INPUT-X.
+           PERFORM TXRP-3000-OPEN-OUTPUT
+              THRU TXRP-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      *----------------------
+       1000-REPRINT-CERT.
+      *----------------------
+
+           SET WS-CERT-NOT-FOUND        TO TRUE.
+
+           PERFORM 1100-SEARCH-CTCD
+              THRU 1100-SEARCH-CTCD-X.
+
+           IF NOT WS-CERT-FOUND
+               PERFORM 1200-SEARCH-NCTD
+                  THRU 1200-SEARCH-NCTD-X
+           END-IF.
+
+           IF  WS-CERT-FOUND
+               PERFORM 1900-WRITE-REPRINT
+                  THRU 1900-WRITE-REPRINT-X
+               SET LTXCR-RETRN-OK            TO TRUE
+           ELSE
+               SET LTXCR-RETRN-NOTFND        TO TRUE
+           END-IF.
+
+       1000-REPRINT-CERT-X.
+           EXIT.
+
+      *----------------------
+       1100-SEARCH-CTCD.
+      *----------------------
+
+           PERFORM CTCD-1000-READ
+              THRU CTCD-1000-READ-X.
+
+           PERFORM 1150-CHECK-CTCD-REC
+              THRU 1150-CHECK-CTCD-REC-X
+              UNTIL WCTCD-SEQ-IO-EOF
+                 OR WS-CERT-FOUND.
+
+       1100-SEARCH-CTCD-X.
+           EXIT.
+
+      *----------------------
+       1150-CHECK-CTCD-REC.
+      *----------------------
+
+           IF  RCTCD-DTL-POL-ID = LTXCR-POL-ID
+               MOVE RCTCD-SEQ-REC-INFO      TO RTXRP-SEQ-REC-INFO
+               SET LTXCR-CERT-TYP-CTCD      TO TRUE
+               SET WS-CERT-FOUND            TO TRUE
+           ELSE
+               PERFORM CTCD-1000-READ
+                  THRU CTCD-1000-READ-X
+           END-IF.
+
+       1150-CHECK-CTCD-REC-X.
+           EXIT.
+
+      *----------------------
+       1200-SEARCH-NCTD.
+      *----------------------
+
+           PERFORM NCTD-1000-READ
+              THRU NCTD-1000-READ-X.
+
+           PERFORM 1250-CHECK-NCTD-REC
+              THRU 1250-CHECK-NCTD-REC-X
+              UNTIL WNCTD-SEQ-IO-EOF
+                 OR WS-CERT-FOUND.
+
+       1200-SEARCH-NCTD-X.
+           EXIT.
+
+      *----------------------
+       1250-CHECK-NCTD-REC.
+      *----------------------
+
+           IF  RNCTD-DTL-POL-ID = LTXCR-POL-ID
+               MOVE RNCTD-SEQ-REC-INFO      TO RTXRP-SEQ-REC-INFO
+               SET LTXCR-CERT-TYP-NCTD      TO TRUE
+               SET WS-CERT-FOUND            TO TRUE
+           ELSE
+               PERFORM NCTD-1000-READ
+                  THRU NCTD-1000-READ-X
+           END-IF.
+
+       1250-CHECK-NCTD-REC-X.
+           EXIT.
+
+      *----------------------
+       1900-WRITE-REPRINT.
+      *----------------------
+
+           PERFORM TXRP-1000-WRITE
+              THRU TXRP-1000-WRITE-X.
+
+       1900-WRITE-REPRINT-X.
+           EXIT.
+
+      *----------------------
+       9999-CLOSE-FILES.
+      *----------------------
+
+           PERFORM CTCD-4000-CLOSE
+              THRU CTCD-4000-CLOSE-X.
+           PERFORM NCTD-4000-CLOSE
+              THRU NCTD-4000-CLOSE-X.
+           PERFORM TXRP-4000-CLOSE
+              THRU TXRP-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+
+      *****************************************************************
+      **                 END OF PROGRAM SSRQTXCR                     **
+      *****************************************************************
