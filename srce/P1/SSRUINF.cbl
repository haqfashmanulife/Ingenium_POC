@@ -13,6 +13,9 @@ TVI18R**  28DEC12  CTS    CHANGES FOR REINSTATEMENT                  **
 Q28865**  13FEB13  CTS    TVI - CHANGES FOR SURRENDER PROCESS AFTER  **
 Q28865**                  GRACE PERIOD END DATE                      **
 NVCP02**  30JUN25  CTS    CHANGES FOR ONTARIO INSURANCE FEE CALC     **
+S51142**  09AUG26  CTS    WRITE A CALCULATION-HISTORY ROW TO INFH    **
+S51142**                  FOR EVERY FEE CALCULATED (CCFHINFH/         **
+S51142**                  0310-1000-WRITE-INF-HIST)                  **
       *****************************************************************
 
       *************************
@@ -29,11 +32,21 @@ NVCP02**  30JUN25  CTS    CHANGES FOR ONTARIO INSURANCE FEE CALC     **
       **********************
 
        CONFIGURATION SECTION.
+      /
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           COPY CCFHINFH.
       /
       ***************
        DATA DIVISION.
       ***************
 
+       FILE SECTION.
+
+       COPY CCFWINFH.
+
        WORKING-STORAGE SECTION.
 
        COPY XCWWPGWS REPLACING '$VAR1' BY 'SSRUINF'.
@@ -46,6 +59,15 @@ NVCP02**  30JUN25  CTS    CHANGES FOR ONTARIO INSURANCE FEE CALC     **
       *****************************************************************
 
        COPY SCWWINF.
+      /
+       COPY CCWWINFH.
+
+       COPY CCWL0310.
+
+       01  WS-INFH-WORK-AREA.
+           05  WS-INFH-FILE-OPEN-SWITCH      PIC X(01)  VALUE 'N'.
+               88  WS-INFH-FILE-IS-OPEN                 VALUE 'Y'.
+               88  WS-INFH-FILE-IS-CLOSED               VALUE 'N'.
       /
        COPY CCWWINDX.
       /
@@ -111,16 +133,81 @@ NVCP02 COPY CCWL9D95.
        0000-MAINLINE.
       *--------------
 
+           PERFORM  9500-OPEN-INF-HIST
+               THRU 9500-OPEN-INF-HIST-X.
+
            PERFORM  INF-0000-MAINLINE
                THRU INF-0000-MAINLINE-X.
 
+           PERFORM  9600-WRITE-INF-HIST
+               THRU 9600-WRITE-INF-HIST-X.
+
+           PERFORM  9700-CLOSE-INF-HIST
+               THRU 9700-CLOSE-INF-HIST-X.
+
        0000-MAINLINE-X.
            GOBACK.
       /
+      *-----------------------
+       9500-OPEN-INF-HIST.
+      *-----------------------
+
+           MOVE ZERO                    TO WINFH-SEQ-FILE-STATUS.
+           OPEN EXTEND INFH-HIST-FILE.
+           IF  WINFH-SEQ-FILE-STATUS = '05' OR '35'
+               MOVE ZERO                TO WINFH-SEQ-FILE-STATUS
+               OPEN OUTPUT INFH-HIST-FILE
+           END-IF.
+           IF  WINFH-SEQ-FILE-STATUS = ZERO
+               SET WS-INFH-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+       9500-OPEN-INF-HIST-X.
+           EXIT.
+      /
+      *-----------------------
+       9600-WRITE-INF-HIST.
+      *-----------------------
+
+           IF  NOT WS-INFH-FILE-IS-OPEN
+               GO TO 9600-WRITE-INF-HIST-X
+           END-IF.
+
+           MOVE RPOL-POL-ID             TO L0310-POL-ID.
+           MOVE WCVGS-CVG-SEQ-NUM   (RPOL-POL-BASE-CVG-NUM)
+                                        TO L0310-CVG-NUM.
+           MOVE WCVGS-CVG-FACE-AMT  (RPOL-POL-BASE-CVG-NUM)
+                                        TO L0310-CVG-FACE-AMT.
+           MOVE WCVGS-CVG-MPREM-AMT (RPOL-POL-BASE-CVG-NUM)
+                                        TO L0310-CVG-MPREM-AMT.
+           MOVE LINF-INS-FEE-AMT        TO L0310-CALC-FEE-AMT.
+           MOVE 'SSRUINF'               TO L0310-SRCE-PGM.
+           MOVE WGLOB-CRNT-DT           TO L0310-RUN-DT.
+           MOVE WGLOB-SYSTEM-TIME       TO L0310-RUN-TIME.
+
+           PERFORM  0310-1000-WRITE-INF-HIST
+               THRU 0310-1000-WRITE-INF-HIST-X.
+
+       9600-WRITE-INF-HIST-X.
+           EXIT.
+      /
+      *-----------------------
+       9700-CLOSE-INF-HIST.
+      *-----------------------
+
+           IF  WS-INFH-FILE-IS-OPEN
+               CLOSE INFH-HIST-FILE
+           END-IF.
+
+       9700-CLOSE-INF-HIST-X.
+           EXIT.
+      /
       *****************************************************************
       *  PROCESSING COPYBOOKS
       *****************************************************************
        COPY SCPPINF.
+      /
+       COPY CCPP0310.
       /
        COPY CCPPMIDT.
       /      
