@@ -0,0 +1,413 @@
+      *****************************************************************
+      **  MEMBER :  ZSBMAPLR                                         **
+      **  REMARKS:  PERIODIC APL (AUTOMATIC PREMIUM LOAN) INTEREST   **
+      **            ACCRUAL REPORT.  DRIVEN OFF THE CAPL RECORDS     **
+      **            CREATED/MAINTAINED BY ZSBM9D16, THIS JOB         **
+      **            PROJECTS EACH ACTIVE APL LOAN BALANCE FORWARD BY **
+      **            THE CONTROL CARD'S INTEREST RATE AND PROJECTION  **
+      **            PERIOD, COMPARES THE PROJECTED BALANCE AGAINST   **
+      **            THE POLICY'S CURRENT CASH VALUE (VIA THE SAME    **
+      **            0182-1000-CALC-CSV-POL ROUTINE USED ELSEWHERE TO **
+      **            CALCULATE LOAN-ADJUSTED CSV), AND FLAGS ANY      **
+      **            POLICY WHERE THE PROJECTED LOAN WOULD REACH THE  **
+      **            CONTROL CARD'S CASH-VALUE ALERT PERCENTAGE SO    **
+      **            CLIENTS CAN BE NOTIFIED BEFORE AN APL-DRIVEN     **
+      **            LAPSE.  READ-ONLY -- SAFE TO RERUN AS OFTEN AS    **
+      **            THE SHOP LIKES.                                  **
+      **                                                             **
+      **  DOMAIN :  AG                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51123**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. ZSBMAPLR.
+
+       COPY XCWWCRHT.
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       WORKING-STORAGE SECTION.
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'ZSBMAPLR'.
+
+       COPY SQLCA.
+
+       01  WS-CONTROL-CARD.
+           05  WS-CTL-INT-RATE-TEXT         PIC X(10).
+               88  WS-CTL-INT-RATE-TEXT-OK      VALUE 'INT RATE='.
+           05  WS-CTL-INT-RATE-PCT          PIC 9(02)V9(02).
+           05  FILLER                       PIC X(01).
+           05  WS-CTL-PROJ-YRS-TEXT         PIC X(10).
+               88  WS-CTL-PROJ-YRS-TEXT-OK      VALUE 'PROJ YRS='.
+           05  WS-CTL-PROJ-YRS              PIC 9(02).
+           05  FILLER                       PIC X(01).
+           05  WS-CTL-CV-ALERT-TEXT         PIC X(10).
+               88  WS-CTL-CV-ALERT-TEXT-OK      VALUE 'CV ALERT%='.
+           05  WS-CTL-CV-ALERT-PCT          PIC 9(03).
+
+       01  WS-WORK-AREA.
+           05  WS-INT-RATE-DEC              PIC V9(04).
+           05  WS-CURR-BAL-AMT              PIC S9(13)V99 COMP-3.
+           05  WS-PROJ-INT-AMT              PIC S9(13)V99 COMP-3.
+           05  WS-PROJ-BAL-AMT              PIC S9(13)V99 COMP-3.
+           05  WS-CASH-VAL-AMT              PIC S9(13)V99 COMP-3.
+           05  WS-CV-ALERT-THRESHOLD        PIC S9(13)V99 COMP-3.
+
+       01  WS-HEADING-LINE.
+           05  FILLER     VALUE SPACES      PIC X(15).
+           05  FILLER                       PIC X(40)
+                   VALUE 'APL INTEREST ACCRUAL PROJECTION REPORT'.
+
+       01  WS-POL-PRINT-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(08)
+                          VALUE 'POL ID: '.
+           05  WS-PRT-POL-ID                PIC X(10).
+           05  FILLER     VALUE SPACES      PIC X(02).
+           05  FILLER                       PIC X(11)
+                          VALUE 'CURR BAL: '.
+           05  WS-PRT-CURR-BAL              PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER     VALUE SPACES      PIC X(02).
+           05  FILLER                       PIC X(11)
+                          VALUE 'PROJ BAL: '.
+           05  WS-PRT-PROJ-BAL              PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER     VALUE SPACES      PIC X(02).
+           05  FILLER                       PIC X(09)
+                          VALUE 'CASH VAL:'.
+           05  WS-PRT-CASH-VAL              PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-RECS-PRCES-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(30)
+           VALUE 'TOTAL CAPL RECORDS PROCESSED: '.
+           05  WS-CAPL-REC-PRCES-CTR        PIC 9(6)  VALUE ZERO.
+
+       01  WS-RECS-FLAGGED-LINE.
+           05  FILLER     VALUE SPACES      PIC X(04).
+           05  FILLER                       PIC X(30)
+           VALUE 'TOTAL POLICIES FLAGGED:       '.
+           05  WS-POL-FLAGGED-CTR           PIC 9(6)  VALUE ZERO.
+
+       01  WS-EOJ-LINE.
+           05  FILLER     VALUE SPACES      PIC X(45).
+           05  FILLER                       PIC X(21)
+                   VALUE '*** END OF REPORT ***'.
+
+      /
+       COPY XCWL0035.
+
+       COPY CCWL0010.
+       COPY CCWL0950.
+       COPY CCWL0182.
+      /
+       COPY CCFWCAPL.
+       COPY CCFRCAPL.
+      /
+       COPY CCFWPOL.
+       COPY CCFRPOL.
+      /
+       COPY XCSWOCF.
+       COPY XCSROCF.
+      /
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+      /
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+      /
+       COPY XCWTFCMD.
+      /
+       COPY XCWL0040.
+      /
+       COPY XCWWWKDT.
+      /
+       COPY CCWWCCC.
+      /
+       PROCEDURE DIVISION.
+      *************************
+
+      *----------------
+       0000-MAIN-LINE.
+      *----------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  1000-PROCESS-RECORDS
+               THRU 1000-PROCESS-RECORDS-X.
+
+           PERFORM  8000-PRINT-STATS
+               THRU 8000-PRINT-STATS-X.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAIN-LINE-X.
+           EXIT.
+
+      /
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+
+      /
+      *----------------
+       0200-INITIALIZE.
+      *----------------
+
+           MOVE ZEROS TO WS-CAPL-REC-PRCES-CTR.
+           MOVE ZEROS TO WS-POL-FLAGGED-CTR.
+
+           PERFORM  CCC-1000-PRCES-CO-CTL-CARD
+               THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+               THRU 0950-0000-INIT-PARM-INFO-X.
+           PERFORM  0950-1000-GET-COMPANY-NAME
+               THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           MOVE 'ZSBMAPLR'         TO WGLOB-USER-ID.
+           MOVE 'INGENIUM'         TO L0040-SYSTEM-ID.
+           MOVE L0950-COMPANY-NAME TO L0040-COMPANY-NAME.
+           MOVE ZERO               TO L0040-ERROR-CNT.
+           MOVE SPACES             TO L0040-PROGRAM-DESC.
+           MOVE SPACES             TO L0040-HDG-LINE-3.
+           MOVE WS-HEADING-LINE    TO L0040-HDG-LINE-3.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+           IF  WBCF-SEQ-IO-OK
+               MOVE RBCF-SEQ-REC-INFO  TO WS-CONTROL-CARD
+           END-IF.
+
+           IF  WS-CTL-INT-RATE-PCT = ZERO
+               MOVE 8.00            TO WS-CTL-INT-RATE-PCT
+           END-IF.
+
+           IF  WS-CTL-PROJ-YRS = ZERO
+               MOVE 1               TO WS-CTL-PROJ-YRS
+           END-IF.
+
+           IF  WS-CTL-CV-ALERT-PCT = ZERO
+               MOVE 90              TO WS-CTL-CV-ALERT-PCT
+           END-IF.
+
+           COMPUTE WS-INT-RATE-DEC = WS-CTL-INT-RATE-PCT / 100.
+
+           PERFORM  0040-1000-INIT-TITLE
+               THRU 0040-1000-INIT-TITLE-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+
+      /
+      *----------------------
+       1000-PROCESS-RECORDS.
+      *----------------------
+
+           MOVE LOW-VALUES    TO WCAPL-KEY.
+           MOVE HIGH-VALUES   TO WCAPL-ENDBR-KEY.
+
+           PERFORM  CAPL-1000-BROWSE
+               THRU CAPL-1000-BROWSE-X.
+
+           PERFORM  CAPL-2000-READ-NEXT
+               THRU CAPL-2000-READ-NEXT-X.
+
+           PERFORM  2000-PROCESS-CAPL-REC
+               THRU 2000-PROCESS-CAPL-REC-X
+               UNTIL WCAPL-IO-EOF
+                  OR WCAPL-IO-NOT-FOUND.
+
+           PERFORM  CAPL-3000-END-BROWSE
+               THRU CAPL-3000-END-BROWSE-X.
+
+       1000-PROCESS-RECORDS-X.
+           EXIT.
+
+      /
+      *-----------------------
+       2000-PROCESS-CAPL-REC.
+      *-----------------------
+
+           ADD 1 TO WS-CAPL-REC-PRCES-CTR.
+
+           IF  RCAPL-COMM-PAY-STAT-ACTIVE
+               PERFORM  3000-PROJECT-APL-INTEREST
+                   THRU 3000-PROJECT-APL-INTEREST-X
+           END-IF.
+
+           PERFORM  CAPL-2000-READ-NEXT
+               THRU CAPL-2000-READ-NEXT-X.
+
+       2000-PROCESS-CAPL-REC-X.
+           EXIT.
+
+      /
+      *-----------------------------
+       3000-PROJECT-APL-INTEREST.
+      *-----------------------------
+
+           MOVE RCAPL-COMM-BAL-AMT      TO WS-CURR-BAL-AMT.
+
+           COMPUTE WS-PROJ-INT-AMT = WS-CURR-BAL-AMT
+                                    * WS-INT-RATE-DEC
+                                    * WS-CTL-PROJ-YRS.
+
+           COMPUTE WS-PROJ-BAL-AMT = WS-CURR-BAL-AMT
+                                    + WS-PROJ-INT-AMT.
+
+           MOVE RCAPL-POL-ID             TO WPOL-POL-ID.
+
+           PERFORM  POL-1000-READ
+               THRU POL-1000-READ-X.
+
+           IF  NOT WPOL-IO-OK
+               GO TO 3000-PROJECT-APL-INTEREST-X
+           END-IF.
+
+           PERFORM  0182-1000-BUILD-PARM-INFO
+               THRU 0182-1000-BUILD-PARM-INFO-X.
+
+           MOVE WGLOB-PROCESS-DATE       TO L0182-EFF-DT.
+           SET  L0182-CALC-LOAN-CSV      TO TRUE.
+           SET  L0182-CALC-POLI          TO TRUE.
+
+           PERFORM  0182-1000-CALC-CSV-POL
+               THRU 0182-1000-CALC-CSV-POL-X.
+
+           IF  NOT L0182-RETRN-OK
+               GO TO 3000-PROJECT-APL-INTEREST-X
+           END-IF.
+
+           MOVE L0182-POL-ACUM-VALU-AMT  TO WS-CASH-VAL-AMT.
+
+           COMPUTE WS-CV-ALERT-THRESHOLD = WS-CASH-VAL-AMT
+                                          * WS-CTL-CV-ALERT-PCT
+                                          / 100.
+
+           IF  WS-PROJ-BAL-AMT NOT >= WS-CV-ALERT-THRESHOLD
+               GO TO 3000-PROJECT-APL-INTEREST-X
+           END-IF.
+
+           ADD 1                         TO WS-POL-FLAGGED-CTR.
+
+           MOVE SPACES                   TO L0040-INPUT-LINE.
+           MOVE RCAPL-POL-ID             TO WS-PRT-POL-ID.
+           MOVE WS-CURR-BAL-AMT          TO WS-PRT-CURR-BAL.
+           MOVE WS-PROJ-BAL-AMT          TO WS-PRT-PROJ-BAL.
+           MOVE WS-CASH-VAL-AMT          TO WS-PRT-CASH-VAL.
+           MOVE WS-POL-PRINT-LINE        TO L0040-INPUT-LINE.
+
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       3000-PROJECT-APL-INTEREST-X.
+           EXIT.
+
+      /
+      *------------------
+       8000-PRINT-STATS.
+      *------------------
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-RECS-PRCES-LINE      TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-RECS-FLAGGED-LINE    TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+           MOVE SPACES                  TO L0040-INPUT-LINE.
+           MOVE WS-EOJ-LINE             TO L0040-INPUT-LINE.
+           PERFORM  0040-3000-WRITE-OTHER
+               THRU 0040-3000-WRITE-OTHER-X.
+
+       8000-PRINT-STATS-X.
+           EXIT.
+
+      /
+      *----------------
+       9999-CLOSE-FILES.
+      *----------------
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+
+      /
+       COPY XCPL0035.
+
+       COPY CCPACAPL.
+       COPY CCPBCAPL.
+       COPY CCPVCAPL.
+       COPY CCPUCAPL.
+      /
+       COPY CCPNPOL.
+      /
+       COPY CCPL0010.
+       COPY CCPS0010.
+       COPY CCPL0950.
+       COPY CCPS0950.
+       COPY CCPPCCC.
+       COPY CCPS0182.
+       COPY CCPL0182.
+      /
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      /
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      /
+       COPY XCPL0040.
+      /
+       COPY XCPL0260.
+      *****************************************************************
+      **                 END OF PROGRAM ZSBMAPLR                     **
+      *****************************************************************
