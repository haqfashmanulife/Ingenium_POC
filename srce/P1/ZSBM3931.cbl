@@ -17,6 +17,11 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
       **                  AS PART OF PROD.BUG P03931. THIS PROGRAM   **
       **                  WILL CHECK THE NECESSARY CONDITIONS FOR    **
       **                  ALL POLICIES IN THE TPOL TABLE.            **
+S51111**  09AUG26  CTS    EACH ROW WRITTEN TO THE APOLOGY EXTRACT IS **
+S51111**                  NOW ALSO QUEUED ON THE SHARED APOLOGY-     **
+S51111**                  LETTER CONTROL FILE (LTR-CNTL-FILE, SEE    **
+S51111**                  CCFHLTRC/0307-1000-QUEUE-LETTER) SO A      **
+S51111**                  REPRINT CAN BE ACTIONED ONLINE             **
       *****************************************************************
       /
       **********************
@@ -27,6 +32,8 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
        FILE-CONTROL.
 
        COPY ZCSS3931.
+
+       COPY CCFHLTRC.
       /
       **********************
        DATA DIVISION.
@@ -36,6 +43,8 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
 
        COPY ZCSD3931.
        COPY ZCSR3931.
+
+       COPY CCFWLTRC.
       /
        WORKING-STORAGE SECTION.
 
@@ -46,6 +55,9 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
        COPY XCWL0035.
 
        COPY ZCSW3931.
+
+       COPY CCWWLTRC.
+       COPY CCWL0307.
       /
       ***  PRINT LINES
        
@@ -277,6 +289,19 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
            PERFORM  3931-4000-OPEN-OUTPUT
                THRU 3931-4000-OPEN-OUTPUT-X.
 
+           MOVE '00'                   TO WLTRC-SEQ-FILE-STATUS.
+           OPEN I-O LTR-CNTL-FILE.
+           IF  WLTRC-SEQ-FILE-STATUS = '35'
+               MOVE '00'                TO WLTRC-SEQ-FILE-STATUS
+               OPEN OUTPUT LTR-CNTL-FILE
+               CLOSE LTR-CNTL-FILE
+               OPEN I-O LTR-CNTL-FILE
+           END-IF.
+           IF NOT WLTRC-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
+           END-IF.
+
        0100-OPEN-FILES-X.
            EXIT.
       /
@@ -773,26 +798,51 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
            END-IF.
 
            MOVE  WS-DET-LINE-OUT        TO R3931-SEQ-REC-INFO.
-             
+
            PERFORM  3931-2000-WRITE
                THRU 3931-2000-WRITE-X.
-      
+
+           MOVE WS-POL-ID              TO L0307-POL-ID.
+           MOVE '3931'                 TO L0307-LTR-TYP.
+           MOVE WGLOB-CRNT-DT          TO L0307-RUN-DT.
+           PERFORM 0307-1000-QUEUE-LETTER
+              THRU 0307-1000-QUEUE-LETTER-X.
+
        8000-WRITE-RECS-X.
            EXIT.
       /
+      *-----------------------
+       9750-HANDLE-ERROR.
+      *-----------------------
+
+           MOVE WLTRC-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WLTRC-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9750-HANDLE-ERROR-X.
+           EXIT.
+      /
       *-----------------
        9999-CLOSE-FILES.
       *-----------------
-        
+
            PERFORM  BCF-4000-CLOSE
                THRU BCF-4000-CLOSE-X.
-                  
+
            PERFORM  3931-5000-CLOSE
                THRU 3931-5000-CLOSE-X.
-                
+
+           MOVE '00'                   TO WLTRC-SEQ-FILE-STATUS.
+           CLOSE LTR-CNTL-FILE.
+           IF NOT WLTRC-IO-OK
+              PERFORM 9750-HANDLE-ERROR
+                 THRU 9750-HANDLE-ERROR-X
+           END-IF.
+
            PERFORM  OCF-4000-CLOSE
                THRU OCF-4000-CLOSE-X.
-                 
+
        9999-CLOSE-FILES-X.
            EXIT.
       /
@@ -801,6 +851,7 @@ P03931**  30MAR06  CTS    NEW PROGRAM FOR GENERATING A LIST OF       **
       *****************************************************************
        COPY CCPPCCC.
        COPY NCPPCVGS.
+       COPY CCPP0307.
       /
       *****************************************************************
       *  LINKAGE PROCESSING COPYBOOKS                                 *
