@@ -7,9 +7,17 @@
        COPY XCWWCRHT.
       *****************************************************************
       **  MEMBER :  ZSBMCMBE                                         **         
-      **  REMARKS:  COMPARE COLLECTION METHOD CODES FROM CCPP9460 TO **         
+      **  REMARKS:  COMPARE COLLECTION METHOD CODES FROM CCPP9460 TO **
       **            VALUES ON UH AND PRINT OUT DIFFERENCES.          **
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    GOBACK REPLACES STOP RUN SO THIS PROGRAM   **
+S51108**                  CAN BE CALLED FROM THE ZSBMCMBD DRIVER     **
+S51110**  09AUG26  CTS    RCMBE-CVG-CNT ADDED SO ZSBMETOT CAN ROLL   **
+S51110**                  UP A COUNT OF AFFECTED COVERAGES PER       **
+S51110**                  POLICY FOR THE ONLINE CMBE SUMMARY         **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -56,7 +64,9 @@
            05  FILLER                    PIC X(01).
            05  RCMBE-CMB-NEW-AMT         PIC 9(13).                             
            05  FILLER                    PIC X(01).
-           05  RCMBE-CMB-DIFF            PIC -9(13).                            
+           05  RCMBE-CMB-DIFF            PIC -9(13).
+           05  FILLER                    PIC X(01).
+           05  RCMBE-CVG-CNT             PIC 9(03).
       /
        WORKING-STORAGE SECTION.
 
@@ -99,7 +109,8 @@
                10  FILLER                PIC X(01).                             
                10  WS-MTHV-EFF-DT-DY     PIC 9(02).                             
            05  WS-PREV-MTHV-DT           PIC X(10).                             
-           05  WS-COI-AMT                PIC 9(13).                             
+           05  WS-COI-AMT                PIC 9(13).
+           05  WS-CVG-CNT                PIC 9(03).
            05  WS-CMB-ERR-AMT            PIC 9(13).                             
            05  WS-CMB-NEW-AMT            PIC 9(13).                             
            05  WS-CMB-DIFF               PIC S9(13).                            
@@ -197,7 +208,7 @@ BP9460 COPY CCWL9105.
               THRU 9999-CLOSE-FILES-X.
 
        0000-MAINLINE-X.
-           STOP RUN.
+           GOBACK.
 
       *----------------
        0100-OPEN-FILES.
@@ -404,6 +415,7 @@ BP9460         THRU 9460-0000-MAINLINE-X.
               THRU UHCO-1000-BROWSE-X.
 
            MOVE 0                      TO WS-COI-AMT.
+           MOVE 0                      TO WS-CVG-CNT.
            IF WUHCO-IO-OK
                PERFORM 2115-SEARCH-UHCO
                   THRU 2115-SEARCH-UHCO-X
@@ -413,6 +425,7 @@ BP9460         THRU 9460-0000-MAINLINE-X.
            END-IF.
 
            MOVE WS-COI-AMT            TO RCMBE-COI-AMT.
+           MOVE WS-CVG-CNT            TO RCMBE-CVG-CNT.
 
            IF RCMBE-ERR-UH-CD = 'C'
                MOVE 0                 TO WS-CMB-ERR-AMT
@@ -468,7 +481,8 @@ BP9460         THRU 9460-0000-MAINLINE-X.
                GO TO 2115-SEARCH-UHCO-X                                         
            END-IF.
 
-           ADD RUHCO-CVG-TOT-DED-AMT TO WS-COI-AMT.                             
+           ADD RUHCO-CVG-TOT-DED-AMT TO WS-COI-AMT.
+           ADD 1                     TO WS-CVG-CNT.
 
        2115-SEARCH-UHCO-X.                                                      
            EXIT.
