@@ -13,6 +13,12 @@
       **  DATE     AUTH.  DESCRIPTION                                **
       **                                                             **
       **  20MAY04  SW     CREATED FOR P01541                         **
+S51118**  09AUG26  CTS    ADDED DELTA MODE - ONLY POLICIES CHANGED   **
+S51118**                  SINCE THE LAST SUCCESSFUL RUN (PER THE NEW **
+S51118**                  RUN-CONTROL MASTER, CCFHRCTL) ARE WRITTEN  **
+S51118**                  TO THE EXTRACT.  THE FIRST RUN FOR A GIVEN **
+S51118**                  JOB, WHEN NO CONTROL ROW EXISTS YET, STILL **
+S51118**                  EXTRACTS EVERY POLICY                      **
       *****************************************************************
 
       **********************
@@ -26,6 +32,8 @@
                   ORGANIZATION   IS LINE SEQUENTIAL
                   ACCESS         IS SEQUENTIAL
                   FILE STATUS    IS WSVAG-SEQ-FILE-STATUS.
+
+           COPY CCFHRCTL.
       /
        DATA DIVISION.
        FILE SECTION.
@@ -36,12 +44,14 @@
            LABEL RECORDS ARE STANDARD.
 
        01  RSVAG-SEQ-REC-INFO.
-           05  RSVAG-POL-ID              PIC X(07).                             
-           05  RSVAG-SERV-AGT-ID         PIC X(06).                          
-           05  RSVAG-POL-STAT-CD         PIC X(01).                    
+           05  RSVAG-POL-ID              PIC X(07).
+           05  RSVAG-SERV-AGT-ID         PIC X(06).
+           05  RSVAG-POL-STAT-CD         PIC X(01).
            05  RSVAG-POL-ISS-EFF-DT      PIC X(10).
-           05  RSVAG-POL-APP-RECV-DT     PIC X(10).                            
-           05  RSVAG-ORIG-POL-ID         PIC X(07).                             
+           05  RSVAG-POL-APP-RECV-DT     PIC X(10).
+           05  RSVAG-ORIG-POL-ID         PIC X(07).
+
+       COPY CCFWRCTL.
       /
        WORKING-STORAGE SECTION.
 
@@ -53,6 +63,12 @@
            05  WS-ERROR-SW               PIC X(01).
                88  WS-NO-ERRORS                      VALUE 'N'.
                88  WS-ERRORS-FOUND                   VALUE 'Y'.
+           05  WS-DELTA-MODE-SW          PIC X(01)   VALUE 'N'.
+               88  WS-DELTA-MODE                     VALUE 'Y'.
+               88  WS-FULL-MODE                      VALUE 'N'.
+           05  WS-RCTL-LAST-RUN-DT       PIC X(10)   VALUE SPACES.
+
+       COPY CCWWRCTL.
 
        01  WSVAG-SEQ-IO-WORK-AREA.
            05  WSVAG-SEQ-FILE-NAME              PIC X(04)
@@ -121,8 +137,17 @@
            OPEN OUTPUT SVAG-DATA-FILE.
 
            IF WSVAG-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
+           END-IF.
+
+           MOVE '00'                   TO WRCTLM-SEQ-FILE-STATUS.
+           OPEN I-O RCTL-MASTR-FILE.
+           IF  WRCTLM-SEQ-FILE-STATUS = '35'
+               MOVE '00'                TO WRCTLM-SEQ-FILE-STATUS
+               OPEN OUTPUT RCTL-MASTR-FILE
+               CLOSE RCTL-MASTR-FILE
+               OPEN I-O RCTL-MASTR-FILE
            END-IF.
 
        0100-OPEN-FILES-X.
@@ -148,6 +173,9 @@
 
            MOVE SPACES TO RSVAG-SEQ-REC-INFO.
 
+           PERFORM 1050-GET-LAST-RUN-DT
+              THRU 1050-GET-LAST-RUN-DT-X.
+
            MOVE LOW-VALUES          TO WPOL-KEY.
            MOVE HIGH-VALUES         TO WPOL-ENDBR-KEY.
            PERFORM  POL-1000-TBL-BROWSE
@@ -156,15 +184,48 @@
        1000-INITIALIZATION-X.
            EXIT.
       /
+      *---------------------------
+       1050-GET-LAST-RUN-DT.
+      *---------------------------
+
+      *
+      *  A JOB THAT HAS NEVER RUN SUCCESSFULLY HAS NO RUN-CONTROL ROW
+      *  YET, SO IT RUNS FULL (EVERY POLICY GOES TO THE EXTRACT).
+      *
+           SET  WS-FULL-MODE               TO TRUE.
+           MOVE WGLOB-MAIN-PGM-ID          TO WRCTLM-JOB-ID.
+
+           READ RCTL-MASTR-FILE
+               INVALID KEY
+                   MOVE '23'                TO WRCTLM-SEQ-FILE-STATUS
+           END-READ.
+
+           IF  WRCTLM-IO-OK
+               SET  WS-DELTA-MODE           TO TRUE
+               MOVE WRCTLM-LAST-RUN-DT      TO WS-RCTL-LAST-RUN-DT
+           END-IF.
+
+       1050-GET-LAST-RUN-DT-X.
+           EXIT.
+      /
       *----------------------                                                   
        2000-PROCESS-IN-RECS.                                                    
       *----------------------                                                   
 
            PERFORM  POL-2000-TBL-READ-NEXT
                THRU POL-2000-TBL-READ-NEXT-X.
-           IF NOT WPOL-IO-OK                                                    
+           IF NOT WPOL-IO-OK
                MOVE 'Y' TO WS-ERROR-SW
-               GO TO 2000-PROCESS-IN-RECS-X                                     
+               GO TO 2000-PROCESS-IN-RECS-X
+           END-IF.
+
+      *
+      *  IN DELTA MODE, SKIP ANY POLICY THAT HASN'T BEEN MAINTAINED
+      *  SINCE THE LAST SUCCESSFUL RUN.
+      *
+           IF  WS-DELTA-MODE
+           AND RPOL-PREV-FILE-MAINT-DT NOT > WS-RCTL-LAST-RUN-DT
+               GO TO 2000-PROCESS-IN-RECS-X
            END-IF.
 
            MOVE SPACES               TO RSVAG-SEQ-REC-INFO.
@@ -193,11 +254,42 @@
       *--------------
        9000-FINALIZE.
       *--------------
-           PERFORM POL-3000-TBL-END-BROWSE                                      
-              THRU POL-3000-TBL-END-BROWSE-X.                                   
+           PERFORM POL-3000-TBL-END-BROWSE
+              THRU POL-3000-TBL-END-BROWSE-X.
+
+      *
+      *  ONLY MOVE THE WATERMARK FORWARD WHEN THE RUN COMPLETED
+      *  CLEANLY, SO A FAILED RUN DOESN'T LOSE ANY CHANGED POLICIES.
+      *
+           IF  WS-NO-ERRORS
+               PERFORM 9050-SET-LAST-RUN-DT
+                  THRU 9050-SET-LAST-RUN-DT-X
+           END-IF.
 
        9000-FINALIZE-X.
            EXIT.
+      /
+      *---------------------------
+       9050-SET-LAST-RUN-DT.
+      *---------------------------
+
+           MOVE WGLOB-MAIN-PGM-ID          TO WRCTLM-JOB-ID.
+           MOVE WGLOB-CRNT-DT               TO WRCTLM-LAST-RUN-DT.
+
+           IF  WS-DELTA-MODE
+               REWRITE WRCTLM-REC-INFO
+                   INVALID KEY
+                       MOVE '99'            TO WRCTLM-SEQ-FILE-STATUS
+               END-REWRITE
+           ELSE
+               WRITE WRCTLM-REC-INFO
+                   INVALID KEY
+                       MOVE '99'            TO WRCTLM-SEQ-FILE-STATUS
+               END-WRITE
+           END-IF.
+
+       9050-SET-LAST-RUN-DT-X.
+           EXIT.
 
       *----------------
        9100-SVAG-WRITE.
@@ -237,10 +329,12 @@
            CLOSE SVAG-DATA-FILE.
 
            IF WSVAG-SEQ-FILE-STATUS  NOT = ZERO
-              PERFORM 9700-HANDLE-ERROR                                         
-                 THRU 9700-HANDLE-ERROR-X                                       
+              PERFORM 9700-HANDLE-ERROR
+                 THRU 9700-HANDLE-ERROR-X
            END-IF.
 
+           CLOSE RCTL-MASTR-FILE.
+
            PERFORM OCF-4000-CLOSE
               THRU OCF-4000-CLOSE-X.
 
