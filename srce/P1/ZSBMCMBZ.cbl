@@ -11,6 +11,14 @@
       **            COLLECTION METHOD BONUS CODES AND ZAP IN THE     **
       **            CORRECT CODE ON THE UH RECORDS FOR THOSE POLICIES**
       *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    EVERY UH CORRECTION IS NOW LOGGED TO THE    **
+S51108**                  PERMANENT CMB CORRECTION HISTORY LEDGER     **
+S51108**                  (CCFHCMBH/0305-1000-WRITE-CMB-HIST). GOBACK **
+S51108**                  REPLACES STOP RUN SO THIS PROGRAM CAN BE    **
+S51108**                  CALLED FROM THE ZSBMCMBD DRIVER             **
+      *****************************************************************
 
       **********************
        ENVIRONMENT DIVISION.
@@ -25,6 +33,8 @@
                   ORGANIZATION   IS LINE SEQUENTIAL
                   ACCESS         IS SEQUENTIAL
                   FILE STATUS    IS WCMBZ-SEQ-FILE-STATUS.
+
+           COPY CCFHCMBH.
       /
        DATA DIVISION.
        FILE SECTION.
@@ -33,6 +43,8 @@
 
        COPY CCSRPRT1.
 
+       COPY CCFWCMBH.
+
        FD  CMBZ-DATA-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS
@@ -181,6 +193,12 @@
        COPY XCWLDTLK.
        COPY XCSWOCF.
        COPY XCSROCF.
+
+      ****************************************************************
+      *  CMB CORRECTION HISTORY LEDGER (SEE 0305-1000-WRITE-CMB-HIST)*
+      ****************************************************************
+       COPY CCWWCMBH.
+       COPY CCWL0305.
       /
       ********************
        PROCEDURE DIVISION.
@@ -207,7 +225,7 @@
               THRU 9999-CLOSE-FILES-X.
 
        0000-MAINLINE-X.
-           STOP RUN.
+           GOBACK.
 
       *----------------
        0100-OPEN-FILES.
@@ -219,6 +237,13 @@
            PERFORM PRT1-3000-OPEN-OUTPUT
               THRU PRT1-3000-OPEN-OUTPUT-X.
 
+           MOVE ZERO                   TO WCMBH-SEQ-FILE-STATUS.
+           OPEN EXTEND CMBH-HIST-FILE.
+           IF  WCMBH-SEQ-FILE-STATUS = '05' OR '35'
+               MOVE ZERO                TO WCMBH-SEQ-FILE-STATUS
+               OPEN OUTPUT CMBH-HIST-FILE
+           END-IF.
+
            MOVE ZERO                   TO WCMBZ-SEQ-IO-STATUS.
 
            OPEN INPUT CMBZ-DATA-FILE.
@@ -374,11 +399,24 @@
                MOVE WS-ERROR-LINE                TO L0040-INPUT-LINE            
                PERFORM  0040-3000-WRITE-OTHER                                   
                    THRU 0040-3000-WRITE-OTHER-X                                 
-               PERFORM UH-3000-UNLOCK                                           
-                  THRU UH-3000-UNLOCK-X                                         
-               GO TO 2000-PROCESS-IN-RECS-X                                     
+               PERFORM UH-3000-UNLOCK
+                  THRU UH-3000-UNLOCK-X
+               GO TO 2000-PROCESS-IN-RECS-X
            END-IF.
 
+      *  RECORD THE CORRECTION ON THE PERMANENT CMB CORRECTION
+      *  HISTORY LEDGER, SHARED WITH THE REST OF THE CMB CHAIN, SO
+      *  AUDIT CAN SEE WHAT CHANGED, BY WHAT PROGRAM AND WHEN.
+           MOVE RCMBZ-POL-ID            TO L0305-POL-ID.
+           MOVE 'UH-COLCT-MTHD'         TO L0305-CRRCTN-FIELD-ID.
+           MOVE WS-OUTPUT-OLD-UH-CD     TO L0305-OLD-VALUE.
+           MOVE RCMBZ-NEW-UH-CD         TO L0305-NEW-VALUE.
+           MOVE 'ZSBMCMBZ'              TO L0305-SRCE-PGM.
+           MOVE WGLOB-CRNT-DT           TO L0305-RUN-DT.
+
+           PERFORM 0305-1000-WRITE-CMB-HIST
+              THRU 0305-1000-WRITE-CMB-HIST-X.
+
            MOVE RPOL-POL-ID             TO WS-OUTPUT-POL-ID.                    
            MOVE RPOL-POL-STAT-CD        TO WS-OUTPUT-POL-STAT.                  
            MOVE RPOL-POL-ISS-EFF-DT     TO WS-OUTPUT-ISS-DT.                    
@@ -452,6 +490,8 @@
            PERFORM PRT1-4000-CLOSE
               THRU PRT1-4000-CLOSE-X.
 
+           CLOSE CMBH-HIST-FILE.
+
            PERFORM OCF-4000-CLOSE
               THRU OCF-4000-CLOSE-X.
 
@@ -461,6 +501,7 @@
       *******  PERFORMED ROUTINES
        COPY NCPPCVGS.
        COPY CCPIPRT1.
+       COPY CCPP0305.
 
       *******  I/O ROUTINES
 
