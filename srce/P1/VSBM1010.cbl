@@ -0,0 +1,813 @@
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+
+       PROGRAM-ID. VSBM1010.
+
+       COPY XCWWCRHT.
+
+      *****************************************************************
+      **  MEMBER :  VSBM1010                                         **
+      **  REMARKS:  VALUATION EXTRACT PARALLEL-RUN COMPARISON REPORT **
+      **                                                             **
+      **            READS THE VCMP COMPARISON FEED WRITTEN BY TWO    **
+      **            SEPARATE RUNS OF VSBM1000 (E.G. THIS CYCLE VS.   **
+      **            LAST CYCLE, OR PRODUCTION VS. A PATCHED VERSION  **
+      **            OF VSBM1000) AND REPORTS EVERY POLICY/COVERAGE   **
+      **            WHOSE GROSS OR NET CASH-FLOW VALUE (THE CLOSEST  **
+      **            PROXY THIS EXTRACT CARRIES FOR A HELD RESERVE)   **
+      **            CHANGED BY MORE THAN A CONFIGURABLE TOLERANCE,   **
+      **            SO ACTUARIAL CAN VALIDATE A VSBM1000 LOGIC       **
+      **            CHANGE AGAINST HISTORY BEFORE TRUSTING A NEW     **
+      **            EXTRACT IN PRODUCTION.  POLICY/COVERAGES ON ONE  **
+      **            RUN BUT NOT THE OTHER ARE ALSO REPORTED.         **
+      **                                                             **
+      **  DOMAIN :  AT                                               **
+      **  CLASS  :  PD                                               **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51149**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+      /
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       COPY CCSSPRT1.
+
+           SELECT VEXA-DATA-FILE ASSIGN TO ZSVEXA
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WVEXA-SEQ-FILE-STATUS.
+
+           SELECT VEXB-DATA-FILE ASSIGN TO ZSVEXB
+                  ORGANIZATION   IS LINE SEQUENTIAL
+                  ACCESS         IS SEQUENTIAL
+                  FILE STATUS    IS WVEXB-SEQ-FILE-STATUS.
+
+      ***************
+       DATA DIVISION.
+      ***************
+
+       FILE SECTION.
+
+       COPY CCSDPRT1.
+       COPY CCSRPRT1.
+
+       FD  VEXA-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+      *
+      * CURRENT (THIS CYCLE) VALUATION COMPARISON EXTRACT
+      *
+       COPY ZCSRVCMP REPLACING ==RVCMP-==  BY  ==RVEXA-==.
+
+       FD  VEXB-DATA-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+      *
+      * COMPARISON (PRIOR CYCLE, OR BASELINE) VALUATION EXTRACT
+      *
+       COPY ZCSRVCMP REPLACING ==RVCMP-==  BY  ==RVEXB-==.
+      /
+      *************************
+       WORKING-STORAGE SECTION.
+      *************************
+
+       COPY XCWWPGWS REPLACING '$VAR1' BY 'VSBM1010'.
+
+       COPY SQLCA.
+
+       01  WGLOB-GLOBAL-AREA.
+       COPY XCWWGLOB.
+       COPY CCWLPGA.
+
+      ****************************************************************
+      *    CONTROL CARD - SINGLE CARD CARRYING THE COMPARISON
+      *    TOLERANCE AMOUNT (9 WHOLE DOLLAR DIGITS, 2 DECIMAL DIGITS,
+      *    NO SIGN, NO DECIMAL POINT - SAME RAW DIGIT FORMAT AS THE
+      *    GROSS/NET CASH-FLOW VALUES CARRIED ON THE VCMP RECORD).
+      ****************************************************************
+
+       01  WS-CONTROL-RECORD.
+           02  FILLER                          PIC X(07).
+           02  CR-TOLERANCE-TXT                 PIC X(11).
+           02  CR-TOLERANCE-AMT  REDEFINES
+               CR-TOLERANCE-TXT                 PIC 9(09)V99.
+           02  FILLER                          PIC X(62).
+
+      ****************************************************************
+      *    WORK VARIABLES
+      ****************************************************************
+
+       01  WVEXA-SEQ-IO-WORK-AREA.
+           05  WVEXA-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'VEXA'.
+           05  WVEXA-SEQ-IO-COMMAND             PIC X(02).
+           05  WVEXA-SEQ-FILE-STATUS            PIC X(02).
+           05  WVEXA-SEQ-IO-STATUS              PIC 9(01).
+               88  WVEXA-SEQ-IO-OK              VALUE 0.
+               88  WVEXA-SEQ-IO-NOT-FOUND       VALUE 7.
+               88  WVEXA-SEQ-IO-EOF             VALUE 8.
+               88  WVEXA-SEQ-IO-ERROR           VALUE 9.
+
+       01  WVEXB-SEQ-IO-WORK-AREA.
+           05  WVEXB-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'VEXB'.
+           05  WVEXB-SEQ-IO-COMMAND             PIC X(02).
+           05  WVEXB-SEQ-FILE-STATUS            PIC X(02).
+           05  WVEXB-SEQ-IO-STATUS              PIC 9(01).
+               88  WVEXB-SEQ-IO-OK              VALUE 0.
+               88  WVEXB-SEQ-IO-NOT-FOUND       VALUE 7.
+               88  WVEXB-SEQ-IO-EOF             VALUE 8.
+               88  WVEXB-SEQ-IO-ERROR           VALUE 9.
+
+      *
+      * GROSS/NET CASH VALUE COMPARISON WORK AREA.  THE TEXT FIELDS
+      * ARE REDEFINED AS NUMERIC SO THE RAW DIGITS CARRIED ON THE
+      * VCMP RECORD (PIC X, NO STORED DECIMAL POINT) CAN BE USED IN
+      * ARITHMETIC WITHOUT A MOVE SHIFTING THE IMPLIED DECIMAL POINT.
+      *
+       01  WS-COMPARE-WORK.
+           05  WS-VEXA-GROSS-TXT                PIC X(11).
+           05  WS-VEXA-GROSS-AMT  REDEFINES
+               WS-VEXA-GROSS-TXT                PIC 9(09)V99.
+           05  WS-VEXA-NET-TXT                  PIC X(11).
+           05  WS-VEXA-NET-AMT  REDEFINES
+               WS-VEXA-NET-TXT                  PIC 9(09)V99.
+           05  WS-VEXB-GROSS-TXT                PIC X(11).
+           05  WS-VEXB-GROSS-AMT  REDEFINES
+               WS-VEXB-GROSS-TXT                PIC 9(09)V99.
+           05  WS-VEXB-NET-TXT                  PIC X(11).
+           05  WS-VEXB-NET-AMT  REDEFINES
+               WS-VEXB-NET-TXT                  PIC 9(09)V99.
+           05  WS-GROSS-DIFF                    PIC S9(09)V99.
+           05  WS-GROSS-DIFF-ABS                PIC 9(09)V99.
+           05  WS-NET-DIFF                      PIC S9(09)V99.
+           05  WS-NET-DIFF-ABS                  PIC 9(09)V99.
+
+       01  WS-COUNTS.
+           05  WS-MATCHED-CNT                   PIC 9(07) VALUE ZERO.
+           05  WS-EXCEEDED-CNT                  PIC 9(07) VALUE ZERO.
+           05  WS-VEXA-ONLY-CNT                 PIC 9(07) VALUE ZERO.
+           05  WS-VEXB-ONLY-CNT                 PIC 9(07) VALUE ZERO.
+
+       01  WS-MISC.
+           05  WS-TXT-SRC-REF-ID                PIC X(05) VALUE SPACES.
+           05  WS-DISP-NUM                      PIC ZZZZZZ9.
+
+      ****************************************************************
+      *    REPORT HEADING AND DETAIL LINES
+      ****************************************************************
+
+       01  P-HEAD-LINE-3.
+           03  FILLER                      PIC X(11)
+               VALUE '  POLICY   '.
+           03  FILLER                      PIC X(05)
+               VALUE 'CVG  '.
+           03  FILLER                      PIC X(08)
+               VALUE 'VALN    '.
+           03  FILLER                      PIC X(14)
+               VALUE ' GROSS CASH   '.
+           03  FILLER                      PIC X(14)
+               VALUE ' NET CASH     '.
+           03  FILLER                      PIC X(20)
+               VALUE 'EXCEPTION'.
+
+       01  P-HEAD-LINE-4.
+           03  FILLER                      PIC X(11)
+               VALUE '  NUMBER   '.
+           03  FILLER                      PIC X(05)
+               VALUE 'NUM  '.
+           03  FILLER                      PIC X(08)
+               VALUE 'LABEL   '.
+           03  FILLER                      PIC X(14)
+               VALUE ' VALUE DIFF   '.
+           03  FILLER                      PIC X(14)
+               VALUE ' VALUE DIFF   '.
+           03  FILLER                      PIC X(20)
+               VALUE SPACES.
+
+       01  P-STATEMENT-LINE.
+           03  FILLER                      PIC X(01).
+           03  P-POL-ID                    PIC X(10).
+           03  FILLER                      PIC X(02).
+           03  P-CVG-NUM                    PIC 99.
+           03  FILLER                      PIC X(02).
+           03  P-VALN-LBL                   PIC X(06).
+           03  FILLER                      PIC X(02).
+           03  P-GROSS-DIFF                 PIC -ZZZZZZZZ9.99.
+           03  FILLER                      PIC X(02).
+           03  P-NET-DIFF                   PIC -ZZZZZZZZ9.99.
+           03  FILLER                      PIC X(02).
+           03  P-EXCEPTION-TXT              PIC X(20).
+
+       01  P-SUMMARY-LINE.
+           03  FILLER                      PIC X(01).
+           03  FILLER                      PIC X(20)
+               VALUE 'COVERAGES COMPARED:'.
+           03  P-MATCHED-CNT-X              PIC ZZZZZZ9.
+           03  FILLER                      PIC X(04).
+           03  FILLER                      PIC X(20)
+               VALUE 'EXCEEDED TOLERANCE:'.
+           03  P-EXCEEDED-CNT-X             PIC ZZZZZZ9.
+           03  FILLER                      PIC X(04).
+           03  FILLER                      PIC X(14)
+               VALUE 'CURRENT ONLY:'.
+           03  P-VEXA-ONLY-CNT-X            PIC ZZZZZZ9.
+           03  FILLER                      PIC X(04).
+           03  FILLER                      PIC X(17)
+               VALUE 'COMPARISON ONLY:'.
+           03  P-VEXB-ONLY-CNT-X            PIC ZZZZZZ9.
+
+       COPY XCWWHDG.
+       COPY XCWWTIME.
+
+      ***************************************************************
+      *    CALLED MODULE PARAMETER INFORMATION
+      ***************************************************************
+
+      *
+      * INGENIUM GLOBAL AREA
+      *
+       COPY CCWL0010.
+       COPY CCWL0460.
+
+      *
+      * LINK PARMS FOR BATCH CONTROLS REPORT MODULE
+      *
+       COPY XCWL0040.
+
+      *
+      * OUTPUT CONTROL FILE (OCF) PROCESSING
+      *
+       COPY XCSWOCF.
+       COPY XCSROCF.
+
+      *
+      * OBTAIN SYSTEM DATE / TIME LINK AREA COPYBOOK
+      *
+       COPY XCWL1610.
+
+      *
+      * WORK FIELDS FOR GENERAL DATE & TIME MANIPULATION
+      *
+       COPY XCWWWKDT.
+
+      *
+      * BATCH FILE I/O COMMAND CONSTANTS
+      *
+       COPY XCWTFCMD.
+
+      *
+      * TEXT RETRIEVAL
+      *
+       COPY XCWL2490.
+
+      *
+      * COMPANY NAME
+      *
+       COPY CCWL0950.
+
+      *
+      * LAYOUT OF COMPANY CONTROL FILE
+      *
+       COPY CCWWCCC.
+
+      *
+      * BATCH CONTROL FILE (HOLDS THE TOLERANCE CONTROL CARD)
+      *
+       COPY XCSWBCF.
+       COPY XCSRBCF.
+
+      *
+      * PRINT FILE WORK AREA
+      *
+       COPY CCSWPRT1.
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+      *--------------
+       0000-MAINLINE.
+      *--------------
+
+           PERFORM  0100-OPEN-FILES
+               THRU 0100-OPEN-FILES-X.
+
+           PERFORM  0200-INITIALIZE
+               THRU 0200-INITIALIZE-X.
+
+           PERFORM  2000-PROCESS-MATCH
+               THRU 2000-PROCESS-MATCH-X
+                    UNTIL WVEXA-SEQ-IO-EOF
+                      AND WVEXB-SEQ-IO-EOF.
+
+           PERFORM  9999-CLOSE-FILES
+               THRU 9999-CLOSE-FILES-X.
+
+           PERFORM  0035-1000-COMMIT
+               THRU 0035-1000-COMMIT-X.
+
+           STOP RUN.
+
+       0000-MAINLINE-X.
+           EXIT.
+
+      *----------------
+       0100-OPEN-FILES.
+      *----------------
+
+           PERFORM  OCF-3000-OPEN-OUTPUT
+               THRU OCF-3000-OPEN-OUTPUT-X.
+
+           PERFORM  BCF-1000-OPEN-INPUT
+               THRU BCF-1000-OPEN-INPUT-X.
+
+           MOVE ZERO TO WVEXA-SEQ-IO-STATUS.
+
+           OPEN INPUT VEXA-DATA-FILE.
+
+           IF WVEXA-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-VEXA-ERROR
+                 THRU 9700-HANDLE-VEXA-ERROR-X
+           END-IF.
+
+           MOVE ZERO TO WVEXB-SEQ-IO-STATUS.
+
+           OPEN INPUT VEXB-DATA-FILE.
+
+           IF WVEXB-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9710-HANDLE-VEXB-ERROR
+                 THRU 9710-HANDLE-VEXB-ERROR-X
+           END-IF.
+
+           PERFORM  PRT1-3000-OPEN-OUTPUT
+               THRU PRT1-3000-OPEN-OUTPUT-X.
+
+       0100-OPEN-FILES-X.
+           EXIT.
+      /
+      *-----------------
+       0200-INITIALIZE.
+      *-----------------
+
+           PERFORM CCC-1000-PRCES-CO-CTL-CARD
+              THRU CCC-1000-PRCES-CO-CTL-CARD-X.
+
+           PERFORM  BCF-1000-READ
+               THRU BCF-1000-READ-X.
+
+           IF  WBCF-SEQ-IO-EOF
+               MOVE 'VS10100001' TO WGLOB-MSG-REF-INFO
+      *MSG: (S) MISSING TOLERANCE CONTROL CARD
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  0030-4000-CTL-CARD-ERROR
+                   THRU 0030-4000-CTL-CARD-ERROR-X
+           END-IF.
+
+           MOVE RBCF-SEQ-REC-INFO  TO WS-CONTROL-RECORD.
+
+           IF  CR-TOLERANCE-TXT  NOT NUMERIC
+               MOVE 'VS10100002' TO WGLOB-MSG-REF-INFO
+      *MSG: (S) INVALID TOLERANCE AMOUNT ON CONTROL CARD
+               PERFORM  0260-1000-GENERATE-MESSAGE
+                   THRU 0260-1000-GENERATE-MESSAGE-X
+               PERFORM  0030-4000-CTL-CARD-ERROR
+                   THRU 0030-4000-CTL-CARD-ERROR-X
+           END-IF.
+
+           PERFORM  1610-1000-GET-DATE-TIME
+              THRU 1610-1000-GET-DATE-TIME-X.
+
+           PERFORM  0950-0000-INIT-PARM-INFO
+              THRU 0950-0000-INIT-PARM-INFO-X.
+
+           PERFORM  0950-1000-GET-COMPANY-NAME
+              THRU 0950-1000-GET-COMPANY-NAME-X.
+
+           PERFORM  9100-INIT-TITLES
+              THRU 9100-INIT-TITLES-X.
+
+           PERFORM  9500-VEXA-READ
+              THRU 9500-VEXA-READ-X.
+
+           PERFORM  9510-VEXB-READ
+              THRU 9510-VEXB-READ-X.
+
+       0200-INITIALIZE-X.
+           EXIT.
+      /
+      *-------------------
+       2000-PROCESS-MATCH.
+      *-------------------
+      *****************************************************************
+      * MATCH THE TWO VALUATION EXTRACT RUNS BY POLICY NUMBER /       *
+      * COVERAGE NUMBER AND REPORT ANY COVERAGE WHOSE CASH-FLOW       *
+      * VALUE CHANGED BY MORE THAN THE CONTROL-CARD TOLERANCE, OR     *
+      * THAT IS ONLY PRESENT ON ONE OF THE TWO RUNS                   *
+      *****************************************************************
+
+           EVALUATE TRUE
+               WHEN RVEXA-POL-ID = RVEXB-POL-ID
+                AND RVEXA-CVG-NUM = RVEXB-CVG-NUM
+                    PERFORM  2100-COMPARE-VALUES
+                        THRU 2100-COMPARE-VALUES-X
+                    PERFORM  9500-VEXA-READ
+                        THRU 9500-VEXA-READ-X
+                    PERFORM  9510-VEXB-READ
+                        THRU 9510-VEXB-READ-X
+
+               WHEN RVEXA-POL-ID < RVEXB-POL-ID
+                OR (RVEXA-POL-ID = RVEXB-POL-ID
+                AND RVEXA-CVG-NUM < RVEXB-CVG-NUM)
+                    PERFORM  2200-REPORT-VEXA-ONLY
+                        THRU 2200-REPORT-VEXA-ONLY-X
+                    PERFORM  9500-VEXA-READ
+                        THRU 9500-VEXA-READ-X
+
+               WHEN OTHER
+                    PERFORM  2300-REPORT-VEXB-ONLY
+                        THRU 2300-REPORT-VEXB-ONLY-X
+                    PERFORM  9510-VEXB-READ
+                        THRU 9510-VEXB-READ-X
+           END-EVALUATE.
+
+       2000-PROCESS-MATCH-X.
+           EXIT.
+
+      *-------------------
+       2100-COMPARE-VALUES.
+      *-------------------
+
+           ADD 1 TO WS-MATCHED-CNT.
+
+           MOVE RVEXA-GROSS-CASH-VAL  TO WS-VEXA-GROSS-TXT.
+           MOVE RVEXA-NET-CASH-VAL    TO WS-VEXA-NET-TXT.
+           MOVE RVEXB-GROSS-CASH-VAL  TO WS-VEXB-GROSS-TXT.
+           MOVE RVEXB-NET-CASH-VAL    TO WS-VEXB-NET-TXT.
+
+           COMPUTE WS-GROSS-DIFF = WS-VEXA-GROSS-AMT
+                                 - WS-VEXB-GROSS-AMT.
+
+           COMPUTE WS-NET-DIFF   = WS-VEXA-NET-AMT
+                                 - WS-VEXB-NET-AMT.
+
+           IF  WS-GROSS-DIFF  <  0
+               COMPUTE WS-GROSS-DIFF-ABS = WS-GROSS-DIFF * -1
+           ELSE
+               MOVE WS-GROSS-DIFF  TO WS-GROSS-DIFF-ABS
+           END-IF.
+
+           IF  WS-NET-DIFF  <  0
+               COMPUTE WS-NET-DIFF-ABS = WS-NET-DIFF * -1
+           ELSE
+               MOVE WS-NET-DIFF  TO WS-NET-DIFF-ABS
+           END-IF.
+
+           IF  WS-GROSS-DIFF-ABS  >  CR-TOLERANCE-AMT
+            OR WS-NET-DIFF-ABS    >  CR-TOLERANCE-AMT
+               ADD 1 TO WS-EXCEEDED-CNT
+               MOVE SPACES              TO P-STATEMENT-LINE
+               MOVE RVEXA-POL-ID        TO P-POL-ID
+               MOVE RVEXA-CVG-NUM       TO P-CVG-NUM
+               MOVE RVEXA-VALN-LBL-CD   TO P-VALN-LBL
+               MOVE WS-GROSS-DIFF       TO P-GROSS-DIFF
+               MOVE WS-NET-DIFF         TO P-NET-DIFF
+               MOVE SPACES              TO P-EXCEPTION-TXT
+               PERFORM  8400-WRITE-DETAIL-LINE
+                   THRU 8400-WRITE-DETAIL-LINE-X
+           END-IF.
+
+       2100-COMPARE-VALUES-X.
+           EXIT.
+
+      *--------------------
+       2200-REPORT-VEXA-ONLY.
+      *--------------------
+
+           ADD 1 TO WS-VEXA-ONLY-CNT.
+
+           MOVE SPACES                 TO P-STATEMENT-LINE.
+           MOVE RVEXA-POL-ID           TO P-POL-ID.
+           MOVE RVEXA-CVG-NUM          TO P-CVG-NUM.
+           MOVE RVEXA-VALN-LBL-CD      TO P-VALN-LBL.
+           MOVE ZERO                   TO P-GROSS-DIFF.
+           MOVE ZERO                   TO P-NET-DIFF.
+           MOVE 'CURRENT RUN ONLY'     TO P-EXCEPTION-TXT.
+
+           PERFORM  8400-WRITE-DETAIL-LINE
+               THRU 8400-WRITE-DETAIL-LINE-X.
+
+       2200-REPORT-VEXA-ONLY-X.
+           EXIT.
+
+      *--------------------
+       2300-REPORT-VEXB-ONLY.
+      *--------------------
+
+           ADD 1 TO WS-VEXB-ONLY-CNT.
+
+           MOVE SPACES                 TO P-STATEMENT-LINE.
+           MOVE RVEXB-POL-ID           TO P-POL-ID.
+           MOVE RVEXB-CVG-NUM          TO P-CVG-NUM.
+           MOVE RVEXB-VALN-LBL-CD      TO P-VALN-LBL.
+           MOVE ZERO                   TO P-GROSS-DIFF.
+           MOVE ZERO                   TO P-NET-DIFF.
+           MOVE 'COMPARISON RUN ONLY'  TO P-EXCEPTION-TXT.
+
+           PERFORM  8400-WRITE-DETAIL-LINE
+               THRU 8400-WRITE-DETAIL-LINE-X.
+
+       2300-REPORT-VEXB-ONLY-X.
+           EXIT.
+      /
+      *----------------
+       9100-INIT-TITLES.
+      *----------------
+
+           MOVE L0950-COMPANY-NAME TO L0040-COMPANY-NAME.
+           MOVE ZERO               TO L0040-ERROR-CNT.
+
+           MOVE SPACES             TO WHDG-LINE-1.
+           MOVE SPACES             TO WHDG-LINE-2.
+           MOVE WPGWS-CRNT-PGM-ID  TO WHDG-PROGRAM-ID.
+           MOVE L0950-COMPANY-NAME TO WHDG-COMPANY-NAME.
+
+           MOVE 'XS00000145'       TO WGLOB-MSG-REF-INFO.
+           PERFORM 0260-2000-GET-MESSAGE
+              THRU 0260-2000-GET-MESSAGE-X.
+           MOVE WGLOB-MSG-TXT      TO L0040-SYSTEM-ID.
+           MOVE WGLOB-MSG-TXT      TO WHDG-SYSTEM-ID.
+
+           MOVE '00001'            TO WS-TXT-SRC-REF-ID.
+           PERFORM 9600-GET-TEXT-DESC
+              THRU 9600-GET-TEXT-DESC-X.
+           MOVE L2490-TXT-STR-TXT  TO L0040-PROGRAM-DESC.
+           MOVE L2490-TXT-STR-TXT  TO WHDG-REPORT-TITLE.
+
+           PERFORM 0040-1000-INIT-TITLE
+              THRU 0040-1000-INIT-TITLE-X.
+
+       9100-INIT-TITLES-X.
+           EXIT.
+
+      *-------------------
+       9600-GET-TEXT-DESC.
+      *-------------------
+
+           PERFORM 2490-1000-BUILD-PARM-INFO
+              THRU 2490-1000-BUILD-PARM-INFO-X.
+           MOVE WPGWS-CRNT-PGM-ID  TO L2490-TXT-SRC-ID.
+           MOVE WS-TXT-SRC-REF-ID  TO L2490-TXT-SRC-REF-ID.
+           PERFORM 2490-1000-RETRIEVE-TEXT
+              THRU 2490-1000-RETRIEVE-TEXT-X.
+
+       9600-GET-TEXT-DESC-X.
+           EXIT.
+      /
+      *----------------------
+       8400-WRITE-DETAIL-LINE.
+      *----------------------
+
+           MOVE +1                     TO WPRT1-NUMBER-LINES.
+           MOVE P-STATEMENT-LINE       TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+       8400-WRITE-DETAIL-LINE-X.
+           EXIT.
+
+      *------------------------
+       8450-WRITE-DETAIL-HEADING.
+      *------------------------
+
+           MOVE +1                    TO WPRT1-NUMBER-LINES.
+           MOVE WHDG-LINE-1            TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-2000-WRITE
+               THRU PRT1-2000-WRITE-X.
+
+           MOVE +2                    TO WPRT1-NUMBER-LINES.
+           MOVE WHDG-LINE-2            TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +2                    TO WPRT1-NUMBER-LINES.
+           MOVE P-HEAD-LINE-3          TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +1                    TO WPRT1-NUMBER-LINES.
+           MOVE P-HEAD-LINE-4          TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+           MOVE +1                    TO WPRT1-NUMBER-LINES.
+           MOVE SPACES                 TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+       8450-WRITE-DETAIL-HEADING-X.
+           EXIT.
+
+      *-----------------------
+       8600-WRITE-SUMMARY-LINE.
+      *-----------------------
+
+           MOVE SPACES                   TO P-SUMMARY-LINE.
+           MOVE WS-MATCHED-CNT            TO P-MATCHED-CNT-X.
+           MOVE WS-EXCEEDED-CNT           TO P-EXCEEDED-CNT-X.
+           MOVE WS-VEXA-ONLY-CNT          TO P-VEXA-ONLY-CNT-X.
+           MOVE WS-VEXB-ONLY-CNT          TO P-VEXB-ONLY-CNT-X.
+
+           MOVE +2                       TO WPRT1-NUMBER-LINES.
+           MOVE P-SUMMARY-LINE            TO RPRT1-SEQ-REC-INFO.
+           PERFORM  PRT1-1000-WRITE
+               THRU PRT1-1000-WRITE-X.
+
+       8600-WRITE-SUMMARY-LINE-X.
+           EXIT.
+      /
+      *----------------
+       9500-VEXA-READ.
+      *----------------
+
+           MOVE ZERO                   TO WVEXA-SEQ-IO-STATUS.
+
+           READ VEXA-DATA-FILE
+                AT END
+                  MOVE 8               TO WVEXA-SEQ-IO-STATUS
+                  MOVE HIGH-VALUES     TO RVEXA-SEQ-REC-INFO
+                  GO TO 9500-VEXA-READ-X.
+
+           IF WVEXA-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-VEXA-ERROR
+                 THRU 9700-HANDLE-VEXA-ERROR-X
+           END-IF.
+
+       9500-VEXA-READ-X.
+           EXIT.
+
+      *----------------
+       9510-VEXB-READ.
+      *----------------
+
+           MOVE ZERO                   TO WVEXB-SEQ-IO-STATUS.
+
+           READ VEXB-DATA-FILE
+                AT END
+                  MOVE 8               TO WVEXB-SEQ-IO-STATUS
+                  MOVE HIGH-VALUES     TO RVEXB-SEQ-REC-INFO
+                  GO TO 9510-VEXB-READ-X.
+
+           IF WVEXB-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9710-HANDLE-VEXB-ERROR
+                 THRU 9710-HANDLE-VEXB-ERROR-X
+           END-IF.
+
+       9510-VEXB-READ-X.
+           EXIT.
+
+      *-----------------------
+       9700-HANDLE-VEXA-ERROR.
+      *-----------------------
+
+           MOVE WVEXA-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WVEXA-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WVEXA-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9700-HANDLE-VEXA-ERROR-X.
+           EXIT.
+
+      *-----------------------
+       9710-HANDLE-VEXB-ERROR.
+      *-----------------------
+
+           MOVE WVEXB-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME.
+           MOVE WVEXB-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS.
+           MOVE WVEXB-SEQ-IO-COMMAND   TO WGLOB-IO-COMMAND.
+           PERFORM 0030-3000-QSAM-ERROR
+              THRU 0030-3000-QSAM-ERROR-X.
+
+       9710-HANDLE-VEXB-ERROR-X.
+           EXIT.
+      /
+      *-----------------
+       9999-CLOSE-FILES.
+      *-----------------
+
+           PERFORM  8450-WRITE-DETAIL-HEADING
+               THRU 8450-WRITE-DETAIL-HEADING-X.
+
+           PERFORM  8600-WRITE-SUMMARY-LINE
+               THRU 8600-WRITE-SUMMARY-LINE-X.
+
+           MOVE WS-MATCHED-CNT           TO  WGLOB-MSG-PARM (1).
+           MOVE 'VS10100003'             TO  WGLOB-MSG-REF-INFO.
+      *MSG: (I) TOTAL COVERAGES COMPARED ON BOTH RUNS @1
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-EXCEEDED-CNT          TO  WGLOB-MSG-PARM (1).
+           MOVE 'VS10100004'             TO  WGLOB-MSG-REF-INFO.
+      *MSG: (I) TOTAL COVERAGES EXCEEDING TOLERANCE @1
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-VEXA-ONLY-CNT         TO  WGLOB-MSG-PARM (1).
+           MOVE 'VS10100005'             TO  WGLOB-MSG-REF-INFO.
+      *MSG: (I) TOTAL COVERAGES FOUND ON CURRENT RUN ONLY @1
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           MOVE WS-VEXB-ONLY-CNT         TO  WGLOB-MSG-PARM (1).
+           MOVE 'VS10100006'             TO  WGLOB-MSG-REF-INFO.
+      *MSG: (I) TOTAL COVERAGES FOUND ON COMPARISON RUN ONLY @1
+           PERFORM  0260-1000-GENERATE-MESSAGE
+               THRU 0260-1000-GENERATE-MESSAGE-X.
+
+           PERFORM  OCF-4000-CLOSE
+               THRU OCF-4000-CLOSE-X.
+
+           PERFORM  BCF-4000-CLOSE
+               THRU BCF-4000-CLOSE-X.
+
+           PERFORM  PRT1-4000-CLOSE
+               THRU PRT1-4000-CLOSE-X.
+
+           CLOSE VEXA-DATA-FILE.
+
+           IF WVEXA-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9700-HANDLE-VEXA-ERROR
+                 THRU 9700-HANDLE-VEXA-ERROR-X
+           END-IF.
+
+           CLOSE VEXB-DATA-FILE.
+
+           IF WVEXB-SEQ-FILE-STATUS  NOT = ZERO
+              PERFORM 9710-HANDLE-VEXB-ERROR
+                 THRU 9710-HANDLE-VEXB-ERROR-X
+           END-IF.
+
+       9999-CLOSE-FILES-X.
+           EXIT.
+      /
+       COPY XCPL0035.
+      *
+      * CONTROL CARD PROCESSING
+      *
+       COPY CCPPCCC.
+      *
+      * COMPANY NAME
+      *
+       COPY CCPL0950.
+      *
+      * GENERATE MESSAGE / GET MESSAGE TEXT
+      *
+       COPY XCPL0260.
+      *
+      * TITLE / HEADING BUILD
+      *
+       COPY XCPL0040.
+      *
+      * SYSTEM DATE / TIME
+      *
+       COPY XCPL1610.
+      *
+      * TEXT RETRIEVAL
+      *
+       COPY XCPL2490.
+      *
+      * BATCH CONTROL FILE (BCF) PROCESSING
+      *
+       COPY XCPLBCF.
+       COPY XCPOBCF.
+       COPY XCPNBCF.
+      *
+      * OUTPUT CONTROL FILE (OCF) PROCESSING
+      *
+       COPY XCPLOCF.
+       COPY XCPOOCF.
+      *
+      * PRINT FILE PROCESSING
+      *
+       COPY CCPIPRT1.
+      *
+      * QSAM ERROR HANDLING
+      *
+       COPY XCPL0030.
