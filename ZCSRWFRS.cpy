@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  ZCSRWFRS                                         **
+      **  REMARKS:  RECORD FOR THE WORK FLOW HITACHI ERROR            *
+      **            RESUBMISSION EXTRACT (WFRS).  WRITTEN BY          *
+      **            ZSBMWFHR FOR EVERY WFHR CONTROL ENTRY AN          *
+      **            OPERATOR HAS CORRECTED, CARRYING THE CORRECTED    *
+      **            STICKER ID FORWARD IN THE SAME SHAPE AS THE       *
+      **            ORIGINAL ZCSRWFHI EXTRACT ROW SO IT CAN BE MERGED  *
+      **            BACK INTO THE CONSOLIDATED WORK FLOW IMAGING       *
+      **            EXTRACT (ZSBMWFCN/ZCSRWFCN) ALONGSIDE WFFG/WFHI/   *
+      **            WFIA.                                             *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RWFRS-SEQ-REC-INFO.
+           05  RWFRS-STCKR-ID               PIC X(11).
+           05  RWFRS-POL-ID                 PIC X(07).
+           05  RWFRS-AGT-ID                 PIC X(06).
+           05  RWFRS-BR-ID                  PIC X(03).
+           05  RWFRS-SO-ID                  PIC X(03).
