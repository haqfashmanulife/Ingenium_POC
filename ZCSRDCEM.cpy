@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER :  ZCSRDCEM                                         **
+      **  REMARKS:  RECORD FOR THE DEPOSIT CONFIRMATION NOTICE EMAIL  *
+      **            QUEUE.  HOLDS THE SUBSET OF THE DEPOSIT           *
+      **            CONFIRMATION DETAIL NEEDED TO EMAIL A CLIENT WHO  *
+      **            HAS AN ADDRESS ON FILE AND HAS CONSENTED TO       *
+      **            ELECTRONIC DELIVERY, IN PLACE OF THE PRINTED      *
+      **            NOTICE ZSBMDPCO NORMALLY PRODUCES.                *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51137**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  RDCEM-SEQ-REC-INFO.
+           05  RDCEM-POL-ID                 PIC X(07).
+           05  RDCEM-CLI-ID                 PIC X(10).
+           05  RDCEM-EMAIL-ADDR-TXT         PIC X(80).
+           05  RDCEM-PMT-DUE-MO             PIC X(06).
+           05  RDCEM-SHRT-PREM-AMT          PIC X(10).
+           05  RDCEM-NO-OF-DEP              PIC X(03).
+           05  RDCEM-WIRE-XFER-DUE-DT       PIC X(08).
+           05  RDCEM-REMARKS                PIC X(60).
