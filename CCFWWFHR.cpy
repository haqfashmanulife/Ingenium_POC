@@ -0,0 +1,34 @@
+      *****************************************************************
+      **  MEMBER :  CCFWWFHR                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE WORK FLOW HITACHI   **
+      **            ERROR RESUBMISSION CONTROL TABLE (WFHR), KEYED   **
+      **            BY THE STICKER ID AND POLICY ID OF THE ORIGINAL  **
+      **            ZSRQWFHE ERROR ROW.  RWFHR-REC-INFO (SEE         **
+      **            CCFRWFHR) IS THE SAME LAYOUT, USED AS A WORK     **
+      **            COPY BY CALLERS, PER THE SHOP'S READ/WRITE       **
+      **            COPYBOOK CONVENTION.                              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  WFHR-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WWFHR-REC-INFO.
+           05  WWFHR-KEY.
+               10  WWFHR-STCKR-ID             PIC X(11).
+               10  WWFHR-POL-ID               PIC X(07).
+           05  WWFHR-AGT-ID                   PIC X(06).
+           05  WWFHR-BR-ID                    PIC X(03).
+           05  WWFHR-SO-ID                    PIC X(03).
+           05  WWFHR-CORR-STCKR-ID            PIC X(11).
+           05  WWFHR-STATUS-CD                PIC X(01).
+               88  WWFHR-STATUS-PENDING             VALUE 'P'.
+               88  WWFHR-STATUS-READY               VALUE 'R'.
+               88  WWFHR-STATUS-RESUBMITTED         VALUE 'S'.
+           05  WWFHR-LOAD-DT                  PIC X(10).
+           05  WWFHR-CORR-DT                  PIC X(10).
+           05  WWFHR-CORR-USER-ID             PIC X(08).
+           05  WWFHR-RESUB-DT                 PIC X(10).
