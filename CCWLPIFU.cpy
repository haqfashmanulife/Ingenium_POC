@@ -0,0 +1,27 @@
+      *****************************************************************
+      **  MEMBER :  CCWLPIFU                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR SSRQPIFU, THE ONLINE  **
+      **            INQUIRE/UPDATE PROGRAM FOR THE PIRA FOLLOW-UP    **
+      **            TRACKING TABLE (PIFU).                           **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  LPIFU-PARM-INFO.
+           05  LPIFU-FUNCTION-CD                  PIC X(01).
+               88  LPIFU-FUNCTION-INQUIRE                 VALUE 'I'.
+               88  LPIFU-FUNCTION-UPDATE                  VALUE 'U'.
+           05  LPIFU-POL-ID                        PIC X(10).
+           05  LPIFU-CVG-NUM                       PIC X(02).
+           05  LPIFU-PLAN-ID                       PIC X(06).
+           05  LPIFU-MTHV-DT                        PIC X(10).
+           05  LPIFU-FLAG-DT                        PIC X(10).
+           05  LPIFU-DISP-CD                        PIC X(01).
+           05  LPIFU-DISP-DT                        PIC X(10).
+           05  LPIFU-DISP-USER-ID                   PIC X(08).
+           05  LPIFU-RETRN-CD                        PIC X(02).
+               88  LPIFU-RETRN-OK                          VALUE '00'.
+               88  LPIFU-RETRN-NOTFND                      VALUE '23'.
+               88  LPIFU-RETRN-ERROR                       VALUE '99'.
