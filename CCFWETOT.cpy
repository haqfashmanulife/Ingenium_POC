@@ -0,0 +1,29 @@
+      *****************************************************************
+      **  MEMBER :  CCFWETOT                                         **
+      **  REMARKS:  FD AND MASTER RECORD FOR THE CMBE-TOTALS-BY-      **
+      **            POLICY MASTER (ETOT).  WETOTM-CMB-ERR-AMT AND     **
+      **            WETOTM-CMB-NEW-AMT ARE THE SAME LAPSE-EXCLUDED    **
+      **            TOTALS ZSBMETOT WRITES TO ETOT-DATA-FILE;         **
+      **            WETOTM-CVG-CNT, WETOTM-LAST-CORR-DT AND           **
+      **            WETOTM-SERV-BR-ID SUPPORT THE ONLINE SUMMARY      **
+      **            (SSRQETOT) AND ARE NOT ON THE FLAT EXTRACT.       **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51110**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       FD  ETOT-MASTR-FILE
+           LABEL RECORDS ARE STANDARD.
+
+       01  WETOTM-REC-INFO.
+           05  WETOTM-POL-ID                 PIC X(10).
+           05  WETOTM-POL-TYP                PIC X(02).
+           05  WETOTM-POL-STAT               PIC X(01).
+           05  WETOTM-ISS-DT                 PIC X(10).
+           05  WETOTM-CEASE-DT               PIC X(10).
+           05  WETOTM-CMB-ERR-AMT            PIC 9(13).
+           05  WETOTM-CMB-NEW-AMT            PIC 9(13).
+           05  WETOTM-CVG-CNT                PIC 9(03).
+           05  WETOTM-LAST-CORR-DT           PIC X(10).
+           05  WETOTM-SERV-BR-ID             PIC X(05).
