@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCFHPIFU                                         **
+      **  REMARKS:  SELECT FOR THE PIRA FOLLOW-UP TRACKING TABLE     **
+      **            (PIFU).  KEYED BY POLICY AND COVERAGE SO THE     **
+      **            ROW ZSBMCOIA WRITES FOR A FLAGGED POLICY/        **
+      **            COVERAGE CAN BE FOUND AND REWRITTEN BY SSRQPIFU  **
+      **            AS SERVICING STAFF RECORD WHAT HAPPENED TO IT.   **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT PIFU-FILE ASSIGN TO ZSPIFU
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WPIFU-KEY
+                  FILE STATUS    IS WPIFU-SEQ-FILE-STATUS.
