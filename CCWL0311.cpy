@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0311                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0311-1000-WRITE-AQH-  **
+      **            HIST (SEE CCPP0311), THE COMMON ROUTINE THAT      **
+      **            WRITES ONE ROW TO THE IMMEDIATE ANNUITY QUOTE     **
+      **            HISTORY FILE.                                     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51151**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0311-PARM-INFO.
+           05  L0311-POL-ID                  PIC X(10).
+           05  L0311-QUOTE-DT                PIC X(10).
+           05  L0311-RATE-BASIS              PIC X(06).
+           05  L0311-ANNUITY-AMT             PIC X(11).
+           05  L0311-SRCE-PGM                PIC X(08).
+           05  L0311-RUN-DT                  PIC X(10).
+           05  L0311-RETRN-CD                PIC X(02).
+               88  L0311-RETRN-OK                    VALUE '00'.
+               88  L0311-RETRN-ERROR                 VALUE '99'.
