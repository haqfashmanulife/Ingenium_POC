@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCFHDSTS                                         **
+      **  REMARKS:  SELECT FOR THE DISASTER TRANSFER-SLIP STATUS     **
+      **            HISTORY (DSTS).  KEYED BY POLICY, INVERTED SLIP  **
+      **            GENERATION DATE AND SEQUENCE NUMBER SO ASCENDING *
+      **            KEY ORDER BROWSES MOST-RECENT-GENERATION FIRST,  **
+      **            THE SAME WAY THE CDSA WITHDRAWAL HISTORY DOES.   **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51138**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+           SELECT DSTS-FILE ASSIGN TO ZSDSTS
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS WDSTS-KEY
+                  FILE STATUS    IS WDSTS-SEQ-FILE-STATUS.
