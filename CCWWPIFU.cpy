@@ -0,0 +1,24 @@
+      *****************************************************************
+      **  MEMBER :  CCWWPIFU                                         **
+      **  REMARKS:  I/O STATUS WORK AREA FOR THE PIRA FOLLOW-UP      **
+      **            TRACKING TABLE (PIFU).  WPIFU-FILE-OPEN-SWITCH   **
+      **            LETS PIFU-1000-WRITE/PIFU-1000-READ/PIFU-2000-   **
+      **            REWRITE (SEE CCPAPIFU/CCPBPIFU) OPEN AND CLOSE   **
+      **            THE TABLE ON THEIR OWN EACH CALL, SINCE NEITHER  **
+      **            CALLER HAS A ROUTINE OPEN/CLOSE OF ITS OWN FOR   **
+      **            THIS TABLE.                                      **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51153**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WPIFU-SEQ-IO-WORK-AREA.
+           05  WPIFU-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'PIFU'.
+           05  WPIFU-SEQ-FILE-STATUS            PIC X(02).
+               88  WPIFU-IO-OK                        VALUE '00'.
+               88  WPIFU-IO-NOTFND                    VALUE '23'.
+           05  WPIFU-FILE-OPEN-SWITCH            PIC X(01) VALUE 'N'.
+               88  WPIFU-FILE-IS-OPEN                      VALUE 'Y'.
+               88  WPIFU-FILE-IS-CLOSED                    VALUE 'N'.
