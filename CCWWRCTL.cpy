@@ -0,0 +1,16 @@
+      *****************************************************************
+      **  MEMBER :  CCWWRCTL                                         **
+      **  REMARKS:  I/O STATUS WORK AREA FOR THE RUN-CONTROL MASTER   *
+      **            (SEE CCFHRCTL).                                   *
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51118**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WRCTLM-SEQ-IO-WORK-AREA.
+           05  WRCTLM-SEQ-FILE-NAME             PIC X(05)
+                                                VALUE 'RCTLM'.
+           05  WRCTLM-SEQ-FILE-STATUS           PIC X(02).
+               88  WRCTLM-IO-OK                       VALUE '00'.
+               88  WRCTLM-IO-NOTFND                   VALUE '23'.
