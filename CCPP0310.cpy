@@ -0,0 +1,44 @@
+      *****************************************************************
+      **  MEMBER :  CCPP0310                                         **
+      **  REMARKS:  COMMON ROUTINE TO APPEND ONE ROW TO THE          **
+      **            PERMANENT TVI INSURANCE-FEE CALCULATION          **
+      **            HISTORY FILE.  CALLED BY SSRUINF EVERY TIME IT   **
+      **            CALCULATES THE INSURANCE FEE FOR A COVERAGE, SO  **
+      **            A DISPUTED FEE CAN BE TRACED BACK TO THE INPUTS  **
+      **            THAT DROVE IT INSTEAD OF ONLY BEING RECOMPUTED   **
+      **            AS OF TODAY.                                     **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51142**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+      *------------------------------
+       0310-1000-WRITE-INF-HIST.
+      *------------------------------
+
+           MOVE L0310-POL-ID              TO RINFH-POL-ID.
+           MOVE L0310-CVG-NUM             TO RINFH-CVG-NUM.
+           MOVE L0310-CVG-FACE-AMT        TO RINFH-CVG-FACE-AMT.
+           MOVE L0310-CVG-MPREM-AMT       TO RINFH-CVG-MPREM-AMT.
+           MOVE L0310-CALC-FEE-AMT        TO RINFH-CALC-FEE-AMT.
+           MOVE L0310-SRCE-PGM            TO RINFH-SRCE-PGM.
+           MOVE L0310-RUN-DT              TO RINFH-RUN-DT.
+           MOVE L0310-RUN-TIME            TO RINFH-RUN-TIME.
+
+           MOVE ZERO                      TO WINFH-SEQ-FILE-STATUS.
+           WRITE RINFH-HIST-REC.
+
+           IF  WINFH-SEQ-FILE-STATUS NOT = ZERO
+               MOVE WINFH-SEQ-FILE-NAME    TO WGLOB-TABLE-NAME
+               MOVE WINFH-SEQ-FILE-STATUS  TO WGLOB-SEQ-FILE-STATUS
+               MOVE 'WT'                   TO WGLOB-IO-COMMAND
+               PERFORM 0030-3000-QSAM-ERROR
+                   THRU 0030-3000-QSAM-ERROR-X
+               SET L0310-RETRN-ERROR       TO TRUE
+           ELSE
+               SET L0310-RETRN-OK          TO TRUE
+           END-IF.
+
+       0310-1000-WRITE-INF-HIST-X.
+           EXIT.
