@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER :  CCWL0305                                         **
+      **  REMARKS:  LINKAGE PARAMETER AREA FOR 0305-1000-WRITE-CMB-  **
+      **            HIST (SEE CCPP0305), THE COMMON ROUTINE THAT     **
+      **            WRITES ONE ROW TO THE CMB CORRECTION HISTORY     **
+      **            FILE.                                            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51108**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  L0305-PARM-INFO.
+           05  L0305-POL-ID                  PIC X(10).
+           05  L0305-CRRCTN-FIELD-ID         PIC X(15).
+           05  L0305-OLD-VALUE               PIC X(15).
+           05  L0305-NEW-VALUE               PIC X(15).
+           05  L0305-SRCE-PGM                PIC X(08).
+           05  L0305-RUN-DT                  PIC X(10).
+           05  L0305-RETRN-CD                PIC X(02).
+               88  L0305-RETRN-OK                    VALUE '00'.
+               88  L0305-RETRN-ERROR                 VALUE '99'.
