@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER :  CCWWWFHR                                         **
+      **  REMARKS:  WORKING-STORAGE I/O STATUS AREA FOR THE WORK      **
+      **            FLOW HITACHI ERROR RESUBMISSION CONTROL TABLE     **
+      **            (WFHR).                                          **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+S51141**  09AUG26  CTS    INITIAL VERSION                            **
+      *****************************************************************
+
+       01  WWFHR-SEQ-IO-WORK-AREA.
+           05  WWFHR-SEQ-FILE-NAME              PIC X(04)
+                                                VALUE 'WFHR'.
+           05  WWFHR-SEQ-FILE-STATUS            PIC X(02).
+               88  WWFHR-IO-OK                        VALUE '00'.
+               88  WWFHR-IO-NOTFND                    VALUE '23'.
+               88  WWFHR-IO-DUPLICATE                 VALUE '22'.
